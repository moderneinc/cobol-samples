@@ -347,6 +347,39 @@
 034700-    "******************************".                            ST1314.2
 034800 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1314.2
 034900     "ST131A".                                                    ST1314.2
+034902 01  SPF-SUB              PIC 9(2) VALUE ZERO.                    ST1314.2
+034904 01  SPF-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1314.2
+034906 01  SPF-START-TIME.                                              ST1314.2
+034908     02  SPF-S-HRS         PIC 99.                                ST1314.2
+034910     02  SPF-S-MINS        PIC 99.                                ST1314.2
+034912     02  SPF-S-SECS        PIC 99V99.                             ST1314.2
+034914 01  SPF-END-TIME.                                                ST1314.2
+034916     02  SPF-E-HRS         PIC 99.                                ST1314.2
+034918     02  SPF-E-MINS        PIC 99.                                ST1314.2
+034920     02  SPF-E-SECS        PIC 99V99.                             ST1314.2
+034922 01  SPF-WK-ELAPSED       PIC S9(5)V99 VALUE ZERO.                ST1314.2
+034924 01  SPF-WK-NAME          PIC X(10) VALUE SPACE.                  ST1314.2
+034926 01  SPF-TABLE.                                                   ST1314.2
+034928     02  SPF-ENTRY OCCURS 5 TIMES.                                ST1314.2
+034930     03  SPF-NAME       PIC X(10).                                ST1314.2
+034932     03  SPF-ELAPSED    PIC S9(5)V99.                             ST1314.2
+034933 01  SPF-ELAPSED-EDIT     PIC ZZZZ9.99.                            ST1314.2
+034934 01  SPF-LINE             PIC X(120) VALUE SPACE.                 ST1314.2
+034936 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1314.2
+034938 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1314.2
+034940 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1314.2
+034942 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1314.2
+034944 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1314.2
+034946 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1314.2
+034948 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1314.2
+034950 01  SCM-TABLE.                                                   ST1314.2
+034952     02  SCM-ENTRY OCCURS 3 TIMES.                                ST1314.2
+034954     03  SCM-NAME       PIC X(12).                                ST1314.2
+034956     03  SCM-VERB       PIC X(6).                                 ST1314.2
+034958     03  SCM-SOURCE     PIC X(12).                                ST1314.2
+034960     03  SCM-DEST       PIC X(12).                                ST1314.2
+034962     03  SCM-KEYDIR     PIC X(8).                                 ST1314.2
+034964 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1314.2
 035000 PROCEDURE DIVISION.                                              ST1314.2
 035100 CCVS1 SECTION.                                                   ST1314.2
 035200 OPEN-FILES.                                                      ST1314.2
@@ -356,6 +389,10 @@
 035600     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1314.2
 035700     GO TO CCVS1-EXIT.                                            ST1314.2
 035800 CLOSE-FILES.                                                     ST1314.2
+035850     PERFORM PRINT-SORT-PERFORMANCE-REPORT                        ST1314.2
+035851         THRU PRINT-SORT-PERFORMANCE-EX.                          ST1314.2
+035860     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1314.2
+035861         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1314.2
 035900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1314.2
 036000 TERMINATE-CCVS.                                                  ST1314.2
 036100S    EXIT PROGRAM.                                                ST1314.2
@@ -498,21 +535,39 @@
 049800*      THE LETTER "O" HAS BEEN OMITTED.                           ST1314.2
 049900 SRT-1 SECTION.                                                   ST1314.2
 050000 FIRST-SORT.                                                      ST1314.2
+050050     PERFORM  SPF-TAKE-START.                                     ST1314.2
 050100     SORT SORT1                                                   ST1314.2
 050200         ON DESCENDING KEY S1-1                                   ST1314.2
 050300         ON ASCENDING KEY S1-2                                    ST1314.2
 050400         USING FILE1                                              ST1314.2
 050500         GIVING FILE2.                                            ST1314.2
+050510     MOVE     "FIRST-SORT" TO SPF-WK-NAME.                        ST1314.2
+050520     PERFORM  SPF-LOG-ELAPSED.                                    ST1314.2
+050530     MOVE     "FIRST-SORT" TO SCM-WK-NAME.                        ST1314.2
+050540     MOVE     "SORT" TO SCM-WK-VERB.                              ST1314.2
+050550     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1314.2
+050560     MOVE     "GIVING" TO SCM-WK-DEST.                            ST1314.2
+050570     MOVE     "MIXED" TO SCM-WK-KEYDIR.                           ST1314.2
+050580     PERFORM  SCM-LOG-ENTRY.                                      ST1314.2
 050600*    NOTE SORT STATEMENT WITH ALL OPTIONAL WORDS.                 ST1314.2
 050700*    NOTE OUTPUT WILL BE TESTED IN THE FOLLOWING INPUT PROCEDURE. ST1314.2
 050800 SRT-2 SECTION.                                                   ST1314.2
 050900 SECOND-SORT.                                                     ST1314.2
+050950     PERFORM  SPF-TAKE-START.                                     ST1314.2
 051000     SORT SORT2                                                   ST1314.2
 051100         ASCENDING S2-1                                           ST1314.2
 051200         DESCENDING S2-2                                          ST1314.2
 051300         ASCENDING S2-3                                           ST1314.2
 051400         INPUT PROCEDURE SRT-2-INPUT                              ST1314.2
 051500         GIVING FILE3.                                            ST1314.2
+051510     MOVE     "SECOND-SORT" TO SPF-WK-NAME.                       ST1314.2
+051520     PERFORM  SPF-LOG-ELAPSED.                                    ST1314.2
+051530     MOVE     "SECOND-SORT" TO SCM-WK-NAME.                       ST1314.2
+051540     MOVE     "SORT" TO SCM-WK-VERB.                              ST1314.2
+051550     MOVE     "INPUT-PROC" TO SCM-WK-SOURCE.                      ST1314.2
+051560     MOVE     "GIVING" TO SCM-WK-DEST.                            ST1314.2
+051570     MOVE     "MIXED" TO SCM-WK-KEYDIR.                           ST1314.2
+051580     PERFORM  SCM-LOG-ENTRY.                                      ST1314.2
 051600*      NOTE SORT STATEMENT WITH ALL OPTIONAL WORDS OMITTED.       ST1314.2
 051700     GO TO SRT-3.                                                 ST1314.2
 051800 SRT-2-INPUT SECTION.                                             ST1314.2
@@ -652,11 +707,20 @@
 065200     EXIT.                                                        ST1314.2
 065300 SRT-3 SECTION.                                                   ST1314.2
 065400 THIRD-SORT.                                                      ST1314.2
+065450     PERFORM  SPF-TAKE-START.                                     ST1314.2
 065500     SORT SORT3                                                   ST1314.2
 065600         ON DESCENDING KEY S3-1 S3-2 S3-3                         ST1314.2
 065700         ASCENDING S3-4                                           ST1314.2
 065800       INPUT PROCEDURE IS SRT3-INPUT                              ST1314.2
 065900       OUTPUT PROCEDURE SRT3-OUTPUT-1 THRU SRT3-OUTPUT-2.         ST1314.2
+065910     MOVE     "THIRD-SORT" TO SPF-WK-NAME.                        ST1314.2
+065920     PERFORM  SPF-LOG-ELAPSED.                                    ST1314.2
+065930     MOVE     "THIRD-SORT" TO SCM-WK-NAME.                        ST1314.2
+065940     MOVE     "SORT" TO SCM-WK-VERB.                              ST1314.2
+065950     MOVE     "INPUT-PROC" TO SCM-WK-SOURCE.                      ST1314.2
+065960     MOVE     "OUTPUT-PROC" TO SCM-WK-DEST.                       ST1314.2
+065970     MOVE     "MIXED" TO SCM-WK-KEYDIR.                           ST1314.2
+065980     PERFORM  SCM-LOG-ENTRY.                                      ST1314.2
 066000 NOTE-SORT-3.                                                     ST1314.2
 066100*    NOTE SORT STATEMENT WITH INCLUSION-OMISSION OF OPTIONAL      ST1314.2
 066200*        WORDS AND THRU OPTION. THE OUTPUT OF SRT-2 IS TESTED     ST1314.2
@@ -957,4 +1021,59 @@
 095700 END-CCVS SECTION.                                                ST1314.2
 095800 CCVS-EXIT SECTION.                                               ST1314.2
 095900 CCVS-999999.                                                     ST1314.2
-096000     GO TO CLOSE-FILES.                                           ST1314.2
\ No newline at end of file
+096000     GO TO CLOSE-FILES.                                           ST1314.2
+097000 SECT-ST131A-SPF SECTION.                                         ST1314.2
+097010 SPF-TAKE-START.                                                  ST1314.2
+097020     ACCEPT   SPF-START-TIME FROM TIME.                           ST1314.2
+097030 SPF-LOG-ELAPSED.                                                 ST1314.2
+097040     ACCEPT   SPF-END-TIME FROM TIME.                             ST1314.2
+097050     COMPUTE  SPF-WK-ELAPSED =                                    ST1314.2
+097060     (SPF-E-HRS * 3600 + SPF-E-MINS * 60 + SPF-E-SECS) -          ST1314.2
+097070     (SPF-S-HRS * 3600 + SPF-S-MINS * 60 + SPF-S-SECS).           ST1314.2
+097080     ADD      1 TO SPF-SUB.                                       ST1314.2
+097090     MOVE     SPF-WK-NAME TO SPF-NAME (SPF-SUB).                  ST1314.2
+097100     MOVE     SPF-WK-ELAPSED TO SPF-ELAPSED (SPF-SUB).            ST1314.2
+097110 PRINT-SORT-PERFORMANCE-REPORT.                                   ST1314.2
+097120     IF       SPF-SUB EQUAL TO ZERO                               ST1314.2
+097130     GO TO PRINT-SORT-PERFORMANCE-EX.                             ST1314.2
+097140     MOVE     ZERO TO SPF-PRT-SUB.                                ST1314.2
+097150     PERFORM  PRINT-SORT-PERFORMANCE-LINE                         ST1314.2
+097160     VARYING SPF-PRT-SUB FROM 1 BY 1                              ST1314.2
+097170     UNTIL SPF-PRT-SUB GREATER SPF-SUB.                           ST1314.2
+097180 PRINT-SORT-PERFORMANCE-EX.                                       ST1314.2
+097190     EXIT.                                                        ST1314.2
+097200 PRINT-SORT-PERFORMANCE-LINE.                                     ST1314.2
+097205     MOVE     SPACE TO SPF-LINE.                                  ST1314.2
+097210     MOVE     SPF-ELAPSED (SPF-PRT-SUB) TO SPF-ELAPSED-EDIT.      ST1314.2
+097220     STRING   "SORT PERFORMANCE: " SPF-NAME (SPF-PRT-SUB)         ST1314.2
+097230     "  ELAPSED-SECONDS=" SPF-ELAPSED-EDIT                        ST1314.2
+097240     DELIMITED BY SIZE INTO SPF-LINE.                             ST1314.2
+097250     MOVE     SPF-LINE TO DUMMY-RECORD.                           ST1314.2
+097260     PERFORM  WRITE-LINE.                                         ST1314.2
+098000 SECT-ST131A-SCM SECTION.                                         ST1314.2
+098010 SCM-LOG-ENTRY.                                                   ST1314.2
+098020     ADD      1 TO SCM-SUB.                                       ST1314.2
+098030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1314.2
+098040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1314.2
+098050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1314.2
+098060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1314.2
+098070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1314.2
+098080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1314.2
+098090     IF       SCM-SUB EQUAL TO ZERO                               ST1314.2
+098100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1314.2
+098110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1314.2
+098120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1314.2
+098130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1314.2
+098140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1314.2
+098150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1314.2
+098160     EXIT.                                                        ST1314.2
+098170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1314.2
+098180     MOVE     SPACE TO SCM-LINE.                                  ST1314.2
+098190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1314.2
+098200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1314.2
+098210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1314.2
+098220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1314.2
+098230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1314.2
+098240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1314.2
+098250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1314.2
+098260     PERFORM  WRITE-LINE.                                         ST1314.2
