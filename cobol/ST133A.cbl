@@ -313,6 +313,46 @@
 031300-    "******************************".                            ST1334.2
 031400 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1334.2
 031500     "ST133A".                                                    ST1334.2
+031502 01  SPF-SUB              PIC 9(2) VALUE ZERO.                    ST1334.2
+031504 01  SPF-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1334.2
+031506 01  SPF-START-TIME.                                              ST1334.2
+031508     02  SPF-S-HRS         PIC 99.                                ST1334.2
+031510     02  SPF-S-MINS        PIC 99.                                ST1334.2
+031512     02  SPF-S-SECS        PIC 99V99.                             ST1334.2
+031514 01  SPF-END-TIME.                                                ST1334.2
+031516     02  SPF-E-HRS         PIC 99.                                ST1334.2
+031518     02  SPF-E-MINS        PIC 99.                                ST1334.2
+031520     02  SPF-E-SECS        PIC 99V99.                             ST1334.2
+031522 01  SPF-WK-ELAPSED       PIC S9(5)V99 VALUE ZERO.                ST1334.2
+031524 01  SPF-WK-NAME          PIC X(10) VALUE SPACE.                  ST1334.2
+031526 01  SPF-TABLE.                                                   ST1334.2
+031528     02  SPF-ENTRY OCCURS 5 TIMES.                                ST1334.2
+031530     03  SPF-NAME       PIC X(10).                                ST1334.2
+031532     03  SPF-ELAPSED    PIC S9(5)V99.                             ST1334.2
+031533 01  SPF-ELAPSED-EDIT     PIC ZZZZ9.99.                            ST1334.2
+031534 01  SPF-LINE             PIC X(120) VALUE SPACE.                 ST1334.2
+031536 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1334.2
+031538 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1334.2
+031540 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1334.2
+031542 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1334.2
+031544 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1334.2
+031546 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1334.2
+031548 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1334.2
+031550 01  SCM-TABLE.                                                   ST1334.2
+031552     02  SCM-ENTRY OCCURS 3 TIMES.                                ST1334.2
+031554     03  SCM-NAME       PIC X(12).                                ST1334.2
+031556     03  SCM-VERB       PIC X(6).                                 ST1334.2
+031558     03  SCM-SOURCE     PIC X(12).                                ST1334.2
+031560     03  SCM-DEST       PIC X(12).                                ST1334.2
+031562     03  SCM-KEYDIR     PIC X(8).                                 ST1334.2
+031564 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1334.2
+031566 01  DKS-SUB              PIC 9(2) VALUE ZERO.                    ST1334.2
+031568 01  DKS-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1334.2
+031570 01  DKS-TABLE.                                                   ST1334.2
+031572     02  DKS-ENTRY OCCURS 3 TIMES.                                ST1334.2
+031574     03  DKS-LAST-SEQ   PIC X(2).                                 ST1334.2
+031576     03  DKS-STABLE-SW  PIC X(3).                                 ST1334.2
+031578 01  DKS-LINE             PIC X(120) VALUE SPACE.                 ST1334.2
 031600 PROCEDURE DIVISION.                                              ST1334.2
 031700 CCVS1 SECTION.                                                   ST1334.2
 031800 OPEN-FILES.                                                      ST1334.2
@@ -322,6 +362,11 @@
 032200     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1334.2
 032300     GO TO CCVS1-EXIT.                                            ST1334.2
 032400 CLOSE-FILES.                                                     ST1334.2
+032450     PERFORM PRINT-SORT-PERFORMANCE-REPORT                        ST1334.2
+032451         THRU PRINT-SORT-PERFORMANCE-EX.                          ST1334.2
+032460     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1334.2
+032461         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1334.2
+032470     PERFORM  PRINT-DUPLICATE-KEY-STABILITY-REPORT.               ST1334.2
 032500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1334.2
 032600 TERMINATE-CCVS.                                                  ST1334.2
 032700S    EXIT PROGRAM.                                                ST1334.2
@@ -435,10 +480,19 @@
 043500     EXIT.                                                        ST1334.2
 043600 MAINLINE SECTION.                                                ST1334.2
 043700 FIRST-SORT-PARA.                                                 ST1334.2
+043750     PERFORM  SPF-TAKE-START.                                     ST1334.2
 043800     SORT     FIRST-SORTFILE  ON DESCENDING KEY                   ST1334.2
 043900              FIRST-KEY                                           ST1334.2
 044000              INPUT PROCEDURE INPROC                              ST1334.2
 044100              GIVING SORTOUT-2C.                                  ST1334.2
+044110     MOVE     "FIRST-SORT" TO SPF-WK-NAME.                        ST1334.2
+044120     PERFORM  SPF-LOG-ELAPSED.                                    ST1334.2
+044130     MOVE     "FIRST-SORT" TO SCM-WK-NAME.                        ST1334.2
+044140     MOVE     "SORT" TO SCM-WK-VERB.                              ST1334.2
+044150     MOVE     "INPUT-PROC" TO SCM-WK-SOURCE.                      ST1334.2
+044160     MOVE     "GIVING" TO SCM-WK-DEST.                            ST1334.2
+044170     MOVE     "DESCEND" TO SCM-WK-KEYDIR.                         ST1334.2
+044180     PERFORM  SCM-LOG-ENTRY.                                      ST1334.2
 044200     MOVE    "FIRST SORT DONE" TO FEATURE.                        ST1334.2
 044300     PERFORM PRINT-DETAIL.                                        ST1334.2
 044400 TAPECOPY-OPEN.                                                   ST1334.2
@@ -458,13 +512,30 @@
 045800*             ITS ONLY FUNCTION IS TO EXERCISE THE OPEN, CLOSE,   ST1334.2
 045900*             READ, AND WRITE VERBS IN THE MAINLINE.              ST1334.2
 046000 SECOND-SORT-PARA.                                                ST1334.2
+046050     PERFORM  SPF-TAKE-START.                                     ST1334.2
 046100     SORT     SECOND-SORTFILE ON ASCENDING KEY                    ST1334.2
 046200              SECOND-KEY                                          ST1334.2
 046300              USING SORTOUT-2C                                    ST1334.2
 046400              OUTPUT PROCEDURE OUTPROC.                           ST1334.2
+046410     MOVE     "SECOND-SORT" TO SPF-WK-NAME.                       ST1334.2
+046420     PERFORM  SPF-LOG-ELAPSED.                                    ST1334.2
+046430     MOVE     "SECOND-SORT" TO SCM-WK-NAME.                       ST1334.2
+046440     MOVE     "SORT" TO SCM-WK-VERB.                              ST1334.2
+046450     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1334.2
+046460     MOVE     "OUTPUT-PROC" TO SCM-WK-DEST.                       ST1334.2
+046470     MOVE     "ASCEND" TO SCM-WK-KEYDIR.                          ST1334.2
+046480     PERFORM  SCM-LOG-ENTRY.                                      ST1334.2
 046500     MOVE    "SECOND SORT DONE" TO FEATURE.                       ST1334.2
 046600     PERFORM PRINT-DETAIL.                                        ST1334.2
+046650     PERFORM  THIRD-SORT-PARA.                                    ST1334.2
 046700     GO TO    CCVS-EXIT.                                          ST1334.2
+046710 THIRD-SORT-PARA.                                                 ST1334.2
+046720     SORT     FIRST-SORTFILE ON ASCENDING KEY                     ST1334.2
+046730     FIRST-KEY                                                    ST1334.2
+046740     INPUT PROCEDURE DKS-INPROC                                   ST1334.2
+046750     OUTPUT PROCEDURE DKS-OUTPROC.                                ST1334.2
+046760     MOVE    "DUPLICATE-KEY STABILITY CHECK DONE" TO FEATURE.     ST1334.2
+046770     PERFORM PRINT-DETAIL.                                        ST1334.2
 046800 INPROC SECTION.                                                  ST1334.2
 046900 INPROC-INIT.                                                     ST1334.2
 047000     MOVE     ZERO TO UTIL-CTR.                                   ST1334.2
@@ -902,4 +973,125 @@
 090200     EXIT.                                                        ST1334.2
 090300 CCVS-EXIT SECTION.                                               ST1334.2
 090400 CCVS-999999.                                                     ST1334.2
-090500     GO TO CLOSE-FILES.                                           ST1334.2
\ No newline at end of file
+090500     GO TO CLOSE-FILES.                                           ST1334.2
+094000 SECT-ST133A-SPF SECTION.                                         ST1334.2
+094010 SPF-TAKE-START.                                                  ST1334.2
+094020     ACCEPT   SPF-START-TIME FROM TIME.                           ST1334.2
+094030 SPF-LOG-ELAPSED.                                                 ST1334.2
+094040     ACCEPT   SPF-END-TIME FROM TIME.                             ST1334.2
+094050     COMPUTE  SPF-WK-ELAPSED =                                    ST1334.2
+094060     (SPF-E-HRS * 3600 + SPF-E-MINS * 60 + SPF-E-SECS) -          ST1334.2
+094070     (SPF-S-HRS * 3600 + SPF-S-MINS * 60 + SPF-S-SECS).           ST1334.2
+094080     ADD      1 TO SPF-SUB.                                       ST1334.2
+094090     MOVE     SPF-WK-NAME TO SPF-NAME (SPF-SUB).                  ST1334.2
+094100     MOVE     SPF-WK-ELAPSED TO SPF-ELAPSED (SPF-SUB).            ST1334.2
+094110 PRINT-SORT-PERFORMANCE-REPORT.                                   ST1334.2
+094120     IF       SPF-SUB EQUAL TO ZERO                               ST1334.2
+094130     GO TO PRINT-SORT-PERFORMANCE-EX.                             ST1334.2
+094140     MOVE     ZERO TO SPF-PRT-SUB.                                ST1334.2
+094150     PERFORM  PRINT-SORT-PERFORMANCE-LINE                         ST1334.2
+094160     VARYING SPF-PRT-SUB FROM 1 BY 1                              ST1334.2
+094170     UNTIL SPF-PRT-SUB GREATER SPF-SUB.                           ST1334.2
+094180 PRINT-SORT-PERFORMANCE-EX.                                       ST1334.2
+094190     EXIT.                                                        ST1334.2
+094200 PRINT-SORT-PERFORMANCE-LINE.                                     ST1334.2
+094205     MOVE     SPACE TO SPF-LINE.                                  ST1334.2
+094212     MOVE     SPF-ELAPSED (SPF-PRT-SUB) TO SPF-ELAPSED-EDIT.      ST1334.2
+094220     STRING   "SORT PERFORMANCE: " SPF-NAME (SPF-PRT-SUB)         ST1334.2
+094230     "  ELAPSED-SECONDS=" SPF-ELAPSED-EDIT                        ST1334.2
+094240     DELIMITED BY SIZE INTO SPF-LINE.                             ST1334.2
+094250     MOVE     SPF-LINE TO DUMMY-RECORD.                           ST1334.2
+094260     PERFORM  WRITE-LINE.                                         ST1334.2
+095000 SECT-ST133A-SCM SECTION.                                         ST1334.2
+095010 SCM-LOG-ENTRY.                                                   ST1334.2
+095020     ADD      1 TO SCM-SUB.                                       ST1334.2
+095030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1334.2
+095040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1334.2
+095050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1334.2
+095060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1334.2
+095070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1334.2
+095080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1334.2
+095090     IF       SCM-SUB EQUAL TO ZERO                               ST1334.2
+095100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1334.2
+095110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1334.2
+095120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1334.2
+095130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1334.2
+095140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1334.2
+095150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1334.2
+095160     EXIT.                                                        ST1334.2
+095170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1334.2
+095180     MOVE     SPACE TO SCM-LINE.                                  ST1334.2
+095190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1334.2
+095200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1334.2
+095210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1334.2
+095220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1334.2
+095230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1334.2
+095240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1334.2
+095250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1334.2
+095260     PERFORM  WRITE-LINE.                                         ST1334.2
+096000 DKS-INPROC SECTION.                                              ST1334.2
+096010 DKS-INPROC-BUILD.                                                ST1334.2
+096020     MOVE     "01" TO FIRST-NON-KEY.                              ST1334.2
+096030     MOVE     3 TO FIRST-KEY.                                     ST1334.2
+096040     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096050     MOVE     "02" TO FIRST-NON-KEY.                              ST1334.2
+096060     MOVE     1 TO FIRST-KEY.                                     ST1334.2
+096070     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096080     MOVE     "03" TO FIRST-NON-KEY.                              ST1334.2
+096090     MOVE     3 TO FIRST-KEY.                                     ST1334.2
+096100     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096110     MOVE     "04" TO FIRST-NON-KEY.                              ST1334.2
+096120     MOVE     2 TO FIRST-KEY.                                     ST1334.2
+096130     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096140     MOVE     "05" TO FIRST-NON-KEY.                              ST1334.2
+096150     MOVE     1 TO FIRST-KEY.                                     ST1334.2
+096160     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096170     MOVE     "06" TO FIRST-NON-KEY.                              ST1334.2
+096180     MOVE     3 TO FIRST-KEY.                                     ST1334.2
+096190     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096200     MOVE     "07" TO FIRST-NON-KEY.                              ST1334.2
+096210     MOVE     2 TO FIRST-KEY.                                     ST1334.2
+096220     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096230     MOVE     "08" TO FIRST-NON-KEY.                              ST1334.2
+096240     MOVE     1 TO FIRST-KEY.                                     ST1334.2
+096250     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096260     MOVE     "09" TO FIRST-NON-KEY.                              ST1334.2
+096270     MOVE     2 TO FIRST-KEY.                                     ST1334.2
+096280     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096290     MOVE     "10" TO FIRST-NON-KEY.                              ST1334.2
+096300     MOVE     3 TO FIRST-KEY.                                     ST1334.2
+096310     RELEASE  FIRST-SORTFILE-REC.                                 ST1334.2
+096320 DKS-INPROC-EXIT.                                                 ST1334.2
+096330     EXIT.                                                        ST1334.2
+097000 DKS-OUTPROC SECTION.                                             ST1334.2
+097010 DKS-OUTPROC-INIT.                                                ST1334.2
+097020     MOVE     "00" TO DKS-LAST-SEQ (1).                           ST1334.2
+097030     MOVE     "00" TO DKS-LAST-SEQ (2).                           ST1334.2
+097040     MOVE     "00" TO DKS-LAST-SEQ (3).                           ST1334.2
+097050     MOVE     "YES" TO DKS-STABLE-SW (1).                         ST1334.2
+097060     MOVE     "YES" TO DKS-STABLE-SW (2).                         ST1334.2
+097070     MOVE     "YES" TO DKS-STABLE-SW (3).                         ST1334.2
+097080 DKS-OUTPROC-LOOP.                                                ST1334.2
+097090     RETURN   FIRST-SORTFILE AT END GO TO DKS-OUTPROC-EXIT.       ST1334.2
+097100     IF       FIRST-NON-KEY (71:2) NOT GREATER                    ST1334.2
+097110     DKS-LAST-SEQ (FIRST-KEY)                                     ST1334.2
+097120     MOVE "NO " TO DKS-STABLE-SW (FIRST-KEY).                     ST1334.2
+097130     MOVE     FIRST-NON-KEY (71:2) TO DKS-LAST-SEQ (FIRST-KEY).   ST1334.2
+097140     GO       TO DKS-OUTPROC-LOOP.                                ST1334.2
+097150 DKS-OUTPROC-EXIT.                                                ST1334.2
+097160     EXIT.                                                        ST1334.2
+098000 SECT-ST133A-DKS SECTION.                                         ST1334.2
+098010 PRINT-DUPLICATE-KEY-STABILITY-REPORT.                            ST1334.2
+098020     MOVE     ZERO TO DKS-PRT-SUB.                                ST1334.2
+098030     PERFORM  PRINT-DUPLICATE-KEY-STABILITY-LINE                  ST1334.2
+098040     VARYING DKS-PRT-SUB FROM 1 BY 1                              ST1334.2
+098050     UNTIL DKS-PRT-SUB GREATER 3.                                 ST1334.2
+098060 PRINT-DUPLICATE-KEY-STABILITY-EX.                                ST1334.2
+098070     EXIT.                                                        ST1334.2
+098080 PRINT-DUPLICATE-KEY-STABILITY-LINE.                              ST1334.2
+098090     MOVE     SPACE TO DKS-LINE.                                  ST1334.2
+098100     STRING   "DUPLICATE-KEY STABILITY: KEY=" DKS-PRT-SUB         ST1334.2
+098110     "  ORDER-PRESERVED=" DKS-STABLE-SW (DKS-PRT-SUB)             ST1334.2
+098120     DELIMITED BY SIZE INTO DKS-LINE.                             ST1334.2
+098130     MOVE     DKS-LINE TO DUMMY-RECORD.                           ST1334.2
+098140     PERFORM  WRITE-LINE.                                         ST1334.2
