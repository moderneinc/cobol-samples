@@ -311,7 +311,33 @@
 031100-    "******************************".                            SQ1234.2
 031200 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1234.2
 031300     "SQ123A".                                                    SQ1234.2
+031305 01  FSX-SUB               PIC 9(2) VALUE ZERO.                   SQ1234.2
+031310 01  FSX-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1234.2
+031315 01  FSX-WK-PAR-NAME       PIC X(17) VALUE SPACE.                 SQ1234.2
+031320 01  FSX-WK-EXPECTED       PIC XX VALUE SPACE.                    SQ1234.2
+031325 01  FSX-WK-ACTUAL         PIC XX VALUE SPACE.                    SQ1234.2
+031330 01  FSX-TABLE.                                                   SQ1234.2
+031335     02  FSX-ENTRY OCCURS 10 TIMES.                               SQ1234.2
+031340     03  FSX-PAR-NAME  PIC X(17).                                 SQ1234.2
+031345     03  FSX-EXPECTED  PIC XX.                                    SQ1234.2
+031350     03  FSX-ACTUAL    PIC XX.                                    SQ1234.2
+031355 01  FSX-LINE              PIC X(120) VALUE SPACE.                SQ1234.2
+031360 01  DAL-SUB               PIC 9(2) VALUE ZERO.                   SQ1234.2
+031365 01  DAL-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1234.2
+031370 01  DAL-WK-NAME           PIC X(20) VALUE SPACE.                 SQ1234.2
+031375 01  DAL-TABLE.                                                   SQ1234.2
+031380     02  DAL-ENTRY OCCURS 10 TIMES.                               SQ1234.2
+031385     03  DAL-NAME      PIC X(20).                                 SQ1234.2
+031390     03  DAL-REC-CT    PIC 9(5).                                  SQ1234.2
+031395 01  DAL-LINE              PIC X(120) VALUE SPACE.                SQ1234.2
+031396 01  FCL-SQFS4-STATUS      PIC X(7) VALUE "PENDING".              SQ1234.2
+031397 01  FCL-LINE              PIC X(120) VALUE SPACE.                SQ1234.2
+031398 01  RLC-WK-ACTUAL-LENGTH  PIC 9(6) VALUE ZERO.                   SQ1234.2
+031399 01  RLC-WK-METADATA-LENGTH PIC 9(6) VALUE ZERO.                  SQ1234.2
 031400*                                                                 SQ1234.2
+031410 01  RLC-WK-FILE-NAME      PIC X(6) VALUE SPACE.                  SQ1234.2
+031420 01  RLC-WK-RESULT         PIC X(8) VALUE SPACE.                  SQ1234.2
+031430 01  RLC-LINE              PIC X(120) VALUE SPACE.                SQ1234.2
 031500*                                                                 SQ1234.2
 031600 PROCEDURE DIVISION.                                              SQ1234.2
 031700 DECLARATIVES.                                                    SQ1234.2
@@ -324,17 +350,29 @@
 032400 SECT-SQ123A-0000 SECTION.                                        SQ1234.2
 032500     USE AFTER STANDARD ERROR PROCEDURE ON PRINT-FILE.            SQ1234.2
 032600 PRINT-FILE-ERROR-PROCESS.                                        SQ1234.2
+032610     MOVE     "PRINT-FILE-ERROR" TO DAL-WK-NAME                   SQ1234.2
+032620     ADD      1 TO DAL-SUB.                                       SQ1234.2
+032621     MOVE     DAL-WK-NAME TO DAL-NAME (DAL-SUB).                  SQ1234.2
+032622     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1234.2
 032700     EXIT.                                                        SQ1234.2
 032800*                                                                 SQ1234.2
 032900 SECT-SQ123A-0001 SECTION.                                        SQ1234.2
 033000     USE AFTER EXCEPTION PROCEDURE INPUT.                         SQ1234.2
 033100 INPUT-ERROR-PROCESS.                                             SQ1234.2
 033200     MOVE   "EXECUTED" TO DECL-EXEC-I.                            SQ1234.2
+033210     MOVE     "INPUT-ERROR-PROC" TO DAL-WK-NAME                   SQ1234.2
+033220     ADD      1 TO DAL-SUB.                                       SQ1234.2
+033221     MOVE     DAL-WK-NAME TO DAL-NAME (DAL-SUB).                  SQ1234.2
+033222     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1234.2
 033300*                                                                 SQ1234.2
 033400 SECT-SQ123A-0002 SECTION.                                        SQ1234.2
 033500     USE AFTER STANDARD EXCEPTION PROCEDURE OUTPUT.               SQ1234.2
 033600 OUTPUT-ERROR-PROCESS.                                            SQ1234.2
 033700     MOVE   "EXECUTED" TO DECL-EXEC-O.                            SQ1234.2
+033710     MOVE     "OUTPUT-ERROR-PROC" TO DAL-WK-NAME                  SQ1234.2
+033720     ADD      1 TO DAL-SUB.                                       SQ1234.2
+033721     MOVE     DAL-WK-NAME TO DAL-NAME (DAL-SUB).                  SQ1234.2
+033722     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1234.2
 033800*                                                                 SQ1234.2
 033900     IF DECL-EXEC-SW NOT = SPACE                                  SQ1234.2
 034000         GO TO   END-DECLS.                                       SQ1234.2
@@ -352,6 +390,10 @@
 035200     MOVE   "DECLARATIVE ENTERED ON CLOSE OF FILE WHICH IS OPEN"  SQ1234.2
 035300               TO RE-MARK                                         SQ1234.2
 035400     MOVE   "VII-3, VII-38,4.2.4(3)F" TO ANSI-REFERENCE           SQ1234.2
+035410     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1234.2
+035420     MOVE   "00" TO FSX-WK-EXPECTED                               SQ1234.2
+035430     MOVE     COMPUTED-A (1:2) TO FSX-WK-ACTUAL                   SQ1234.2
+035440     PERFORM  LOG-FS-EXCEPTION                                    SQ1234.2
 035500     PERFORM DECL-FAIL.                                           SQ1234.2
 035600 DECL-TEST-01-END.                                                SQ1234.2
 035700*                                                                 SQ1234.2
@@ -472,6 +514,11 @@
 047200                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1234.2
 047300*                                                                 SQ1234.2
 047400 CLOSE-FILES.                                                     SQ1234.2
+047410     PERFORM PRINT-FS-EXCEPTION-REPORT                            SQ1234.2
+047411         THRU PRINT-FS-EXCEPTION-EX.                              SQ1234.2
+047420     PERFORM PRINT-DECL-AUDIT-REPORT                              SQ1234.2
+047421         THRU PRINT-DECL-AUDIT-EX.                                SQ1234.2
+047430     PERFORM  PRINT-FILE-CLOSE-CHECKLIST.                         SQ1234.2
 047500     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1234.2
 047600     CLOSE   PRINT-FILE.                                          SQ1234.2
 047700P    OPEN    I-O RAW-DATA.                                        SQ1234.2
@@ -643,6 +690,7 @@
 064300     MOVE   "R1-F-G" TO XRECORD-NAME (1).                         SQ1234.2
 064400     MOVE    CCVS-PGM-ID TO XPROGRAM-NAME (1).                    SQ1234.2
 064500     MOVE    125 TO XRECORD-LENGTH (1).                           SQ1234.2
+064505     PERFORM  LOG-RECORD-LENGTH-CHECK.                            SQ1234.2
 064600     MOVE   "RC" TO CHARS-OR-RECORDS (1).                         SQ1234.2
 064700     MOVE    1   TO XBLOCK-SIZE (1).                              SQ1234.2
 064800     MOVE    0   TO RECORDS-IN-FILE (1).                          SQ1234.2
@@ -685,6 +733,10 @@
 068500         MOVE   "UNEXPECTED ERROR CODE FROM OPEN OUTPUT"          SQ1234.2
 068600                   TO RE-MARK                                     SQ1234.2
 068700         MOVE   "VII-3, VII-23" TO ANSI-REFERENCE                 SQ1234.2
+068410     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1234.2
+068420     MOVE     CORRECT-A (1:2) TO FSX-WK-EXPECTED                  SQ1234.2
+068430     MOVE     COMPUTED-A (1:2) TO FSX-WK-ACTUAL                   SQ1234.2
+068440     PERFORM  LOG-FS-EXCEPTION                                    SQ1234.2
 068800         PERFORM FAIL.                                            SQ1234.2
 068900 SEQ-TEST-01-01-END.                                              SQ1234.2
 069000*                                                                 SQ1234.2
@@ -768,6 +820,10 @@
 076800         MOVE   "UNEXPECTED I-O STATUS FROM CLOSE REEL"           SQ1234.2
 076900                   TO RE-MARK                                     SQ1234.2
 077000         MOVE   "VII-3, VII-38,4.2.4(3)F" TO ANSI-REFERENCE       SQ1234.2
+076910     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1234.2
+076920     MOVE     CORRECT-A (1:2) TO FSX-WK-EXPECTED                  SQ1234.2
+076930     MOVE     COMPUTED-A (1:2) TO FSX-WK-ACTUAL                   SQ1234.2
+076940     PERFORM  LOG-FS-EXCEPTION                                    SQ1234.2
 077100         PERFORM FAIL.                                            SQ1234.2
 077200 SEQ-TEST-02-01-END.                                              SQ1234.2
 077300*                                                                 SQ1234.2
@@ -833,6 +889,7 @@
 083300     GO TO   SEQ-DELETE-03-01.                                    SQ1234.2
 083400 SEQ-TEST-CL-03.                                                  SQ1234.2
 083500     CLOSE   SQ-FS4.                                              SQ1234.2
+083510     MOVE     "CLOSED" TO FCL-SQFS4-STATUS.                       SQ1234.2
 083600*                                                                 SQ1234.2
 083700*    CHECK I-O STATUS RETURNED FROM CLOSE                         SQ1234.2
 083800*                                                                 SQ1234.2
@@ -852,6 +909,10 @@
 085200         MOVE   "UNEXPECTED ERROR CODE FROM CLOSE"                SQ1234.2
 085300                   TO RE-MARK                                     SQ1234.2
 085400         MOVE   "VII-3, VII-38,4.2.4(4)" TO ANSI-REFERENCE        SQ1234.2
+085410     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1234.2
+085420     MOVE     CORRECT-A (1:2) TO FSX-WK-EXPECTED                  SQ1234.2
+085430     MOVE     COMPUTED-A (1:2) TO FSX-WK-ACTUAL                   SQ1234.2
+085440     PERFORM  LOG-FS-EXCEPTION                                    SQ1234.2
 085500         PERFORM FAIL.                                            SQ1234.2
 085600 SEQ-TEST-03-01-END.                                              SQ1234.2
 085700*                                                                 SQ1234.2
@@ -901,4 +962,70 @@
 090100*                                                                 SQ1234.2
 090200 CCVS-EXIT SECTION.                                               SQ1234.2
 090300 CCVS-999999.                                                     SQ1234.2
-090400     GO TO   CLOSE-FILES.                                         SQ1234.2
\ No newline at end of file
+090400     GO TO   CLOSE-FILES.                                         SQ1234.2
+091000 SECT-SQ123A-FSX SECTION.                                         SQ1234.2
+091010 LOG-FS-EXCEPTION.                                                SQ1234.2
+091020     ADD      1 TO FSX-SUB.                                       SQ1234.2
+091030     MOVE     FSX-WK-PAR-NAME TO FSX-PAR-NAME (FSX-SUB).          SQ1234.2
+091040     MOVE     FSX-WK-EXPECTED TO FSX-EXPECTED (FSX-SUB).          SQ1234.2
+091050     MOVE     FSX-WK-ACTUAL TO FSX-ACTUAL (FSX-SUB).              SQ1234.2
+091060 PRINT-FS-EXCEPTION-REPORT.                                       SQ1234.2
+091070     IF       FSX-SUB EQUAL TO ZERO                               SQ1234.2
+091080     GO TO PRINT-FS-EXCEPTION-EX.                                 SQ1234.2
+091090     MOVE     ZERO TO FSX-PRT-SUB.                                SQ1234.2
+091100     PERFORM  PRINT-FS-EXCEPTION-LINE                             SQ1234.2
+091110     VARYING FSX-PRT-SUB FROM 1 BY 1                              SQ1234.2
+091120     UNTIL FSX-PRT-SUB GREATER FSX-SUB.                           SQ1234.2
+091130 PRINT-FS-EXCEPTION-EX.                                           SQ1234.2
+091140     EXIT.                                                        SQ1234.2
+091150 PRINT-FS-EXCEPTION-LINE.                                         SQ1234.2
+091160     MOVE     SPACE TO FSX-LINE.                                  SQ1234.2
+091170     STRING   "TEST=" FSX-PAR-NAME (FSX-PRT-SUB)                  SQ1234.2
+091180     "  EXPECTED=" FSX-EXPECTED (FSX-PRT-SUB)                     SQ1234.2
+091190     "  ACTUAL=" FSX-ACTUAL (FSX-PRT-SUB)                         SQ1234.2
+091200     DELIMITED BY SIZE INTO FSX-LINE.                             SQ1234.2
+091210     MOVE     FSX-LINE TO DUMMY-RECORD.                           SQ1234.2
+091220     PERFORM  WRITE-LINE.                                         SQ1234.2
+092000 SECT-SQ123A-DAL SECTION.                                         SQ1234.2
+092050 PRINT-DECL-AUDIT-REPORT.                                         SQ1234.2
+092060     IF       DAL-SUB EQUAL TO ZERO                               SQ1234.2
+092070     GO TO PRINT-DECL-AUDIT-EX.                                   SQ1234.2
+092080     MOVE     ZERO TO DAL-PRT-SUB.                                SQ1234.2
+092090     PERFORM  PRINT-DECL-AUDIT-LINE                               SQ1234.2
+092100     VARYING DAL-PRT-SUB FROM 1 BY 1                              SQ1234.2
+092110     UNTIL DAL-PRT-SUB GREATER DAL-SUB.                           SQ1234.2
+092120 PRINT-DECL-AUDIT-EX.                                             SQ1234.2
+092130     EXIT.                                                        SQ1234.2
+092140 PRINT-DECL-AUDIT-LINE.                                           SQ1234.2
+092150     MOVE     SPACE TO DAL-LINE.                                  SQ1234.2
+092160     STRING   "DECLARATIVE=" DAL-NAME (DAL-PRT-SUB)               SQ1234.2
+092170     "  REC-CT=" DAL-REC-CT (DAL-PRT-SUB)                         SQ1234.2
+092180     DELIMITED BY SIZE INTO DAL-LINE.                             SQ1234.2
+092190     MOVE     DAL-LINE TO DUMMY-RECORD.                           SQ1234.2
+092200     PERFORM  WRITE-LINE.                                         SQ1234.2
+093000 SECT-SQ123A-FCL SECTION.                                         SQ1234.2
+093010 PRINT-FILE-CLOSE-CHECKLIST.                                      SQ1234.2
+093020     MOVE     SPACE TO FCL-LINE.                                  SQ1234.2
+093030     STRING   "END-OF-JOB FILE CHECKLIST: SQ-FS4="                SQ1234.2
+093040     FCL-SQFS4-STATUS                                             SQ1234.2
+093050     "  PRINT-FILE=CLOSING"                                       SQ1234.2
+093060     DELIMITED BY SIZE INTO FCL-LINE.                             SQ1234.2
+093070     MOVE     FCL-LINE TO DUMMY-RECORD.                           SQ1234.2
+093080     PERFORM  WRITE-LINE.                                         SQ1234.2
+093100 SECT-SQ123A-RLC SECTION.                                         SQ1234.2
+093110 LOG-RECORD-LENGTH-CHECK.                                         SQ1234.2
+093120     MOVE     XFILE-NAME (1) TO RLC-WK-FILE-NAME.                 SQ1234.2
+093130     MOVE     XRECORD-LENGTH (1) TO RLC-WK-METADATA-LENGTH.       SQ1234.2
+093140     MOVE     LENGTH OF SQ-FS4R1-F-G-120 TO RLC-WK-ACTUAL-LENGTH. SQ1234.2
+093150     IF       RLC-WK-ACTUAL-LENGTH EQUAL TO RLC-WK-METADATA-LENGTHSQ1234.2
+093160     MOVE "MATCH" TO RLC-WK-RESULT                                SQ1234.2
+093170     ELSE                                                         SQ1234.2
+093180     MOVE "MISMATCH" TO RLC-WK-RESULT.                            SQ1234.2
+093190     MOVE     SPACE TO RLC-LINE.                                  SQ1234.2
+093200     STRING   "RECORD LENGTH CHECK: FILE=" RLC-WK-FILE-NAME       SQ1234.2
+093210     "  ACTUAL=" RLC-WK-ACTUAL-LENGTH                             SQ1234.2
+093220     "  METADATA=" RLC-WK-METADATA-LENGTH                         SQ1234.2
+093230     "  RESULT=" RLC-WK-RESULT                                    SQ1234.2
+093240     DELIMITED BY SIZE INTO RLC-LINE.                             SQ1234.2
+093250     MOVE     RLC-LINE TO DUMMY-RECORD.                           SQ1234.2
+093260     PERFORM  WRITE-LINE.                                         SQ1234.2
