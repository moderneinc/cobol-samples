@@ -0,0 +1,79 @@
+000000 IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           EXEC_SQL_SCHEMA_CHECK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FILLER PIC X(10) VALUE 'PGM WORKING-STORAGE: SCHEMA_CHECK'.
+       01 DCL_SCHEMA_CHECK_NUM_1_LEN PIC S9(4) COMP.
+       01 DCL_SCHEMA_CHECK_NUM_2_LEN PIC S9(4) COMP.
+       01 SCHEMA-CHECK-DRIFT-SW      PIC X(3) VALUE 'NO'.
+           88 SCHEMA-CHECK-DRIFT-FOUND VALUE 'YES'.
+
+      * Expected column widths, taken from the SQL_TBL copybook layout
+      * (NUM_1 CHAR(3) NOT NULL, NUM_2 CHAR(3) NOT NULL). If the live
+      * DB2 table's catalog entry no longer matches these, a batch run
+      * against SQL_TBL would be working off a stale layout.
+       01 SCHEMA-CHECK-EXPECT-NUM-1 PIC S9(4) COMP VALUE 3.
+       01 SCHEMA-CHECK-EXPECT-NUM-2 PIC S9(4) COMP VALUE 3.
+
+      * Include SQLCA so SQLCODE is available for error checking.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Include SQL table from another COBOL source.
+      * These SQL tables are created through copybooks.
+       EXEC SQL INCLUDE SQL_TBL END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+
+      * A non-zero SQLCODE on any statement below branches to
+      * SQL-ERROR-PARA instead of falling through as if it succeeded.
+           EXEC SQL
+               WHENEVER SQLERROR GO TO SQL-ERROR-PARA
+           END-EXEC.
+
+      * Pull the live column widths for SQL_TBL from the DB2 catalog
+      * so a column-width change on the DB2 side is caught here,
+      * before any batch program runs an UPDATE/INSERT/DELETE against
+      * a table layout that no longer matches the copybook.
+           EXEC SQL
+               SELECT LENGTH
+               INTO :DCL_SCHEMA_CHECK_NUM_1_LEN
+               FROM SYSIBM.SYSCOLUMNS
+               WHERE TBNAME = 'SQL_TBL'
+                 AND NAME = 'NUM_1'
+           END-EXEC.
+
+           EXEC SQL
+               SELECT LENGTH
+               INTO :DCL_SCHEMA_CHECK_NUM_2_LEN
+               FROM SYSIBM.SYSCOLUMNS
+               WHERE TBNAME = 'SQL_TBL'
+                 AND NAME = 'NUM_2'
+           END-EXEC.
+
+           IF DCL_SCHEMA_CHECK_NUM_1_LEN NOT EQUAL TO
+                   SCHEMA-CHECK-EXPECT-NUM-1
+               SET SCHEMA-CHECK-DRIFT-FOUND TO TRUE
+               DISPLAY 'EXEC_SQL_SCHEMA_CHECK: NUM_1 WIDTH DRIFT, '
+                   'EXPECTED=' SCHEMA-CHECK-EXPECT-NUM-1
+                   ' ACTUAL=' DCL_SCHEMA_CHECK_NUM_1_LEN.
+
+           IF DCL_SCHEMA_CHECK_NUM_2_LEN NOT EQUAL TO
+                   SCHEMA-CHECK-EXPECT-NUM-2
+               SET SCHEMA-CHECK-DRIFT-FOUND TO TRUE
+               DISPLAY 'EXEC_SQL_SCHEMA_CHECK: NUM_2 WIDTH DRIFT, '
+                   'EXPECTED=' SCHEMA-CHECK-EXPECT-NUM-2
+                   ' ACTUAL=' DCL_SCHEMA_CHECK_NUM_2_LEN.
+
+           IF SCHEMA-CHECK-DRIFT-FOUND
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'EXEC_SQL_SCHEMA_CHECK: SQL_TBL LAYOUT OK'.
+
+           GOBACK.
+
+       SQL-ERROR-PARA.
+           DISPLAY 'EXEC_SQL_SCHEMA_CHECK: SQL ERROR, SQLCODE=' SQLCODE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
