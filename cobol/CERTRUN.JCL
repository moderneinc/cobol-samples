@@ -0,0 +1,122 @@
+//CERTRUN  JOB (ACCTNO),'COMPILER CERT RUN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*        MASTER BATCH DRIVER FOR THE COMPILER CERTIFICATION SUITE.
+//*        RUNS EVERY CM/DB/IX/NC/RL/SM/SQ/ST CERTIFICATION PROGRAM
+//*        AS A SINGLE SUBMISSION, IN A FIXED ORDER, INSTEAD OF EACH
+//*        PROGRAM BEING SUBMITTED BY HAND AS ITS OWN JOB.
+//*
+//*        EACH STEP CARRIES COND=(4,LT), SO IT IS BYPASSED IF ANY
+//*        EARLIER STEP IN THIS JOB RETURNED A CONDITION CODE GREATER
+//*        THAN 4 - A HARD FAILURE IN ONE PROGRAM STOPS THE REST OF
+//*        THE NIGHT'S RUN FROM EXECUTING AGAINST A COMPILER BUILD
+//*        ALREADY KNOWN TO BE BAD, RATHER THAN BURNING TIME RUNNING
+//*        TWO DOZEN MORE STEPS AGAINST IT.
+//*
+//*        STEPLIB/OUTPUT DD NAMES FOLLOW THE SAME XXXXXnnn LIBRARY-
+//*        TEXT PLACEHOLDER CONVENTION USED IN EACH PROGRAM'S OWN
+//*        SELECT/ASSIGN CLAUSES - THE REAL DSNs ARE RESOLVED BY
+//*        THE SAME EXTERNAL SUBSTITUTION STEP THAT RESOLVES THOSE
+//*        PLACEHOLDERS ELSEWHERE, WHICH ISN'T PRESENT IN THIS TREE.
+//*
+//JOBLIB   DD  DSN=CCVS.CERT.LOADLIB,DISP=SHR
+//*
+//STEP0010 EXEC PGM=CM202M
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0020 EXEC PGM=DB204A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0025 EXEC PGM=DB206A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0030 EXEC PGM=DB205A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0040 EXEC PGM=IX206A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0050 EXEC PGM=NC240A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0060 EXEC PGM=RL203A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0070 EXEC PGM=RL204A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0080 EXEC PGM=RL205A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0090 EXEC PGM=RL207A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0100 EXEC PGM=RL208A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0110 EXEC PGM=SM205A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0120 EXEC PGM=SQ123A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0130 EXEC PGM=SQ130A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0140 EXEC PGM=SQ137A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0150 EXEC PGM=SQ140A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0160 EXEC PGM=SQ208M,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0170 EXEC PGM=SQ229A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0180 EXEC PGM=SQ401M,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0190 EXEC PGM=ST126A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0200 EXEC PGM=ST131A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0210 EXEC PGM=ST133A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0220 EXEC PGM=ST135A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0230 EXEC PGM=ST137A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0240 EXEC PGM=ST139A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0250 EXEC PGM=ST144A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0260 EXEC PGM=ST146A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP0270 EXEC PGM=ST147A,COND=(4,LT)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*        FINAL STEP - ROLLS UP EVERY STEP ABOVE'S PASS/FAIL/DELETE/
+//*        INSPECTION COUNTS INTO ONE SIGN-OFF REPORT. THIS STEP RUNS
+//*        EVEN IF AN EARLIER STEP FAILED (COND=EVEN), SINCE THE
+//*        SIGN-OFF DOCUMENT NEEDS TO SHOW EVERY FAILURE THAT ACTUALLY
+//*        OCCURRED, NOT JUST THE ONES BEFORE THE FIRST HARD FAILURE.
+//*        SUMIN CONCATENATES EACH STEP'S PRINT-FILE OUTPUT ABOVE, IN
+//*        THE SAME ORDER THOSE STEPS RAN - THOSE DDs ARE SHOWN HERE
+//*        AS SYSOUT=* FOR OPERATOR REVIEW, BUT ON A REAL RUN WOULD
+//*        ALSO BE DUPLICATED TO A REAL DATASET (THE SAME XXXXXnnn-
+//*        RESOLVED PRINT-FILE DSN EACH STEP ALREADY WRITES TO) SO
+//*        THEY CAN BE CONCATENATED HERE.
+//STEP0280 EXEC PGM=CERTSUM,COND=EVEN
+//SUMIN    DD  DSN=CCVS.CERT.PRINTALL,DISP=SHR
+//SUMOUT   DD  SYSOUT=*
+//*
