@@ -294,6 +294,10 @@
 029400-    "******************************".                            SQ2084.2
 029500 01  CCVS-PGM-ID PIC X(6) VALUE                                   SQ2084.2
 029600     "SQ208M".                                                    SQ2084.2
+029610 01  LU-TOTAL-LINES        PIC 9(5) VALUE ZERO.                   SQ2084.2
+029620 01  LU-MIN-CTR            PIC 999 VALUE 999.                     SQ2084.2
+029630 01  LU-MAX-CTR            PIC 999 VALUE ZERO.                    SQ2084.2
+029640 01  LU-LINE               PIC X(120) VALUE SPACE.                SQ2084.2
 029700 PROCEDURE DIVISION.                                              SQ2084.2
 029800 CCVS1 SECTION.                                                   SQ2084.2
 029900 OPEN-FILES.                                                      SQ2084.2
@@ -313,6 +317,7 @@
 031300     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SQ2084.2
 031400     GO TO CCVS1-EXIT.                                            SQ2084.2
 031500 CLOSE-FILES.                                                     SQ2084.2
+031550     PERFORM  PRINT-LINAGE-UTIL-REPORT.                           SQ2084.2
 031600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2084.2
 031700P    OPEN I-O RAW-DATA.                                           SQ2084.2
 031800P    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2084.2
@@ -402,6 +407,11 @@
 040200     PERFORM WRT-LN.                                              SQ2084.2
 040300 WRT-LN.                                                          SQ2084.2
 040400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SQ2084.2
+040410     ADD      1 TO LU-TOTAL-LINES.                                SQ2084.2
+040420     IF       LINAGE-COUNTER LESS THAN LU-MIN-CTR                 SQ2084.2
+040430     MOVE LINAGE-COUNTER TO LU-MIN-CTR.                           SQ2084.2
+040440     IF       LINAGE-COUNTER GREATER THAN LU-MAX-CTR              SQ2084.2
+040450     MOVE LINAGE-COUNTER TO LU-MAX-CTR.                           SQ2084.2
 040500     MOVE SPACE TO DUMMY-RECORD.                                  SQ2084.2
 040600 BLANK-LINE-PRINT.                                                SQ2084.2
 040700     PERFORM WRT-LN.                                              SQ2084.2
@@ -661,4 +671,13 @@
 066100     ADD 1 TO DL3-LINE-NO.                                        SQ2084.2
 066200 CCVS-EXIT SECTION.                                               SQ2084.2
 066300 CCVS-999999.                                                     SQ2084.2
-066400     GO TO CLOSE-FILES.                                           SQ2084.2
\ No newline at end of file
+066400     GO TO CLOSE-FILES.                                           SQ2084.2
+067000 SECT-SQ208M-LU SECTION.                                          SQ2084.2
+067010 PRINT-LINAGE-UTIL-REPORT.                                        SQ2084.2
+067020     MOVE     SPACE TO LU-LINE.                                   SQ2084.2
+067030     STRING   "LINAGE UTILIZATION: LINES-WRITTEN=" LU-TOTAL-LINES SQ2084.2
+067040     "  MIN-LINAGE-CTR=" LU-MIN-CTR                               SQ2084.2
+067050     "  MAX-LINAGE-CTR=" LU-MAX-CTR                               SQ2084.2
+067060     DELIMITED BY SIZE INTO LU-LINE.                              SQ2084.2
+067070     MOVE     LU-LINE TO DUMMY-RECORD.                            SQ2084.2
+067080     PERFORM  WRITE-LINE.                                         SQ2084.2
