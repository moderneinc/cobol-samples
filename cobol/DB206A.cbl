@@ -0,0 +1,492 @@
+000100 IDENTIFICATION DIVISION.                                         DB2064.2
+000200 PROGRAM-ID.                                                      DB2064.2
+000300     DB206A.                                                      DB2064.2
+000400 AUTHOR.                                                          DB2064.2
+000500     FEDERAL COMPILER TESTING CENTER.                             DB2064.2
+000600 INSTALLATION.                                                    DB2064.2
+000700     GENERAL SERVICES ADMINISTRATION                              DB2064.2
+000800     AUTOMATED DATA AND TELECOMMUNICATION SERVICE.                DB2064.2
+000900     SOFTWARE DEVELOPMENT OFFICE.                                 DB2064.2
+001000     5203 LEESBURG PIKE  SUITE 1100                               DB2064.2
+001100     FALLS CHURCH VIRGINIA 22041.                                 DB2064.2
+001200                                                                  DB2064.2
+001300     PHONE   (703) 756-6153                                       DB2064.2
+001400                                                                  DB2064.2
+001500     " HIGH       ".                                              DB2064.2
+001600 DATE-WRITTEN.                                                    DB2064.2
+001700     CCVS-74 VERSION 4.0 - 1980 JULY 1.                           DB2064.2
+001800     CREATION DATE     /    VALIDATION DATE                       DB2064.2
+001900     "4.2 ".                                                      DB2064.2
+002000 SECURITY.                                                        DB2064.2
+002100     NONE.                                                        DB2064.2
+002200*                                                                 DB2064.2
+002300*    *  *  *  *  *  *  *  *  *  *  *  *  *  *  *  *  *  *  *  *   DB2064.2
+002400*                                                                 DB2064.2
+002500*                       PROGRAM ABSTRACT                          DB2064.2
+002600*                                                                 DB2064.2
+002700*    DB206A TESTS THE CAPABILITY OF THE DEBUG MODULE TO HANDLE A  DB2064.2
+002800*    DEBUGGING PROCEDURE WHICH IS MONITORING A SORT STATEMENT'S   DB2064.2
+002900*    INPUT AND OUTPUT PROCEDURES.  THIS PROGRAM IS TO BE COMPILED DB2064.2
+003000*    AND EXECUTED WITH BOTH COMPILE AND OBJECT TIME DEBUGGING     DB2064.2
+003100*    SWITCHES ON.  THE DEBUGGING PROCEDURE SHOULD BE INCLUDED IN  DB2064.2
+003200*    COMPILATION AND GENERATE CODE.  DURING EXECUTION, A SEQUEN-  DB2064.2
+003300*    TIAL FILE OF 80-CHARACTER RECORDS IS CREATED, THEN SORTED    DB2064.2
+003400*    VIA AN INPUT PROCEDURE THAT RELEASES EACH RECORD AND AN      DB2064.2
+003500*    OUTPUT PROCEDURE THAT RETURNS EACH SORTED RECORD.  EXECUTION DB2064.2
+003600*    OF THE SORT SHOULD TRIGGER THE DEBUGGING PROCEDURE LINKED TO DB2064.2
+003700*    BOTH THE SORT-INPUT-PROC AND SORT-OUTPUT-PROC PROCEDURE-     DB2064.2
+003800*    NAMES.                                                       DB2064.2
+003900*                                                                 DB2064.2
+004000*                                                                 DB2064.2
+004100*                                                                 DB2064.2
+004200 ENVIRONMENT DIVISION.                                            DB2064.2
+004300 CONFIGURATION SECTION.                                           DB2064.2
+004400 SOURCE-COMPUTER.                                                 DB2064.2
+004500     XXXXX082                                                     DB2064.2
+004600         WITH DEBUGGING MODE.                                     DB2064.2
+004700 OBJECT-COMPUTER.                                                 DB2064.2
+004800     XXXXX083.                                                    DB2064.2
+004900 INPUT-OUTPUT SECTION.                                            DB2064.2
+005000 FILE-CONTROL.                                                    DB2064.2
+005100     SELECT PRINT-FILE ASSIGN TO XXXXX055                         DB2064.2
+005200         ORGANIZATION IS SEQUENTIAL.                              DB2064.2
+005300     SELECT SQ-FS1 ASSIGN TO XXXXX014                             DB2064.2
+005400         ORGANIZATION IS SEQUENTIAL.                              DB2064.2
+005500     SELECT SQ-FS2 ASSIGN TO XXXXX015                             DB2064.2
+005600         ORGANIZATION IS SEQUENTIAL.                              DB2064.2
+005700     SELECT ST-FS3 ASSIGN TO XXXXX027.                            DB2064.2
+005800 DATA DIVISION.                                                   DB2064.2
+005900 FILE SECTION.                                                    DB2064.2
+006000 FD  PRINT-FILE                                                   DB2064.2
+006100     LABEL RECORDS ARE OMITTED                                    DB2064.2
+006200     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       DB2064.2
+006300 01  PRINT-REC PICTURE X(120).                                    DB2064.2
+006400 01  DUMMY-RECORD PICTURE X(120).                                 DB2064.2
+006500 FD  SQ-FS1                                                       DB2064.2
+006600     LABEL RECORDS ARE STANDARD.                                  DB2064.2
+006700 01  REC-1 PIC X(120).                                            DB2064.2
+006800 FD  SQ-FS2                                                       DB2064.2
+006900     LABEL RECORDS ARE STANDARD.                                  DB2064.2
+007000 01  REC-2 PIC X(120).                                            DB2064.2
+007100 SD  ST-FS3.                                                      DB2064.2
+007200 01  REC-3.                                                       DB2064.2
+007300     02  FILLER PIC X(34).                                        DB2064.2
+007400     02  SORT-KEY PIC X(6).                                       DB2064.2
+007500     02  FILLER PIC X(80).                                        DB2064.2
+007600 WORKING-STORAGE SECTION.                                         DB2064.2
+007700 01  ITEM-1.                                                      DB2064.2
+007800     02  KEY-1 PIC 99.                                            DB2064.2
+007900     02  LINE-1 PIC X(6).                                         DB2064.2
+008000     02  NAME-1 PIC X(30).                                        DB2064.2
+008100     02  UNQUAL-NAME-1 PIC X(30).                                 DB2064.2
+008200     02  CONTENTS-1 PIC X(30).                                    DB2064.2
+008300 01  FILE-RECORD-INFORMATION-REC.                                 DB2064.2
+008400     03 FILE-RECORD-INFO-SKELETON.                                DB2064.2
+008500        05 FILLER                 PICTURE X(48)       VALUE       DB2064.2
+008600             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  DB2064.2
+008700        05 FILLER                 PICTURE X(46)       VALUE       DB2064.2
+008800             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    DB2064.2
+008900        05 FILLER                 PICTURE X(26)       VALUE       DB2064.2
+009000             ",LFIL=000000,ORG=  ,LBLR= ".                        DB2064.2
+009100        05 FILLER                 PICTURE X(37)       VALUE       DB2064.2
+009200             ",RECKEY=                             ".             DB2064.2
+009300        05 FILLER                 PICTURE X(38)       VALUE       DB2064.2
+009400             ",ALTKEY1=                             ".            DB2064.2
+009500        05 FILLER                 PICTURE X(38)       VALUE       DB2064.2
+009600             ",ALTKEY2=                             ".            DB2064.2
+009700        05 FILLER                 PICTURE X(7)        VALUE SPACE.DB2064.2
+009800     03 FILE-RECORD-INFO          OCCURS  1  TIMES.               DB2064.2
+009900        05 FILE-RECORD-INFO-P1-120.                               DB2064.2
+010000           07 FILLER              PIC X(5).                       DB2064.2
+010100           07 XFILE-NAME           PIC X(6).                      DB2064.2
+010200           07 FILLER              PIC X(8).                       DB2064.2
+010300           07 XRECORD-NAME         PIC X(6).                      DB2064.2
+010400           07 FILLER              PIC X(1).                       DB2064.2
+010500           07 REELUNIT-NUMBER     PIC 9(1).                       DB2064.2
+010600           07 FILLER              PIC X(7).                       DB2064.2
+010700           07 XRECORD-NUMBER       PIC 9(6).                      DB2064.2
+010800           07 FILLER              PIC X(6).                       DB2064.2
+010900           07 UPDATE-NUMBER       PIC 9(2).                       DB2064.2
+011000           07 FILLER              PIC X(5).                       DB2064.2
+011100           07 ODO-NUMBER          PIC 9(4).                       DB2064.2
+011200           07 FILLER              PIC X(5).                       DB2064.2
+011300           07 XPROGRAM-NAME        PIC X(5).                      DB2064.2
+011400           07 FILLER              PIC X(7).                       DB2064.2
+011500           07 XRECORD-LENGTH       PIC 9(6).                      DB2064.2
+011600           07 FILLER              PIC X(7).                       DB2064.2
+011700           07 CHARS-OR-RECORDS    PIC X(2).                       DB2064.2
+011800           07 FILLER              PIC X(1).                       DB2064.2
+011900           07 XBLOCK-SIZE          PIC 9(4).                      DB2064.2
+012000           07 FILLER              PIC X(6).                       DB2064.2
+012100           07 RECORDS-IN-FILE     PIC 9(6).                       DB2064.2
+012200           07 FILLER              PIC X(5).                       DB2064.2
+012300           07 XFILE-ORGANIZATION   PIC X(2).                      DB2064.2
+012400           07 FILLER              PIC X(6).                       DB2064.2
+012500           07 XLABEL-TYPE          PIC X(1).                      DB2064.2
+012600        05 FILE-RECORD-INFO-P121-240.                             DB2064.2
+012700           07 FILLER              PIC X(8).                       DB2064.2
+012800           07 XRECORD-KEY          PIC X(29).                     DB2064.2
+012900           07 FILLER              PIC X(9).                       DB2064.2
+013000           07 ALTERNATE-KEY1      PIC X(29).                      DB2064.2
+013100           07 FILLER              PIC X(9).                       DB2064.2
+013200           07 ALTERNATE-KEY2      PIC X(29).                      DB2064.2
+013300           07 FILLER              PIC X(7).                       DB2064.2
+013400 01  TEST-RESULTS.                                                DB2064.2
+013500     02 FILLER                    PICTURE X VALUE SPACE.          DB2064.2
+013600     02 FEATURE                   PICTURE X(20) VALUE SPACE.      DB2064.2
+013700     02 FILLER                    PICTURE X VALUE SPACE.          DB2064.2
+013800     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       DB2064.2
+013900     02 FILLER                    PICTURE X  VALUE SPACE.         DB2064.2
+014000     02  PAR-NAME.                                                DB2064.2
+014100       03 FILLER PICTURE X(12) VALUE SPACE.                       DB2064.2
+014200       03  PARDOT-X PICTURE X  VALUE SPACE.                       DB2064.2
+014300       03 DOTVALUE PICTURE 99  VALUE ZERO.                        DB2064.2
+014400       03 FILLER PIC X(5) VALUE SPACE.                            DB2064.2
+014500     02 FILLER PIC X(10) VALUE SPACE.                             DB2064.2
+014600     02 RE-MARK PIC X(61).                                        DB2064.2
+014700 01  TEST-COMPUTED.                                               DB2064.2
+014800     02 FILLER PIC X(30) VALUE SPACE.                             DB2064.2
+014900     02 FILLER PIC X(17) VALUE "       COMPUTED=".                DB2064.2
+015000     02 COMPUTED-X.                                               DB2064.2
+015100     03 COMPUTED-A                PICTURE X(20) VALUE SPACE.      DB2064.2
+015200     03 COMPUTED-N REDEFINES COMPUTED-A PICTURE -9(9).9(9).       DB2064.2
+015300     03 COMPUTED-0V18 REDEFINES COMPUTED-A  PICTURE -.9(18).      DB2064.2
+015400     03 COMPUTED-4V14 REDEFINES COMPUTED-A  PICTURE -9(4).9(14).  DB2064.2
+015500     03 COMPUTED-14V4 REDEFINES COMPUTED-A  PICTURE -9(14).9(4).  DB2064.2
+015600     03       CM-18V0 REDEFINES COMPUTED-A.                       DB2064.2
+015700         04 COMPUTED-18V0                   PICTURE -9(18).       DB2064.2
+015800         04 FILLER                          PICTURE X.            DB2064.2
+015900     03 FILLER PIC X(50) VALUE SPACE.                             DB2064.2
+016000 01  TEST-CORRECT.                                                DB2064.2
+016100     02 FILLER PIC X(30) VALUE SPACE.                             DB2064.2
+016200     02 FILLER PIC X(17) VALUE "       CORRECT =".                DB2064.2
+016300     02 CORRECT-X.                                                DB2064.2
+016400     03 CORRECT-A                 PICTURE X(20) VALUE SPACE.      DB2064.2
+016500     03 CORRECT-N REDEFINES CORRECT-A PICTURE -9(9).9(9).         DB2064.2
+016600     03 CORRECT-0V18 REDEFINES CORRECT-A    PICTURE -.9(18).      DB2064.2
+016700     03 CORRECT-4V14 REDEFINES CORRECT-A    PICTURE -9(4).9(14).  DB2064.2
+016800     03 CORRECT-14V4 REDEFINES CORRECT-A    PICTURE -9(14).9(4).  DB2064.2
+016900     03      CR-18V0 REDEFINES CORRECT-A.                         DB2064.2
+017000         04 CORRECT-18V0                    PICTURE -9(18).       DB2064.2
+017100         04 FILLER                          PICTURE X.            DB2064.2
+017200     03 FILLER PIC X(50) VALUE SPACE.                             DB2064.2
+017300 01  CCVS-C-1.                                                    DB2064.2
+017400     02 FILLER PICTURE IS X(99) VALUE IS " FEATURE              PADB2064.2
+017500-    "SS  PARAGRAPH-NAME                                          DB2064.2
+017600-    "        REMARKS".                                           DB2064.2
+017700     02 FILLER PICTURE IS X(20) VALUE IS SPACE.                   DB2064.2
+017800 01  CCVS-C-2.                                                    DB2064.2
+017900     02 FILLER PICTURE IS X VALUE IS SPACE.                       DB2064.2
+018000     02 FILLER PICTURE IS X(6) VALUE IS "TESTED".                 DB2064.2
+018100     02 FILLER PICTURE IS X(15) VALUE IS SPACE.                   DB2064.2
+018200     02 FILLER PICTURE IS X(4) VALUE IS "FAIL".                   DB2064.2
+018300     02 FILLER PICTURE IS X(94) VALUE IS SPACE.                   DB2064.2
+018400 01  REC-SKL-SUB PICTURE 9(2) VALUE ZERO.                         DB2064.2
+018500 01  REC-CT PICTURE 99 VALUE ZERO.                                DB2064.2
+018600 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        DB2064.2
+018700 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  DB2064.2
+018800 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          DB2064.2
+018900 01  PASS-COUNTER PIC 999 VALUE ZERO.                             DB2064.2
+019000 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              DB2064.2
+019100 01  ERROR-HOLD PIC 999 VALUE ZERO.                               DB2064.2
+019200 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           DB2064.2
+019300 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            DB2064.2
+019400 01  CCVS-H-1.                                                    DB2064.2
+019500     02  FILLER   PICTURE X(27)  VALUE SPACE.                     DB2064.2
+019600     02 FILLER PICTURE X(67) VALUE                                DB2064.2
+019700     " FEDERAL COMPILER TESTING CENTER COBOL COMPILER VALIDATION  DB2064.2
+019800-    " SYSTEM".                                                   DB2064.2
+019900     02  FILLER     PICTURE X(26)  VALUE SPACE.                   DB2064.2
+020000 01  CCVS-H-2.                                                    DB2064.2
+020100     02 FILLER PICTURE X(52) VALUE IS                             DB2064.2
+020200     "CCVS74 NCC  COPY, NOT FOR DISTRIBUTION.".                   DB2064.2
+020300     02 FILLER PICTURE IS X(19) VALUE IS "TEST RESULTS SET-  ".   DB2064.2
+020400     02 TEST-ID PICTURE IS X(9).                                  DB2064.2
+020500     02 FILLER PICTURE IS X(40) VALUE IS SPACE.                   DB2064.2
+020600 01  CCVS-H-3.                                                    DB2064.2
+020700     02  FILLER PICTURE X(34) VALUE                               DB2064.2
+020800     " FOR OFFICIAL USE ONLY    ".                                DB2064.2
+020900     02  FILLER PICTURE X(58) VALUE                               DB2064.2
+021000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".DB2064.2
+021100     02  FILLER PICTURE X(28) VALUE                               DB2064.2
+021200     "  COPYRIGHT   1974 ".                                       DB2064.2
+021300 01  CCVS-E-1.                                                    DB2064.2
+021400     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   DB2064.2
+021500     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        DB2064.2
+021600     02 ID-AGAIN PICTURE IS X(9).                                 DB2064.2
+021700     02 FILLER PICTURE X(45) VALUE IS                             DB2064.2
+021800     " NTIS DISTRIBUTION COBOL 74".                               DB2064.2
+021900 01  CCVS-E-2.                                                    DB2064.2
+022000     02  FILLER                   PICTURE X(31)  VALUE            DB2064.2
+022100     SPACE.                                                       DB2064.2
+022200     02  FILLER                   PICTURE X(21)  VALUE SPACE.     DB2064.2
+022300     02 CCVS-E-2-2.                                               DB2064.2
+022400         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            DB2064.2
+022500         03 FILLER PICTURE IS X VALUE IS SPACE.                   DB2064.2
+022600         03 ENDER-DESC PIC X(44) VALUE "ERRORS ENCOUNTERED".      DB2064.2
+022700 01  CCVS-E-3.                                                    DB2064.2
+022800     02  FILLER PICTURE X(22) VALUE                               DB2064.2
+022900     " FOR OFFICIAL USE ONLY".                                    DB2064.2
+023000     02  FILLER PICTURE X(12) VALUE SPACE.                        DB2064.2
+023100     02  FILLER PICTURE X(58) VALUE                               DB2064.2
+023200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".DB2064.2
+023300     02  FILLER PICTURE X(13) VALUE SPACE.                        DB2064.2
+023400     02 FILLER PIC X(15) VALUE " COPYRIGHT 1974".                 DB2064.2
+023500 01  CCVS-E-4.                                                    DB2064.2
+023600     02 CCVS-E-4-1 PIC XXX VALUE SPACE.                           DB2064.2
+023700     02 FILLER PIC XXXX VALUE " OF ".                             DB2064.2
+023800     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           DB2064.2
+023900     02 FILLER PIC X(40) VALUE                                    DB2064.2
+024000      "  TESTS WERE EXECUTED SUCCESSFULLY".                       DB2064.2
+024100 01  XXINFO.                                                      DB2064.2
+024200     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    DB2064.2
+024300     02 INFO-TEXT.                                                DB2064.2
+024400     04 FILLER PIC X(20) VALUE SPACE.                             DB2064.2
+024500     04 XXCOMPUTED PIC X(20).                                     DB2064.2
+024600     04 FILLER PIC X(5) VALUE SPACE.                              DB2064.2
+024700     04 XXCORRECT PIC X(20).                                      DB2064.2
+024800 01  HYPHEN-LINE.                                                 DB2064.2
+024900     02 FILLER PICTURE IS X VALUE IS SPACE.                       DB2064.2
+025000     02 FILLER PICTURE IS X(65) VALUE IS "************************DB2064.2
+025100-    "*****************************************".                 DB2064.2
+025200     02 FILLER PICTURE IS X(54) VALUE IS "************************DB2064.2
+025300-    "******************************".                            DB2064.2
+025400 01  CCVS-PGM-ID PIC X(6) VALUE                                   DB2064.2
+025500     "DB206A".                                                    DB2064.2
+025600 PROCEDURE DIVISION.                                              DB2064.2
+025700 DECLARATIVES.                                                    DB2064.2
+025800 SORT-PROC SECTION.                                               DB2064.2
+025900     USE FOR DEBUGGING ON SORT-INPUT-PROC SORT-OUTPUT-PROC.       DB2064.2
+026000 SORT-1.                                                          DB2064.2
+026100     ADD 1 TO KEY-1.                                              DB2064.2
+026200     MOVE DEBUG-LINE TO LINE-1.                                   DB2064.2
+026300     MOVE DEBUG-NAME TO NAME-1  UNQUAL-NAME-1.                    DB2064.2
+026400     MOVE DEBUG-CONTENTS TO CONTENTS-1.                           DB2064.2
+026500     INSPECT UNQUAL-NAME-1 REPLACING CHARACTERS BY SPACES         DB2064.2
+026600         AFTER INITIAL SPACE.                                     DB2064.2
+026700 END DECLARATIVES.                                                DB2064.2
+026800 CCVS1 SECTION.                                                   DB2064.2
+026900 OPEN-FILES.                                                      DB2064.2
+027000     OPEN     OUTPUT PRINT-FILE.                                  DB2064.2
+027100     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   DB2064.2
+027200     MOVE    SPACE TO TEST-RESULTS.                               DB2064.2
+027300     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             DB2064.2
+027400     GO TO CCVS1-EXIT.                                            DB2064.2
+027500 CLOSE-FILES.                                                     DB2064.2
+027600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   DB2064.2
+027700 TERMINATE-CCVS.                                                  DB2064.2
+027800     EXIT PROGRAM.                                                DB2064.2
+027900 TERMINATE-CALL.                                                  DB2064.2
+028000     STOP     RUN.                                                DB2064.2
+028100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         DB2064.2
+028200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           DB2064.2
+028300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          DB2064.2
+028400 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-CNT.          DB2064.2
+028500     MOVE "****TEST DELETED****" TO RE-MARK.                      DB2064.2
+028600 PRINT-DETAIL.                                                    DB2064.2
+028700     IF REC-CT NOT EQUAL TO ZERO                                  DB2064.2
+028800             MOVE "." TO PARDOT-X                                 DB2064.2
+028900             MOVE REC-CT TO DOTVALUE.                             DB2064.2
+029000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      DB2064.2
+029100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               DB2064.2
+029200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 DB2064.2
+029300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 DB2064.2
+029400     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              DB2064.2
+029500     MOVE SPACE TO CORRECT-X.                                     DB2064.2
+029600     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         DB2064.2
+029700     MOVE     SPACE TO RE-MARK.                                   DB2064.2
+029800 HEAD-ROUTINE.                                                    DB2064.2
+029900     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB2064.2
+030000     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   DB2064.2
+030100     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   DB2064.2
+030200 COLUMN-NAMES-ROUTINE.                                            DB2064.2
+030300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB2064.2
+030400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB2064.2
+030500     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        DB2064.2
+030600 END-ROUTINE.                                                     DB2064.2
+030700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.DB2064.2
+030800 END-RTN-EXIT.                                                    DB2064.2
+030900     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB2064.2
+031000 END-ROUTINE-1.                                                   DB2064.2
+031100      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      DB2064.2
+031200      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   DB2064.2
+031300      ADD PASS-COUNTER TO ERROR-HOLD.                             DB2064.2
+031400*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   DB2064.2
+031500      MOVE PASS-COUNTER TO CCVS-E-4-1.                            DB2064.2
+031600      MOVE ERROR-HOLD TO CCVS-E-4-2.                              DB2064.2
+031700      MOVE CCVS-E-4 TO CCVS-E-2-2.                                DB2064.2
+031800      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           DB2064.2
+031900  END-ROUTINE-12.                                                 DB2064.2
+032000      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        DB2064.2
+032100     IF       ERROR-COUNTER IS EQUAL TO ZERO                      DB2064.2
+032200         MOVE "NO " TO ERROR-TOTAL                                DB2064.2
+032300         ELSE                                                     DB2064.2
+032400         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       DB2064.2
+032500     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           DB2064.2
+032600     PERFORM WRITE-LINE.                                          DB2064.2
+032700 END-ROUTINE-13.                                                  DB2064.2
+032800     IF DELETE-CNT IS EQUAL TO ZERO                               DB2064.2
+032900         MOVE "NO " TO ERROR-TOTAL  ELSE                          DB2064.2
+033000         MOVE DELETE-CNT TO ERROR-TOTAL.                          DB2064.2
+033100     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   DB2064.2
+033200     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB2064.2
+033300      IF   INSPECT-COUNTER EQUAL TO ZERO                          DB2064.2
+033400          MOVE "NO " TO ERROR-TOTAL                               DB2064.2
+033500      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   DB2064.2
+033600      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            DB2064.2
+033700      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          DB2064.2
+033800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB2064.2
+033900 WRITE-LINE.                                                      DB2064.2
+034000     ADD 1 TO RECORD-COUNT.                                       DB2064.2
+034100     IF RECORD-COUNT GREATER 50                                   DB2064.2
+034200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          DB2064.2
+034300         MOVE SPACE TO DUMMY-RECORD                               DB2064.2
+034400         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  DB2064.2
+034500         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             DB2064.2
+034600         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     DB2064.2
+034700         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          DB2064.2
+034800         MOVE DUMMY-HOLD TO DUMMY-RECORD                          DB2064.2
+034900         MOVE ZERO TO RECORD-COUNT.                               DB2064.2
+035000     PERFORM WRT-LN.                                              DB2064.2
+035100 WRT-LN.                                                          DB2064.2
+035200     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               DB2064.2
+035300     MOVE SPACE TO DUMMY-RECORD.                                  DB2064.2
+035400 BLANK-LINE-PRINT.                                                DB2064.2
+035500     PERFORM WRT-LN.                                              DB2064.2
+035600 FAIL-ROUTINE.                                                    DB2064.2
+035700     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   DB2064.2
+035800     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    DB2064.2
+035900     MOVE "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.    DB2064.2
+036000     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     DB2064.2
+036100     GO TO FAIL-ROUTINE-EX.                                       DB2064.2
+036200 FAIL-ROUTINE-WRITE.                                              DB2064.2
+036300     MOVE TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE           DB2064.2
+036400     MOVE TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.   DB2064.2
+036500 FAIL-ROUTINE-EX. EXIT.                                           DB2064.2
+036600 BAIL-OUT.                                                        DB2064.2
+036700     IF COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.       DB2064.2
+036800     IF CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.               DB2064.2
+036900 BAIL-OUT-WRITE.                                                  DB2064.2
+037000     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  DB2064.2
+037100     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     DB2064.2
+037200 BAIL-OUT-EX. EXIT.                                               DB2064.2
+037300 CCVS1-EXIT.                                                      DB2064.2
+037400     EXIT.                                                        DB2064.2
+037500 CREATE-INPUT-FILES SECTION.                                      DB2064.2
+037600 SET-UP-REC-AREAS.                                                DB2064.2
+037700     MOVE FILE-RECORD-INFO-SKELETON TO FILE-RECORD-INFO (1).      DB2064.2
+037800     MOVE "SQ-FS1" TO XFILE-NAME (1).                             DB2064.2
+037900     MOVE "REC-1" TO XRECORD-NAME (1).                            DB2064.2
+038000     MOVE ".XXX." TO XPROGRAM-NAME (1).                           DB2064.2
+038100     MOVE 120 TO XRECORD-LENGTH (1).                              DB2064.2
+038200     MOVE "RC" TO CHARS-OR-RECORDS (1).                           DB2064.2
+038300     MOVE 1 TO XBLOCK-SIZE (1).                                   DB2064.2
+038400     MOVE 10 TO RECORDS-IN-FILE (1).                              DB2064.2
+038500     MOVE "SQ" TO XFILE-ORGANIZATION (1).                         DB2064.2
+038600     MOVE "S" TO XLABEL-TYPE (1).                                 DB2064.2
+038700     OPEN OUTPUT SQ-FS1.                                          DB2064.2
+038800 WRITE-FILES.                                                     DB2064.2
+038900     MOVE 1 TO XRECORD-NUMBER (1).                                DB2064.2
+039000     PERFORM WRITE-FILES-SUBROUTINE 10 TIMES.                     DB2064.2
+039100     CLOSE SQ-FS1.                                                DB2064.2
+039200      GO TO BEGIN-DB206A-TESTS.                                   DB2064.2
+039300 WRITE-FILES-SUBROUTINE.                                          DB2064.2
+039400     MOVE FILE-RECORD-INFO (1) TO REC-1.                          DB2064.2
+039500     WRITE REC-1.                                                 DB2064.2
+039600     ADD 1 TO XRECORD-NUMBER (1).                                 DB2064.2
+039700 BEGIN-DB206A-TESTS SECTION.                                      DB2064.2
+039800 SORT-TEST-INIT.                                                  DB2064.2
+039900     MOVE "SORT-TEST" TO PAR-NAME.                                DB2064.2
+040000     MOVE "SORT I/O PROC" TO FEATURE.                             DB2064.2
+040100     MOVE SPACES TO ITEM-1.                                       DB2064.2
+040200     MOVE 0 TO KEY-1.                                             DB2064.2
+040300****************************************************************  DB2064.2
+040400*    THE DEBUG-LINE (INSPT) TEST NAMED IN THE OUTPUT REPORT AS  * DB2064.2
+040500*    "SORT-TEST-A" SHOULD POINT TO THE EXECUTABLE STATEMENT    *  DB2064.2
+040600*    WHICH FOLLOWS THIS COMMENT SET AND WHICH READS, "SORT     *  DB2064.2
+040700*    ST-FS3  ON ASCENDING KEY SORT-KEY  INPUT PROCEDURE IS      * DB2064.2
+040800*    SORT-INPUT-PROC  OUTPUT PROCEDURE IS SORT-OUTPUT-PROC.".  *  DB2064.2
+040900****************************************************************  DB2064.2
+041000 SORT-TEST.                                                       DB2064.2
+041100     SORT ST-FS3 ON ASCENDING KEY SORT-KEY                        DB2064.2
+041200         INPUT PROCEDURE IS SORT-INPUT-PROC                       DB2064.2
+041300         OUTPUT PROCEDURE IS SORT-OUTPUT-PROC.                    DB2064.2
+041400     IF KEY-1 IS EQUAL TO 2                                       DB2064.2
+041500         PERFORM PASS                                             DB2064.2
+041600         MOVE "DEBUG PROC WAS EXECUTED" TO RE-MARK                DB2064.2
+041700     ELSE  PERFORM FAIL                                           DB2064.2
+041800         MOVE "NO. TIMES DEBUG PROC EXECUTED" TO RE-MARK          DB2064.2
+041900         MOVE 2 TO CORRECT-18V0                                   DB2064.2
+042000         MOVE KEY-1 TO COMPUTED-18V0.                             DB2064.2
+042100     PERFORM PRINT-DETAIL                                         DB2064.2
+042200     IF KEY-1 IS EQUAL TO 0                                       DB2064.2
+042300         PERFORM DELETE-SORT-TEST-SUBTESTS                        DB2064.2
+042400         GO TO END-OF-DB206A                                      DB2064.2
+042500     ELSE GO TO SORT-TEST-A.                                      DB2064.2
+042600 SORT-TEST-DELETE.                                                DB2064.2
+042700     PERFORM DE-LETE.                                             DB2064.2
+042800     PERFORM PRINT-DETAIL.                                        DB2064.2
+042900     PERFORM DELETE-SORT-TEST-SUBTESTS.                           DB2064.2
+043000     GO TO END-OF-DB206A.                                         DB2064.2
+043100 DELETE-SORT-TEST-SUBTESTS.                                       DB2064.2
+043200     MOVE "SORT-TEST-A" TO PAR-NAME.                              DB2064.2
+043300     PERFORM DE-LETE.                                             DB2064.2
+043400     PERFORM PRINT-DETAIL.                                        DB2064.2
+043500     MOVE "SORT-TEST-B" TO PAR-NAME.                              DB2064.2
+043600     PERFORM DE-LETE.                                             DB2064.2
+043700     PERFORM PRINT-DETAIL.                                        DB2064.2
+043800     MOVE "SORT-TEST-C" TO PAR-NAME.                              DB2064.2
+043900     PERFORM DE-LETE.                                             DB2064.2
+044000     PERFORM PRINT-DETAIL.                                        DB2064.2
+044100 SORT-TEST-A.                                                     DB2064.2
+044200     MOVE "SORT-TEST-A" TO PAR-NAME.                              DB2064.2
+044300     MOVE "DEBUG-LINE; SEE NEXT LINE" TO RE-MARK.                 DB2064.2
+044400     MOVE "<===  DEBUG-LINE" TO CORRECT-A.                        DB2064.2
+044500     MOVE LINE-1 TO COMPUTED-A.                                   DB2064.2
+044600     PERFORM INSPT.                                               DB2064.2
+044700     PERFORM PRINT-DETAIL.                                        DB2064.2
+044800 SORT-TEST-B.                                                     DB2064.2
+044900     MOVE "SORT-TEST-B" TO PAR-NAME.                              DB2064.2
+045000     IF UNQUAL-NAME-1 IS EQUAL TO "SORT-OUTPUT-PROC"              DB2064.2
+045100         PERFORM PASS                                             DB2064.2
+045200     ELSE  PERFORM FAIL                                           DB2064.2
+045300         MOVE "SORT-OUTPUT-PROC" TO CORRECT-A                     DB2064.2
+045400         MOVE NAME-1 TO COMPUTED-A.                               DB2064.2
+045500     MOVE "DEBUG-NAME, LAST HIT" TO RE-MARK.                      DB2064.2
+045600     PERFORM PRINT-DETAIL.                                        DB2064.2
+045700 SORT-TEST-C.                                                     DB2064.2
+045800     MOVE "SORT-TEST-C" TO PAR-NAME.                              DB2064.2
+045900     IF CONTENTS-1 IS EQUAL TO "SORT OUTPUT"                      DB2064.2
+046000         PERFORM PASS                                             DB2064.2
+046100     ELSE  PERFORM FAIL                                           DB2064.2
+046200         MOVE "SORT OUTPUT" TO CORRECT-A                          DB2064.2
+046300         MOVE CONTENTS-1 TO COMPUTED-A.                           DB2064.2
+046400     MOVE "DEBUG-CONTENTS, LAST HIT" TO RE-MARK.                  DB2064.2
+046500     PERFORM PRINT-DETAIL.                                        DB2064.2
+046600     GO TO END-OF-DB206A.                                         DB2064.2
+046700 SORT-INPUT-PROC SECTION.                                         DB2064.2
+046800 OPEN-INPUT-FILE.                                                 DB2064.2
+046900     OPEN INPUT SQ-FS1.                                           DB2064.2
+047000 RELEASE-RECORDS.                                                 DB2064.2
+047100     READ SQ-FS1 INTO REC-1 AT END GO TO CLOSE-INPUT-FILE.        DB2064.2
+047200     MOVE REC-1 TO REC-3.                                         DB2064.2
+047300     RELEASE REC-3.                                               DB2064.2
+047400     GO TO RELEASE-RECORDS.                                       DB2064.2
+047500 CLOSE-INPUT-FILE.                                                DB2064.2
+047600     CLOSE SQ-FS1.                                                DB2064.2
+047700 SORT-OUTPUT-PROC SECTION.                                        DB2064.2
+047800 OPEN-OUTPUT-FILE.                                                DB2064.2
+047900     OPEN OUTPUT SQ-FS2.                                          DB2064.2
+048000 RETURN-RECORDS.                                                  DB2064.2
+048100     RETURN ST-FS3 RECORD INTO REC-2                              DB2064.2
+048200         AT END GO TO CLOSE-OUTPUT-FILE.                          DB2064.2
+048300     WRITE REC-2.                                                 DB2064.2
+048400     GO TO RETURN-RECORDS.                                        DB2064.2
+048500 CLOSE-OUTPUT-FILE.                                               DB2064.2
+048600     CLOSE SQ-FS2.                                                DB2064.2
+048700 END-OF-DB206A SECTION.                                           DB2064.2
+048800 END-OF-TESTS.                                                    DB2064.2
+048900     EXIT.                                                        DB2064.2
+049000 CCVS-EXIT SECTION.                                               DB2064.2
+049100 CCVS-999999.                                                     DB2064.2
+049200     GO TO CLOSE-FILES.                                           DB2064.2
