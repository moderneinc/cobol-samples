@@ -272,6 +272,22 @@
 027200-    "******************************".                            SQ2294.2
 027300 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ2294.2
 027400     "SQ229A".                                                    SQ2294.2
+027401 01  APR-SUB             PIC 9(2) VALUE ZERO.                     SQ2294.2
+027402 01  APR-PRT-SUB         PIC 9(2) VALUE ZERO.                     SQ2294.2
+027403 01  APR-WK-PRE-COUNT    PIC 9(5) VALUE ZERO.                     SQ2294.2
+027404 01  APR-WK-EXPECTED     PIC XX VALUE SPACE.                      SQ2294.2
+027405 01  APR-WK-ACTUAL       PIC XX VALUE SPACE.                      SQ2294.2
+027406 01  APR-TABLE.                                                   SQ2294.2
+027407     02  APR-ENTRY OCCURS 5 TIMES.                                SQ2294.2
+027408     03  APR-PRE-COUNT   PIC 9(5).                                SQ2294.2
+027409     03  APR-EXPECTED    PIC XX.                                  SQ2294.2
+027410     03  APR-ACTUAL      PIC XX.                                  SQ2294.2
+027411 01  APR-LINE            PIC X(120) VALUE SPACE.                  SQ2294.2
+027412 01  RLC-WK-ACTUAL-LENGTH  PIC 9(6) VALUE ZERO.                   SQ2294.2
+027413 01  RLC-WK-METADATA-LENGTH PIC 9(6) VALUE ZERO.                  SQ2294.2
+027414 01  RLC-WK-FILE-NAME      PIC X(6) VALUE SPACE.                  SQ2294.2
+027415 01  RLC-WK-RESULT         PIC X(8) VALUE SPACE.                  SQ2294.2
+027416 01  RLC-LINE              PIC X(120) VALUE SPACE.                SQ2294.2
 027500*                                                                 SQ2294.2
 027600 PROCEDURE DIVISION.                                              SQ2294.2
 027700 DECLARATIVES.                                                    SQ2294.2
@@ -280,6 +296,13 @@
 028000 INPUT-ERROR-PROCESS.                                             SQ2294.2
 028100     IF SQ-FS1-STATUS = "47"                                      SQ2294.2
 028200             PERFORM DECL-PASS                                    SQ2294.2
+028205     MOVE     REC-CT TO APR-WK-PRE-COUNT                          SQ2294.2
+028206     MOVE     "47" TO APR-WK-EXPECTED                             SQ2294.2
+028207     MOVE     SQ-FS1-STATUS TO APR-WK-ACTUAL                      SQ2294.2
+028208     ADD      1 TO APR-SUB                                        SQ2294.2
+028209     MOVE     APR-WK-PRE-COUNT TO APR-PRE-COUNT (APR-SUB)         SQ2294.2
+028210     MOVE     APR-WK-EXPECTED TO APR-EXPECTED (APR-SUB)           SQ2294.2
+028211     MOVE     APR-WK-ACTUAL TO APR-ACTUAL (APR-SUB)               SQ2294.2
 028300             GO TO DECL-ABNORMAL-TERM                             SQ2294.2
 028400     ELSE                                                         SQ2294.2
 028500             MOVE "47" TO CORRECT-A                               SQ2294.2
@@ -287,6 +310,13 @@
 028700             MOVE "STATUS FOR READ OF FILE OPEN EXTEND INCORRECT" SQ2294.2
 028800                     TO RE-MARK                                   SQ2294.2
 028900             MOVE "VII-5, 1.3.5(4)F" TO ANSI-REFERENCE            SQ2294.2
+028905     MOVE     REC-CT TO APR-WK-PRE-COUNT                          SQ2294.2
+028906     MOVE     "47" TO APR-WK-EXPECTED                             SQ2294.2
+028907     MOVE     SQ-FS1-STATUS TO APR-WK-ACTUAL                      SQ2294.2
+028908     ADD      1 TO APR-SUB                                        SQ2294.2
+028909     MOVE     APR-WK-PRE-COUNT TO APR-PRE-COUNT (APR-SUB)         SQ2294.2
+028910     MOVE     APR-WK-EXPECTED TO APR-EXPECTED (APR-SUB)           SQ2294.2
+028911     MOVE     APR-WK-ACTUAL TO APR-ACTUAL (APR-SUB)               SQ2294.2
 029000             PERFORM DECL-FAIL                                    SQ2294.2
 029100             GO TO DECL-ABNORMAL-TERM                             SQ2294.2
 029200     END-IF.                                                      SQ2294.2
@@ -399,6 +429,8 @@
 039900                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ2294.2
 040000*                                                                 SQ2294.2
 040100 CLOSE-FILES.                                                     SQ2294.2
+040110     PERFORM PRINT-APPEND-RECONCILIATION-REPORT                   SQ2294.2
+040111         THRU PRINT-APPEND-RECONCILIATION-EX.                     SQ2294.2
 040200     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ2294.2
 040300     CLOSE   PRINT-FILE.                                          SQ2294.2
 040400 TERMINATE-CCVS.                                                  SQ2294.2
@@ -559,6 +591,7 @@
 055900     MOVE "R1-F-G"     TO XRECORD-NAME (1).                       SQ2294.2
 056000     MOVE  CCVS-PGM-ID TO XPROGRAM-NAME (1).                      SQ2294.2
 056100     MOVE 120          TO XRECORD-LENGTH (1).                     SQ2294.2
+056105     PERFORM  LOG-RECORD-LENGTH-CHECK.                            SQ2294.2
 056200     MOVE "RC"         TO CHARS-OR-RECORDS (1).                   SQ2294.2
 056300     MOVE 1            TO XBLOCK-SIZE (1).                        SQ2294.2
 056400     MOVE 1            TO RECORDS-IN-FILE (1).                    SQ2294.2
@@ -606,4 +639,40 @@
 060600*                                                                 SQ2294.2
 060700 CCVS-EXIT SECTION.                                               SQ2294.2
 060800 CCVS-999999.                                                     SQ2294.2
-060900     GO TO CLOSE-FILES.                                           SQ2294.2
\ No newline at end of file
+060900     GO TO CLOSE-FILES.                                           SQ2294.2
+061000 SECT-SQ229A-APR SECTION.                                         SQ2294.2
+061010 PRINT-APPEND-RECONCILIATION-REPORT.                              SQ2294.2
+061020     IF       APR-SUB EQUAL TO ZERO                               SQ2294.2
+061030     GO TO PRINT-APPEND-RECONCILIATION-EX.                        SQ2294.2
+061040     MOVE     ZERO TO APR-PRT-SUB.                                SQ2294.2
+061050     PERFORM  PRINT-APPEND-RECONCILIATION-LINE                    SQ2294.2
+061060     VARYING APR-PRT-SUB FROM 1 BY 1                              SQ2294.2
+061070     UNTIL APR-PRT-SUB GREATER APR-SUB.                           SQ2294.2
+061080 PRINT-APPEND-RECONCILIATION-EX.                                  SQ2294.2
+061090     EXIT.                                                        SQ2294.2
+061100 PRINT-APPEND-RECONCILIATION-LINE.                                SQ2294.2
+061110     MOVE     SPACE TO APR-LINE.                                  SQ2294.2
+061120     STRING   "APPEND RECONCILIATION: PRE-COUNT="                 SQ2294.2
+061130     APR-PRE-COUNT (APR-PRT-SUB)                                  SQ2294.2
+061140     "  EXPECTED-STATUS=" APR-EXPECTED (APR-PRT-SUB)              SQ2294.2
+061150     "  ACTUAL-STATUS=" APR-ACTUAL (APR-PRT-SUB)                  SQ2294.2
+061160     DELIMITED BY SIZE INTO APR-LINE.                             SQ2294.2
+061170     MOVE     APR-LINE TO DUMMY-RECORD.                           SQ2294.2
+061180     PERFORM  WRITE-LINE.                                         SQ2294.2
+062000 SECT-SQ229A-RLC SECTION.                                         SQ2294.2
+062010 LOG-RECORD-LENGTH-CHECK.                                         SQ2294.2
+062020     MOVE     XFILE-NAME (1) TO RLC-WK-FILE-NAME.                 SQ2294.2
+062030     MOVE     XRECORD-LENGTH (1) TO RLC-WK-METADATA-LENGTH.       SQ2294.2
+062040     MOVE     LENGTH OF SQ-FS1R1-F-G-120 TO RLC-WK-ACTUAL-LENGTH. SQ2294.2
+062050     IF       RLC-WK-ACTUAL-LENGTH EQUAL TO RLC-WK-METADATA-LENGTHSQ2294.2
+062060     MOVE "MATCH" TO RLC-WK-RESULT                                SQ2294.2
+062070     ELSE                                                         SQ2294.2
+062080     MOVE "MISMATCH" TO RLC-WK-RESULT.                            SQ2294.2
+062090     MOVE     SPACE TO RLC-LINE.                                  SQ2294.2
+062100     STRING   "RECORD LENGTH CHECK: FILE=" RLC-WK-FILE-NAME       SQ2294.2
+062110     "  ACTUAL=" RLC-WK-ACTUAL-LENGTH                             SQ2294.2
+062120     "  METADATA=" RLC-WK-METADATA-LENGTH                         SQ2294.2
+062130     "  RESULT=" RLC-WK-RESULT                                    SQ2294.2
+062140     DELIMITED BY SIZE INTO RLC-LINE.                             SQ2294.2
+062150     MOVE     RLC-LINE TO DUMMY-RECORD.                           SQ2294.2
+062160     PERFORM  WRITE-LINE.                                         SQ2294.2
