@@ -301,6 +301,25 @@
 030100-    "******************************".                            SQ1404.2
 030200 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1404.2
 030300     "SQ140A".                                                    SQ1404.2
+030305 01  FSX-SUB               PIC 9(2) VALUE ZERO.                   SQ1404.2
+030310 01  FSX-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1404.2
+030315 01  FSX-WK-PAR-NAME       PIC X(17) VALUE SPACE.                 SQ1404.2
+030320 01  FSX-WK-EXPECTED       PIC XX VALUE SPACE.                    SQ1404.2
+030325 01  FSX-WK-ACTUAL         PIC XX VALUE SPACE.                    SQ1404.2
+030330 01  FSX-TABLE.                                                   SQ1404.2
+030335     02  FSX-ENTRY OCCURS 10 TIMES.                               SQ1404.2
+030340     03  FSX-PAR-NAME  PIC X(17).                                 SQ1404.2
+030345     03  FSX-EXPECTED  PIC XX.                                    SQ1404.2
+030350     03  FSX-ACTUAL    PIC XX.                                    SQ1404.2
+030355 01  FSX-LINE              PIC X(120) VALUE SPACE.                SQ1404.2
+030360 01  DAL-SUB               PIC 9(2) VALUE ZERO.                   SQ1404.2
+030365 01  DAL-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1404.2
+030370 01  DAL-WK-NAME           PIC X(20) VALUE SPACE.                 SQ1404.2
+030375 01  DAL-TABLE.                                                   SQ1404.2
+030380     02  DAL-ENTRY OCCURS 10 TIMES.                               SQ1404.2
+030385     03  DAL-NAME      PIC X(20).                                 SQ1404.2
+030390     03  DAL-REC-CT    PIC 9(5).                                  SQ1404.2
+030395 01  DAL-LINE              PIC X(120) VALUE SPACE.                SQ1404.2
 030400*                                                                 SQ1404.2
 030500*                                                                 SQ1404.2
 030600 PROCEDURE DIVISION.                                              SQ1404.2
@@ -314,6 +333,9 @@
 031400*    DECLARATIVE PROCEDURE ENTERED FROM SECOND OPEN OUTPUT        SQ1404.2
 031500*                                                                 SQ1404.2
 031600 DECL-OPEN-TEST.                                                  SQ1404.2
+031610     ADD      1 TO DAL-SUB.                                       SQ1404.2
+031620     MOVE     "INPUT-ERROR-PROC" TO DAL-NAME (DAL-SUB).           SQ1404.2
+031630     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1404.2
 031700     MOVE    SPACE TO DUMMY-RECORD                                SQ1404.2
 031800     PERFORM DECL-WRITE-LINE                                      SQ1404.2
 031900     MOVE   "ABNORMAL TERMINATION AT THIS POINT IS ACCEPTABLE"    SQ1404.2
@@ -441,6 +463,10 @@
 044100                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1404.2
 044200*                                                                 SQ1404.2
 044300 CLOSE-FILES.                                                     SQ1404.2
+044310     PERFORM PRINT-FS-EXCEPTION-REPORT                            SQ1404.2
+044311         THRU PRINT-FS-EXCEPTION-EX.                              SQ1404.2
+044320     PERFORM PRINT-DECL-AUDIT-REPORT                              SQ1404.2
+044321         THRU PRINT-DECL-AUDIT-EX.                                SQ1404.2
 044400     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1404.2
 044500     CLOSE   PRINT-FILE.                                          SQ1404.2
 044600P    OPEN    I-O RAW-DATA.                                        SQ1404.2
@@ -649,10 +675,54 @@
 064900         MOVE   "UNEXPECTED I-O STATUS CODE FROM OPEN OUTPUT"     SQ1404.2
 065000                    TO RE-MARK                                    SQ1404.2
 065100         MOVE   "VII-4, 1.5.3(4)A" TO ANSI-REFERENCE              SQ1404.2
+065110     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1404.2
+065120     MOVE     CORRECT-A (1:2) TO FSX-WK-EXPECTED                  SQ1404.2
+065130     MOVE     COMPUTED-A (1:2) TO FSX-WK-ACTUAL                   SQ1404.2
+065140     PERFORM  LOG-FS-EXCEPTION                                    SQ1404.2
 065200         PERFORM FAIL.                                            SQ1404.2
 065300 SEQ-TEST-02-02-END.                                              SQ1404.2
 065400*                                                                 SQ1404.2
 065500*                                                                 SQ1404.2
 065600 CCVS-EXIT SECTION.                                               SQ1404.2
 065700 CCVS-999999.                                                     SQ1404.2
-065800     GO TO   CLOSE-FILES.                                         SQ1404.2
\ No newline at end of file
+065800     GO TO   CLOSE-FILES.                                         SQ1404.2
+066000 SECT-SQ140A-FSX SECTION.                                         SQ1404.2
+066010 LOG-FS-EXCEPTION.                                                SQ1404.2
+066020     ADD      1 TO FSX-SUB.                                       SQ1404.2
+066030     MOVE     FSX-WK-PAR-NAME TO FSX-PAR-NAME (FSX-SUB).          SQ1404.2
+066040     MOVE     FSX-WK-EXPECTED TO FSX-EXPECTED (FSX-SUB).          SQ1404.2
+066050     MOVE     FSX-WK-ACTUAL TO FSX-ACTUAL (FSX-SUB).              SQ1404.2
+066060 PRINT-FS-EXCEPTION-REPORT.                                       SQ1404.2
+066070     IF       FSX-SUB EQUAL TO ZERO                               SQ1404.2
+066080     GO TO PRINT-FS-EXCEPTION-EX.                                 SQ1404.2
+066090     MOVE     ZERO TO FSX-PRT-SUB.                                SQ1404.2
+066100     PERFORM  PRINT-FS-EXCEPTION-LINE                             SQ1404.2
+066110     VARYING FSX-PRT-SUB FROM 1 BY 1                              SQ1404.2
+066120     UNTIL FSX-PRT-SUB GREATER FSX-SUB.                           SQ1404.2
+066130 PRINT-FS-EXCEPTION-EX.                                           SQ1404.2
+066140     EXIT.                                                        SQ1404.2
+066150 PRINT-FS-EXCEPTION-LINE.                                         SQ1404.2
+066160     MOVE     SPACE TO FSX-LINE.                                  SQ1404.2
+066170     STRING   "TEST=" FSX-PAR-NAME (FSX-PRT-SUB)                  SQ1404.2
+066180     "  EXPECTED=" FSX-EXPECTED (FSX-PRT-SUB)                     SQ1404.2
+066190     "  ACTUAL=" FSX-ACTUAL (FSX-PRT-SUB)                         SQ1404.2
+066200     DELIMITED BY SIZE INTO FSX-LINE.                             SQ1404.2
+066210     MOVE     FSX-LINE TO DUMMY-RECORD.                           SQ1404.2
+066220     PERFORM  WRITE-LINE.                                         SQ1404.2
+067000 SECT-SQ140A-DAL SECTION.                                         SQ1404.2
+067010 PRINT-DECL-AUDIT-REPORT.                                         SQ1404.2
+067020     IF       DAL-SUB EQUAL TO ZERO                               SQ1404.2
+067030     GO TO PRINT-DECL-AUDIT-EX.                                   SQ1404.2
+067040     MOVE     ZERO TO DAL-PRT-SUB.                                SQ1404.2
+067050     PERFORM  PRINT-DECL-AUDIT-LINE                               SQ1404.2
+067060     VARYING DAL-PRT-SUB FROM 1 BY 1                              SQ1404.2
+067070     UNTIL DAL-PRT-SUB GREATER DAL-SUB.                           SQ1404.2
+067080 PRINT-DECL-AUDIT-EX.                                             SQ1404.2
+067090     EXIT.                                                        SQ1404.2
+067100 PRINT-DECL-AUDIT-LINE.                                           SQ1404.2
+067110     MOVE     SPACE TO DAL-LINE.                                  SQ1404.2
+067120     STRING   "DECLARATIVE=" DAL-NAME (DAL-PRT-SUB)               SQ1404.2
+067130     "  REC-CT=" DAL-REC-CT (DAL-PRT-SUB)                         SQ1404.2
+067140     DELIMITED BY SIZE INTO DAL-LINE.                             SQ1404.2
+067150     MOVE     DAL-LINE TO DUMMY-RECORD.                           SQ1404.2
+067160     PERFORM  WRITE-LINE.                                         SQ1404.2
