@@ -7,19 +7,51 @@
        01 DCL_EXEC_SQL_UPDATE_NUM_1 PIC X(3).
        01 DCL_EXEC_SQL_UPDATE_NUM_2 PIC X(3).
 
+      * Include SQLCA so SQLCODE is available for error checking.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       * Include SQL table from another COBOL source.
       * These SQL tables are created through copybooks.
        EXEC SQL INCLUDE SQL_TBL END-EXEC.
 
-       EXEC SQL
-           UPDATE SQL_TBL
-           SET NUM_1 = :DCL_EXEC_SQL_UPDATE_NUM_1
-       END-EXEC.
-
-       EXEC SQL
-           INSERT INTO SQL_TBL
-                  (NUM_1,
-                   NUM_2)
-           VALUES (:DCL_EXEC_SQL_UPDATE_NUM_1
-                   :DCL_EXEC_SQL_UPDATE_NUM_2)
-       END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE.
+
+      * A non-zero SQLCODE on any statement below branches to
+      * SQL-ERROR-PARA instead of falling through as if it succeeded.
+           EXEC SQL
+               WHENEVER SQLERROR GO TO SQL-ERROR-PARA
+           END-EXEC.
+
+           EXEC SQL
+               UPDATE SQL_TBL
+               SET NUM_1 = :DCL_EXEC_SQL_UPDATE_NUM_1
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO SQL_TBL
+                      (NUM_1,
+                       NUM_2)
+               VALUES (:DCL_EXEC_SQL_UPDATE_NUM_1
+                       :DCL_EXEC_SQL_UPDATE_NUM_2)
+           END-EXEC.
+
+      * The UPDATE and INSERT above are one unit of work against
+      * SQL_TBL - commit only after both have succeeded.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           GOBACK.
+
+       SQL-ERROR-PARA.
+           DISPLAY 'EXEC_SQL_UPDATE: SQL ERROR, SQLCODE=' SQLCODE.
+      * Stop chasing our own tail if the ROLLBACK itself fails.
+           EXEC SQL
+               WHENEVER SQLERROR CONTINUE
+           END-EXEC.
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
