@@ -398,7 +398,30 @@
 039800     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1374.2
 039900-    "******************************".                            ST1374.2
 040000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1374.2
-040100     "ST137A".                                                    ST1374.2
+040110     "ST137A".                                                    ST1374.2
+040113 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1374.2
+040116 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1374.2
+040119 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1374.2
+040122 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1374.2
+040125 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1374.2
+040128 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1374.2
+040131 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1374.2
+040134 01  SCM-TABLE.                                                   ST1374.2
+040137     02  SCM-ENTRY OCCURS 3 TIMES.                                ST1374.2
+040140     03  SCM-NAME       PIC X(12).                                ST1374.2
+040143     03  SCM-VERB       PIC X(6).                                 ST1374.2
+040146     03  SCM-SOURCE     PIC X(12).                                ST1374.2
+040149     03  SCM-DEST       PIC X(12).                                ST1374.2
+040152     03  SCM-KEYDIR     PIC X(8).                                 ST1374.2
+040155 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1374.2
+040158 01  NCS-PREV-KEY         PIC X VALUE LOW-VALUE.                  ST1374.2
+040161 01  NCS-SUB              PIC 9(2) VALUE ZERO.                    ST1374.2
+040164 01  NCS-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1374.2
+040167 01  NCS-TABLE.                                                   ST1374.2
+040170     02  NCS-ENTRY OCCURS 60 TIMES.                               ST1374.2
+040173     03  NCS-RECORD-NUMBER  PIC 9(3).                             ST1374.2
+040176     03  NCS-ORDER-SW       PIC X(3).                             ST1374.2
+040179 01  NCS-LINE             PIC X(120) VALUE SPACE.                 ST1374.2
 040200 PROCEDURE DIVISION.                                              ST1374.2
 040300 DECLARATIVES.                                                    ST1374.2
 040400 SECT-ST216-DEC SECTION.                                          ST1374.2
@@ -424,7 +447,11 @@
 042400 CCVS-INIT-EXIT.                                                  ST1374.2
 042500     GO TO CCVS1-EXIT.                                            ST1374.2
 042600 CLOSE-FILES.                                                     ST1374.2
-042700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1374.2
+042710     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1374.2
+042711         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1374.2
+042730     PERFORM PRINT-COLLATING-SEQUENCE-REPORT                      ST1374.2
+042731         THRU PRINT-COLLATING-SEQUENCE-REPORT-EX.                 ST1374.2
+042750     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1374.2
 042800 TERMINATE-CCVS.                                                  ST1374.2
 042900S    EXIT PROGRAM.                                                ST1374.2
 043000STERMINATE-CALL.                                                  ST1374.2
@@ -638,6 +665,12 @@
 063800         ASCENDING N-KEY OF NON-KEY-2                             ST1374.2
 063900         USING SQ-FS1                                             ST1374.2
 064000         GIVING SQ-FS2.                                           ST1374.2
+064010     MOVE     "SORT-ST-FS1" TO SCM-WK-NAME.                       ST1374.2
+064020     MOVE     "SORT" TO SCM-WK-VERB.                              ST1374.2
+064030     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1374.2
+064040     MOVE     "GIVING" TO SCM-WK-DEST.                            ST1374.2
+064050     MOVE     "ASCEND" TO SCM-WK-KEYDIR.                          ST1374.2
+064060     PERFORM  SCM-LOG-ENTRY.                                      ST1374.2
 064100 SRT-TEST-003.                                                    ST1374.2
 064200     MOVE SPACES TO WRK-XN-X-0001.                                ST1374.2
 064300     OPEN INPUT SQ-FS2.                                           ST1374.2
@@ -736,6 +769,7 @@
 073600X    MOVE 100 TO LENGTH-100.                                      ST1374.2
 073700X    MOVE SPACES TO PRINT-REC.                                    ST1374.2
 073800     MOVE ALPHAN-KEY OF KEY-6 TO COMPU (WRK-DU-999-0001).         ST1374.2
+073850     PERFORM NCS-CHECK-ORDER THRU NCS-CHECK-ORDER-EX.             ST1374.2
 073900     GO TO R1-EXIT.                                               ST1374.2
 074000 PREMATURE-EOF.                                                   ST1374.2
 074100     MOVE 1 TO WRK-DU-9-0001.                                     ST1374.2
@@ -744,4 +778,62 @@
 074400     EXIT.                                                        ST1374.2
 074500 CCVS-EXIT SECTION.                                               ST1374.2
 074600 CCVS-999999.                                                     ST1374.2
-074700     GO TO CLOSE-FILES.                                           ST1374.2
\ No newline at end of file
+074700     GO TO CLOSE-FILES.                                           ST1374.2
+088000 SECT-ST137A-SCM SECTION.                                         ST1374.2
+088010 SCM-LOG-ENTRY.                                                   ST1374.2
+088020     ADD      1 TO SCM-SUB.                                       ST1374.2
+088030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1374.2
+088040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1374.2
+088050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1374.2
+088060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1374.2
+088070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1374.2
+088080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1374.2
+088090     IF       SCM-SUB EQUAL TO ZERO                               ST1374.2
+088100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1374.2
+088110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1374.2
+088120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1374.2
+088130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1374.2
+088140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1374.2
+088150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1374.2
+088160     EXIT.                                                        ST1374.2
+088170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1374.2
+088180     MOVE     SPACE TO SCM-LINE.                                  ST1374.2
+088190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1374.2
+088200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1374.2
+088210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1374.2
+088220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1374.2
+088230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1374.2
+088240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1374.2
+088250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1374.2
+088260     PERFORM  WRITE-LINE.                                         ST1374.2
+089000 SECT-ST137A-NCS SECTION.                                         ST1374.2
+089010 NCS-CHECK-ORDER.                                                 ST1374.2
+089013     IF       NCS-SUB EQUAL TO 60                                 ST1374.2
+089016         GO TO NCS-CHECK-ORDER-EX.                                ST1374.2
+089020     IF       NCS-PREV-KEY NOT EQUAL TO LOW-VALUE                 ST1374.2
+089030         ADD 1 TO NCS-SUB                                         ST1374.2
+089040         MOVE WRK-DU-999-0001 TO NCS-RECORD-NUMBER (NCS-SUB)      ST1374.2
+089050         IF ALPHAN-KEY OF KEY-6 IS LESS THAN NCS-PREV-KEY         ST1374.2
+089060             MOVE "BAD" TO NCS-ORDER-SW (NCS-SUB)                 ST1374.2
+089070         ELSE                                                     ST1374.2
+089080             MOVE "OK " TO NCS-ORDER-SW (NCS-SUB).                ST1374.2
+089090     MOVE     ALPHAN-KEY OF KEY-6 TO NCS-PREV-KEY.                ST1374.2
+089095 NCS-CHECK-ORDER-EX.                                              ST1374.2
+089098     EXIT.                                                        ST1374.2
+089100 PRINT-COLLATING-SEQUENCE-REPORT.                                 ST1374.2
+089110     IF       NCS-SUB EQUAL TO ZERO                               ST1374.2
+089120     GO TO PRINT-COLLATING-SEQUENCE-REPORT-EX.                    ST1374.2
+089130     MOVE     ZERO TO NCS-PRT-SUB.                                ST1374.2
+089140     PERFORM  PRINT-COLLATING-SEQUENCE-LINE                       ST1374.2
+089150     VARYING NCS-PRT-SUB FROM 1 BY 1                              ST1374.2
+089160     UNTIL NCS-PRT-SUB GREATER NCS-SUB.                           ST1374.2
+089170 PRINT-COLLATING-SEQUENCE-REPORT-EX.                              ST1374.2
+089180     EXIT.                                                        ST1374.2
+089190 PRINT-COLLATING-SEQUENCE-LINE.                                   ST1374.2
+089200     MOVE     SPACE TO NCS-LINE.                                  ST1374.2
+089210     STRING   "NATIVE COLLATING SEQUENCE: RECORD="                ST1374.2
+089220     NCS-RECORD-NUMBER (NCS-PRT-SUB)                              ST1374.2
+089230     "  ORDER=" NCS-ORDER-SW (NCS-PRT-SUB)                        ST1374.2
+089240     DELIMITED BY SIZE INTO NCS-LINE.                             ST1374.2
+089250     MOVE     NCS-LINE TO DUMMY-RECORD.                           ST1374.2
+089260     PERFORM  WRITE-LINE.                                         ST1374.2
