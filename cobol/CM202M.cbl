@@ -29,614 +29,979 @@
 002900 FILE-CONTROL.                                                    CM2024.2
 003000     SELECT PRINT-FILE ASSIGN TO                                  CM2024.2
 003100     XXXXX055.                                                    CM2024.2
-003200 DATA DIVISION.                                                   CM2024.2
-003300 FILE SECTION.                                                    CM2024.2
-003400 FD  PRINT-FILE                                                   CM2024.2
-003500     LABEL RECORDS                                                CM2024.2
-003600     XXXXX084                                                     CM2024.2
-003700     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       CM2024.2
-003800 01  PRINT-REC PICTURE X(120).                                    CM2024.2
-003900 01  DUMMY-RECORD PICTURE X(120).                                 CM2024.2
-004000 WORKING-STORAGE SECTION.                                         CM2024.2
-004100 77  END-FLAG PIC 9.                                              CM2024.2
-004200 77  FAIL-SAFE PIC 999 COMP.                                      CM2024.2
-004300 77  ELAPSED-TIME PIC 999.                                        CM2024.2
-004400 77  ENABLE-ALL-MSG PIC X(57) VALUE                               CM2024.2
-004500     "ATTEMPT TO ENTER MESSAGES.  BOTH SOURCES ARE NOW ENABLED.". CM2024.2
-004600 01  INIT-TIME.                                                   CM2024.2
-004700     02  I-HRS PIC 99.                                            CM2024.2
-004800     02  I-MINS PIC 99.                                           CM2024.2
-004900     02  I-SECS PIC 99V99.                                        CM2024.2
-005000 01  TEST-TIME.                                                   CM2024.2
-005100     02  T-HRS PIC 99.                                            CM2024.2
-005200     02  T-MINS PIC 99.                                           CM2024.2
-005300     02  T-SECS PIC 99V99.                                        CM2024.2
-005400 01  SKIP-MSG-1 PIC X(71) VALUE "SEGMENTED-MSG-TEST-05: THERE SHOUCM2024.2
-005500-    "LD BE NO BLANK LINES BETWEEN THIS LINE".                    CM2024.2
-005600 01  SKIP-MSG-2 PIC X(17) VALUE "AND THIS ONE.".                  CM2024.2
-005700 01  INCOMP-MSG.                                                  CM2024.2
-005800     02  FILLER PIC X(20) VALUE "INCOMPLETE-MSG-TEST-".           CM2024.2
-005900     02  INC-MSG-NO PIC 99.                                       CM2024.2
-006000     02  FILLER PIC X(33) VALUE " FAILURE IF THIS SEGMENT APPEARS.CM2024.2
-006100-    "".                                                          CM2024.2
-006200 01  ENABLE-MSG.                                                  CM2024.2
-006300     02  FILLER PIC X(34) VALUE "ATTEMPT TO ENTER MESSAGES.  ONLY CM2024.2
-006400-    """".                                                        CM2024.2
-006500     02  SELECTED-SOURCE PIC X(12).                               CM2024.2
-006600     02  FILLER PIC X(13) VALUE """ IS ENABLED.".                 CM2024.2
-006700 01  DISABLE-MSG.                                                 CM2024.2
-006800     02  FILLER PIC X(36) VALUE                                   CM2024.2
-006900     "TERMINALS DEACTIVATED FOR INPUT:    ".                      CM2024.2
-007000     02  TERMINAL-1 PIC X(14) VALUE                               CM2024.2
-007100     XXXXX042.                                                    CM2024.2
-007200     02  TERMINAL-2 PIC X(12) VALUE                               CM2024.2
-007300     XXXXX043.                                                    CM2024.2
-007400 01  SEND-MSG.                                                    CM2024.2
-007500     02  FILLER PIC X(17) VALUE "SEND-STATUS-TEST-".              CM2024.2
-007600     02  TEST-NUMB PIC 99 VALUE 1.                                CM2024.2
-007700     02  FILLER PIC X(42) VALUE                                   CM2024.2
-007800     " FAILURE.  THIS MESSAGE SHOULD NOT APPEAR.".                CM2024.2
-007900 01  ONE-TERMINAL-MSG.                                            CM2024.2
-008000     02  FILLER PIC X(15) VALUE "ONLY TERMINAL """.               CM2024.2
-008100     02  SELECTED-DEST PIC X(12) VALUE                            CM2024.2
-008200     XXXXX032.                                                    CM2024.2
-008300     02  FILLER PIC X(30) VALUE                                   CM2024.2
-008400     """ SHOULD RECEIVE THIS MESSAGE.".                           CM2024.2
-008500 01  SEG-INIT.                                                    CM2024.2
-008600     02  FILLER PIC X(19) VALUE "SEGMENTED-MSG-TEST-".            CM2024.2
-008700     02  SEG-TEST-NO PIC 99.                                      CM2024.2
-008800     02  FILLER PIC X(19) VALUE " SEGMENT INITIATED ".            CM2024.2
-008900     02  FILLER PIC X(16) VALUE "-LENGTH FAILURE ".               CM2024.2
-009000 01  SEG-CONT PIC X(10) VALUE "-CONTINUED".                       CM2024.2
-009100 01  MSG-COMP PIC X(14) VALUE "-MSG COMPLETE.".                   CM2024.2
-009200 01  GROUP-COMP PIC X(16) VALUE "-GROUP COMPLETE.".               CM2024.2
-009300 01  TEST-RESULTS.                                                CM2024.2
-009400     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
-009500     02 FEATURE                   PICTURE X(18).                  CM2024.2
-009600     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
-009700     02 P-OR-F                    PICTURE X(5).                   CM2024.2
-009800     02 FILLER                    PICTURE X  VALUE SPACE.         CM2024.2
-009900     02  PAR-NAME PIC X(20).                                      CM2024.2
-010000     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
-010100     02  COMPUTED-A.                                              CM2024.2
-010200         03  FILLER PIC X(9).                                     CM2024.2
-010300         03  COMPUTED-STATUS PIC XX.                              CM2024.2
-010400         03  FILLER PIC X(9).                                     CM2024.2
-010500     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
-010600     02  CORRECT-A.                                               CM2024.2
-010700         03  FILLER PIC X(9).                                     CM2024.2
-010800         03  CORRECT-STATUS PIC XX.                               CM2024.2
-010900         03  FILLER PIC X(9).                                     CM2024.2
-011000     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
-011100     02  RE-MARK.                                                 CM2024.2
-011200         03  MSG-1 PIC X.                                         CM2024.2
-011300         03  FILLER PIC X(29).                                    CM2024.2
-011400 01  COLUMNS-LINE-1.                                              CM2024.2
-011500     02  FILLER PIC X(3) VALUE SPACES.                            CM2024.2
-011600     02  FILLER PIC X(17) VALUE "FEATURE TESTED".                 CM2024.2
-011700     02  FILLER PIC X(9) VALUE "RESLT".                           CM2024.2
-011800     02  FILLER PIC X(21) VALUE "PARAGRAPH NAME".                 CM2024.2
-011900     02  FILLER PIC X(22) VALUE "COMPUTED DATA".                  CM2024.2
-012000     02  FILLER PIC X(29) VALUE "CORRECT DATA".                   CM2024.2
-012100     02  FILLER PIC X(7) VALUE "REMARKS".                         CM2024.2
-012200 01  COLUMNS-LINE-2.                                              CM2024.2
-012300     02  FILLER PIC X VALUE SPACE.                                CM2024.2
-012400     02  FILLER PIC X(18) VALUE ALL "-".                          CM2024.2
-012500     02  FILLER PIC X VALUE SPACE.                                CM2024.2
-012600     02  FILLER PIC X(5) VALUE ALL "-".                           CM2024.2
-012700     02  FILLER PIC X VALUE SPACE.                                CM2024.2
-012800     02  FILLER PIC X(20) VALUE ALL "-".                          CM2024.2
-012900     02  FILLER PIC X VALUE SPACE.                                CM2024.2
-013000     02  FILLER PIC X(20) VALUE ALL "-".                          CM2024.2
-013100     02  FILLER PIC X VALUE SPACE.                                CM2024.2
-013200     02  FILLER PIC X(20) VALUE ALL "-".                          CM2024.2
-013300     02  FILLER PIC X VALUE SPACE.                                CM2024.2
-013400     02  FILLER PIC X(31) VALUE ALL "-".                          CM2024.2
-013500 01  REC-SKL-SUB PICTURE 9(2) VALUE ZERO.                         CM2024.2
-013600 01  REC-CT PICTURE 99 VALUE ZERO.                                CM2024.2
-013700 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        CM2024.2
-013800 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  CM2024.2
-013900 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          CM2024.2
-014000 01  PASS-COUNTER PIC 999 VALUE ZERO.                             CM2024.2
-014100 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              CM2024.2
-014200 01  ERROR-HOLD PIC 999 VALUE ZERO.                               CM2024.2
-014300 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           CM2024.2
-014400 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            CM2024.2
-014500 01  CCVS-H-1.                                                    CM2024.2
-014600     02  FILLER   PICTURE X(27)  VALUE SPACE.                     CM2024.2
-014700     02 FILLER PICTURE X(67) VALUE                                CM2024.2
-014800     " FEDERAL COMPILER TESTING CENTER COBOL COMPILER VALIDATION  CM2024.2
-014900-    " SYSTEM".                                                   CM2024.2
-015000     02  FILLER     PICTURE X(26)  VALUE SPACE.                   CM2024.2
-015100 01  CCVS-H-2.                                                    CM2024.2
-015200     02 FILLER PICTURE X(52) VALUE IS                             CM2024.2
-015300     "CCVS74 NCC  COPY, NOT FOR DISTRIBUTION.".                   CM2024.2
-015400     02 FILLER PICTURE IS X(19) VALUE IS "TEST RESULTS SET-  ".   CM2024.2
-015500     02 TEST-ID PICTURE IS X(9).                                  CM2024.2
-015600     02 FILLER PICTURE IS X(40) VALUE IS SPACE.                   CM2024.2
-015700 01  CCVS-H-3.                                                    CM2024.2
-015800     02  FILLER PICTURE X(34) VALUE                               CM2024.2
-015900     " FOR OFFICIAL USE ONLY    ".                                CM2024.2
-016000     02  FILLER PICTURE X(58) VALUE                               CM2024.2
-016100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".CM2024.2
-016200     02  FILLER PICTURE X(28) VALUE                               CM2024.2
-016300     "  COPYRIGHT   1974 ".                                       CM2024.2
-016400 01  CCVS-E-1.                                                    CM2024.2
-016500     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   CM2024.2
-016600     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        CM2024.2
-016700     02 ID-AGAIN PICTURE IS X(9).                                 CM2024.2
-016800     02 FILLER PICTURE X(45) VALUE IS                             CM2024.2
-016900     " NTIS DISTRIBUTION COBOL 74".                               CM2024.2
-017000 01  CCVS-E-2.                                                    CM2024.2
-017100     02  FILLER                   PICTURE X(31)  VALUE            CM2024.2
-017200     SPACE.                                                       CM2024.2
-017300     02  FILLER                   PICTURE X(21)  VALUE SPACE.     CM2024.2
-017400     02 CCVS-E-2-2.                                               CM2024.2
-017500         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            CM2024.2
-017600         03 FILLER PICTURE IS X VALUE IS SPACE.                   CM2024.2
-017700         03 ENDER-DESC PIC X(44) VALUE "ERRORS ENCOUNTERED".      CM2024.2
-017800 01  CCVS-E-3.                                                    CM2024.2
-017900     02  FILLER PICTURE X(22) VALUE                               CM2024.2
-018000     " FOR OFFICIAL USE ONLY".                                    CM2024.2
-018100     02  FILLER PICTURE X(12) VALUE SPACE.                        CM2024.2
+003200     SELECT AUDIT-FILE ASSIGN TO XXXXX056                         CM2024.2
+003300         ORGANIZATION IS SEQUENTIAL.                              CM2024.2
+003400     SELECT ROSTER-FILE ASSIGN TO XXXXX057                        CM2024.2
+003500         ORGANIZATION IS SEQUENTIAL                               CM2024.2
+003600         FILE STATUS IS ROSTER-FILE-STATUS.                       CM2024.2
+003700     SELECT TREND-FILE ASSIGN TO XXXXX058                         CM2024.2
+003800         ORGANIZATION IS SEQUENTIAL.                              CM2024.2
+003900     SELECT TIMING-FILE ASSIGN TO XXXXX059                        CM2024.2
+004000         ORGANIZATION IS SEQUENTIAL                               CM2024.2
+004100         FILE STATUS IS TIMING-FILE-STATUS.                       CM2024.2
+004200 DATA DIVISION.                                                   CM2024.2
+004300 FILE SECTION.                                                    CM2024.2
+004400 FD  PRINT-FILE                                                   CM2024.2
+004500     LABEL RECORDS                                                CM2024.2
+004600     XXXXX084                                                     CM2024.2
+004700     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       CM2024.2
+004800 01  PRINT-REC PICTURE X(120).                                    CM2024.2
+004900 01  DUMMY-RECORD PICTURE X(120).                                 CM2024.2
+005000 FD  AUDIT-FILE                                                   CM2024.2
+005100     LABEL RECORDS ARE STANDARD.                                  CM2024.2
+005200 01  AUDIT-FILE-REC PIC X(80).                                    CM2024.2
+005300 FD  ROSTER-FILE                                                  CM2024.2
+005400     LABEL RECORDS ARE STANDARD.                                  CM2024.2
+005500 01  ROSTER-FILE-REC PIC X(12).                                   CM2024.2
+005600 FD  TREND-FILE                                                   CM2024.2
+005700     LABEL RECORDS ARE STANDARD.                                  CM2024.2
+005800 01  TREND-FILE-REC PIC X(80).                                    CM2024.2
+005900 FD  TIMING-FILE                                                  CM2024.2
+006000     LABEL RECORDS ARE STANDARD.                                  CM2024.2
+006100 01  TIMING-FILE-REC PIC X(10).                                   CM2024.2
+006200 WORKING-STORAGE SECTION.                                         CM2024.2
+006300 77  END-FLAG PIC 9.                                              CM2024.2
+006400 77  FAIL-SAFE PIC 999 COMP.                                      CM2024.2
+006500 77  ELAPSED-TIME PIC 999.                                        CM2024.2
+006600 77  ENABLE-ALL-MSG PIC X(57) VALUE                               CM2024.2
+006700     "ATTEMPT TO ENTER MESSAGES.  BOTH SOURCES ARE NOW ENABLED.". CM2024.2
+006800 01  INIT-TIME.                                                   CM2024.2
+006900     02  I-HRS PIC 99.                                            CM2024.2
+007000     02  I-MINS PIC 99.                                           CM2024.2
+007100     02  I-SECS PIC 99V99.                                        CM2024.2
+007200 01  TEST-TIME.                                                   CM2024.2
+007300     02  T-HRS PIC 99.                                            CM2024.2
+007400     02  T-MINS PIC 99.                                           CM2024.2
+007500     02  T-SECS PIC 99V99.                                        CM2024.2
+007600 01  SKIP-MSG-1 PIC X(71) VALUE "SEGMENTED-MSG-TEST-05: THERE SHOUCM2024.2
+007700-    "LD BE NO BLANK LINES BETWEEN THIS LINE".                    CM2024.2
+007800 01  SKIP-MSG-2 PIC X(17) VALUE "AND THIS ONE.".                  CM2024.2
+007900 01  INCOMP-MSG.                                                  CM2024.2
+008000     02  FILLER PIC X(20) VALUE "INCOMPLETE-MSG-TEST-".           CM2024.2
+008100     02  INC-MSG-NO PIC 99.                                       CM2024.2
+008200     02  FILLER PIC X(33) VALUE " FAILURE IF THIS SEGMENT APPEARS.CM2024.2
+008300-    "".                                                          CM2024.2
+008400 01  ENABLE-MSG.                                                  CM2024.2
+008500     02  FILLER PIC X(34) VALUE "ATTEMPT TO ENTER MESSAGES.  ONLY CM2024.2
+008600-    """".                                                        CM2024.2
+008700     02  SELECTED-SOURCE PIC X(12).                               CM2024.2
+008800     02  FILLER PIC X(13) VALUE """ IS ENABLED.".                 CM2024.2
+008900 01  DISABLE-MSG.                                                 CM2024.2
+009000     02  FILLER PIC X(36) VALUE                                   CM2024.2
+009100     "TERMINALS DEACTIVATED FOR INPUT:    ".                      CM2024.2
+009200     02  TERMINAL-1 PIC X(14) VALUE                               CM2024.2
+009300     XXXXX042.                                                    CM2024.2
+009400     02  TERMINAL-2 PIC X(12) VALUE                               CM2024.2
+009500     XXXXX043.                                                    CM2024.2
+009600 01  SEND-MSG.                                                    CM2024.2
+009700     02  FILLER PIC X(17) VALUE "SEND-STATUS-TEST-".              CM2024.2
+009800     02  TEST-NUMB PIC 99 VALUE 1.                                CM2024.2
+009900     02  FILLER PIC X(42) VALUE                                   CM2024.2
+010000     " FAILURE.  THIS MESSAGE SHOULD NOT APPEAR.".                CM2024.2
+010100 01  ONE-TERMINAL-MSG.                                            CM2024.2
+010200     02  FILLER PIC X(15) VALUE "ONLY TERMINAL """.               CM2024.2
+010300     02  SELECTED-DEST PIC X(12) VALUE                            CM2024.2
+010400     XXXXX032.                                                    CM2024.2
+010500     02  FILLER PIC X(30) VALUE                                   CM2024.2
+010600     """ SHOULD RECEIVE THIS MESSAGE.".                           CM2024.2
+010700 01  SEG-INIT.                                                    CM2024.2
+010800     02  FILLER PIC X(19) VALUE "SEGMENTED-MSG-TEST-".            CM2024.2
+010900     02  SEG-TEST-NO PIC 99.                                      CM2024.2
+011000     02  FILLER PIC X(19) VALUE " SEGMENT INITIATED ".            CM2024.2
+011100     02  FILLER PIC X(16) VALUE "-LENGTH FAILURE ".               CM2024.2
+011200 01  SEG-CONT PIC X(10) VALUE "-CONTINUED".                       CM2024.2
+011300 01  MSG-COMP PIC X(14) VALUE "-MSG COMPLETE.".                   CM2024.2
+011400 01  GROUP-COMP PIC X(16) VALUE "-GROUP COMPLETE.".               CM2024.2
+011500 01  TEST-RESULTS.                                                CM2024.2
+011600     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
+011700     02 FEATURE                   PICTURE X(18).                  CM2024.2
+011800     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
+011900     02 P-OR-F                    PICTURE X(5).                   CM2024.2
+012000     02 FILLER                    PICTURE X  VALUE SPACE.         CM2024.2
+012100     02  PAR-NAME PIC X(20).                                      CM2024.2
+012200     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
+012300     02  COMPUTED-A.                                              CM2024.2
+012400         03  FILLER PIC X(9).                                     CM2024.2
+012500         03  COMPUTED-STATUS PIC XX.                              CM2024.2
+012600         03  FILLER PIC X(9).                                     CM2024.2
+012700     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
+012800     02  CORRECT-A.                                               CM2024.2
+012900         03  FILLER PIC X(9).                                     CM2024.2
+013000         03  CORRECT-STATUS PIC XX.                               CM2024.2
+013100         03  FILLER PIC X(9).                                     CM2024.2
+013200     02 FILLER                    PICTURE X VALUE SPACE.          CM2024.2
+013300     02  RE-MARK.                                                 CM2024.2
+013400         03  MSG-1 PIC X.                                         CM2024.2
+013500         03  FILLER PIC X(29).                                    CM2024.2
+013600 01  COLUMNS-LINE-1.                                              CM2024.2
+013700     02  FILLER PIC X(3) VALUE SPACES.                            CM2024.2
+013800     02  FILLER PIC X(17) VALUE "FEATURE TESTED".                 CM2024.2
+013900     02  FILLER PIC X(9) VALUE "RESLT".                           CM2024.2
+014000     02  FILLER PIC X(21) VALUE "PARAGRAPH NAME".                 CM2024.2
+014100     02  FILLER PIC X(22) VALUE "COMPUTED DATA".                  CM2024.2
+014200     02  FILLER PIC X(29) VALUE "CORRECT DATA".                   CM2024.2
+014300     02  FILLER PIC X(7) VALUE "REMARKS".                         CM2024.2
+014400 01  COLUMNS-LINE-2.                                              CM2024.2
+014500     02  FILLER PIC X VALUE SPACE.                                CM2024.2
+014600     02  FILLER PIC X(18) VALUE ALL "-".                          CM2024.2
+014700     02  FILLER PIC X VALUE SPACE.                                CM2024.2
+014800     02  FILLER PIC X(5) VALUE ALL "-".                           CM2024.2
+014900     02  FILLER PIC X VALUE SPACE.                                CM2024.2
+015000     02  FILLER PIC X(20) VALUE ALL "-".                          CM2024.2
+015100     02  FILLER PIC X VALUE SPACE.                                CM2024.2
+015200     02  FILLER PIC X(20) VALUE ALL "-".                          CM2024.2
+015300     02  FILLER PIC X VALUE SPACE.                                CM2024.2
+015400     02  FILLER PIC X(20) VALUE ALL "-".                          CM2024.2
+015500     02  FILLER PIC X VALUE SPACE.                                CM2024.2
+015600     02  FILLER PIC X(31) VALUE ALL "-".                          CM2024.2
+015700 01  REC-SKL-SUB PICTURE 9(2) VALUE ZERO.                         CM2024.2
+015800 01  REC-CT PICTURE 99 VALUE ZERO.                                CM2024.2
+015900 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        CM2024.2
+016000 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  CM2024.2
+016100 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          CM2024.2
+016200 01  PASS-COUNTER PIC 999 VALUE ZERO.                             CM2024.2
+016300 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              CM2024.2
+016400 01  ERROR-HOLD PIC 999 VALUE ZERO.                               CM2024.2
+016500 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           CM2024.2
+016600 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            CM2024.2
+016700 01  CCVS-H-1.                                                    CM2024.2
+016800     02  FILLER   PICTURE X(27)  VALUE SPACE.                     CM2024.2
+016900     02 FILLER PICTURE X(67) VALUE                                CM2024.2
+017000     " FEDERAL COMPILER TESTING CENTER COBOL COMPILER VALIDATION  CM2024.2
+017100-    " SYSTEM".                                                   CM2024.2
+017200     02  FILLER     PICTURE X(26)  VALUE SPACE.                   CM2024.2
+017300 01  CCVS-H-2.                                                    CM2024.2
+017400     02 FILLER PICTURE X(52) VALUE IS                             CM2024.2
+017500     "CCVS74 NCC  COPY, NOT FOR DISTRIBUTION.".                   CM2024.2
+017600     02 FILLER PICTURE IS X(19) VALUE IS "TEST RESULTS SET-  ".   CM2024.2
+017700     02 TEST-ID PICTURE IS X(9).                                  CM2024.2
+017800     02 FILLER PICTURE IS X(40) VALUE IS SPACE.                   CM2024.2
+017900 01  CCVS-H-3.                                                    CM2024.2
+018000     02  FILLER PICTURE X(34) VALUE                               CM2024.2
+018100     " FOR OFFICIAL USE ONLY    ".                                CM2024.2
 018200     02  FILLER PICTURE X(58) VALUE                               CM2024.2
-018300     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".CM2024.2
-018400     02  FILLER PICTURE X(13) VALUE SPACE.                        CM2024.2
-018500     02 FILLER PIC X(15) VALUE " COPYRIGHT 1974".                 CM2024.2
-018600 01  CCVS-E-4.                                                    CM2024.2
-018700     02 CCVS-E-4-1 PIC XXX VALUE SPACE.                           CM2024.2
-018800     02 FILLER PIC XXXX VALUE " OF ".                             CM2024.2
-018900     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           CM2024.2
-019000     02 FILLER PIC X(40) VALUE                                    CM2024.2
-019100      "  TESTS WERE EXECUTED SUCCESSFULLY".                       CM2024.2
-019200 01  XXINFO.                                                      CM2024.2
-019300     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    CM2024.2
-019400     02 INFO-TEXT.                                                CM2024.2
-019500     04 FILLER PIC X(20) VALUE SPACE.                             CM2024.2
-019600     04 XXCOMPUTED PIC X(20).                                     CM2024.2
-019700     04 FILLER PIC X(5) VALUE SPACE.                              CM2024.2
-019800     04 XXCORRECT PIC X(20).                                      CM2024.2
-019900 01  HYPHEN-LINE.                                                 CM2024.2
-020000     02 FILLER PICTURE IS X VALUE IS SPACE.                       CM2024.2
-020100     02 FILLER PICTURE IS X(65) VALUE IS "************************CM2024.2
-020200-    "*****************************************".                 CM2024.2
-020300     02 FILLER PICTURE IS X(54) VALUE IS "************************CM2024.2
-020400-    "******************************".                            CM2024.2
-020500 01  CCVS-PGM-ID PIC X(6) VALUE                                   CM2024.2
-020600     "CM202M".                                                    CM2024.2
-020700 COMMUNICATION SECTION.                                           CM2024.2
-020800 CD  CM-INQUE-1 INPUT.                                            CM2024.2
-020900 01  INQUE-1-RECORD.                                              CM2024.2
-021000     02  QUEUE-SET PIC X(12) VALUE                                CM2024.2
-021100     XXXXX030.                                                    CM2024.2
-021200     02  FILLER PIC X(36) VALUE SPACES.                           CM2024.2
-021300     02  FILLER PIC X(14).                                        CM2024.2
-021400     02  SYM-SOURCE PIC X(12).                                    CM2024.2
-021500     02  IN-LENGTH PIC 9999.                                      CM2024.2
-021600     02  END-KEY PIC X.                                           CM2024.2
-021700     02  IN-STATUS PIC XX.                                        CM2024.2
-021800     02  MSG-COUNT PIC 9(6).                                      CM2024.2
-021900 CD  CM-OUTQUE-1 OUTPUT                                           CM2024.2
-022000     DESTINATION COUNT DEST-COUNT                                 CM2024.2
-022100     TEXT LENGTH OUT-LENGTH                                       CM2024.2
-022200     STATUS KEY OUT-STATUS                                        CM2024.2
-022300     DESTINATION TABLE OCCURS 2 TIMES INDEXED BY I1               CM2024.2
-022400     ERROR KEY ERR-KEY                                            CM2024.2
-022500     DESTINATION SYM-DEST.                                        CM2024.2
-022600 PROCEDURE    DIVISION.                                           CM2024.2
-022700 SECT-CM202M-0001 SECTION.                                        CM2024.2
-022800 CM202M-INIT.                                                     CM2024.2
-022900     OPEN     OUTPUT PRINT-FILE.                                  CM2024.2
-023000     MOVE "CM202M     " TO TEST-ID.                               CM2024.2
-023100     MOVE     TEST-ID TO ID-AGAIN.                                CM2024.2
-023200     MOVE    SPACE TO TEST-RESULTS.                               CM2024.2
-023300     PERFORM HEAD-ROUTINE.                                        CM2024.2
-023400     MOVE 2 TO DEST-COUNT                                         CM2024.2
-023500     MOVE                                                         CM2024.2
-023600     XXXXX032                                                     CM2024.2
-023700         TO SYM-DEST (1).                                         CM2024.2
-023800     MOVE                                                         CM2024.2
-023900     XXXXX035                                                     CM2024.2
-024000         TO SYM-DEST (2).                                         CM2024.2
-024100     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM2024.2
-024200     XXXXX033.                                                    CM2024.2
-024300     MOVE                                                         CM2024.2
-024400     XXXXX042                                                     CM2024.2
-024500         TO SELECTED-SOURCE  SYM-SOURCE.                          CM2024.2
-024600     MOVE 59 TO OUT-LENGTH.                                       CM2024.2
-024700     SEND CM-OUTQUE-1 FROM ENABLE-MSG WITH EMI.                   CM2024.2
-024800     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
-024900     XXXXX031.                                                    CM2024.2
-025000     PERFORM DELAY-FOR-30.                                        CM2024.2
-025100     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
-025200     XXXXX031.                                                    CM2024.2
-025300     MOVE                                                         CM2024.2
-025400     XXXXX043                                                     CM2024.2
-025500         TO SELECTED-SOURCE  SYM-SOURCE.                          CM2024.2
-025600     SEND CM-OUTQUE-1 FROM ENABLE-MSG WITH EMI.                   CM2024.2
-025700     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
-025800     XXXXX031.                                                    CM2024.2
-025900     PERFORM DELAY-FOR-30.                                        CM2024.2
-026000     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
-026100     SEND CM-OUTQUE-1 FROM ENABLE-ALL-MSG WITH EMI.               CM2024.2
-026200     MOVE                                                         CM2024.2
-026300     XXXXX042                                                     CM2024.2
-026400         TO SYM-SOURCE.                                           CM2024.2
-026500     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
-026600     XXXXX031.                                                    CM2024.2
-026700     PERFORM DELAY-FOR-30.                                        CM2024.2
-026800     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
-026900     XXXXX031.                                                    CM2024.2
-027000     MOVE                                                         CM2024.2
-027100     XXXXX043                                                     CM2024.2
-027200         TO SYM-SOURCE.                                           CM2024.2
-027300     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
-027400     XXXXX031.                                                    CM2024.2
-027500     MOVE 62 TO OUT-LENGTH.                                       CM2024.2
-027600     SEND CM-OUTQUE-1 FROM DISABLE-MSG WITH EMI.                  CM2024.2
-027700     PERFORM DELAY-FOR-30.                                        CM2024.2
-027800 BEGIN-CM202M-STATUS-TESTS.                                       CM2024.2
-027900     MOVE 200 TO FAIL-SAFE.                                       CM2024.2
-028000     MOVE "RCV MSG/SHORT AREA" TO FEATURE.                        CM2024.2
-028100     MOVE "RECEIVE-TEST-01" TO PAR-NAME.                          CM2024.2
-028200     MOVE " SEE REMARKS COLUMN " TO COMPUTED-A.                   CM2024.2
-028300     MOVE "  INSPECT RESULTS" TO CORRECT-A.                       CM2024.2
-028400 RECEIVE-TEST-01.                                                 CM2024.2
-028500     RECEIVE CM-INQUE-1 MESSAGE INTO MSG-1  NO DATA               CM2024.2
-028600         MOVE "QUEUE TESTED EMPTY" TO COMPUTED-A                  CM2024.2
-028700         MOVE SPACES TO CORRECT-A RE-MARK                         CM2024.2
-028800         PERFORM FAIL  PERFORM PRINT-DETAIL                       CM2024.2
-028900         GO TO RECEIVE-TEST-02-INIT.                              CM2024.2
-029000     IF END-KEY IS EQUAL TO "1"                                   CM2024.2
-029100         MOVE SPACE TO CORRECT-A                                  CM2024.2
-029200         MOVE "   ESI WAS SENSED   " TO COMPUTED-A                CM2024.2
-029300         PERFORM FAIL                                             CM2024.2
-029400         PERFORM PRINT-DETAIL                                     CM2024.2
-029500         GO TO RECEIVE-TEST-02-INIT.                              CM2024.2
-029600     PERFORM PRINT-DETAIL.                                        CM2024.2
-029700     IF END-KEY IS NOT EQUAL TO "0" GO TO RECEIVE-TEST-02-INIT.   CM2024.2
-029800     MOVE "RECEIVE-TEST-01-CONT" TO PAR-NAME.                     CM2024.2
-029900     SUBTRACT 1 FROM FAIL-SAFE.                                   CM2024.2
-030000     IF FAIL-SAFE IS EQUAL TO 0                                   CM2024.2
-030100         MOVE "FAIL-SAFE ACTIVATED" TO CORRECT-A                  CM2024.2
-030200         MOVE "****** WARNING *****" TO COMPUTED-A                CM2024.2
-030300         PERFORM PRINT-DETAIL                                     CM2024.2
-030400         GO TO RECEIVE-TEST-02-INIT.                              CM2024.2
-030500     PERFORM PRINT-DETAIL.                                        CM2024.2
-030600     GO TO RECEIVE-TEST-01.                                       CM2024.2
-030700 RECEIVE-DELETE-01.                                               CM2024.2
-030800     PERFORM DE-LETE.                                             CM2024.2
-030900     PERFORM PRINT-DETAIL.                                        CM2024.2
-031000 RECEIVE-TEST-02-INIT.                                            CM2024.2
-031100     MOVE 200 TO FAIL-SAFE.                                       CM2024.2
-031200     MOVE "RCV SEG/SHORT AREA" TO FEATURE.                        CM2024.2
-031300     MOVE "RECEIVE-TEST-02" TO PAR-NAME.                          CM2024.2
-031400     MOVE " SEE REMARKS COLUMN " TO COMPUTED-A.                   CM2024.2
-031500     MOVE "  INSPECT RESULTS" TO CORRECT-A.                       CM2024.2
-031600 RECEIVE-TEST-02.                                                 CM2024.2
-031700     RECEIVE CM-INQUE-1 SEGMENT INTO MSG-1  NO DATA               CM2024.2
-031800         MOVE "QUEUE TESTED EMPTY" TO COMPUTED-A                  CM2024.2
-031900         MOVE SPACES TO CORRECT-A  RE-MARK                        CM2024.2
-032000         PERFORM FAIL  PERFORM PRINT-DETAIL                       CM2024.2
-032100         GO TO RECEIVE-TEST-03-INIT.                              CM2024.2
-032200     PERFORM PRINT-DETAIL.                                        CM2024.2
-032300     IF END-KEY IS NOT EQUAL TO "0" GO TO RECEIVE-TEST-03-INIT.   CM2024.2
-032400     MOVE "RECEIVE-TEST-02-CONT" TO PAR-NAME.                     CM2024.2
-032500     SUBTRACT 1 FROM FAIL-SAFE.                                   CM2024.2
-032600     IF FAIL-SAFE IS EQUAL TO 0                                   CM2024.2
-032700         MOVE "FAIL-SAFE ACTIVATED" TO CORRECT-A                  CM2024.2
-032800         MOVE "****** WARNING *****" TO COMPUTED-A                CM2024.2
-032900         PERFORM PRINT-DETAIL                                     CM2024.2
-033000         GO TO RECEIVE-TEST-03-INIT.                              CM2024.2
-033100     PERFORM PRINT-DETAIL.                                        CM2024.2
-033200     GO TO RECEIVE-TEST-02.                                       CM2024.2
-033300 RECEIVE-DELETE-02.                                               CM2024.2
-033400     PERFORM DE-LETE.                                             CM2024.2
-033500     PERFORM PRINT-DETAIL.                                        CM2024.2
-033600 RECEIVE-TEST-03-INIT.                                            CM2024.2
-033700     MOVE "RCV SEG REPEATEDLY" TO FEATURE.                        CM2024.2
-033800     MOVE "RECEIVE-TEST-03" TO PAR-NAME.                          CM2024.2
-033900 RECEIVE-TEST-03.                                                 CM2024.2
-034000     MOVE "COMPTD SHOWS END KEY" TO CORRECT-A.                    CM2024.2
-034100     MOVE ALL "*" TO RE-MARK.                                     CM2024.2
-034200     RECEIVE CM-INQUE-1 SEGMENT INTO RE-MARK                      CM2024.2
-034300         NO DATA GO TO ENABL-STATUS-TEST-01.                      CM2024.2
-034400     MOVE END-KEY TO COMPUTED-STATUS.                             CM2024.2
-034500     PERFORM PRINT-DETAIL.                                        CM2024.2
-034600     MOVE "RECEIVE-TEST-03-CONT" TO PAR-NAME.                     CM2024.2
-034700     GO TO RECEIVE-TEST-03.                                       CM2024.2
-034800 RECEIVE-DELETE-03.                                               CM2024.2
-034900     PERFORM DE-LETE.                                             CM2024.2
-035000     PERFORM PRINT-DETAIL.                                        CM2024.2
-035100 ENABL-STATUS-TEST-01.                                            CM2024.2
-035200     MOVE "ENABLE TERMINAL" TO FEATURE.                           CM2024.2
-035300     MOVE "BAD PASSWORD SUPPLIED" TO RE-MARK.                     CM2024.2
-035400     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY "GARBAGE".         CM2024.2
-035500     IF IN-STATUS IS EQUAL TO "40"                                CM2024.2
-035600         PERFORM PASS GO TO ENABL-STATUS-WRITE-01.                CM2024.2
-035700     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
-035800     MOVE "40" TO CORRECT-STATUS.                                 CM2024.2
-035900     PERFORM FAIL.                                                CM2024.2
-036000     GO TO ENABL-STATUS-WRITE-01.                                 CM2024.2
-036100 ENABL-STATUS-DELETE-01.                                          CM2024.2
-036200     PERFORM DE-LETE.                                             CM2024.2
-036300 ENABL-STATUS-WRITE-01.                                           CM2024.2
-036400     MOVE "ENABL-STATUS-TEST-01" TO PAR-NAME.                     CM2024.2
-036500     PERFORM PRINT-DETAIL.                                        CM2024.2
-036600 ENABL-STATUS-TEST-02.                                            CM2024.2
-036700     MOVE "BAD SOURCE NAME USED" TO RE-MARK.                      CM2024.2
-036800     MOVE "GARBAGE" TO SYM-SOURCE.                                CM2024.2
-036900     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
-037000     XXXXX031.                                                    CM2024.2
-037100     IF IN-STATUS IS EQUAL TO "21"                                CM2024.2
-037200         PERFORM PASS  GO TO ENABL-STATUS-WRITE-02.               CM2024.2
-037300     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
-037400     MOVE "21" TO CORRECT-STATUS.                                 CM2024.2
-037500     PERFORM FAIL.                                                CM2024.2
-037600     GO TO ENABL-STATUS-WRITE-02.                                 CM2024.2
-037700 ENABL-STATUS-DELETE-02.                                          CM2024.2
-037800     PERFORM DE-LETE.                                             CM2024.2
-037900 ENABL-STATUS-WRITE-02.                                           CM2024.2
-038000     MOVE "ENABL-STATUS-TEST-02" TO PAR-NAME.                     CM2024.2
-038100     PERFORM PRINT-DETAIL.                                        CM2024.2
-038200 DISAB-STATUS-TEST-01.                                            CM2024.2
-038300     MOVE "DISABLE TERMINAL" TO FEATURE.                          CM2024.2
-038400     MOVE "BAD PASSWORD SUPPLIED" TO RE-MARK.                     CM2024.2
-038500     MOVE                                                         CM2024.2
-038600     XXXXX042                                                     CM2024.2
-038700         TO SYM-SOURCE.                                           CM2024.2
-038800     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY "GARBAGE".        CM2024.2
-038900     IF IN-STATUS IS EQUAL TO "40"                                CM2024.2
-039000         PERFORM PASS  GO TO DISAB-STATUS-WRITE-01.               CM2024.2
-039100     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
-039200     MOVE "40" TO CORRECT-STATUS.                                 CM2024.2
-039300     PERFORM FAIL.                                                CM2024.2
-039400     GO TO DISAB-STATUS-WRITE-01.                                 CM2024.2
-039500 DISAB-STATUS-DELETE-01.                                          CM2024.2
-039600     PERFORM DE-LETE.                                             CM2024.2
-039700 DISAB-STATUS-WRITE-01.                                           CM2024.2
-039800     MOVE "DISAB-STATUS-TEST-01" TO PAR-NAME.                     CM2024.2
-039900     PERFORM PRINT-DETAIL.                                        CM2024.2
-040000 DISAB-STATUS-TEST-02.                                            CM2024.2
-040100     MOVE "BAD SOURCE NAME USED" TO RE-MARK.                      CM2024.2
-040200     MOVE "GARBAGE" TO SYM-SOURCE.                                CM2024.2
-040300     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
-040400     XXXXX031.                                                    CM2024.2
-040500     IF IN-STATUS IS EQUAL TO "21"                                CM2024.2
-040600         PERFORM PASS  GO TO DISAB-STATUS-WRITE-02.               CM2024.2
-040700     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
-040800     MOVE "21" TO CORRECT-STATUS.                                 CM2024.2
-040900     PERFORM FAIL.                                                CM2024.2
-041000     GO TO DISAB-STATUS-WRITE-02.                                 CM2024.2
-041100 DISAB-STATUS-DELETE-02.                                          CM2024.2
-041200     PERFORM DE-LETE.                                             CM2024.2
-041300 DISAB-STATUS-WRITE-02.                                           CM2024.2
-041400     MOVE "DISAB-STATUS-TEST-02" TO PAR-NAME.                     CM2024.2
-041500     PERFORM PRINT-DETAIL.                                        CM2024.2
-041600 SEND-STATUS-TEST-01.                                             CM2024.2
-041700     MOVE "COUNT EXCEEDS LIMIT" TO RE-MARK.                       CM2024.2
-041800     MOVE 3 TO DEST-COUNT.                                        CM2024.2
-041900     MOVE 61 TO OUT-LENGTH.                                       CM2024.2
-042000     SEND CM-OUTQUE-1 FROM SEND-MSG WITH EMI.                     CM2024.2
-042100     IF OUT-STATUS IS EQUAL TO "30"                               CM2024.2
-042200         PERFORM PASS  GO TO SEND-STATUS-WRITE-01.                CM2024.2
-042300     MOVE OUT-STATUS TO COMPUTED-STATUS.                          CM2024.2
-042400     MOVE "30" TO CORRECT-STATUS.                                 CM2024.2
-042500     PERFORM FAIL.                                                CM2024.2
-042600     GO TO SEND-STATUS-WRITE-01.                                  CM2024.2
-042700 SEND-STATUS-DELETE-01.                                           CM2024.2
-042800     PERFORM DE-LETE.                                             CM2024.2
-042900 SEND-STATUS-WRITE-01.                                            CM2024.2
-043000     MOVE "DESTINATION COUNT" TO FEATURE.                         CM2024.2
-043100     MOVE "SEND-STATUS-TEST-01" TO PAR-NAME.                      CM2024.2
-043200     PERFORM PRINT-DETAIL.                                        CM2024.2
-043300     MOVE 2 TO DEST-COUNT.                                        CM2024.2
-043400 SEND-STATUS-TEST-02.                                             CM2024.2
-043500     MOVE 2 TO TEST-NUMB.                                         CM2024.2
-043600     MOVE 0 TO OUT-LENGTH.                                        CM2024.2
-043700     SEND CM-OUTQUE-1 FROM SEND-MSG.                              CM2024.2
-043800     IF OUT-STATUS IS EQUAL TO "60"                               CM2024.2
-043900         PERFORM PASS  GO TO SEND-STATUS-WRITE-02.                CM2024.2
-044000     MOVE OUT-STATUS TO COMPUTED-STATUS.                          CM2024.2
-044100     MOVE "60" TO CORRECT-STATUS.                                 CM2024.2
-044200     PERFORM FAIL.                                                CM2024.2
-044300     GO TO SEND-STATUS-WRITE-02.                                  CM2024.2
-044400 SEND-STATUS-DELETE-02.                                           CM2024.2
-044500     PERFORM DE-LETE.                                             CM2024.2
-044600 SEND-STATUS-WRITE-02.                                            CM2024.2
-044700     MOVE "PARTIAL SEGMENT" TO FEATURE.                           CM2024.2
-044800     MOVE "ZERO CHARACTER COUNT USED" TO RE-MARK.                 CM2024.2
-044900     MOVE "SEND-STATUS-TEST-02" TO PAR-NAME.                      CM2024.2
-045000     PERFORM PRINT-DETAIL.                                        CM2024.2
-045100 SEND-STATUS-TEST-03.                                             CM2024.2
-045200     MOVE 0 TO END-FLAG.                                          CM2024.2
-045300     MOVE 3 TO TEST-NUMB.                                         CM2024.2
-045400     MOVE 61 TO OUT-LENGTH.                                       CM2024.2
-045500     SEND CM-OUTQUE-1 WITH END-FLAG.                              CM2024.2
-045600     IF OUT-STATUS IS EQUAL TO "60"                               CM2024.2
-045700         PERFORM PASS  GO TO SEND-STATUS-WRITE-03.                CM2024.2
-045800     MOVE OUT-STATUS TO COMPUTED-STATUS.                          CM2024.2
-045900     MOVE "60" TO CORRECT-STATUS.                                 CM2024.2
-046000     PERFORM FAIL.                                                CM2024.2
-046100     GO TO SEND-STATUS-WRITE-03.                                  CM2024.2
-046200 SEND-STATUS-DELETE-03.                                           CM2024.2
-046300     PERFORM DE-LETE.                                             CM2024.2
-046400 SEND-STATUS-WRITE-03.                                            CM2024.2
-046500     MOVE "NO SENDING AREA SPECIFIED" TO RE-MARK.                 CM2024.2
-046600     MOVE "SEND-STATUS-TEST-03" TO PAR-NAME.                      CM2024.2
-046700     PERFORM PRINT-DETAIL.                                        CM2024.2
-046800 SEND-STATUS-TEST-04.                                             CM2024.2
-046900     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
-047000     MOVE "GARBAGE" TO SYM-DEST (2).                              CM2024.2
-047100     SEND CM-OUTQUE-1 FROM ONE-TERMINAL-MSG WITH EMI.             CM2024.2
-047200     IF OUT-STATUS IS NOT EQUAL TO "20"                           CM2024.2
-047300         MOVE OUT-STATUS TO COMPUTED-STATUS                       CM2024.2
-047400         MOVE "STATUS SHOULD BE 20" TO CORRECT-A                  CM2024.2
-047500         PERFORM FAIL                                             CM2024.2
-047600     ELSE IF ERR-KEY (2) IS NOT EQUAL TO "1"                      CM2024.2
-047700         MOVE ERR-KEY (2) TO COMPUTED-STATUS                      CM2024.2
-047800         MOVE " ERROR KEY (2) = 1" TO CORRECT-A                   CM2024.2
-047900         PERFORM FAIL                                             CM2024.2
-048000     ELSE IF ERR-KEY (1) IS NOT EQUAL TO "0"                      CM2024.2
-048100         MOVE ERR-KEY (1) TO COMPUTED-STATUS                      CM2024.2
-048200         MOVE " ERROR KEY (1) = 0" TO CORRECT-A                   CM2024.2
-048300         PERFORM FAIL                                             CM2024.2
-048400     ELSE PERFORM PASS.                                           CM2024.2
-048500     GO TO SEND-STATUS-WRITE-04.                                  CM2024.2
-048600 SEND-STATUS-DELETE-04.                                           CM2024.2
-048700     PERFORM DE-LETE.                                             CM2024.2
-048800 SEND-STATUS-WRITE-04.                                            CM2024.2
-048900     MOVE "SYMBOLIC DESTINAT""N (2) IS BAD" TO RE-MARK.           CM2024.2
-049000     MOVE "SEND-STATUS-TEST-04" TO PAR-NAME.                      CM2024.2
-049100     PERFORM PRINT-DETAIL.                                        CM2024.2
-049200     MOVE                                                         CM2024.2
-049300     XXXXX035                                                     CM2024.2
-049400         TO SYM-DEST (2).                                         CM2024.2
-049500 SEGMENTED-MSG-TEST-01.                                           CM2024.2
-049600     MOVE 1 TO SEG-TEST-NO.                                       CM2024.2
-049700     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
-049800     SEND CM-OUTQUE-1 FROM SEG-INIT WITH ESI.                     CM2024.2
-049900     MOVE 14 TO OUT-LENGTH.                                       CM2024.2
-050000     SEND CM-OUTQUE-1 FROM MSG-COMP WITH EMI.                     CM2024.2
-050100 SEGMENTED-MSG-TEST-02.                                           CM2024.2
-050200     MOVE 2 TO SEG-TEST-NO.                                       CM2024.2
-050300     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
-050400     SEND CM-OUTQUE-1 FROM SEG-INIT WITH ESI.                     CM2024.2
-050500     MOVE 16 TO OUT-LENGTH.                                       CM2024.2
-050600     SEND CM-OUTQUE-1 FROM GROUP-COMP WITH EGI.                   CM2024.2
-050700 SEGMENTED-MSG-TEST-03.                                           CM2024.2
-050800     MOVE 3 TO SEG-TEST-NO.                                       CM2024.2
-050900     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
-051000     SEND CM-OUTQUE-1 FROM SEG-INIT.                              CM2024.2
-051100     MOVE 10 TO OUT-LENGTH.                                       CM2024.2
-051200     SEND CM-OUTQUE-1 FROM SEG-CONT WITH ESI.                     CM2024.2
-051300     MOVE 14 TO OUT-LENGTH.                                       CM2024.2
-051400     SEND CM-OUTQUE-1 FROM MSG-COMP WITH EMI.                     CM2024.2
-051500 SEGMENTED-MSG-TEST-04.                                           CM2024.2
-051600     MOVE 4 TO SEG-TEST-NO.                                       CM2024.2
-051700     MOVE 0 TO END-FLAG.                                          CM2024.2
-051800     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
-051900     SEND CM-OUTQUE-1 FROM SEG-INIT WITH END-FLAG.                CM2024.2
-052000     MOVE 1 TO END-FLAG.                                          CM2024.2
-052100     MOVE 10 TO OUT-LENGTH.                                       CM2024.2
-052200     SEND CM-OUTQUE-1 FROM SEG-CONT WITH END-FLAG.                CM2024.2
-052300     MOVE 2 TO END-FLAG.                                          CM2024.2
-052400     MOVE 14 TO OUT-LENGTH.                                       CM2024.2
-052500     SEND CM-OUTQUE-1 FROM MSG-COMP WITH END-FLAG.                CM2024.2
-052600     MOVE 3 TO END-FLAG.                                          CM2024.2
-052700     MOVE 16 TO OUT-LENGTH.                                       CM2024.2
-052800     SEND CM-OUTQUE-1 FROM GROUP-COMP WITH END-FLAG.              CM2024.2
-052900 SEGMENTED-MSG-TEST-05.                                           CM2024.2
-053000     MOVE 71 TO OUT-LENGTH.                                       CM2024.2
-053100     MOVE 0 TO END-FLAG.                                          CM2024.2
-053200     SEND CM-OUTQUE-1 FROM SKIP-MSG-1 WITH END-FLAG               CM2024.2
-053300         BEFORE ADVANCING 4 LINES.                                CM2024.2
-053400     MOVE 17 TO OUT-LENGTH.                                       CM2024.2
-053500     MOVE 3 TO END-FLAG.                                          CM2024.2
-053600     SEND CM-OUTQUE-1 FROM SKIP-MSG-2 WITH END-FLAG.              CM2024.2
-053700 SINGLE-TERMINAL-TEST-01.                                         CM2024.2
-053800     MOVE 1 TO DEST-COUNT.                                        CM2024.2
-053900     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
-054000     SEND CM-OUTQUE-1 FROM ONE-TERMINAL-MSG WITH EGI.             CM2024.2
-054100     MOVE 2 TO DEST-COUNT.                                        CM2024.2
-054200 INCOMPLETE-MSG-TEST-01.                                          CM2024.2
-054300     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
-054400     MOVE 1 TO INC-MSG-NO.                                        CM2024.2
-054500     SEND CM-OUTQUE-1 FROM INCOMP-MSG.                            CM2024.2
-054600 INCOMPLETE-MSG-TEST-02.                                          CM2024.2
-054700     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
-054800     MOVE 2 TO INC-MSG-NO.                                        CM2024.2
-054900     SEND CM-OUTQUE-1 FROM INCOMP-MSG WITH ESI.                   CM2024.2
-055000 INCOMPLETE-MSG-TEST-03.                                          CM2024.2
-055100     MOVE 0 TO END-FLAG.                                          CM2024.2
-055200     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
-055300     MOVE 3 TO INC-MSG-NO.                                        CM2024.2
-055400     SEND CM-OUTQUE-1 FROM INCOMP-MSG WITH END-FLAG.              CM2024.2
-055500 INCOMPLETE-MSG-TEST-04.                                          CM2024.2
-055600     MOVE 1 TO END-FLAG.                                          CM2024.2
-055700     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
-055800     MOVE 4 TO INC-MSG-NO.                                        CM2024.2
-055900     SEND CM-OUTQUE-1 FROM INCOMP-MSG WITH END-FLAG.              CM2024.2
-056000 STOP-WITHOUT-COMPLETING-MSG.                                     CM2024.2
-056100     PERFORM END-ROUTINE THRU END-ROUTINE-4.                      CM2024.2
-056200     CLOSE PRINT-FILE.                                            CM2024.2
-056300     STOP RUN.                                                    CM2024.2
-056400 DELAY-FOR-30 SECTION.                                            CM2024.2
-056500 TAKE-INIT-TIME.                                                  CM2024.2
-056600     ACCEPT INIT-TIME FROM TIME.                                  CM2024.2
-056700 TEST-ELAPSED-TIME.                                               CM2024.2
-056800     ACCEPT TEST-TIME FROM TIME.                                  CM2024.2
-056900     COMPUTE ELAPSED-TIME =                                       CM2024.2
-057000         (T-HRS * 3600 + T-MINS * 60 + T-SECS) -                  CM2024.2
-057100         (I-HRS * 3600 + I-MINS * 60 + I-SECS).                   CM2024.2
-057200     IF ELAPSED-TIME IS LESS THAN 30 GO TO TEST-ELAPSED-TIME.     CM2024.2
-057300 COMMON-SUBROUTINES SECTION.                                      CM2024.2
-057400 PASS.                                                            CM2024.2
-057500     MOVE "PASS" TO P-OR-F.                                       CM2024.2
-057600 FAIL.                                                            CM2024.2
-057700     ADD      1 TO ERROR-COUNTER.                                 CM2024.2
-057800     MOVE "FAIL*" TO P-OR-F.                                      CM2024.2
-057900 DE-LETE.                                                         CM2024.2
-058000     MOVE     SPACE TO P-OR-F.                                    CM2024.2
-058100     MOVE     "    ************    " TO COMPUTED-A.               CM2024.2
-058200     MOVE     "    ************    " TO CORRECT-A.                CM2024.2
-058300     MOVE "****TEST DELETED****" TO RE-MARK.                      CM2024.2
-058400     ADD 1 TO DELETE-CNT.                                         CM2024.2
-058500 PRINT-DETAIL.                                                    CM2024.2
-058600     MOVE     TEST-RESULTS TO PRINT-REC.                          CM2024.2
-058700     PERFORM WRITE-LINE.                                          CM2024.2
-058800     MOVE     SPACE TO P-OR-F.                                    CM2024.2
-058900     MOVE     SPACE TO COMPUTED-A.                                CM2024.2
-059000     MOVE SPACE TO CORRECT-A.                                     CM2024.2
-059100     MOVE SPACE TO RE-MARK.                                       CM2024.2
-059200     MOVE SPACE TO FEATURE.                                       CM2024.2
-059300 COLUMN-NAMES-ROUTINE.                                            CM2024.2
-059400     MOVE     COLUMNS-LINE-1 TO DUMMY-RECORD.                     CM2024.2
-059500     PERFORM WRITE-LINE.                                          CM2024.2
-059600     MOVE     COLUMNS-LINE-2 TO DUMMY-RECORD.                     CM2024.2
-059700     PERFORM WRITE-LINE.                                          CM2024.2
-059800     PERFORM  BLANK-LINE-PRINT.                                   CM2024.2
-059900 END-ROUTINE.                                                     CM2024.2
-060000     MOVE     HYPHEN-LINE TO DUMMY-RECORD.                        CM2024.2
-060100     PERFORM WRITE-LINE.                                          CM2024.2
-060200 PARA-Z.                                                          CM2024.2
-060300     PERFORM  BLANK-LINE-PRINT 4 TIMES.                           CM2024.2
-060400     MOVE     CCVS-E-1 TO DUMMY-RECORD.                           CM2024.2
-060500     PERFORM WRITE-LINE.                                          CM2024.2
-060600 END-ROUTINE-1.                                                   CM2024.2
-060700     PERFORM  BLANK-LINE-PRINT.                                   CM2024.2
-060800     IF       ERROR-COUNTER IS EQUAL TO ZERO                      CM2024.2
-060900              GO TO END-ROUTINE-2.                                CM2024.2
-061000     MOVE     ERROR-COUNTER TO ERROR-TOTAL.                       CM2024.2
-061100     GO TO    END-ROUTINE-3.                                      CM2024.2
-061200 END-ROUTINE-2.                                                   CM2024.2
-061300     MOVE " NO" TO ERROR-TOTAL.                                   CM2024.2
-061400 END-ROUTINE-3.                                                   CM2024.2
-061500     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           CM2024.2
-061600     PERFORM WRITE-LINE.                                          CM2024.2
-061700     IF DELETE-CNT IS EQUAL TO ZERO                               CM2024.2
-061800         MOVE " NO" TO ERROR-TOTAL  ELSE                          CM2024.2
-061900     MOVE DELETE-CNT TO ERROR-TOTAL.                              CM2024.2
-062000     MOVE "TESTS DELETED     " TO ENDER-DESC.                     CM2024.2
-062100     MOVE CCVS-E-2 TO DUMMY-RECORD.                               CM2024.2
-062200     PERFORM WRITE-LINE.                                          CM2024.2
-062300 END-ROUTINE-4.                                                   CM2024.2
-062400     MOVE CCVS-E-3 TO DUMMY-RECORD.                               CM2024.2
-062500     PERFORM WRITE-LINE.                                          CM2024.2
-062600 BLANK-LINE-PRINT.                                                CM2024.2
-062700     MOVE     SPACE TO DUMMY-RECORD.                              CM2024.2
-062800     PERFORM WRITE-LINE.                                          CM2024.2
-062900 WRITE-LINE.                                                      CM2024.2
-063000     WRITE DUMMY-RECORD AFTER ADVANCING 1 LINE.                   CM2024.2
-063100 HEAD-ROUTINE.                                                    CM2024.2
-063200     MOVE CCVS-H-1 TO PRINT-REC                                   CM2024.2
-063300     WRITE PRINT-REC                                              CM2024.2
-063400         AFTER ADVANCING PAGE.                                    CM2024.2
-063500     MOVE CCVS-H-2 TO PRINT-REC.                                  CM2024.2
-063600     WRITE PRINT-REC                                              CM2024.2
-063700         AFTER 2 LINES.                                           CM2024.2
-063800     MOVE CCVS-H-3 TO PRINT-REC.                                  CM2024.2
-063900     WRITE PRINT-REC                                              CM2024.2
-064000         AFTER 5 LINES.                                           CM2024.2
-064100     MOVE HYPHEN-LINE TO PRINT-REC.                               CM2024.2
-064200     PERFORM WRITE-LINE.                                          CM2024.2
\ No newline at end of file
+018300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".CM2024.2
+018400     02  FILLER PICTURE X(28) VALUE                               CM2024.2
+018500     "  COPYRIGHT   1974 ".                                       CM2024.2
+018600 01  CCVS-E-1.                                                    CM2024.2
+018700     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   CM2024.2
+018800     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        CM2024.2
+018900     02 ID-AGAIN PICTURE IS X(9).                                 CM2024.2
+019000     02 FILLER PICTURE X(45) VALUE IS                             CM2024.2
+019100     " NTIS DISTRIBUTION COBOL 74".                               CM2024.2
+019200 01  CCVS-E-2.                                                    CM2024.2
+019300     02  FILLER                   PICTURE X(31)  VALUE            CM2024.2
+019400     SPACE.                                                       CM2024.2
+019500     02  FILLER                   PICTURE X(21)  VALUE SPACE.     CM2024.2
+019600     02 CCVS-E-2-2.                                               CM2024.2
+019700         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            CM2024.2
+019800         03 FILLER PICTURE IS X VALUE IS SPACE.                   CM2024.2
+019900         03 ENDER-DESC PIC X(44) VALUE "ERRORS ENCOUNTERED".      CM2024.2
+020000 01  CCVS-E-3.                                                    CM2024.2
+020100     02  FILLER PICTURE X(22) VALUE                               CM2024.2
+020200     " FOR OFFICIAL USE ONLY".                                    CM2024.2
+020300     02  FILLER PICTURE X(12) VALUE SPACE.                        CM2024.2
+020400     02  FILLER PICTURE X(58) VALUE                               CM2024.2
+020500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".CM2024.2
+020600     02  FILLER PICTURE X(13) VALUE SPACE.                        CM2024.2
+020700     02 FILLER PIC X(15) VALUE " COPYRIGHT 1974".                 CM2024.2
+020800 01  CCVS-E-4.                                                    CM2024.2
+020900     02 CCVS-E-4-1 PIC XXX VALUE SPACE.                           CM2024.2
+021000     02 FILLER PIC XXXX VALUE " OF ".                             CM2024.2
+021100     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           CM2024.2
+021200     02 FILLER PIC X(40) VALUE                                    CM2024.2
+021300      "  TESTS WERE EXECUTED SUCCESSFULLY".                       CM2024.2
+021400 01  XXINFO.                                                      CM2024.2
+021500     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    CM2024.2
+021600     02 INFO-TEXT.                                                CM2024.2
+021700     04 FILLER PIC X(20) VALUE SPACE.                             CM2024.2
+021800     04 XXCOMPUTED PIC X(20).                                     CM2024.2
+021900     04 FILLER PIC X(5) VALUE SPACE.                              CM2024.2
+022000     04 XXCORRECT PIC X(20).                                      CM2024.2
+022100 01  HYPHEN-LINE.                                                 CM2024.2
+022200     02 FILLER PICTURE IS X VALUE IS SPACE.                       CM2024.2
+022300     02 FILLER PICTURE IS X(65) VALUE IS "************************CM2024.2
+022400-    "*****************************************".                 CM2024.2
+022500     02 FILLER PICTURE IS X(54) VALUE IS "************************CM2024.2
+022600-    "******************************".                            CM2024.2
+022700 01  CCVS-PGM-ID PIC X(6) VALUE                                   CM2024.2
+022800     "CM202M".                                                    CM2024.2
+022900 01  TERM-ROSTER-MAX PIC 99 VALUE 10.                             CM2024.2
+023000 01  TERM-ROSTER-COUNT PIC 99 VALUE ZERO.                         CM2024.2
+023100 01  TERM-ROSTER-SUB PIC 99.                                      CM2024.2
+023200 01  TERM-ROSTER-TABLE.                                           CM2024.2
+023300     02  TERM-ROSTER-ENTRY OCCURS 10 TIMES PIC X(12).             CM2024.2
+023400 01  AUDIT-REC.                                                   CM2024.2
+023500     02  AUDIT-TERMINAL PIC X(12).                                CM2024.2
+023600     02  AUDIT-OPERATION PIC X(8).                                CM2024.2
+023700     02  AUDIT-STATUS-KEY PIC XX.                                 CM2024.2
+023800     02  AUDIT-MSG-COUNT PIC 9(6).                                CM2024.2
+023900     02  AUDIT-TIMESTAMP PIC 9(8).                                CM2024.2
+024000 01  STATUS-TREND-USED PIC 99 VALUE ZERO.                         CM2024.2
+024100 01  STATUS-TREND-SUB PIC 99.                                     CM2024.2
+024200 01  STATUS-TREND-FOUND-SW PIC X VALUE "N".                       CM2024.2
+024300     88  STATUS-TREND-WAS-FOUND VALUE "Y".                        CM2024.2
+024400 01  CURRENT-STATUS-CODE PIC XX.                                  CM2024.2
+024500 01  STATUS-TREND-TABLE.                                          CM2024.2
+024600     02  STATUS-TREND-ENTRY OCCURS 20 TIMES.                      CM2024.2
+024700         03  STATUS-TREND-CODE PIC XX.                            CM2024.2
+024800         03  STATUS-TREND-COUNT PIC 9(5).                         CM2024.2
+024900 01  TREND-REPORT-LINE.                                           CM2024.2
+025000     02  FILLER PIC X(14) VALUE "STATUS CODE = ".                 CM2024.2
+025100     02  TR-CODE PIC XX.                                          CM2024.2
+025200     02  FILLER PIC X(11) VALUE "  COUNT = ".                     CM2024.2
+025300     02  TR-COUNT PIC ZZZZ9.                                      CM2024.2
+025400     02  FILLER PIC X(48) VALUE SPACES.                           CM2024.2
+025500 01  TIMING-MODE-SWITCH PIC X VALUE "C".                          CM2024.2
+025600 01  TIMING-FILE-STATUS PIC XX VALUE "00".                        CM2024.2
+025700 01  ROSTER-FILE-STATUS PIC XX VALUE "00".                        CM2024.2
+025800     88  TIMING-REPLAY-MODE VALUE "R".                            CM2024.2
+025900     88  TIMING-RECORD-MODE VALUE "C".                            CM2024.2
+026000 01  TIMING-FILE-OPENED PIC X VALUE "N".                          CM2024.2
+026100     88  TIMING-ALREADY-OPENED VALUE "Y".                         CM2024.2
+026200 01  RECORDED-ELAPSED PIC 999 VALUE ZERO.                         CM2024.2
+026300 01  EXPECTED-SEG-BUFFER PIC X(200) VALUE SPACES.                 CM2024.2
+026400 01  ACTUAL-SEG-BUFFER PIC X(200) VALUE SPACES.                   CM2024.2
+026500 01  SEG-PIECE PIC X(200) VALUE SPACES.                           CM2024.2
+026600 01  EXP-PTR PIC 999 VALUE 1.                                     CM2024.2
+026700 01  ACT-PTR PIC 999 VALUE 1.                                     CM2024.2
+026800 01  REASSEMBLY-PAR-NAME PIC X(20).                               CM2024.2
+026900 01  DEST-COUNT-OVERFLOW PIC 99.                                  CM2024.2
+027000 COMMUNICATION SECTION.                                           CM2024.2
+027100 CD  CM-INQUE-1 INPUT.                                            CM2024.2
+027200 01  INQUE-1-RECORD.                                              CM2024.2
+027300     02  QUEUE-SET PIC X(12) VALUE                                CM2024.2
+027400     XXXXX030.                                                    CM2024.2
+027500     02  FILLER PIC X(36) VALUE SPACES.                           CM2024.2
+027600     02  FILLER PIC X(14).                                        CM2024.2
+027700     02  SYM-SOURCE PIC X(12).                                    CM2024.2
+027800     02  IN-LENGTH PIC 9999.                                      CM2024.2
+027900     02  END-KEY PIC X.                                           CM2024.2
+028000     02  IN-STATUS PIC XX.                                        CM2024.2
+028100     02  MSG-COUNT PIC 9(6).                                      CM2024.2
+028200 CD  CM-OUTQUE-1 OUTPUT                                           CM2024.2
+028300     DESTINATION COUNT DEST-COUNT                                 CM2024.2
+028400     TEXT LENGTH OUT-LENGTH                                       CM2024.2
+028500     STATUS KEY OUT-STATUS                                        CM2024.2
+028600     DESTINATION TABLE OCCURS 10 TIMES INDEXED BY I1              CM2024.2
+028700     ERROR KEY ERR-KEY                                            CM2024.2
+028800     DESTINATION SYM-DEST.                                        CM2024.2
+028900 PROCEDURE    DIVISION.                                           CM2024.2
+029000 SECT-CM202M-0001 SECTION.                                        CM2024.2
+029100 CM202M-INIT.                                                     CM2024.2
+029200     OPEN OUTPUT PRINT-FILE AUDIT-FILE TREND-FILE.                CM2024.2
+029300     MOVE "CM202M     " TO TEST-ID.                               CM2024.2
+029400     MOVE     TEST-ID TO ID-AGAIN.                                CM2024.2
+029500     MOVE    SPACE TO TEST-RESULTS.                               CM2024.2
+029600     PERFORM HEAD-ROUTINE.                                        CM2024.2
+029700     MOVE 2 TO DEST-COUNT                                         CM2024.2
+029800     MOVE                                                         CM2024.2
+029900     XXXXX032                                                     CM2024.2
+030000         TO SYM-DEST (1).                                         CM2024.2
+030100     MOVE                                                         CM2024.2
+030200     XXXXX035                                                     CM2024.2
+030300         TO SYM-DEST (2).                                         CM2024.2
+030400     PERFORM LOAD-TERM-ROSTER                                     CM2024.2
+030401         THRU LOAD-TERM-ROSTER-EXIT.                              CM2024.2
+030500     IF TERM-ROSTER-COUNT IS GREATER THAN 2                       CM2024.2
+030600         MOVE 3 TO TERM-ROSTER-SUB                                CM2024.2
+030700         PERFORM POPULATE-SYM-DEST THRU POPULATE-SYM-DEST-EXIT    CM2024.2
+030800             UNTIL TERM-ROSTER-SUB IS GREATER THAN                CM2024.2
+030900                 TERM-ROSTER-COUNT.                               CM2024.2
+031000     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM2024.2
+031100     XXXXX033.                                                    CM2024.2
+031200     MOVE                                                         CM2024.2
+031300     XXXXX042                                                     CM2024.2
+031400         TO SELECTED-SOURCE  SYM-SOURCE.                          CM2024.2
+031500     MOVE 59 TO OUT-LENGTH.                                       CM2024.2
+031600     SEND CM-OUTQUE-1 FROM ENABLE-MSG WITH EMI.                   CM2024.2
+031700     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
+031800     XXXXX031.                                                    CM2024.2
+031900     PERFORM DELAY-FOR-30.                                        CM2024.2
+032000     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
+032100     XXXXX031.                                                    CM2024.2
+032200     MOVE                                                         CM2024.2
+032300     XXXXX043                                                     CM2024.2
+032400         TO SELECTED-SOURCE  SYM-SOURCE.                          CM2024.2
+032500     SEND CM-OUTQUE-1 FROM ENABLE-MSG WITH EMI.                   CM2024.2
+032600     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
+032700     XXXXX031.                                                    CM2024.2
+032800     PERFORM DELAY-FOR-30.                                        CM2024.2
+032900     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
+033000     SEND CM-OUTQUE-1 FROM ENABLE-ALL-MSG WITH EMI.               CM2024.2
+033100     MOVE                                                         CM2024.2
+033200     XXXXX042                                                     CM2024.2
+033300         TO SYM-SOURCE.                                           CM2024.2
+033400     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
+033500     XXXXX031.                                                    CM2024.2
+033600     PERFORM DELAY-FOR-30.                                        CM2024.2
+033700     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
+033800     XXXXX031.                                                    CM2024.2
+033900     MOVE                                                         CM2024.2
+034000     XXXXX043                                                     CM2024.2
+034100         TO SYM-SOURCE.                                           CM2024.2
+034200     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
+034300     XXXXX031.                                                    CM2024.2
+034400     MOVE 62 TO OUT-LENGTH.                                       CM2024.2
+034500     SEND CM-OUTQUE-1 FROM DISABLE-MSG WITH EMI.                  CM2024.2
+034600     PERFORM DELAY-FOR-30.                                        CM2024.2
+034700 BEGIN-CM202M-STATUS-TESTS.                                       CM2024.2
+034800     MOVE 200 TO FAIL-SAFE.                                       CM2024.2
+034900     MOVE "RCV MSG/SHORT AREA" TO FEATURE.                        CM2024.2
+035000     MOVE "RECEIVE-TEST-01" TO PAR-NAME.                          CM2024.2
+035100     MOVE " SEE REMARKS COLUMN " TO COMPUTED-A.                   CM2024.2
+035200     MOVE "  INSPECT RESULTS" TO CORRECT-A.                       CM2024.2
+035300 RECEIVE-TEST-01.                                                 CM2024.2
+035400     RECEIVE CM-INQUE-1 MESSAGE INTO MSG-1  NO DATA               CM2024.2
+035500         MOVE "QUEUE TESTED EMPTY" TO COMPUTED-A                  CM2024.2
+035600         MOVE SPACES TO CORRECT-A RE-MARK                         CM2024.2
+035700         PERFORM FAIL  PERFORM PRINT-DETAIL                       CM2024.2
+035800         GO TO RECEIVE-TEST-02-INIT.                              CM2024.2
+035900     IF END-KEY IS EQUAL TO "1"                                   CM2024.2
+036000         MOVE SPACE TO CORRECT-A                                  CM2024.2
+036100         MOVE "   ESI WAS SENSED   " TO COMPUTED-A                CM2024.2
+036200         PERFORM FAIL                                             CM2024.2
+036300         PERFORM PRINT-DETAIL                                     CM2024.2
+036400         GO TO RECEIVE-TEST-02-INIT.                              CM2024.2
+036500     MOVE SYM-SOURCE TO AUDIT-TERMINAL.                           CM2024.2
+036600     MOVE "RECEIVE" TO AUDIT-OPERATION.                           CM2024.2
+036700     MOVE IN-STATUS TO AUDIT-STATUS-KEY.                          CM2024.2
+036800     MOVE MSG-COUNT TO AUDIT-MSG-COUNT.                           CM2024.2
+036900     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+037000     PERFORM PRINT-DETAIL.                                        CM2024.2
+037100     IF END-KEY IS NOT EQUAL TO "0" GO TO RECEIVE-TEST-02-INIT.   CM2024.2
+037200     MOVE "RECEIVE-TEST-01-CONT" TO PAR-NAME.                     CM2024.2
+037300     SUBTRACT 1 FROM FAIL-SAFE.                                   CM2024.2
+037400     IF FAIL-SAFE IS EQUAL TO 0                                   CM2024.2
+037500         MOVE "FAIL-SAFE ACTIVATED" TO CORRECT-A                  CM2024.2
+037600         MOVE "****** WARNING *****" TO COMPUTED-A                CM2024.2
+037700         PERFORM PRINT-DETAIL                                     CM2024.2
+037800         GO TO RECEIVE-TEST-02-INIT.                              CM2024.2
+037900     PERFORM PRINT-DETAIL.                                        CM2024.2
+038000     GO TO RECEIVE-TEST-01.                                       CM2024.2
+038100 RECEIVE-DELETE-01.                                               CM2024.2
+038200     PERFORM DE-LETE.                                             CM2024.2
+038300     PERFORM PRINT-DETAIL.                                        CM2024.2
+038400 RECEIVE-TEST-02-INIT.                                            CM2024.2
+038500     MOVE 200 TO FAIL-SAFE.                                       CM2024.2
+038600     MOVE "RCV SEG/SHORT AREA" TO FEATURE.                        CM2024.2
+038700     MOVE "RECEIVE-TEST-02" TO PAR-NAME.                          CM2024.2
+038800     MOVE " SEE REMARKS COLUMN " TO COMPUTED-A.                   CM2024.2
+038900     MOVE "  INSPECT RESULTS" TO CORRECT-A.                       CM2024.2
+039000 RECEIVE-TEST-02.                                                 CM2024.2
+039100     RECEIVE CM-INQUE-1 SEGMENT INTO MSG-1  NO DATA               CM2024.2
+039200         MOVE "QUEUE TESTED EMPTY" TO COMPUTED-A                  CM2024.2
+039300         MOVE SPACES TO CORRECT-A  RE-MARK                        CM2024.2
+039400         PERFORM FAIL  PERFORM PRINT-DETAIL                       CM2024.2
+039500         GO TO RECEIVE-TEST-03-INIT.                              CM2024.2
+039600     MOVE SYM-SOURCE TO AUDIT-TERMINAL.                           CM2024.2
+039700     MOVE "RECEIVE" TO AUDIT-OPERATION.                           CM2024.2
+039800     MOVE IN-STATUS TO AUDIT-STATUS-KEY.                          CM2024.2
+039900     MOVE MSG-COUNT TO AUDIT-MSG-COUNT.                           CM2024.2
+040000     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+040100     PERFORM PRINT-DETAIL.                                        CM2024.2
+040200     IF END-KEY IS NOT EQUAL TO "0" GO TO RECEIVE-TEST-03-INIT.   CM2024.2
+040300     MOVE "RECEIVE-TEST-02-CONT" TO PAR-NAME.                     CM2024.2
+040400     SUBTRACT 1 FROM FAIL-SAFE.                                   CM2024.2
+040500     IF FAIL-SAFE IS EQUAL TO 0                                   CM2024.2
+040600         MOVE "FAIL-SAFE ACTIVATED" TO CORRECT-A                  CM2024.2
+040700         MOVE "****** WARNING *****" TO COMPUTED-A                CM2024.2
+040800         PERFORM PRINT-DETAIL                                     CM2024.2
+040900         GO TO RECEIVE-TEST-03-INIT.                              CM2024.2
+041000     PERFORM PRINT-DETAIL.                                        CM2024.2
+041100     GO TO RECEIVE-TEST-02.                                       CM2024.2
+041200 RECEIVE-DELETE-02.                                               CM2024.2
+041300     PERFORM DE-LETE.                                             CM2024.2
+041400     PERFORM PRINT-DETAIL.                                        CM2024.2
+041500 RECEIVE-TEST-03-INIT.                                            CM2024.2
+041600     MOVE "RCV SEG REPEATEDLY" TO FEATURE.                        CM2024.2
+041700     MOVE "RECEIVE-TEST-03" TO PAR-NAME.                          CM2024.2
+041800 RECEIVE-TEST-03.                                                 CM2024.2
+041900     MOVE "COMPTD SHOWS END KEY" TO CORRECT-A.                    CM2024.2
+042000     MOVE ALL "*" TO RE-MARK.                                     CM2024.2
+042100     RECEIVE CM-INQUE-1 SEGMENT INTO RE-MARK                      CM2024.2
+042200         NO DATA GO TO ENABL-STATUS-TEST-01.                      CM2024.2
+042300     MOVE SYM-SOURCE TO AUDIT-TERMINAL.                           CM2024.2
+042400     MOVE "RECEIVE" TO AUDIT-OPERATION.                           CM2024.2
+042500     MOVE IN-STATUS TO AUDIT-STATUS-KEY.                          CM2024.2
+042600     MOVE MSG-COUNT TO AUDIT-MSG-COUNT.                           CM2024.2
+042700     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+042800     MOVE END-KEY TO COMPUTED-STATUS.                             CM2024.2
+042900     PERFORM PRINT-DETAIL.                                        CM2024.2
+043000     MOVE "RECEIVE-TEST-03-CONT" TO PAR-NAME.                     CM2024.2
+043100     GO TO RECEIVE-TEST-03.                                       CM2024.2
+043200 RECEIVE-DELETE-03.                                               CM2024.2
+043300     PERFORM DE-LETE.                                             CM2024.2
+043400     PERFORM PRINT-DETAIL.                                        CM2024.2
+043500 ENABL-STATUS-TEST-01.                                            CM2024.2
+043600     MOVE "ENABLE TERMINAL" TO FEATURE.                           CM2024.2
+043700     MOVE "BAD PASSWORD SUPPLIED" TO RE-MARK.                     CM2024.2
+043800     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY "GARBAGE".         CM2024.2
+043900     IF IN-STATUS IS EQUAL TO "40"                                CM2024.2
+044000         PERFORM PASS GO TO ENABL-STATUS-WRITE-01.                CM2024.2
+044100     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
+044200     MOVE "40" TO CORRECT-STATUS.                                 CM2024.2
+044300     PERFORM FAIL.                                                CM2024.2
+044400     GO TO ENABL-STATUS-WRITE-01.                                 CM2024.2
+044500 ENABL-STATUS-DELETE-01.                                          CM2024.2
+044600     PERFORM DE-LETE.                                             CM2024.2
+044700 ENABL-STATUS-WRITE-01.                                           CM2024.2
+044800     MOVE IN-STATUS TO CURRENT-STATUS-CODE.                       CM2024.2
+044900     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+045000     MOVE "ENABL-STATUS-TEST-01" TO PAR-NAME.                     CM2024.2
+045100     PERFORM PRINT-DETAIL.                                        CM2024.2
+045200 ENABL-STATUS-TEST-02.                                            CM2024.2
+045300     MOVE "BAD SOURCE NAME USED" TO RE-MARK.                      CM2024.2
+045400     MOVE "GARBAGE" TO SYM-SOURCE.                                CM2024.2
+045500     ENABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                    CM2024.2
+045600     XXXXX031.                                                    CM2024.2
+045700     IF IN-STATUS IS EQUAL TO "21"                                CM2024.2
+045800         PERFORM PASS  GO TO ENABL-STATUS-WRITE-02.               CM2024.2
+045900     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
+046000     MOVE "21" TO CORRECT-STATUS.                                 CM2024.2
+046100     PERFORM FAIL.                                                CM2024.2
+046200     GO TO ENABL-STATUS-WRITE-02.                                 CM2024.2
+046300 ENABL-STATUS-DELETE-02.                                          CM2024.2
+046400     PERFORM DE-LETE.                                             CM2024.2
+046500 ENABL-STATUS-WRITE-02.                                           CM2024.2
+046600     MOVE IN-STATUS TO CURRENT-STATUS-CODE.                       CM2024.2
+046700     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+046800     MOVE "ENABL-STATUS-TEST-02" TO PAR-NAME.                     CM2024.2
+046900     PERFORM PRINT-DETAIL.                                        CM2024.2
+047000 DISAB-STATUS-TEST-01.                                            CM2024.2
+047100     MOVE "DISABLE TERMINAL" TO FEATURE.                          CM2024.2
+047200     MOVE "BAD PASSWORD SUPPLIED" TO RE-MARK.                     CM2024.2
+047300     MOVE                                                         CM2024.2
+047400     XXXXX042                                                     CM2024.2
+047500         TO SYM-SOURCE.                                           CM2024.2
+047600     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY "GARBAGE".        CM2024.2
+047700     IF IN-STATUS IS EQUAL TO "40"                                CM2024.2
+047800         PERFORM PASS  GO TO DISAB-STATUS-WRITE-01.               CM2024.2
+047900     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
+048000     MOVE "40" TO CORRECT-STATUS.                                 CM2024.2
+048100     PERFORM FAIL.                                                CM2024.2
+048200     GO TO DISAB-STATUS-WRITE-01.                                 CM2024.2
+048300 DISAB-STATUS-DELETE-01.                                          CM2024.2
+048400     PERFORM DE-LETE.                                             CM2024.2
+048500 DISAB-STATUS-WRITE-01.                                           CM2024.2
+048600     MOVE IN-STATUS TO CURRENT-STATUS-CODE.                       CM2024.2
+048700     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+048800     MOVE "DISAB-STATUS-TEST-01" TO PAR-NAME.                     CM2024.2
+048900     PERFORM PRINT-DETAIL.                                        CM2024.2
+049000 DISAB-STATUS-TEST-02.                                            CM2024.2
+049100     MOVE "BAD SOURCE NAME USED" TO RE-MARK.                      CM2024.2
+049200     MOVE "GARBAGE" TO SYM-SOURCE.                                CM2024.2
+049300     DISABLE INPUT TERMINAL CM-INQUE-1 WITH KEY                   CM2024.2
+049400     XXXXX031.                                                    CM2024.2
+049500     IF IN-STATUS IS EQUAL TO "21"                                CM2024.2
+049600         PERFORM PASS  GO TO DISAB-STATUS-WRITE-02.               CM2024.2
+049700     MOVE IN-STATUS TO COMPUTED-STATUS.                           CM2024.2
+049800     MOVE "21" TO CORRECT-STATUS.                                 CM2024.2
+049900     PERFORM FAIL.                                                CM2024.2
+050000     GO TO DISAB-STATUS-WRITE-02.                                 CM2024.2
+050100 DISAB-STATUS-DELETE-02.                                          CM2024.2
+050200     PERFORM DE-LETE.                                             CM2024.2
+050300 DISAB-STATUS-WRITE-02.                                           CM2024.2
+050400     MOVE IN-STATUS TO CURRENT-STATUS-CODE.                       CM2024.2
+050500     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+050600     MOVE "DISAB-STATUS-TEST-02" TO PAR-NAME.                     CM2024.2
+050700     PERFORM PRINT-DETAIL.                                        CM2024.2
+050800 SEND-STATUS-TEST-01.                                             CM2024.2
+050900     MOVE "COUNT EXCEEDS LIMIT" TO RE-MARK.                       CM2024.2
+051000     COMPUTE DEST-COUNT-OVERFLOW = TERM-ROSTER-MAX + 1.           CM2024.2
+051100     MOVE DEST-COUNT-OVERFLOW TO DEST-COUNT.                      CM2024.2
+051200     MOVE 61 TO OUT-LENGTH.                                       CM2024.2
+051300     SEND CM-OUTQUE-1 FROM SEND-MSG WITH EMI.                     CM2024.2
+051400     IF OUT-STATUS IS EQUAL TO "30"                               CM2024.2
+051500         PERFORM PASS  GO TO SEND-STATUS-WRITE-01.                CM2024.2
+051600     MOVE OUT-STATUS TO COMPUTED-STATUS.                          CM2024.2
+051700     MOVE "30" TO CORRECT-STATUS.                                 CM2024.2
+051800     PERFORM FAIL.                                                CM2024.2
+051900     GO TO SEND-STATUS-WRITE-01.                                  CM2024.2
+052000 SEND-STATUS-DELETE-01.                                           CM2024.2
+052100     PERFORM DE-LETE.                                             CM2024.2
+052200 SEND-STATUS-WRITE-01.                                            CM2024.2
+052300     MOVE OUT-STATUS TO CURRENT-STATUS-CODE.                      CM2024.2
+052400     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+052500     MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                         CM2024.2
+052600     MOVE "SEND" TO AUDIT-OPERATION.                              CM2024.2
+052700     MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                         CM2024.2
+052800     MOVE ZERO TO AUDIT-MSG-COUNT.                                CM2024.2
+052900     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+053000     MOVE "DESTINATION COUNT" TO FEATURE.                         CM2024.2
+053100     MOVE "SEND-STATUS-TEST-01" TO PAR-NAME.                      CM2024.2
+053200     PERFORM PRINT-DETAIL.                                        CM2024.2
+053300     MOVE 2 TO DEST-COUNT.                                        CM2024.2
+053400 SEND-STATUS-TEST-02.                                             CM2024.2
+053500     MOVE 2 TO TEST-NUMB.                                         CM2024.2
+053600     MOVE 0 TO OUT-LENGTH.                                        CM2024.2
+053700     SEND CM-OUTQUE-1 FROM SEND-MSG.                              CM2024.2
+053800     IF OUT-STATUS IS EQUAL TO "60"                               CM2024.2
+053900         PERFORM PASS  GO TO SEND-STATUS-WRITE-02.                CM2024.2
+054000     MOVE OUT-STATUS TO COMPUTED-STATUS.                          CM2024.2
+054100     MOVE "60" TO CORRECT-STATUS.                                 CM2024.2
+054200     PERFORM FAIL.                                                CM2024.2
+054300     GO TO SEND-STATUS-WRITE-02.                                  CM2024.2
+054400 SEND-STATUS-DELETE-02.                                           CM2024.2
+054500     PERFORM DE-LETE.                                             CM2024.2
+054600 SEND-STATUS-WRITE-02.                                            CM2024.2
+054700     MOVE OUT-STATUS TO CURRENT-STATUS-CODE.                      CM2024.2
+054800     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+054900     MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                         CM2024.2
+055000     MOVE "SEND" TO AUDIT-OPERATION.                              CM2024.2
+055100     MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                         CM2024.2
+055200     MOVE ZERO TO AUDIT-MSG-COUNT.                                CM2024.2
+055300     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+055400     MOVE "PARTIAL SEGMENT" TO FEATURE.                           CM2024.2
+055500     MOVE "ZERO CHARACTER COUNT USED" TO RE-MARK.                 CM2024.2
+055600     MOVE "SEND-STATUS-TEST-02" TO PAR-NAME.                      CM2024.2
+055700     PERFORM PRINT-DETAIL.                                        CM2024.2
+055800 SEND-STATUS-TEST-03.                                             CM2024.2
+055900     MOVE 0 TO END-FLAG.                                          CM2024.2
+056000     MOVE 3 TO TEST-NUMB.                                         CM2024.2
+056100     MOVE 61 TO OUT-LENGTH.                                       CM2024.2
+056200     SEND CM-OUTQUE-1 WITH END-FLAG.                              CM2024.2
+056300     IF OUT-STATUS IS EQUAL TO "60"                               CM2024.2
+056400         PERFORM PASS  GO TO SEND-STATUS-WRITE-03.                CM2024.2
+056500     MOVE OUT-STATUS TO COMPUTED-STATUS.                          CM2024.2
+056600     MOVE "60" TO CORRECT-STATUS.                                 CM2024.2
+056700     PERFORM FAIL.                                                CM2024.2
+056800     GO TO SEND-STATUS-WRITE-03.                                  CM2024.2
+056900 SEND-STATUS-DELETE-03.                                           CM2024.2
+057000     PERFORM DE-LETE.                                             CM2024.2
+057100 SEND-STATUS-WRITE-03.                                            CM2024.2
+057200     MOVE OUT-STATUS TO CURRENT-STATUS-CODE.                      CM2024.2
+057300     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+057400     MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                         CM2024.2
+057500     MOVE "SEND" TO AUDIT-OPERATION.                              CM2024.2
+057600     MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                         CM2024.2
+057700     MOVE ZERO TO AUDIT-MSG-COUNT.                                CM2024.2
+057800     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+057900     MOVE "NO SENDING AREA SPECIFIED" TO RE-MARK.                 CM2024.2
+058000     MOVE "SEND-STATUS-TEST-03" TO PAR-NAME.                      CM2024.2
+058100     PERFORM PRINT-DETAIL.                                        CM2024.2
+058200 SEND-STATUS-TEST-04.                                             CM2024.2
+058300     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
+058400     MOVE "GARBAGE" TO SYM-DEST (2).                              CM2024.2
+058500     SEND CM-OUTQUE-1 FROM ONE-TERMINAL-MSG WITH EMI.             CM2024.2
+058600     IF OUT-STATUS IS NOT EQUAL TO "20"                           CM2024.2
+058700         MOVE OUT-STATUS TO COMPUTED-STATUS                       CM2024.2
+058800         MOVE "STATUS SHOULD BE 20" TO CORRECT-A                  CM2024.2
+058900         PERFORM FAIL                                             CM2024.2
+059000     ELSE IF ERR-KEY (2) IS NOT EQUAL TO "1"                      CM2024.2
+059100         MOVE ERR-KEY (2) TO COMPUTED-STATUS                      CM2024.2
+059200         MOVE " ERROR KEY (2) = 1" TO CORRECT-A                   CM2024.2
+059300         PERFORM FAIL                                             CM2024.2
+059400     ELSE IF ERR-KEY (1) IS NOT EQUAL TO "0"                      CM2024.2
+059500         MOVE ERR-KEY (1) TO COMPUTED-STATUS                      CM2024.2
+059600         MOVE " ERROR KEY (1) = 0" TO CORRECT-A                   CM2024.2
+059700         PERFORM FAIL                                             CM2024.2
+059800     ELSE PERFORM PASS.                                           CM2024.2
+059900     GO TO SEND-STATUS-WRITE-04.                                  CM2024.2
+060000 SEND-STATUS-DELETE-04.                                           CM2024.2
+060100     PERFORM DE-LETE.                                             CM2024.2
+060200 SEND-STATUS-WRITE-04.                                            CM2024.2
+060300     MOVE OUT-STATUS TO CURRENT-STATUS-CODE.                      CM2024.2
+060400     PERFORM RECORD-STATUS-TREND.                                 CM2024.2
+060500     MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                         CM2024.2
+060600     MOVE "SEND" TO AUDIT-OPERATION.                              CM2024.2
+060700     MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                         CM2024.2
+060800     MOVE ZERO TO AUDIT-MSG-COUNT.                                CM2024.2
+060900     PERFORM WRITE-AUDIT-RECORD.                                  CM2024.2
+061000     MOVE "SYMBOLIC DESTINAT""N (2) IS BAD" TO RE-MARK.           CM2024.2
+061100     MOVE "SEND-STATUS-TEST-04" TO PAR-NAME.                      CM2024.2
+061200     PERFORM PRINT-DETAIL.                                        CM2024.2
+061300     MOVE                                                         CM2024.2
+061400     XXXXX035                                                     CM2024.2
+061500         TO SYM-DEST (2).                                         CM2024.2
+061600 SEGMENTED-MSG-TEST-01.                                           CM2024.2
+061700     MOVE 1 TO SEG-TEST-NO.                                       CM2024.2
+061800     MOVE SPACES TO EXPECTED-SEG-BUFFER.                          CM2024.2
+061900     MOVE 1 TO EXP-PTR.                                           CM2024.2
+062000     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
+062100     SEND CM-OUTQUE-1 FROM SEG-INIT WITH ESI.                     CM2024.2
+062200     STRING SEG-INIT (1:39) DELIMITED BY SIZE                     CM2024.2
+062300         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+062400     MOVE 14 TO OUT-LENGTH.                                       CM2024.2
+062500     SEND CM-OUTQUE-1 FROM MSG-COMP WITH EMI.                     CM2024.2
+062600     STRING MSG-COMP (1:14) DELIMITED BY SIZE                     CM2024.2
+062700         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+062800     MOVE "SEGMENT-REASSEMBLY-01" TO REASSEMBLY-PAR-NAME.         CM2024.2
+062900     PERFORM SEGMENT-REASSEMBLY-CHECK.                            CM2024.2
+062901      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+062902      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+062903      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+062904      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+062905      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+063000 SEGMENTED-MSG-TEST-02.                                           CM2024.2
+063100     MOVE 2 TO SEG-TEST-NO.                                       CM2024.2
+063200     MOVE SPACES TO EXPECTED-SEG-BUFFER.                          CM2024.2
+063300     MOVE 1 TO EXP-PTR.                                           CM2024.2
+063400     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
+063500     SEND CM-OUTQUE-1 FROM SEG-INIT WITH ESI.                     CM2024.2
+063600     STRING SEG-INIT (1:39) DELIMITED BY SIZE                     CM2024.2
+063700         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+063800     MOVE 16 TO OUT-LENGTH.                                       CM2024.2
+063900     SEND CM-OUTQUE-1 FROM GROUP-COMP WITH EGI.                   CM2024.2
+064000     STRING GROUP-COMP (1:16) DELIMITED BY SIZE                   CM2024.2
+064100         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+064200     MOVE "SEGMENT-REASSEMBLY-02" TO REASSEMBLY-PAR-NAME.         CM2024.2
+064300     PERFORM SEGMENT-REASSEMBLY-CHECK.                            CM2024.2
+064301      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+064302      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+064303      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+064304      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+064305      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+064400 SEGMENTED-MSG-TEST-03.                                           CM2024.2
+064500     MOVE 3 TO SEG-TEST-NO.                                       CM2024.2
+064600     MOVE SPACES TO EXPECTED-SEG-BUFFER.                          CM2024.2
+064700     MOVE 1 TO EXP-PTR.                                           CM2024.2
+064800     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
+064900     SEND CM-OUTQUE-1 FROM SEG-INIT.                              CM2024.2
+065000     STRING SEG-INIT (1:39) DELIMITED BY SIZE                     CM2024.2
+065100         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+065200     MOVE 10 TO OUT-LENGTH.                                       CM2024.2
+065300     SEND CM-OUTQUE-1 FROM SEG-CONT WITH ESI.                     CM2024.2
+065400     STRING SEG-CONT (1:10) DELIMITED BY SIZE                     CM2024.2
+065500         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+065600     MOVE 14 TO OUT-LENGTH.                                       CM2024.2
+065700     SEND CM-OUTQUE-1 FROM MSG-COMP WITH EMI.                     CM2024.2
+065800     STRING MSG-COMP (1:14) DELIMITED BY SIZE                     CM2024.2
+065900         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+066000     MOVE "SEGMENT-REASSEMBLY-03" TO REASSEMBLY-PAR-NAME.         CM2024.2
+066100     PERFORM SEGMENT-REASSEMBLY-CHECK.                            CM2024.2
+066101      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+066102      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+066103      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+066104      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+066105      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+066200 SEGMENTED-MSG-TEST-04.                                           CM2024.2
+066300     MOVE 4 TO SEG-TEST-NO.                                       CM2024.2
+066400     MOVE SPACES TO EXPECTED-SEG-BUFFER.                          CM2024.2
+066500     MOVE 1 TO EXP-PTR.                                           CM2024.2
+066600     MOVE 0 TO END-FLAG.                                          CM2024.2
+066700     MOVE 39 TO OUT-LENGTH.                                       CM2024.2
+066800     SEND CM-OUTQUE-1 FROM SEG-INIT WITH END-FLAG.                CM2024.2
+066900     STRING SEG-INIT (1:39) DELIMITED BY SIZE                     CM2024.2
+067000         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+067100     MOVE 1 TO END-FLAG.                                          CM2024.2
+067200     MOVE 10 TO OUT-LENGTH.                                       CM2024.2
+067300     SEND CM-OUTQUE-1 FROM SEG-CONT WITH END-FLAG.                CM2024.2
+067400     STRING SEG-CONT (1:10) DELIMITED BY SIZE                     CM2024.2
+067500         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+067600     MOVE 2 TO END-FLAG.                                          CM2024.2
+067700     MOVE 14 TO OUT-LENGTH.                                       CM2024.2
+067800     SEND CM-OUTQUE-1 FROM MSG-COMP WITH END-FLAG.                CM2024.2
+067900     STRING MSG-COMP (1:14) DELIMITED BY SIZE                     CM2024.2
+068000         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+068100     MOVE 3 TO END-FLAG.                                          CM2024.2
+068200     MOVE 16 TO OUT-LENGTH.                                       CM2024.2
+068300     SEND CM-OUTQUE-1 FROM GROUP-COMP WITH END-FLAG.              CM2024.2
+068400     STRING GROUP-COMP (1:16) DELIMITED BY SIZE                   CM2024.2
+068500         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+068600     MOVE "SEGMENT-REASSEMBLY-04" TO REASSEMBLY-PAR-NAME.         CM2024.2
+068700     PERFORM SEGMENT-REASSEMBLY-CHECK.                            CM2024.2
+068701      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+068702      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+068703      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+068704      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+068705      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+068800 SEGMENTED-MSG-TEST-05.                                           CM2024.2
+068900     MOVE SPACES TO EXPECTED-SEG-BUFFER.                          CM2024.2
+069000     MOVE 1 TO EXP-PTR.                                           CM2024.2
+069100     MOVE 71 TO OUT-LENGTH.                                       CM2024.2
+069200     MOVE 0 TO END-FLAG.                                          CM2024.2
+069300     SEND CM-OUTQUE-1 FROM SKIP-MSG-1 WITH END-FLAG               CM2024.2
+069400         BEFORE ADVANCING 4 LINES.                                CM2024.2
+069500     STRING SKIP-MSG-1 (1:71) DELIMITED BY SIZE                   CM2024.2
+069600         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+069700     MOVE 17 TO OUT-LENGTH.                                       CM2024.2
+069800     MOVE 3 TO END-FLAG.                                          CM2024.2
+069900     SEND CM-OUTQUE-1 FROM SKIP-MSG-2 WITH END-FLAG.              CM2024.2
+070000     STRING SKIP-MSG-2 (1:17) DELIMITED BY SIZE                   CM2024.2
+070100         INTO EXPECTED-SEG-BUFFER WITH POINTER EXP-PTR.           CM2024.2
+070200     MOVE "SEGMENT-REASSEMBLY-05" TO REASSEMBLY-PAR-NAME.         CM2024.2
+070300     PERFORM SEGMENT-REASSEMBLY-CHECK.                            CM2024.2
+070301      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+070302      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+070303      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+070304      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+070305      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+070400 SINGLE-TERMINAL-TEST-01.                                         CM2024.2
+070500     MOVE 1 TO DEST-COUNT.                                        CM2024.2
+070600     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
+070700     SEND CM-OUTQUE-1 FROM ONE-TERMINAL-MSG WITH EGI.             CM2024.2
+070800     MOVE 2 TO DEST-COUNT.                                        CM2024.2
+070801      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+070802      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+070803      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+070804      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+070805      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+070900 BROADCAST-TEST-01.                                               CM2024.2
+071000     MOVE "MULTI-DEST BROADCAST" TO FEATURE.                      CM2024.2
+071100     MOVE "BROADCAST-TEST-01" TO PAR-NAME.                        CM2024.2
+071200     MOVE "BROADCAST BEYOND 2 DESTS" TO RE-MARK.                  CM2024.2
+071300     IF TERM-ROSTER-COUNT IS GREATER THAN 2                       CM2024.2
+071400         MOVE TERM-ROSTER-COUNT TO DEST-COUNT                     CM2024.2
+071500     ELSE                                                         CM2024.2
+071600         MOVE 2 TO DEST-COUNT                                     CM2024.2
+071700     END-IF.                                                      CM2024.2
+071800     MOVE 57 TO OUT-LENGTH.                                       CM2024.2
+071900     SEND CM-OUTQUE-1 FROM ONE-TERMINAL-MSG WITH EGI.             CM2024.2
+072000     IF OUT-STATUS IS EQUAL TO "00" OR OUT-STATUS IS EQUAL TO "  "CM2024.2
+072100         PERFORM PASS                                             CM2024.2
+072200     ELSE                                                         CM2024.2
+072300         MOVE OUT-STATUS TO COMPUTED-STATUS                       CM2024.2
+072400         MOVE "00" TO CORRECT-STATUS                              CM2024.2
+072500         PERFORM FAIL                                             CM2024.2
+072600     END-IF.                                                      CM2024.2
+072700     PERFORM PRINT-DETAIL.                                        CM2024.2
+072701      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+072702      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+072703      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+072704      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+072705      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+072800     MOVE 2 TO DEST-COUNT.                                        CM2024.2
+072900 INCOMPLETE-MSG-TEST-01.                                          CM2024.2
+073000     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
+073100     MOVE 1 TO INC-MSG-NO.                                        CM2024.2
+073200     SEND CM-OUTQUE-1 FROM INCOMP-MSG.                            CM2024.2
+073201      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+073202      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+073203      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+073204      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+073205      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+073300 INCOMPLETE-MSG-TEST-02.                                          CM2024.2
+073400     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
+073500     MOVE 2 TO INC-MSG-NO.                                        CM2024.2
+073600     SEND CM-OUTQUE-1 FROM INCOMP-MSG WITH ESI.                   CM2024.2
+073601      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+073602      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+073603      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+073604      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+073605      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+073700 INCOMPLETE-MSG-TEST-03.                                          CM2024.2
+073800     MOVE 0 TO END-FLAG.                                          CM2024.2
+073900     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
+074000     MOVE 3 TO INC-MSG-NO.                                        CM2024.2
+074100     SEND CM-OUTQUE-1 FROM INCOMP-MSG WITH END-FLAG.              CM2024.2
+074101      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+074102      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+074103      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+074104      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+074105      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+074200 INCOMPLETE-MSG-TEST-04.                                          CM2024.2
+074300     MOVE 1 TO END-FLAG.                                          CM2024.2
+074400     MOVE 55 TO OUT-LENGTH.                                       CM2024.2
+074500     MOVE 4 TO INC-MSG-NO.                                        CM2024.2
+074600     SEND CM-OUTQUE-1 FROM INCOMP-MSG WITH END-FLAG.              CM2024.2
+074601      MOVE SYM-DEST (1) TO AUDIT-TERMINAL.                        CM2024.2
+074602      MOVE "SEND" TO AUDIT-OPERATION.                             CM2024.2
+074603      MOVE OUT-STATUS TO AUDIT-STATUS-KEY.                        CM2024.2
+074604      MOVE ZERO TO AUDIT-MSG-COUNT.                               CM2024.2
+074605      PERFORM WRITE-AUDIT-RECORD.                                 CM2024.2
+074700 STOP-WITHOUT-COMPLETING-MSG.                                     CM2024.2
+074800     PERFORM END-ROUTINE THRU END-ROUTINE-4.                      CM2024.2
+074900     PERFORM WRITE-TREND-REPORT.                                  CM2024.2
+075000     CLOSE PRINT-FILE AUDIT-FILE TREND-FILE.                      CM2024.2
+075100     STOP RUN.                                                    CM2024.2
+075200 DELAY-FOR-30 SECTION.                                            CM2024.2
+075300 CHECK-TIMING-MODE.                                               CM2024.2
+075400     IF TIMING-ALREADY-OPENED                                     CM2024.2
+075500         GO TO TAKE-INIT-TIME.                                    CM2024.2
+075600     MOVE "Y" TO TIMING-FILE-OPENED.                              CM2024.2
+075700     OPEN INPUT TIMING-FILE.                                      CM2024.2
+075800     IF TIMING-FILE-STATUS IS EQUAL TO "00"                       CM2024.2
+075900         READ TIMING-FILE INTO TIMING-FILE-REC                    CM2024.2
+076000             AT END MOVE "C" TO TIMING-MODE-SWITCH                CM2024.2
+076100         END-READ                                                 CM2024.2
+076200         IF TIMING-FILE-STATUS IS EQUAL TO "00"                   CM2024.2
+076300             MOVE "R" TO TIMING-MODE-SWITCH                       CM2024.2
+076400             MOVE TIMING-FILE-REC (2:3) TO RECORDED-ELAPSED       CM2024.2
+076500         END-IF                                                   CM2024.2
+076600         CLOSE TIMING-FILE                                        CM2024.2
+076700     ELSE                                                         CM2024.2
+076800         MOVE "C" TO TIMING-MODE-SWITCH                           CM2024.2
+076900     END-IF.                                                      CM2024.2
+077000 TAKE-INIT-TIME.                                                  CM2024.2
+077100     IF TIMING-REPLAY-MODE                                        CM2024.2
+077200         MOVE RECORDED-ELAPSED TO ELAPSED-TIME                    CM2024.2
+077300         GO TO DELAY-FOR-30-EXIT.                                 CM2024.2
+077400     ACCEPT INIT-TIME FROM TIME.                                  CM2024.2
+077500 TEST-ELAPSED-TIME.                                               CM2024.2
+077600     ACCEPT TEST-TIME FROM TIME.                                  CM2024.2
+077700     COMPUTE ELAPSED-TIME =                                       CM2024.2
+077800         (T-HRS * 3600 + T-MINS * 60 + T-SECS) -                  CM2024.2
+077900         (I-HRS * 3600 + I-MINS * 60 + I-SECS).                   CM2024.2
+078000     IF ELAPSED-TIME IS LESS THAN 30 GO TO TEST-ELAPSED-TIME.     CM2024.2
+078100     OPEN OUTPUT TIMING-FILE.                                     CM2024.2
+078200     MOVE "C" TO TIMING-FILE-REC (1:1).                           CM2024.2
+078300     MOVE ELAPSED-TIME TO TIMING-FILE-REC (2:3).                  CM2024.2
+078400     WRITE TIMING-FILE-REC.                                       CM2024.2
+078500     CLOSE TIMING-FILE.                                           CM2024.2
+078600 DELAY-FOR-30-EXIT.                                               CM2024.2
+078700     EXIT.                                                        CM2024.2
+078800 SUPPORT-ROUTINES SECTION.                                        CM2024.2
+078900 LOAD-TERM-ROSTER.                                                CM2024.2
+079000     MOVE ZERO TO TERM-ROSTER-COUNT.                              CM2024.2
+079100     OPEN INPUT ROSTER-FILE.                                      CM2024.2
+079200     IF ROSTER-FILE-STATUS IS NOT EQUAL TO "00"                   CM2024.2
+079300         GO TO LOAD-TERM-ROSTER-EXIT.                             CM2024.2
+079400 LOAD-TERM-ROSTER-READ.                                           CM2024.2
+079500     READ ROSTER-FILE INTO ROSTER-FILE-REC                        CM2024.2
+079600         AT END GO TO LOAD-TERM-ROSTER-DONE.                      CM2024.2
+079700     ADD 1 TO TERM-ROSTER-COUNT.                                  CM2024.2
+079800     IF TERM-ROSTER-COUNT IS GREATER THAN TERM-ROSTER-MAX         CM2024.2
+079900         SUBTRACT 1 FROM TERM-ROSTER-COUNT                        CM2024.2
+080000         GO TO LOAD-TERM-ROSTER-DONE.                             CM2024.2
+080100     MOVE ROSTER-FILE-REC TO                                      CM2024.2
+080200         TERM-ROSTER-ENTRY (TERM-ROSTER-COUNT).                   CM2024.2
+080300     GO TO LOAD-TERM-ROSTER-READ.                                 CM2024.2
+080400 LOAD-TERM-ROSTER-DONE.                                           CM2024.2
+080500     CLOSE ROSTER-FILE.                                           CM2024.2
+080600 LOAD-TERM-ROSTER-EXIT.                                           CM2024.2
+080700     EXIT.                                                        CM2024.2
+080800 POPULATE-SYM-DEST.                                               CM2024.2
+080900     MOVE TERM-ROSTER-ENTRY (TERM-ROSTER-SUB)                     CM2024.2
+081000         TO SYM-DEST (TERM-ROSTER-SUB).                           CM2024.2
+081100     ADD 1 TO TERM-ROSTER-SUB.                                    CM2024.2
+081200 POPULATE-SYM-DEST-EXIT.                                          CM2024.2
+081300     EXIT.                                                        CM2024.2
+081400 WRITE-AUDIT-RECORD.                                              CM2024.2
+081500     ACCEPT AUDIT-TIMESTAMP FROM TIME.                            CM2024.2
+081600     MOVE SPACES TO AUDIT-FILE-REC.                               CM2024.2
+081700     STRING AUDIT-TERMINAL     DELIMITED BY SIZE                  CM2024.2
+081800           " "                DELIMITED BY SIZE                   CM2024.2
+081900           AUDIT-OPERATION    DELIMITED BY SIZE                   CM2024.2
+082000           " STATUS="         DELIMITED BY SIZE                   CM2024.2
+082100           AUDIT-STATUS-KEY   DELIMITED BY SIZE                   CM2024.2
+082200           " MSGCNT="         DELIMITED BY SIZE                   CM2024.2
+082300           AUDIT-MSG-COUNT    DELIMITED BY SIZE                   CM2024.2
+082400           " AT "             DELIMITED BY SIZE                   CM2024.2
+082500           AUDIT-TIMESTAMP    DELIMITED BY SIZE                   CM2024.2
+082600         INTO AUDIT-FILE-REC.                                     CM2024.2
+082700     WRITE AUDIT-FILE-REC.                                        CM2024.2
+082800 RECORD-STATUS-TREND.                                             CM2024.2
+082900     MOVE "N" TO STATUS-TREND-FOUND-SW.                           CM2024.2
+083000     MOVE ZERO TO STATUS-TREND-SUB.                               CM2024.2
+083100     PERFORM RECORD-STATUS-TREND-SEARCH                           CM2024.2
+083200         VARYING STATUS-TREND-SUB FROM 1 BY 1                     CM2024.2
+083300         UNTIL STATUS-TREND-SUB IS GREATER THAN STATUS-TREND-USED.CM2024.2
+083400     IF STATUS-TREND-FOUND-SW IS EQUAL TO "N"                     CM2024.2
+083500         AND STATUS-TREND-USED IS LESS THAN 20                    CM2024.2
+083600             ADD 1 TO STATUS-TREND-USED                           CM2024.2
+083700             MOVE CURRENT-STATUS-CODE TO                          CM2024.2
+083800                 STATUS-TREND-CODE (STATUS-TREND-USED)            CM2024.2
+083900             MOVE 1 TO STATUS-TREND-COUNT (STATUS-TREND-USED)     CM2024.2
+084000     END-IF.                                                      CM2024.2
+084100 RECORD-STATUS-TREND-SEARCH.                                      CM2024.2
+084200     IF STATUS-TREND-CODE (STATUS-TREND-SUB) IS EQUAL TO          CM2024.2
+084300         CURRENT-STATUS-CODE                                      CM2024.2
+084400             MOVE "Y" TO STATUS-TREND-FOUND-SW                    CM2024.2
+084500             ADD 1 TO STATUS-TREND-COUNT (STATUS-TREND-SUB)       CM2024.2
+084600             MOVE 21 TO STATUS-TREND-SUB.                         CM2024.2
+084700 WRITE-TREND-REPORT.                                              CM2024.2
+084800     PERFORM WRITE-TREND-REPORT-LINE                              CM2024.2
+084900         VARYING STATUS-TREND-SUB FROM 1 BY 1                     CM2024.2
+085000         UNTIL STATUS-TREND-SUB IS GREATER THAN STATUS-TREND-USED.CM2024.2
+085100 WRITE-TREND-REPORT-LINE.                                         CM2024.2
+085200     MOVE STATUS-TREND-CODE (STATUS-TREND-SUB) TO TR-CODE.        CM2024.2
+085300     MOVE STATUS-TREND-COUNT (STATUS-TREND-SUB) TO TR-COUNT.      CM2024.2
+085400     WRITE TREND-FILE-REC FROM TREND-REPORT-LINE.                 CM2024.2
+085500 SEGMENT-REASSEMBLY-CHECK.                                        CM2024.2
+085600     MOVE SPACES TO ACTUAL-SEG-BUFFER.                            CM2024.2
+085700     MOVE 1 TO ACT-PTR.                                           CM2024.2
+085800     MOVE "SEGMENT REASSEMBLY" TO FEATURE.                        CM2024.2
+085900     MOVE REASSEMBLY-PAR-NAME TO PAR-NAME.                        CM2024.2
+086000 SEGMENT-REASSEMBLY-RECEIVE.                                      CM2024.2
+086100     RECEIVE CM-INQUE-1 SEGMENT INTO SEG-PIECE                    CM2024.2
+086200         NO DATA GO TO SEGMENT-REASSEMBLY-NODATA.                 CM2024.2
+086300     STRING SEG-PIECE (1:IN-LENGTH) DELIMITED BY SIZE             CM2024.2
+086400         INTO ACTUAL-SEG-BUFFER WITH POINTER ACT-PTR.             CM2024.2
+086500     IF END-KEY IS NOT EQUAL TO "0"                               CM2024.2
+086600         GO TO SEGMENT-REASSEMBLY-RECEIVE.                        CM2024.2
+086700     IF ACTUAL-SEG-BUFFER (1:ACT-PTR - 1) IS EQUAL TO             CM2024.2
+086800         EXPECTED-SEG-BUFFER (1:EXP-PTR - 1)                      CM2024.2
+086900             PERFORM PASS                                         CM2024.2
+087000     ELSE                                                         CM2024.2
+087100         MOVE "TRUNCATED OR REORDERED" TO RE-MARK                 CM2024.2
+087200         PERFORM FAIL                                             CM2024.2
+087300     END-IF.                                                      CM2024.2
+087400     GO TO SEGMENT-REASSEMBLY-DONE.                               CM2024.2
+087500 SEGMENT-REASSEMBLY-NODATA.                                       CM2024.2
+087600     MOVE "NO ECHO PATH - INSPECT" TO RE-MARK.                    CM2024.2
+087700     PERFORM DE-LETE.                                             CM2024.2
+087800 SEGMENT-REASSEMBLY-DONE.                                         CM2024.2
+087900     PERFORM PRINT-DETAIL.                                        CM2024.2
+088000 SUPPORT-ROUTINES-EXIT.                                           CM2024.2
+088100     EXIT.                                                        CM2024.2
+088200 COMMON-SUBROUTINES SECTION.                                      CM2024.2
+088300 PASS.                                                            CM2024.2
+088400     MOVE "PASS" TO P-OR-F.                                       CM2024.2
+088500 FAIL.                                                            CM2024.2
+088600     ADD      1 TO ERROR-COUNTER.                                 CM2024.2
+088700     MOVE "FAIL*" TO P-OR-F.                                      CM2024.2
+088800 DE-LETE.                                                         CM2024.2
+088900     MOVE     SPACE TO P-OR-F.                                    CM2024.2
+089000     MOVE     "    ************    " TO COMPUTED-A.               CM2024.2
+089100     MOVE     "    ************    " TO CORRECT-A.                CM2024.2
+089200     MOVE "****TEST DELETED****" TO RE-MARK.                      CM2024.2
+089300     ADD 1 TO DELETE-CNT.                                         CM2024.2
+089400 PRINT-DETAIL.                                                    CM2024.2
+089500     MOVE     TEST-RESULTS TO PRINT-REC.                          CM2024.2
+089600     PERFORM WRITE-LINE.                                          CM2024.2
+089700     MOVE     SPACE TO P-OR-F.                                    CM2024.2
+089800     MOVE     SPACE TO COMPUTED-A.                                CM2024.2
+089900     MOVE SPACE TO CORRECT-A.                                     CM2024.2
+090000     MOVE SPACE TO RE-MARK.                                       CM2024.2
+090100     MOVE SPACE TO FEATURE.                                       CM2024.2
+090200 COLUMN-NAMES-ROUTINE.                                            CM2024.2
+090300     MOVE     COLUMNS-LINE-1 TO DUMMY-RECORD.                     CM2024.2
+090400     PERFORM WRITE-LINE.                                          CM2024.2
+090500     MOVE     COLUMNS-LINE-2 TO DUMMY-RECORD.                     CM2024.2
+090600     PERFORM WRITE-LINE.                                          CM2024.2
+090700     PERFORM  BLANK-LINE-PRINT.                                   CM2024.2
+090800 END-ROUTINE.                                                     CM2024.2
+090900     MOVE     HYPHEN-LINE TO DUMMY-RECORD.                        CM2024.2
+091000     PERFORM WRITE-LINE.                                          CM2024.2
+091100 PARA-Z.                                                          CM2024.2
+091200     PERFORM  BLANK-LINE-PRINT 4 TIMES.                           CM2024.2
+091300     MOVE     CCVS-E-1 TO DUMMY-RECORD.                           CM2024.2
+091400     PERFORM WRITE-LINE.                                          CM2024.2
+091500 END-ROUTINE-1.                                                   CM2024.2
+091600     PERFORM  BLANK-LINE-PRINT.                                   CM2024.2
+091700     IF       ERROR-COUNTER IS EQUAL TO ZERO                      CM2024.2
+091800              GO TO END-ROUTINE-2.                                CM2024.2
+091900     MOVE     ERROR-COUNTER TO ERROR-TOTAL.                       CM2024.2
+092000     GO TO    END-ROUTINE-3.                                      CM2024.2
+092100 END-ROUTINE-2.                                                   CM2024.2
+092200     MOVE " NO" TO ERROR-TOTAL.                                   CM2024.2
+092300 END-ROUTINE-3.                                                   CM2024.2
+092400     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           CM2024.2
+092500     PERFORM WRITE-LINE.                                          CM2024.2
+092600     IF DELETE-CNT IS EQUAL TO ZERO                               CM2024.2
+092700         MOVE " NO" TO ERROR-TOTAL  ELSE                          CM2024.2
+092800     MOVE DELETE-CNT TO ERROR-TOTAL.                              CM2024.2
+092900     MOVE "TESTS DELETED     " TO ENDER-DESC.                     CM2024.2
+093000     MOVE CCVS-E-2 TO DUMMY-RECORD.                               CM2024.2
+093100     PERFORM WRITE-LINE.                                          CM2024.2
+093200 END-ROUTINE-4.                                                   CM2024.2
+093300     MOVE CCVS-E-3 TO DUMMY-RECORD.                               CM2024.2
+093400     PERFORM WRITE-LINE.                                          CM2024.2
+093500 BLANK-LINE-PRINT.                                                CM2024.2
+093600     MOVE     SPACE TO DUMMY-RECORD.                              CM2024.2
+093700     PERFORM WRITE-LINE.                                          CM2024.2
+093800 WRITE-LINE.                                                      CM2024.2
+093900     WRITE DUMMY-RECORD AFTER ADVANCING 1 LINE.                   CM2024.2
+094000 HEAD-ROUTINE.                                                    CM2024.2
+094100     MOVE CCVS-H-1 TO PRINT-REC                                   CM2024.2
+094200     WRITE PRINT-REC                                              CM2024.2
+094300         AFTER ADVANCING PAGE.                                    CM2024.2
+094400     MOVE CCVS-H-2 TO PRINT-REC.                                  CM2024.2
+094500     WRITE PRINT-REC                                              CM2024.2
+094600         AFTER 2 LINES.                                           CM2024.2
+094700     MOVE CCVS-H-3 TO PRINT-REC.                                  CM2024.2
+094800     WRITE PRINT-REC                                              CM2024.2
+094900         AFTER 5 LINES.                                           CM2024.2
+095000     MOVE HYPHEN-LINE TO PRINT-REC.                               CM2024.2
+095100     PERFORM WRITE-LINE.                                          CM2024.2
