@@ -48,6 +48,9 @@
 004800       ACCESS MODE IS DYNAMIC                                     RL2084.2
 004900             RELATIVE KEY IS RL-FD1-KEY                           RL2084.2
 005000       ORGANIZATION IS RELATIVE.                                  RL2084.2
+005010     SELECT   RL-FD1-CMP ASSIGN TO                                RL2084.2
+005020     "RL208CMP"                                                   RL2084.2
+005030     ORGANIZATION IS RELATIVE.                                    RL2084.2
 005100 DATA DIVISION.                                                   RL2084.2
 005200 FILE SECTION.                                                    RL2084.2
 005300 FD  PRINT-FILE.                                                  RL2084.2
@@ -66,6 +69,9 @@
 006600 01  RL-FD1R1-F-G-140.                                            RL2084.2
 006700     02 RL-WRK-120 PIC X(120).                                    RL2084.2
 006800     02 FILLER     PIC X(20).                                     RL2084.2
+006810 FD  RL-FD1-CMP                                                   RL2084.2
+006820     LABEL RECORDS STANDARD.                                      RL2084.2
+006830 01  RL-FD1-CMP-REC PIC X(140).                                   RL2084.2
 006900 WORKING-STORAGE SECTION.                                         RL2084.2
 007000 01  RL-FD1-KEY        PIC 9(08)  USAGE COMP VALUE ZERO.          RL2084.2
 007100 01  WRK-CS-09V00-006 PIC S9(09) USAGE COMP VALUE ZERO.           RL2084.2
@@ -74,6 +80,7 @@
 007400 01  WRK-CS-09V00-009 PIC S9(09) USAGE COMP VALUE ZERO.           RL2084.2
 007500 01  WRK-CS-09V00-010 PIC S9(09) USAGE COMP VALUE ZERO.           RL2084.2
 007600 01  WRK-CS-09V00-011 PIC S9(09) USAGE COMP VALUE ZERO.           RL2084.2
+007610 01  WRK-CS-09V00-012 PIC S9(09) USAGE COMP VALUE ZERO.           RL2084.2
 007700 01  I-O-ERROR-RL-FD1 PIC X(3) VALUE "NO ".                       RL2084.2
 007800 01  FILE-RECORD-INFORMATION-REC.                                 RL2084.2
 007900     03 FILE-RECORD-INFO-SKELETON.                                RL2084.2
@@ -610,6 +617,33 @@
 061000     PERFORM   PRINT-DETAIL.                                      RL2084.2
 061100*04                                                               RL2084.2
 061200     CLOSE    RL-FD1.                                             RL2084.2
-061300 CCVS-EXIT SECTION.                                               RL2084.2
-061400 CCVS-999999.                                                     RL2084.2
-061500     GO TO CLOSE-FILES.                                           RL2084.2
\ No newline at end of file
+061210 SECT-RL208A-002 SECTION.                                         RL2084.2
+061220 REL-INIT-015.                                                    RL2084.2
+061230     MOVE     "REL-TEST-015" TO PAR-NAME.                         RL2084.2
+061240     MOVE     ZERO TO WRK-CS-09V00-012.                           RL2084.2
+061260     MOVE     01 TO REC-CT.                                       RL2084.2
+061270     MOVE     "RECLAIM DELETED SPACE" TO FEATURE.                 RL2084.2
+061280     OPEN     INPUT RL-FD1.                                       RL2084.2
+061290     OPEN     OUTPUT RL-FD1-CMP.                                  RL2084.2
+061300 REL-TEST-015-R.                                                  RL2084.2
+061310     READ     RL-FD1 NEXT RECORD                                  RL2084.2
+061320     AT END GO TO REL-TEST-015-3.                                 RL2084.2
+061330     ADD      1 TO WRK-CS-09V00-012.                              RL2084.2
+061340     WRITE    RL-FD1-CMP-REC FROM RL-FD1R1-F-G-140.               RL2084.2
+061360     GO TO    REL-TEST-015-R.                                     RL2084.2
+061370 REL-TEST-015-3.                                                  RL2084.2
+061380     CLOSE    RL-FD1.                                             RL2084.2
+061390     CLOSE    RL-FD1-CMP.                                         RL2084.2
+061482     MOVE     "SPACE RECLAIMED FOR REUSE" TO FEATURE.              RL2084.2
+061484     IF       WRK-CS-09V00-012 NOT EQUAL TO 495                   RL2084.2
+061486              MOVE WRK-CS-09V00-012 TO COMPUTED-18V0              RL2084.2
+061488              MOVE              495 TO CORRECT-18V0               RL2084.2
+061490              MOVE "DELETED SPACE NOT RECLAIMED" TO RE-MARK       RL2084.2
+061492              PERFORM FAIL                                        RL2084.2
+061494     ELSE                                                         RL2084.2
+061496              PERFORM PASS.                                       RL2084.2
+061498     PERFORM  PRINT-DETAIL.                                       RL2084.2
+061499     ADD      01 TO REC-CT.                                       RL2084.2
+061500 CCVS-EXIT SECTION.                                               RL2084.2
+061510 CCVS-999999.                                                     RL2084.2
+061520     GO TO CLOSE-FILES.                                           RL2084.2
