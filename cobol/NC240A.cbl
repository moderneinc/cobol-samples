@@ -37,11 +37,15 @@
 003700 FILE-CONTROL.                                                    NC2404.2
 003800     SELECT PRINT-FILE ASSIGN TO                                  NC2404.2
 003900     XXXXX055.                                                    NC2404.2
+003910     SELECT EXPORT-FILE ASSIGN TO                                 NC2404.2
+003920     XXXXX061.                                                    NC2404.2
 004000 DATA DIVISION.                                                   NC2404.2
 004100 FILE SECTION.                                                    NC2404.2
 004200 FD  PRINT-FILE.                                                  NC2404.2
 004300 01  PRINT-REC PICTURE X(120).                                    NC2404.2
 004400 01  DUMMY-RECORD PICTURE X(120).                                 NC2404.2
+004410 FD  EXPORT-FILE.                                                 NC2404.2
+004420 01  EXPORT-REC                   PIC X(80).                      NC2404.2
 004500 WORKING-STORAGE SECTION.                                         NC2404.2
 004600 77  SUB-1              PICTURE S99   VALUE ZERO.                 NC2404.2
 004700 77  SUB-2              PICTURE 99    VALUE ZERO.                 NC2404.2
@@ -222,16 +226,28 @@
 022200-    "******************************".                            NC2404.2
 022300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             NC2404.2
 022400     "NC240A".                                                    NC2404.2
+022405 01  EXPORT-LINE                    PIC X(80)  VALUE SPACES.      NC2404.2
+022414 01  FIRST-SUB-5                    PIC 99     VALUE 1.           NC2404.2
+022423 01  LAST-SUB-5                     PIC 99     VALUE ZERO.        NC2404.2
+022432 01  FIRST-SUB-6                    PIC 99     VALUE 1.           NC2404.2
+022441 01  LAST-SUB-6                     PIC 99     VALUE ZERO.        NC2404.2
+022450 01  FIRST-SUB-7                    PIC 99     VALUE 1.           NC2404.2
+022459 01  LAST-SUB-7                     PIC 99     VALUE ZERO.        NC2404.2
+022468 01  PACKED-FIELD    PIC S9(7)V99 COMP-3 VALUE 12345.67.          NC2404.2
+022477 01  FLOAT-FIELD                    USAGE COMP-1 VALUE 123.4500.  NC2404.2
+022486 01  FLOAT-FIELD-EDIT               PIC -9(5).9(4).               NC2404.2
 022500 PROCEDURE DIVISION.                                              NC2404.2
 022600 CCVS1 SECTION.                                                   NC2404.2
 022700 OPEN-FILES.                                                      NC2404.2
 022800     OPEN     OUTPUT PRINT-FILE.                                  NC2404.2
+022810     OPEN     OUTPUT EXPORT-FILE.                                 NC2404.2
 022900     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   NC2404.2
 023000     MOVE    SPACE TO TEST-RESULTS.                               NC2404.2
 023100     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             NC2404.2
 023200     GO TO CCVS1-EXIT.                                            NC2404.2
 023300 CLOSE-FILES.                                                     NC2404.2
 023400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   NC2404.2
+023410     CLOSE    EXPORT-FILE.                                        NC2404.2
 023500 TERMINATE-CCVS.                                                  NC2404.2
 023600S    EXIT PROGRAM.                                                NC2404.2
 023700STERMINATE-CALL.                                                  NC2404.2
@@ -249,6 +265,7 @@
 024900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               NC2404.2
 025000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 NC2404.2
 025100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 NC2404.2
+025110     PERFORM  WRITE-EXPORT-RECORD.                                NC2404.2
 025200     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              NC2404.2
 025300     MOVE SPACE TO CORRECT-X.                                     NC2404.2
 025400     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         NC2404.2
@@ -335,6 +352,28 @@
 033500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC2404.2
 033600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         NC2404.2
 033700 BAIL-OUT-EX. EXIT.                                               NC2404.2
+033710 WRITE-EXPORT-RECORD.                                             NC2404.2
+033718     MOVE     SPACES  TO EXPORT-LINE.                             NC2404.2
+033726     STRING   PAR-NAME       DELIMITED BY SIZE                    NC2404.2
+033734              ","           DELIMITED BY SIZE                     NC2404.2
+033742              FEATURE        DELIMITED BY SIZE                    NC2404.2
+033750              ","           DELIMITED BY SIZE                     NC2404.2
+033758              P-OR-F         DELIMITED BY SIZE                    NC2404.2
+033766              ","           DELIMITED BY SIZE                     NC2404.2
+033774              FIRST-SUB-5    DELIMITED BY SIZE                    NC2404.2
+033782              ","           DELIMITED BY SIZE                     NC2404.2
+033790              LAST-SUB-5     DELIMITED BY SIZE                    NC2404.2
+033798              ","           DELIMITED BY SIZE                     NC2404.2
+033806              FIRST-SUB-6    DELIMITED BY SIZE                    NC2404.2
+033814              ","           DELIMITED BY SIZE                     NC2404.2
+033822              LAST-SUB-6     DELIMITED BY SIZE                    NC2404.2
+033830              ","           DELIMITED BY SIZE                     NC2404.2
+033838              FIRST-SUB-7    DELIMITED BY SIZE                    NC2404.2
+033846              ","           DELIMITED BY SIZE                     NC2404.2
+033854              LAST-SUB-7     DELIMITED BY SIZE                    NC2404.2
+033862         INTO EXPORT-LINE.                                        NC2404.2
+033870     MOVE     EXPORT-LINE  TO EXPORT-REC.                         NC2404.2
+033878     WRITE    EXPORT-REC.                                         NC2404.2
 033800 CCVS1-EXIT.                                                      NC2404.2
 033900     EXIT.                                                        NC2404.2
 034000 SECT-NC24A-0001 SECTION.                                         NC2404.2
@@ -374,6 +413,7 @@
 037400     MOVE "GRP05" TO GRP-HOLD-AREA.                               NC2404.2
 037500     PERFORM FIND-LEVEL-1-ENTRY VARYING CON-5 FROM 1 BY 1         NC2404.2
 037600         UNTIL CON-5 = 11.                                        NC2404.2
+037650     PERFORM LOG-SUBSCRIPT-BOUNDS-1.                              NC2404.2
 037700     IF TEST-CHECK = "PASS" GO TO TH1-INIT-GF-2.                  NC2404.2
 037800     MOVE GRP-HOLD-AREA TO CORRECT-A.                             NC2404.2
 037900     MOVE ENTRY-1 (05) TO COMPUTED-A.                             NC2404.2
@@ -390,6 +430,7 @@
 039000 TH1-TEST-GF-2.                                                   NC2404.2
 039100     PERFORM FIND-LEVEL-1-ENTRY                                   NC2404.2
 039200             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11.          NC2404.2
+039250     PERFORM LOG-SUBSCRIPT-BOUNDS-1.                              NC2404.2
 039300     IF TEST-CHECK = "PASS"                                       NC2404.2
 039400         PERFORM PASS                                             NC2404.2
 039500         GO TO TH1-WRITE-GF-2                                     NC2404.2
@@ -415,6 +456,7 @@
 041500 TH1-TEST-GF-3.                                                   NC2404.2
 041600     PERFORM FIND-LEVEL-1-ENTRY                                   NC2404.2
 041700             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11.          NC2404.2
+041750     PERFORM LOG-SUBSCRIPT-BOUNDS-1.                              NC2404.2
 041800     IF TEST-CHECK = "PASS"                                       NC2404.2
 041900         PERFORM PASS                                             NC2404.2
 042000         GO TO TH1-WRITE-GF-3                                     NC2404.2
@@ -439,6 +481,7 @@
 043900 TH1-TEST-GF-4.                                                   NC2404.2
 044000     PERFORM FIND-LEVEL-1-ENTRY                                   NC2404.2
 044100             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11.          NC2404.2
+044150     PERFORM LOG-SUBSCRIPT-BOUNDS-1.                              NC2404.2
 044200     IF TEST-CHECK = "PASS"                                       NC2404.2
 044300         PERFORM PASS                                             NC2404.2
 044400         GO TO TH1-WRITE-GF-4                                     NC2404.2
@@ -461,6 +504,8 @@
 046100     IF ENTRY-1 (CON-5) = GRP-HOLD-AREA                           NC2404.2
 046200         MOVE "PASS" TO TEST-CHECK.                               NC2404.2
 046300                                                                  NC2404.2
+046310 LOG-SUBSCRIPT-BOUNDS-1.                                          NC2404.2
+046340     MOVE CON-5 TO LAST-SUB-5.                                    NC2404.2
 046400 TH2-INIT-GF-1.                                                   NC2404.2
 046500     MOVE "TH2-TEST-GF-1      " TO PAR-NAME.                      NC2404.2
 046600     MOVE "PERFORM VARYING LEV2" TO FEATURE.                      NC2404.2
@@ -471,6 +516,7 @@
 047100     PERFORM FIND-LEVEL-2-ENTRY                                   NC2404.2
 047200             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11           NC2404.2
 047300             AFTER   CON-6 FROM 1 BY 1 UNTIL CON-6 = 10.          NC2404.2
+047350     PERFORM LOG-SUBSCRIPT-BOUNDS-2.                              NC2404.2
 047400     IF TEST-CHECK = "PASS"                                       NC2404.2
 047500         PERFORM PASS                                             NC2404.2
 047600         GO TO TH2-WRITE-GF-1                                     NC2404.2
@@ -497,6 +543,7 @@
 049700     PERFORM FIND-LEVEL-2-ENTRY                                   NC2404.2
 049800             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11           NC2404.2
 049900             AFTER   CON-6 FROM 1 BY 1 UNTIL CON-6 = 10.          NC2404.2
+049950     PERFORM LOG-SUBSCRIPT-BOUNDS-2.                              NC2404.2
 050000     IF TEST-CHECK = "PASS"                                       NC2404.2
 050100         PERFORM PASS                                             NC2404.2
 050200         GO TO TH2-WRITE-GF-2                                     NC2404.2
@@ -523,6 +570,7 @@
 052300     PERFORM FIND-LEVEL-2-ENTRY                                   NC2404.2
 052400             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11           NC2404.2
 052500             AFTER   CON-6 FROM 1 BY 1 UNTIL CON-6 = 10.          NC2404.2
+052550     PERFORM LOG-SUBSCRIPT-BOUNDS-2.                              NC2404.2
 052600     IF TEST-CHECK = "PASS"                                       NC2404.2
 052700         PERFORM PASS                                             NC2404.2
 052800         GO TO TH2-WRITE-GF-3                                     NC2404.2
@@ -547,9 +595,12 @@
 054700     MOVE SPACES TO TEST-CHECK.                                   NC2404.2
 054800     MOVE "SEC (10,10)" TO SEC-HOLD-AREA.                         NC2404.2
 054900 TH2-TEST-GF-4.                                                   NC2404.2
+054920     MOVE 2 TO FIRST-SUB-5.                                       NC2404.2
+054960     MOVE 2 TO FIRST-SUB-6.                                       NC2404.2
 055000     PERFORM FIND-LEVEL-2-ENTRY                                   NC2404.2
 055100             VARYING CON-5 FROM 2 BY 2 UNTIL CON-5 = 12           NC2404.2
 055200             AFTER   CON-6 FROM 2 BY 2 UNTIL CON-6 = 12.          NC2404.2
+055250     PERFORM LOG-SUBSCRIPT-BOUNDS-2.                              NC2404.2
 055300     IF TEST-CHECK = "PASS"                                       NC2404.2
 055400         PERFORM PASS                                             NC2404.2
 055500         GO TO TH2-WRITE-GF-4                                     NC2404.2
@@ -572,7 +623,11 @@
 057200     IF ENTRY-2 (CON-5, CON-6) = SEC-HOLD-AREA                    NC2404.2
 057300         MOVE "PASS" TO TEST-CHECK.                               NC2404.2
 057400*                                                                 NC2404.2
+057420 LOG-SUBSCRIPT-BOUNDS-2.                                          NC2404.2
+057440     MOVE CON-5 TO LAST-SUB-5.                                    NC2404.2
+057460     MOVE CON-6 TO LAST-SUB-6.                                    NC2404.2
 057500 TH3-INIT-GF-1.                                                   NC2404.2
+057550     MOVE 1 TO FIRST-SUB-5 FIRST-SUB-6.                           NC2404.2
 057600     MOVE "PERFORM VARYING LEV3" TO FEATURE.                      NC2404.2
 057700     MOVE "VI-109" TO ANSI-REFERENCE.                             NC2404.2
 057800     MOVE SPACES TO TEST-CHECK.                                   NC2404.2
@@ -583,6 +638,7 @@
 058300             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11           NC2404.2
 058400             AFTER   CON-6 FROM 1 BY 1 UNTIL CON-6 = 10           NC2404.2
 058500             AFTER   CON-7 FROM 1 BY 1 UNTIL CON-7 = 10.          NC2404.2
+058550     PERFORM LOG-SUBSCRIPT-BOUNDS-3.                              NC2404.2
 058600     IF TEST-CHECK = "PASS"                                       NC2404.2
 058700         PERFORM PASS                                             NC2404.2
 058800         GO TO TH3-WRITE-GF-1                                     NC2404.2
@@ -610,6 +666,7 @@
 061000             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11           NC2404.2
 061100             AFTER   CON-6 FROM 1 BY 1 UNTIL CON-6 = 11           NC2404.2
 061200             AFTER   CON-7 FROM 1 BY 1 UNTIL CON-7 = 11.          NC2404.2
+061250     PERFORM LOG-SUBSCRIPT-BOUNDS-3.                              NC2404.2
 061300     IF TEST-CHECK = "PASS"                                       NC2404.2
 061400         PERFORM PASS                                             NC2404.2
 061500         GO TO TH3-WRITE-GF-2                                     NC2404.2
@@ -637,6 +694,7 @@
 063700             VARYING CON-5 FROM 1 BY 1 UNTIL CON-5 = 11           NC2404.2
 063800             AFTER   CON-6 FROM 1 BY 1 UNTIL CON-6 = 10           NC2404.2
 063900             AFTER   CON-7 FROM 1 BY 1 UNTIL CON-7 = 10.          NC2404.2
+063950     PERFORM LOG-SUBSCRIPT-BOUNDS-3.                              NC2404.2
 064000     IF TEST-CHECK = "PASS"                                       NC2404.2
 064100         PERFORM PASS                                             NC2404.2
 064200         GO TO TH3-WRITE-GF-3                                     NC2404.2
@@ -660,10 +718,14 @@
 066000     MOVE SPACES TO TEST-CHECK.                                   NC2404.2
 066100     MOVE "ELEM (06,04,08)" TO ELEM-HOLD-AREA.                    NC2404.2
 066200 TH3-TEST-GF-4.                                                   NC2404.2
+066220     MOVE 3 TO FIRST-SUB-5.                                       NC2404.2
+066240     MOVE 2 TO FIRST-SUB-6.                                       NC2404.2
+066260     MOVE 8 TO FIRST-SUB-7.                                       NC2404.2
 066300     PERFORM FIND-LEVEL-3-ENTRY                                   NC2404.2
 066400             VARYING CON-5 FROM 3 BY 3 UNTIL CON-5 = 12           NC2404.2
 066500             AFTER   CON-6 FROM 2 BY 2 UNTIL CON-6 = 12           NC2404.2
 066600             AFTER   CON-7 FROM 8 BY 8 UNTIL CON-7 = 16.          NC2404.2
+066650     PERFORM LOG-SUBSCRIPT-BOUNDS-3.                              NC2404.2
 066700     IF TEST-CHECK = "PASS"                                       NC2404.2
 066800         PERFORM PASS                                             NC2404.2
 066900         GO TO TH3-WRITE-GF-4                                     NC2404.2
@@ -685,9 +747,64 @@
 068500 FIND-LEVEL-3-ENTRY.                                              NC2404.2
 068600     IF ENTRY-3 (CON-5, CON-6, CON-7) = ELEM-HOLD-AREA            NC2404.2
 068700         MOVE "PASS" TO TEST-CHECK.                               NC2404.2
-068800                                                                  NC2404.2
+068810 LOG-SUBSCRIPT-BOUNDS-3.                                          NC2404.2
+068830     MOVE CON-5 TO LAST-SUB-5.                                    NC2404.2
+068850     MOVE CON-6 TO LAST-SUB-6.                                    NC2404.2
+068870     MOVE CON-7 TO LAST-SUB-7.                                    NC2404.2
 068900 END-3LEVEL-TEST.                                                 NC2404.2
 069000     EXIT.                                                        NC2404.2
-069100 CCVS-EXIT SECTION.                                               NC2404.2
-069200 CCVS-999999.                                                     NC2404.2
-069300     GO TO CLOSE-FILES.                                           NC2404.2
\ No newline at end of file
+069100 SECT-NC24A-0002 SECTION.                                         NC2404.2
+069200*    THE FOLLOWING TESTS PACKED-DECIMAL AND FLOATING              NC2404.2
+069300*    NUMERIC DATA AGAINST THE NUMERIC CLASS CONDITION.            NC2404.2
+069400 GRP11-INIT-GF-1.                                                 NC2404.2
+069500     MOVE "PACKED-DECIMAL CLASS" TO FEATURE.                      NC2404.2
+069600     MOVE "GRP11-TEST-GF-1     " TO PAR-NAME.                     NC2404.2
+069700     MOVE "VI-109" TO ANSI-REFERENCE.                             NC2404.2
+069800     MOVE SPACES TO TEST-CHECK.                                   NC2404.2
+069810     MOVE ZERO TO FIRST-SUB-5 LAST-SUB-5 FIRST-SUB-6 LAST-SUB-6   NC2404.2
+069820         FIRST-SUB-7 LAST-SUB-7.                                  NC2404.2
+069900 GRP11-TEST-GF-1.                                                 NC2404.2
+070000     IF PACKED-FIELD IS NUMERIC                                   NC2404.2
+070100     MOVE "PASS" TO TEST-CHECK.                                   NC2404.2
+070200     IF TEST-CHECK = "PASS"                                       NC2404.2
+070300         PERFORM PASS                                             NC2404.2
+070400         GO TO GRP11-WRITE-GF-1                                   NC2404.2
+070500     ELSE                                                         NC2404.2
+070600         GO TO GRP11-FAIL-GF-1.                                   NC2404.2
+070700 GRP11-DELETE-GF-1.                                               NC2404.2
+070800     PERFORM DE-LETE.                                             NC2404.2
+070900     GO TO GRP11-WRITE-GF-1.                                      NC2404.2
+071000 GRP11-FAIL-GF-1.                                                 NC2404.2
+071100     MOVE "NUMERIC" TO CORRECT-A.                                 NC2404.2
+071200     MOVE "NOT NUMERIC" TO COMPUTED-A.                            NC2404.2
+071300     MOVE "PACKED-DECIMAL CLASS TEST" TO RE-MARK.                 NC2404.2
+071400     PERFORM FAIL.                                                NC2404.2
+071500 GRP11-WRITE-GF-1.                                                NC2404.2
+071600     PERFORM PRINT-DETAIL.                                        NC2404.2
+071700 GRP12-INIT-GF-1.                                                 NC2404.2
+071800     MOVE "FLOATING-PT CLASS   " TO FEATURE.                      NC2404.2
+071900     MOVE "GRP12-TEST-GF-1     " TO PAR-NAME.                     NC2404.2
+072000     MOVE "VI-109" TO ANSI-REFERENCE.                             NC2404.2
+072100     MOVE SPACES TO TEST-CHECK.                                   NC2404.2
+072200 GRP12-TEST-GF-1.                                                 NC2404.2
+072300     IF FLOAT-FIELD IS NUMERIC                                    NC2404.2
+072400     MOVE "PASS" TO TEST-CHECK.                                   NC2404.2
+072500     MOVE FLOAT-FIELD TO FLOAT-FIELD-EDIT.                        NC2404.2
+072600     IF TEST-CHECK = "PASS"                                       NC2404.2
+072700         PERFORM PASS                                             NC2404.2
+072800         GO TO GRP12-WRITE-GF-1                                   NC2404.2
+072900     ELSE                                                         NC2404.2
+073000         GO TO GRP12-FAIL-GF-1.                                   NC2404.2
+073100 GRP12-DELETE-GF-1.                                               NC2404.2
+073200     PERFORM DE-LETE.                                             NC2404.2
+073300     GO TO GRP12-WRITE-GF-1.                                      NC2404.2
+073400 GRP12-FAIL-GF-1.                                                 NC2404.2
+073500     MOVE "NUMERIC" TO CORRECT-A.                                 NC2404.2
+073600     MOVE FLOAT-FIELD-EDIT TO COMPUTED-A.                         NC2404.2
+073700     MOVE "FLOATING-POINT CLASS TEST" TO RE-MARK.                 NC2404.2
+073800     PERFORM FAIL.                                                NC2404.2
+073900 GRP12-WRITE-GF-1.                                                NC2404.2
+074000     PERFORM PRINT-DETAIL.                                        NC2404.2
+074200 CCVS-EXIT SECTION.                                               NC2404.2
+074300 CCVS-999999.                                                     NC2404.2
+074400     GO TO CLOSE-FILES.                                           NC2404.2
