@@ -81,7 +81,8 @@
 008100              ORGANIZATION IS INDEXED                             IX2064.2
 008200              ACCESS DYNAMIC                                      IX2064.2
 008300              RECORD  KEY IS IX-FD1-KEY                           IX2064.2
-008400              ALTERNATE RECORD  IS IX-FD1-ALTKEY1.                IX2064.2
+008400              ALTERNATE RECORD  IS IX-FD1-ALTKEY1                 IX2064.2
+008450              FILE STATUS IS IX-FD1-STATUS.                       IX2064.2
 008500     SELECT   IX-FS1    ASSIGN TO                                 IX2064.2
 008600     XXXXX025                                                     IX2064.2
 008700J    XXXXX045                                                     IX2064.2
@@ -90,6 +91,13 @@
 009000              ORGANIZATION INDEXED                                IX2064.2
 009100              RECORD KEY  IX-FS1-KEY                              IX2064.2
 009200              ; ALTERNATE RECORD KEY         IX-FS1-ALTKEY1.      IX2064.2
+009210     SELECT   IX-FS2    ASSIGN TO                                 IX2064.2
+009220     XXXXX090                                                     IX2064.2
+009230               ORGANIZATION INDEXED                               IX2064.2
+009240               ACCESS MODE  IS SEQUENTIAL                         IX2064.2
+009250               RECORD KEY  IX-FS2-KEY                             IX2064.2
+009260               ALTERNATE RECORD KEY  IX-FS2-ALTKEY1               IX2064.2
+009270               WITH DUPLICATES.                                   IX2064.2
 009300 I-O-CONTROL.                                                     IX2064.2
 009400     SAME   RECORD FOR   IX-FD1,  IX-FS1.                         IX2064.2
 009500 DATA DIVISION.                                                   IX2064.2
@@ -144,6 +152,21 @@
 014400                 15 FILLER       PIC X(19).                       IX2064.2
 014500                 15 IX-FS1-ALTKEY1 PIC X(10).                     IX2064.2
 014600              10 FILLER          PIC X(45).                       IX2064.2
+014601 FD  IX-FS2                                                       IX2064.2
+014607C    LABEL RECORDS ARE STANDARD                                   IX2064.2
+014613     RECORD CONTAINS  240  CHARACTERS.                            IX2064.2
+014619 01  IX-FS2R1-F-G-240.                                            IX2064.2
+014625     05 IX-FS2-REC-120           PIC X(120).                      IX2064.2
+014631     05 IX-FS2-REC-120-240.                                       IX2064.2
+014637              10 FILLER          PIC X(8).                        IX2064.2
+014643              10 IX-FS2-REC-KEY.                                  IX2064.2
+014649                 15 FILLER       PIC X(19).                       IX2064.2
+014655                 15 IX-FS2-KEY   PIC X(10).                       IX2064.2
+014661              10 FILLER          PIC X(9).                        IX2064.2
+014667              10 IX-FS2-ALT1-KEY.                                 IX2064.2
+014673                 15 FILLER       PIC X(19).                       IX2064.2
+014679                 15 IX-FS2-ALTKEY1 PIC X(10).                     IX2064.2
+014685              10 FILLER          PIC X(45).                       IX2064.2
 014700 WORKING-STORAGE SECTION.                                         IX2064.2
 014800 01  WRK-CS-09V00-001            PIC S9(9)    COMPUTATIONAL.      IX2064.2
 014900 01  WRK-REC-KEY-FD1.                                             IX2064.2
@@ -160,6 +183,26 @@
 016000     03 FILLER                   PIC X(19)      VALUE SPACE.      IX2064.2
 016100     03 WRK-DU-10V00-004         PIC 9(10)   VALUE ZERO.          IX2064.2
 016200 01  FS1-FILE-SIZE               PIC 9(10)  VALUE 200.            IX2064.2
+016201 01  WRK-REC-KEY-FS2.                                             IX2064.2
+016206     03 FILLER                   PIC X(19)      VALUE SPACE.      IX2064.2
+016211     03 WRK-DU-10V00-005         PIC 9(10)    VALUE ZERO.         IX2064.2
+016216 01  WRK-ALT1-KEY-FS2.                                            IX2064.2
+016221     03 FILLER                   PIC X(19)      VALUE SPACE.      IX2064.2
+016226     03 WRK-DU-10V00-006         PIC 9(10)   VALUE ZERO.          IX2064.2
+016231 01  FS2-FILE-SIZE               PIC 9(10)  VALUE 20.             IX2064.2
+016236 01  IX-FD1-STATUS               PIC XX     VALUE SPACES.         IX2064.2
+016241 01  IX-FD1-STATUS-ANOMALIES     PIC 9(4)   VALUE ZERO.           IX2064.2
+016246 01  IX-FD1-LAST-BAD-STATUS      PIC XX     VALUE SPACES.         IX2064.2
+016251 01  IX-FD1-LAST-BAD-RECNO       PIC 9(6)   VALUE ZERO.           IX2064.2
+016256 01  RANGE-LOW-KEY                PIC 9(10) VALUE 0000000050.     IX2064.2
+016261 01  RANGE-HIGH-KEY               PIC 9(10) VALUE 0000000059.     IX2064.2
+016266 01  RANGE-HIT-COUNT              PIC 9(4)  VALUE ZERO.           IX2064.2
+016271 01  RANGE-KEY-WORK.                                              IX2064.2
+016276     03 FILLER                   PIC X(19)      VALUE SPACE.      IX2064.2
+016281     03 RANGE-KEY-DIGITS         PIC 9(10)    VALUE ZERO.         IX2064.2
+016286 01  ACTUAL-REC-COUNT-FD1        PIC 9(6)   VALUE ZERO.           IX2064.2
+016291 01  ACTUAL-REC-COUNT-FS1        PIC 9(6)   VALUE ZERO.           IX2064.2
+016295 01  DUP-KEY-COUNT               PIC 9(4)   VALUE ZERO.           IX2064.2
 016300C01  IX-FD1-ID1                                                   IX2064.2
 016400C    XXXXX086.                                                    IX2064.2
 016500C01  IX-FD1-ID2                                                   IX2064.2
@@ -531,6 +574,7 @@
 053100     MOVE     FILE-RECORD-INFO (1)  TO IX-FD1R1-F-G-240.          IX2064.2
 053200     WRITE    IX-FD1R1-F-G-240                                    IX2064.2
 053300                        INVALID KEY GO TO WRITE-TEST-GF-01.       IX2064.2
+053350     PERFORM  CHECK-IX-FD1-WRITE-STATUS.                          IX2064.2
 053400     IF     XRECORD-NUMBER (1)  NOT LESS THAN FD1-FILE-SIZE       IX2064.2
 053500              GO TO    WRITE-TEST-GF-01.                          IX2064.2
 053600     ADD      000001   TO XRECORD-NUMBER (1).                     IX2064.2
@@ -550,6 +594,17 @@
 055000*                                                                 IX2064.2
 055100*                                                                 IX2064.2
 055200     CLOSE  IX-FD1.                                               IX2064.2
+055205 IX-FD1-STATUS-RECONCILIATION.                                    IX2064.2
+055214     MOVE     "IX-FD1-STATUS-RECONCILIATION" TO PAR-NAME.         IX2064.2
+055223     MOVE     "FILE STATUS RECONCILE" TO FEATURE.                 IX2064.2
+055232     MOVE     IX-FD1-STATUS-ANOMALIES  TO COMPUTED-18V0.          IX2064.2
+055241     MOVE     ZERO   TO CORRECT-18V0.                             IX2064.2
+055250     IF       IX-FD1-STATUS-ANOMALIES  EQUAL TO ZERO              IX2064.2
+055259              PERFORM  PASS                                       IX2064.2
+055268        ELSE                                                      IX2064.2
+055277            MOVE     IX-FD1-LAST-BAD-STATUS TO RE-MARK            IX2064.2
+055286            PERFORM  FAIL.                                        IX2064.2
+055295     PERFORM   PRINT-DETAIL.                                      IX2064.2
 055300 READ-INIT-F1-01.                                                 IX2064.2
 055400     OPEN     INPUT  IX-FD1.                                      IX2064.2
 055500     MOVE     ZERO TO WRK-DU-10V00-001.                           IX2064.2
@@ -887,6 +942,156 @@
 088700     CLOSE    IX-FD1.                                             IX2064.2
 088800 INX-EXIT-003.                                                    IX2064.2
 088900     EXIT.                                                        IX2064.2
-089000 CCVS-EXIT SECTION.                                               IX2064.2
-089100 CCVS-999999.                                                     IX2064.2
-089200     GO TO CLOSE-FILES.                                           IX2064.2
\ No newline at end of file
+090000 SECT-IX-01-003 SECTION.                                          IX2064.2
+090010 WRITE-INIT-GF-03.                                                IX2064.2
+090020     OPEN     OUTPUT   IX-FS2.                                    IX2064.2
+090030     MOVE     ZERO TO WRK-CS-09V00-001.                           IX2064.2
+090040 WRITE-TEST-GF-03-R.                                              IX2064.2
+090050     ADD      1  TO WRK-CS-09V00-001.                             IX2064.2
+090060     MOVE     WRK-CS-09V00-001  TO WRK-DU-10V00-005.              IX2064.2
+090070     MOVE     WRK-REC-KEY-FS2   TO IX-FS2-REC-KEY.                IX2064.2
+090080     IF       WRK-CS-09V00-001  NOT GREATER THAN 10               IX2064.2
+090090              MOVE  1  TO WRK-DU-10V00-006                        IX2064.2
+090100         ELSE                                                     IX2064.2
+090110              MOVE  2  TO WRK-DU-10V00-006.                       IX2064.2
+090120     MOVE     WRK-ALT1-KEY-FS2  TO IX-FS2-ALT1-KEY.               IX2064.2
+090130     WRITE    IX-FS2R1-F-G-240                                    IX2064.2
+090140                        INVALID KEY GO TO WRITE-TEST-GF-03.       IX2064.2
+090150     IF       WRK-CS-09V00-001  NOT LESS THAN FS2-FILE-SIZE       IX2064.2
+090160              GO TO    WRITE-TEST-GF-03.                          IX2064.2
+090170     GO TO    WRITE-TEST-GF-03-R.                                 IX2064.2
+090180 WRITE-TEST-GF-03.                                                IX2064.2
+090190     MOVE     "WRITE-TEST-GF-03" TO PAR-NAME.                     IX2064.2
+090200     MOVE     "WRITE IX-FS2 DUP KEYS" TO FEATURE.                 IX2064.2
+090210     MOVE     WRK-CS-09V00-001  TO COMPUTED-18V0.                 IX2064.2
+090220     MOVE     FS2-FILE-SIZE   TO CORRECT-18V0.                    IX2064.2
+090230     IF       WRK-CS-09V00-001  EQUAL TO FS2-FILE-SIZE            IX2064.2
+090240              PERFORM  PASS                                       IX2064.2
+090250        ELSE                                                      IX2064.2
+090260            MOVE     "FILE CREATION PREMATURE" TO RE-MARK         IX2064.2
+090270            PERFORM  FAIL.                                        IX2064.2
+090280     PERFORM   PRINT-DETAIL.                                      IX2064.2
+090290     CLOSE    IX-FS2.                                             IX2064.2
+090300 DUP-TEST-INIT-04.                                                IX2064.2
+090310     OPEN     INPUT    IX-FS2.                                    IX2064.2
+090320     MOVE     ZERO TO DUP-KEY-COUNT.                              IX2064.2
+090330     MOVE     1    TO WRK-DU-10V00-006.                           IX2064.2
+090340     MOVE     WRK-ALT1-KEY-FS2  TO IX-FS2-ALT1-KEY.               IX2064.2
+090350     START    IX-FS2                                              IX2064.2
+090360                     KEY IS EQUAL TO IX-FS2-ALTKEY1               IX2064.2
+090370          INVALID KEY                                             IX2064.2
+090380                          ADD 1000000  TO DUP-KEY-COUNT.          IX2064.2
+090390 DUP-TEST-04-R.                                                   IX2064.2
+090400     READ     IX-FS2                                              IX2064.2
+090410        NEXT RECORD                                               IX2064.2
+090420         AT END                                                   IX2064.2
+090430              GO TO    DUP-TEST-04.                               IX2064.2
+090440     IF       IX-FS2-ALT1-KEY  NOT EQUAL TO WRK-ALT1-KEY-FS2      IX2064.2
+090450              GO TO    DUP-TEST-04.                               IX2064.2
+090460     ADD      1   TO DUP-KEY-COUNT.                               IX2064.2
+090470     GO TO    DUP-TEST-04-R.                                      IX2064.2
+090480 DUP-TEST-04.                                                     IX2064.2
+090490     MOVE     "DUP-TEST-04" TO PAR-NAME.                          IX2064.2
+090500     MOVE     "ALTERNATE KEY DUPLICATES" TO FEATURE.              IX2064.2
+090510     MOVE     DUP-KEY-COUNT  TO COMPUTED-18V0.                    IX2064.2
+090520     MOVE     10   TO CORRECT-18V0.                               IX2064.2
+090530     IF       DUP-KEY-COUNT  EQUAL TO 10                          IX2064.2
+090540              PERFORM  PASS                                       IX2064.2
+090550        ELSE                                                      IX2064.2
+090560            MOVE     "DUPLICATE KEY COUNT WRONG" TO RE-MARK       IX2064.2
+090570            PERFORM  FAIL.                                        IX2064.2
+090580     PERFORM   PRINT-DETAIL.                                      IX2064.2
+090590     CLOSE    IX-FS2.                                             IX2064.2
+090600 INX-EXIT-004.                                                    IX2064.2
+090610     EXIT.                                                        IX2064.2
+091000 SECT-IX-01-004 SECTION.                                          IX2064.2
+091010 RANGE-REPORT-INIT.                                               IX2064.2
+091020     OPEN     INPUT    IX-FD1.                                    IX2064.2
+091030     MOVE     ZERO TO RANGE-HIT-COUNT.                            IX2064.2
+091040     MOVE     RANGE-LOW-KEY  TO RANGE-KEY-DIGITS.                 IX2064.2
+091050     MOVE     RANGE-KEY-WORK TO IX-FD1-REC-KEY.                   IX2064.2
+091060 RANGE-REPORT-START.                                              IX2064.2
+091070     START    IX-FD1                                              IX2064.2
+091080                    KEY IS NOT LESS THAN IX-FD1-KEY               IX2064.2
+091090          INVALID KEY                                             IX2064.2
+091100                         GO TO RANGE-REPORT-TEST.                 IX2064.2
+091110 RANGE-REPORT-READ.                                               IX2064.2
+091120     READ     IX-FD1                                              IX2064.2
+091130        NEXT RECORD                                               IX2064.2
+091140         AT END                                                   IX2064.2
+091150              GO TO    RANGE-REPORT-TEST.                         IX2064.2
+091160     MOVE     IX-FD1-KEY  TO RANGE-KEY-DIGITS.                    IX2064.2
+091170     IF       RANGE-KEY-DIGITS  GREATER THAN RANGE-HIGH-KEY       IX2064.2
+091180              GO TO    RANGE-REPORT-TEST.                         IX2064.2
+091190     ADD      1   TO RANGE-HIT-COUNT.                             IX2064.2
+091200     GO TO    RANGE-REPORT-READ.                                  IX2064.2
+091210 RANGE-REPORT-TEST.                                               IX2064.2
+091220     MOVE     "RANGE-REPORT-TEST" TO PAR-NAME.                    IX2064.2
+091230     MOVE     "START KEY RANGE REPORT" TO FEATURE.                IX2064.2
+091240     MOVE     RANGE-HIT-COUNT  TO COMPUTED-18V0.                  IX2064.2
+091250     MOVE     10   TO CORRECT-18V0.                               IX2064.2
+091260     IF       RANGE-HIT-COUNT  EQUAL TO 10                        IX2064.2
+091270              PERFORM  PASS                                       IX2064.2
+091280        ELSE                                                      IX2064.2
+091290            MOVE     "RANGE COUNT WRONG" TO RE-MARK               IX2064.2
+091300            PERFORM  FAIL.                                        IX2064.2
+091310     PERFORM   PRINT-DETAIL.                                      IX2064.2
+091320     CLOSE    IX-FD1.                                             IX2064.2
+091330 INX-EXIT-005.                                                    IX2064.2
+091340     EXIT.                                                        IX2064.2
+092000 SECT-IX-01-005 SECTION.                                          IX2064.2
+092010 RECON-INIT-FD1.                                                  IX2064.2
+092020     OPEN     INPUT    IX-FD1.                                    IX2064.2
+092030     MOVE     ZERO TO ACTUAL-REC-COUNT-FD1.                       IX2064.2
+092040 RECON-READ-FD1.                                                  IX2064.2
+092050     READ     IX-FD1                                              IX2064.2
+092060        NEXT RECORD                                               IX2064.2
+092070         AT END                                                   IX2064.2
+092080              GO TO    RECON-TEST-FD1.                            IX2064.2
+092090     ADD      1   TO ACTUAL-REC-COUNT-FD1.                        IX2064.2
+092100     GO TO    RECON-READ-FD1.                                     IX2064.2
+092110 RECON-TEST-FD1.                                                  IX2064.2
+092120     CLOSE    IX-FD1.                                             IX2064.2
+092130     MOVE     "RECON-TEST-FD1" TO PAR-NAME.                       IX2064.2
+092140     MOVE     "RECORD COUNT RECONCILE" TO FEATURE.                IX2064.2
+092150     MOVE     ACTUAL-REC-COUNT-FD1  TO COMPUTED-18V0.             IX2064.2
+092160     MOVE     RECORDS-IN-FILE (1)  TO CORRECT-18V0.               IX2064.2
+092170     IF       ACTUAL-REC-COUNT-FD1  EQUAL TO RECORDS-IN-FILE (1)  IX2064.2
+092180              PERFORM  PASS                                       IX2064.2
+092190        ELSE                                                      IX2064.2
+092200            MOVE     "RECORD COUNT MISMATCH" TO RE-MARK           IX2064.2
+092210            PERFORM  FAIL.                                        IX2064.2
+092220     PERFORM   PRINT-DETAIL.                                      IX2064.2
+092230 RECON-INIT-FS1.                                                  IX2064.2
+092240     OPEN     INPUT    IX-FS1.                                    IX2064.2
+092250     MOVE     ZERO TO ACTUAL-REC-COUNT-FS1.                       IX2064.2
+092260 RECON-READ-FS1.                                                  IX2064.2
+092270     READ     IX-FS1                                              IX2064.2
+092280        NEXT RECORD                                               IX2064.2
+092290         AT END                                                   IX2064.2
+092300              GO TO    RECON-TEST-FS1.                            IX2064.2
+092310     ADD      1   TO ACTUAL-REC-COUNT-FS1.                        IX2064.2
+092320     GO TO    RECON-READ-FS1.                                     IX2064.2
+092330 RECON-TEST-FS1.                                                  IX2064.2
+092340     CLOSE    IX-FS1.                                             IX2064.2
+092350     MOVE     "RECON-TEST-FS1" TO PAR-NAME.                       IX2064.2
+092360     MOVE     "RECORD COUNT RECONCILE" TO FEATURE.                IX2064.2
+092370     MOVE     ACTUAL-REC-COUNT-FS1  TO COMPUTED-18V0.             IX2064.2
+092380     MOVE     RECORDS-IN-FILE (2)  TO CORRECT-18V0.               IX2064.2
+092390     IF       ACTUAL-REC-COUNT-FS1  EQUAL TO RECORDS-IN-FILE (2)  IX2064.2
+092400              PERFORM  PASS                                       IX2064.2
+092410        ELSE                                                      IX2064.2
+092420            MOVE     "RECORD COUNT MISMATCH" TO RE-MARK           IX2064.2
+092430            PERFORM  FAIL.                                        IX2064.2
+092440     PERFORM   PRINT-DETAIL.                                      IX2064.2
+092450 INX-EXIT-006.                                                    IX2064.2
+092460     EXIT.                                                        IX2064.2
+092465     GO TO CCVS-999999.                                           IX2064.2
+092470 CHECK-IX-FD1-WRITE-STATUS.                                       IX2064.2
+092480     IF       IX-FD1-STATUS  NOT EQUAL TO "00"                    IX2064.2
+092490              ADD  1  TO IX-FD1-STATUS-ANOMALIES                  IX2064.2
+092500              MOVE IX-FD1-STATUS  TO IX-FD1-LAST-BAD-STATUS       IX2064.2
+092510              MOVE XRECORD-NUMBER (1)  TO IX-FD1-LAST-BAD-RECNO.  IX2064.2
+099900 CCVS-EXIT SECTION.                                               IX2064.2
+099910 CCVS-999999.                                                     IX2064.2
+099920     GO TO CLOSE-FILES.                                           IX2064.2
