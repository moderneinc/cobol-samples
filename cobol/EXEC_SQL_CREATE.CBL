@@ -5,6 +5,9 @@
        WORKING-STORAGE SECTION.
        01 FILLER PIC X(10) VALUE 'PGM WORKING-STORAGE: EXEC_SQL_CREATE'.
 
+      * Include SQLCA so SQLCODE is available for error checking.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       * Create SQL table in the COBOL source.
            EXEC SQL DECLARE EXEC_SQL_CREATE_TBL TABLE
            ( NUM_1                  CHAR(3) NOT NULL,
@@ -23,3 +26,19 @@
       * Include SQL table from another COBOL source.
       * These SQL tables are created through copybooks.
        EXEC SQL INCLUDE SQL_TBL END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+
+      * A non-zero SQLCODE on any statement below branches to
+      * SQL-ERROR-PARA instead of falling through as if it succeeded.
+           EXEC SQL
+               WHENEVER SQLERROR GO TO SQL-ERROR-PARA
+           END-EXEC.
+
+           GOBACK.
+
+       SQL-ERROR-PARA.
+           DISPLAY 'EXEC_SQL_CREATE: SQL ERROR, SQLCODE=' SQLCODE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
