@@ -309,7 +309,31 @@
 030900-    "******************************".                            SQ1374.2
 031000 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1374.2
 031100     "SQ137A".                                                    SQ1374.2
+031105 01  FSX-SUB               PIC 9(2) VALUE ZERO.                   SQ1374.2
+031110 01  FSX-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1374.2
+031115 01  FSX-WK-PAR-NAME       PIC X(17) VALUE SPACE.                 SQ1374.2
+031120 01  FSX-WK-EXPECTED       PIC X(12) VALUE SPACE.                 SQ1374.2
+031125 01  FSX-WK-ACTUAL         PIC X(12) VALUE SPACE.                 SQ1374.2
+031130 01  FSX-TABLE.                                                   SQ1374.2
+031135     02  FSX-ENTRY OCCURS 10 TIMES.                               SQ1374.2
+031140     03  FSX-PAR-NAME  PIC X(17).                                 SQ1374.2
+031145     03  FSX-EXPECTED  PIC X(12).                                 SQ1374.2
+031150     03  FSX-ACTUAL    PIC X(12).                                 SQ1374.2
+031155 01  FSX-LINE              PIC X(120) VALUE SPACE.                SQ1374.2
+031160 01  DAL-SUB               PIC 9(2) VALUE ZERO.                   SQ1374.2
+031165 01  DAL-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1374.2
+031170 01  DAL-WK-NAME           PIC X(20) VALUE SPACE.                 SQ1374.2
+031175 01  DAL-TABLE.                                                   SQ1374.2
+031180     02  DAL-ENTRY OCCURS 10 TIMES.                               SQ1374.2
+031185     03  DAL-NAME      PIC X(20).                                 SQ1374.2
+031190     03  DAL-REC-CT    PIC 9(5).                                  SQ1374.2
+031195 01  DAL-LINE              PIC X(120) VALUE SPACE.                SQ1374.2
+031196 01  RLC-WK-ACTUAL-LENGTH  PIC 9(6) VALUE ZERO.                   SQ1374.2
+031197 01  RLC-WK-METADATA-LENGTH PIC 9(6) VALUE ZERO.                  SQ1374.2
+031198 01  RLC-WK-FILE-NAME      PIC X(6) VALUE SPACE.                  SQ1374.2
+031199 01  RLC-WK-RESULT         PIC X(8) VALUE SPACE.                  SQ1374.2
 031200*                                                                 SQ1374.2
+031210 01  RLC-LINE              PIC X(120) VALUE SPACE.                SQ1374.2
 031300*                                                                 SQ1374.2
 031400 PROCEDURE DIVISION.                                              SQ1374.2
 031500 DECLARATIVES.                                                    SQ1374.2
@@ -322,17 +346,26 @@
 032200 SECT-SQ137A-0000 SECTION.                                        SQ1374.2
 032300     USE AFTER STANDARD ERROR PROCEDURE ON PRINT-FILE.            SQ1374.2
 032400 PRINT-FILE-ERROR-PROCESS.                                        SQ1374.2
+032410     ADD      1 TO DAL-SUB.                                       SQ1374.2
+032420     MOVE     "PRINT-FILE-ERROR" TO DAL-NAME (DAL-SUB).           SQ1374.2
+032430     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1374.2
 032500     EXIT.                                                        SQ1374.2
 032600*                                                                 SQ1374.2
 032700 SECT-SQ137A-0001 SECTION.                                        SQ1374.2
 032800     USE AFTER STANDARD EXCEPTION PROCEDURE OUTPUT.               SQ1374.2
 032900 OUTPUT-ERROR-PROCESS.                                            SQ1374.2
 033000     MOVE   "EXECUTED" TO DECL-EXEC-O.                            SQ1374.2
+033010     ADD      1 TO DAL-SUB.                                       SQ1374.2
+033020     MOVE     "OUTPUT-ERROR-PROC" TO DAL-NAME (DAL-SUB).          SQ1374.2
+033030     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1374.2
 033100*                                                                 SQ1374.2
 033200 SECT-SQ137A-0002 SECTION.                                        SQ1374.2
 033300     USE AFTER EXCEPTION PROCEDURE INPUT.                         SQ1374.2
 033400 INPUT-ERROR-PROCESS.                                             SQ1374.2
 033500     MOVE   "EXECUTED" TO DECL-EXEC-I.                            SQ1374.2
+033510     ADD      1 TO DAL-SUB.                                       SQ1374.2
+033520     MOVE     "INPUT-ERROR-PROC" TO DAL-NAME (DAL-SUB).           SQ1374.2
+033530     MOVE     REC-CT TO DAL-REC-CT (DAL-SUB).                     SQ1374.2
 033600*                                                                 SQ1374.2
 033700     IF DECL-EXEC-SW NOT = SPACE                                  SQ1374.2
 033800         GO TO   END-DECLS.                                       SQ1374.2
@@ -477,6 +510,10 @@
 047700                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1374.2
 047800*                                                                 SQ1374.2
 047900 CLOSE-FILES.                                                     SQ1374.2
+047910     PERFORM PRINT-FS-EXCEPTION-REPORT                            SQ1374.2
+047911         THRU PRINT-FS-EXCEPTION-EX.                              SQ1374.2
+047920     PERFORM PRINT-DECL-AUDIT-REPORT                              SQ1374.2
+047921         THRU PRINT-DECL-AUDIT-EX.                                SQ1374.2
 048000     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1374.2
 048100     CLOSE   PRINT-FILE.                                          SQ1374.2
 048200P    OPEN    I-O RAW-DATA.                                        SQ1374.2
@@ -648,6 +685,7 @@
 064800     MOVE   "R1-F-G" TO XRECORD-NAME (1).                         SQ1374.2
 064900     MOVE    CCVS-PGM-ID TO XPROGRAM-NAME (1).                    SQ1374.2
 065000     MOVE    125 TO XRECORD-LENGTH (1).                           SQ1374.2
+065005     PERFORM  LOG-RECORD-LENGTH-CHECK.                            SQ1374.2
 065100     MOVE   "RC" TO CHARS-OR-RECORDS (1).                         SQ1374.2
 065200     MOVE    2   TO XBLOCK-SIZE (1).                              SQ1374.2
 065300     MOVE    1   TO RECORDS-IN-FILE (1).                          SQ1374.2
@@ -828,8 +866,69 @@
 082800         MOVE   "INPUT DECLARATIVE NOT EXECUTED"                  SQ1374.2
 082900                   TO RE-MARK                                     SQ1374.2
 083000         MOVE   "VII-2,1.3.5, VII-51,4.6.4(5)" TO ANSI-REFERENCE  SQ1374.2
+083010     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1374.2
+083020     MOVE     CORRECT-A (1:12) TO FSX-WK-EXPECTED                 SQ1374.2
+083030     MOVE     COMPUTED-A (1:12) TO FSX-WK-ACTUAL                  SQ1374.2
+083040     PERFORM  LOG-FS-EXCEPTION                                    SQ1374.2
 083100         PERFORM FAIL.                                            SQ1374.2
 083200 SEQ-TEST-07-02-END.                                              SQ1374.2
 083300 CCVS-EXIT SECTION.                                               SQ1374.2
 083400 CCVS-999999.                                                     SQ1374.2
-083500     GO TO   CLOSE-FILES.                                         SQ1374.2
\ No newline at end of file
+083500     GO TO   CLOSE-FILES.                                         SQ1374.2
+084000 SECT-SQ137A-FSX SECTION.                                         SQ1374.2
+084010 LOG-FS-EXCEPTION.                                                SQ1374.2
+084020     ADD      1 TO FSX-SUB.                                       SQ1374.2
+084030     MOVE     FSX-WK-PAR-NAME TO FSX-PAR-NAME (FSX-SUB).          SQ1374.2
+084040     MOVE     FSX-WK-EXPECTED TO FSX-EXPECTED (FSX-SUB).          SQ1374.2
+084050     MOVE     FSX-WK-ACTUAL TO FSX-ACTUAL (FSX-SUB).              SQ1374.2
+084060 PRINT-FS-EXCEPTION-REPORT.                                       SQ1374.2
+084070     IF       FSX-SUB EQUAL TO ZERO                               SQ1374.2
+084080     GO TO PRINT-FS-EXCEPTION-EX.                                 SQ1374.2
+084090     MOVE     ZERO TO FSX-PRT-SUB.                                SQ1374.2
+084100     PERFORM  PRINT-FS-EXCEPTION-LINE                             SQ1374.2
+084110     VARYING FSX-PRT-SUB FROM 1 BY 1                              SQ1374.2
+084120     UNTIL FSX-PRT-SUB GREATER FSX-SUB.                           SQ1374.2
+084130 PRINT-FS-EXCEPTION-EX.                                           SQ1374.2
+084140     EXIT.                                                        SQ1374.2
+084150 PRINT-FS-EXCEPTION-LINE.                                         SQ1374.2
+084160     MOVE     SPACE TO FSX-LINE.                                  SQ1374.2
+084170     STRING   "TEST=" FSX-PAR-NAME (FSX-PRT-SUB)                  SQ1374.2
+084180     "  EXPECTED=" FSX-EXPECTED (FSX-PRT-SUB)                     SQ1374.2
+084190     "  ACTUAL=" FSX-ACTUAL (FSX-PRT-SUB)                         SQ1374.2
+084200     DELIMITED BY SIZE INTO FSX-LINE.                             SQ1374.2
+084210     MOVE     FSX-LINE TO DUMMY-RECORD.                           SQ1374.2
+084220     PERFORM  WRITE-LINE.                                         SQ1374.2
+085000 SECT-SQ137A-DAL SECTION.                                         SQ1374.2
+085010 PRINT-DECL-AUDIT-REPORT.                                         SQ1374.2
+085020     IF       DAL-SUB EQUAL TO ZERO                               SQ1374.2
+085030     GO TO PRINT-DECL-AUDIT-EX.                                   SQ1374.2
+085040     MOVE     ZERO TO DAL-PRT-SUB.                                SQ1374.2
+085050     PERFORM  PRINT-DECL-AUDIT-LINE                               SQ1374.2
+085060     VARYING DAL-PRT-SUB FROM 1 BY 1                              SQ1374.2
+085070     UNTIL DAL-PRT-SUB GREATER DAL-SUB.                           SQ1374.2
+085080 PRINT-DECL-AUDIT-EX.                                             SQ1374.2
+085090     EXIT.                                                        SQ1374.2
+085100 PRINT-DECL-AUDIT-LINE.                                           SQ1374.2
+085110     MOVE     SPACE TO DAL-LINE.                                  SQ1374.2
+085120     STRING   "DECLARATIVE=" DAL-NAME (DAL-PRT-SUB)               SQ1374.2
+085130     "  REC-CT=" DAL-REC-CT (DAL-PRT-SUB)                         SQ1374.2
+085140     DELIMITED BY SIZE INTO DAL-LINE.                             SQ1374.2
+085150     MOVE     DAL-LINE TO DUMMY-RECORD.                           SQ1374.2
+085160     PERFORM  WRITE-LINE.                                         SQ1374.2
+086000 SECT-SQ137A-RLC SECTION.                                         SQ1374.2
+086010 LOG-RECORD-LENGTH-CHECK.                                         SQ1374.2
+086020     MOVE     XFILE-NAME (1) TO RLC-WK-FILE-NAME.                 SQ1374.2
+086030     MOVE     XRECORD-LENGTH (1) TO RLC-WK-METADATA-LENGTH.       SQ1374.2
+086040     MOVE     LENGTH OF SQ-FS4R1-F-G-125 TO RLC-WK-ACTUAL-LENGTH. SQ1374.2
+086050     IF       RLC-WK-ACTUAL-LENGTH EQUAL TO RLC-WK-METADATA-LENGTHSQ1374.2
+086060     MOVE "MATCH" TO RLC-WK-RESULT                                SQ1374.2
+086070     ELSE                                                         SQ1374.2
+086080     MOVE "MISMATCH" TO RLC-WK-RESULT.                            SQ1374.2
+086090     MOVE     SPACE TO RLC-LINE.                                  SQ1374.2
+086100     STRING   "RECORD LENGTH CHECK: FILE=" RLC-WK-FILE-NAME       SQ1374.2
+086110     "  ACTUAL=" RLC-WK-ACTUAL-LENGTH                             SQ1374.2
+086120     "  METADATA=" RLC-WK-METADATA-LENGTH                         SQ1374.2
+086130     "  RESULT=" RLC-WK-RESULT                                    SQ1374.2
+086140     DELIMITED BY SIZE INTO RLC-LINE.                             SQ1374.2
+086150     MOVE     RLC-LINE TO DUMMY-RECORD.                           SQ1374.2
+086160     PERFORM  WRITE-LINE.                                         SQ1374.2
