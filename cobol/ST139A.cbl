@@ -437,6 +437,33 @@
 043700-    "******************************".                            ST1394.2
 043800 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1394.2
 043900     "ST139A".                                                    ST1394.2
+043910 01  VLR-SQFS1-COUNT      PIC 9(5) VALUE ZERO.                    ST1394.2
+043917 01  VLR-SQFS2-COUNT      PIC 9(5) VALUE ZERO.                    ST1394.2
+043924 01  VLR-SQFS3-COUNT      PIC 9(5) VALUE ZERO.                    ST1394.2
+043931 01  VLR-EXPECTED-TOTAL   PIC 9(5) VALUE ZERO.                    ST1394.2
+043938 01  VLR-RESULT           PIC X(10) VALUE SPACE.                  ST1394.2
+043945 01  VLR-LINE             PIC X(120) VALUE SPACE.                 ST1394.2
+043952 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1394.2
+043954 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1394.2
+043956 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1394.2
+043958 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1394.2
+043960 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1394.2
+043962 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1394.2
+043964 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1394.2
+043966 01  SCM-TABLE.                                                   ST1394.2
+043968     02  SCM-ENTRY OCCURS 1 TIMES.                                ST1394.2
+043970     03  SCM-NAME       PIC X(12).                                ST1394.2
+043972     03  SCM-VERB       PIC X(6).                                 ST1394.2
+043974     03  SCM-SOURCE     PIC X(12).                                ST1394.2
+043976     03  SCM-DEST       PIC X(12).                                ST1394.2
+043978     03  SCM-KEYDIR     PIC X(8).                                 ST1394.2
+043980 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1394.2
+043981 01  ACT-SRC1-NAME        PIC X(8) VALUE "SQ-FS2".                ST1394.2
+043982 01  ACT-SRC2-NAME        PIC X(8) VALUE "SQ-FS1".                ST1394.2
+043983 01  ACT-DEST-NAME        PIC X(8) VALUE "SQ-FS3".                ST1394.2
+043984 01  ACT-PREV-KEY         PIC X VALUE LOW-VALUE.                  ST1394.2
+043985 01  ACT-ORDER-SW         PIC X(9) VALUE "PRESERVED".             ST1394.2
+043986 01  ACT-LINE             PIC X(120) VALUE SPACE.                 ST1394.2
 044000 PROCEDURE DIVISION.                                              ST1394.2
 044100 DECLARATIVES.                                                    ST1394.2
 044200 SECT-ST209-DEC SECTION.                                          ST1394.2
@@ -462,6 +489,10 @@
 046200 CCVS-INIT-EXIT.                                                  ST1394.2
 046300     GO TO CCVS1-EXIT.                                            ST1394.2
 046400 CLOSE-FILES.                                                     ST1394.2
+046450     PERFORM  PRINT-VOLUME-RECONCILIATION.                        ST1394.2
+046470     PERFORM  PRINT-AUDIT-TRAIL.                                  ST1394.2
+046480     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1394.2
+046481         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1394.2
 046500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1394.2
 046600 TERMINATE-CCVS.                                                  ST1394.2
 046700S    EXIT PROGRAM.                                                ST1394.2
@@ -619,6 +650,7 @@
 061900     MOVE "MRG-TEST-001" TO PAR-NAME.                             ST1394.2
 062000     MOVE "FIRST FILE CREATED" TO COMPUTED-A.                     ST1394.2
 062100     MOVE XRECORD-NUMBER (1) TO CORRECT-18V0.                     ST1394.2
+062105     SUBTRACT 1 FROM XRECORD-NUMBER (1) GIVING VLR-SQFS1-COUNT.   ST1394.2
 062200     PERFORM PRINT-DETAIL.                                        ST1394.2
 062300X    MOVE    SPACES TO PRINT-REC.                                 ST1394.2
 062400X    WRITE   PRINT-REC.                                           ST1394.2
@@ -656,6 +688,7 @@
 065600     MOVE "MRG-TEST-002" TO PAR-NAME.                             ST1394.2
 065700     MOVE "2ND FILE CREATED" TO COMPUTED-A.                       ST1394.2
 065800     MOVE XRECORD-NUMBER (1) TO CORRECT-18V0.                     ST1394.2
+065805     SUBTRACT 1 FROM XRECORD-NUMBER (1) GIVING VLR-SQFS2-COUNT.   ST1394.2
 065900     PERFORM PRINT-DETAIL.                                        ST1394.2
 066000X    MOVE    SPACES TO PRINT-REC.                                 ST1394.2
 066100X    WRITE   PRINT-REC.                                           ST1394.2
@@ -668,6 +701,12 @@
 066800         SEQUENCE MY-FAVORITE-ALPHABET                            ST1394.2
 066900         USING SQ-FS2 SQ-FS1                                      ST1394.2
 067000         GIVING SQ-FS3.                                           ST1394.2
+067010     MOVE     "MRG-TEST-003" TO SCM-WK-NAME.                      ST1394.2
+067020     MOVE     "MERGE" TO SCM-WK-VERB.                             ST1394.2
+067030     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1394.2
+067040     MOVE     "GIVING" TO SCM-WK-DEST.                            ST1394.2
+067050     MOVE     "MIXED" TO SCM-WK-KEYDIR.                           ST1394.2
+067060     PERFORM  SCM-LOG-ENTRY.                                      ST1394.2
 067100 MRG-TEST-003.                                                    ST1394.2
 067200     OPEN INPUT SQ-FS3.                                           ST1394.2
 067300     PERFORM RD-1 THRU R1-EXIT VARYING WRK-DU-999-0001 FROM 1 BY 1ST1394.2
@@ -838,6 +877,7 @@
 083800 MRG-FAIL-010.                                                    ST1394.2
 083900     MOVE LAST-REC-NUM TO COMPUTED-18V0.                          ST1394.2
 084000     MOVE 102 TO CR-18V0.                                         ST1394.2
+084010     MOVE     LAST-REC-NUM TO VLR-SQFS3-COUNT.                    ST1394.2
 084100 MRG-WRITE-010.                                                   ST1394.2
 084200     MOVE "NUMER. SEQ. CHECK" TO FEATURE.                         ST1394.2
 084300     MOVE "MRG-TEST-010" TO PAR-NAME.                             ST1394.2
@@ -853,6 +893,7 @@
 085300X    WRITE PRINT-REC FROM REST-OF-3.                              ST1394.2
 085400X    MOVE SPACES TO PRINT-REC.                                    ST1394.2
 085500     MOVE ALPHAN-KEY OF KEY-8 TO COMPU (WRK-DU-999-0001).         ST1394.2
+085510     PERFORM ACT-CHECK-ORDER.                                     ST1394.2
 085600     GO TO R1-EXIT.                                               ST1394.2
 085700 PREMATURE-EOF.                                                   ST1394.2
 085800     MOVE 1 TO WRK-DU-9-0001.                                     ST1394.2
@@ -861,4 +902,64 @@
 086100     EXIT.                                                        ST1394.2
 086200 CCVS-EXIT SECTION.                                               ST1394.2
 086300 CCVS-999999.                                                     ST1394.2
-086400     GO TO CLOSE-FILES.                                           ST1394.2
\ No newline at end of file
+086400     GO TO CLOSE-FILES.                                           ST1394.2
+087000 SECT-ST139A-VLR SECTION.                                         ST1394.2
+087010 PRINT-VOLUME-RECONCILIATION.                                     ST1394.2
+087020     ADD      VLR-SQFS1-COUNT VLR-SQFS2-COUNT                     ST1394.2
+087030     GIVING VLR-EXPECTED-TOTAL.                                   ST1394.2
+087040     IF       VLR-EXPECTED-TOTAL EQUAL TO VLR-SQFS3-COUNT         ST1394.2
+087050     MOVE "BALANCED" TO VLR-RESULT                                ST1394.2
+087060     ELSE                                                         ST1394.2
+087070     MOVE "OUT-OF-BAL" TO VLR-RESULT.                             ST1394.2
+087080     MOVE     SPACE TO VLR-LINE.                                  ST1394.2
+087090     STRING   "VOLUME RECONCILIATION: SQ-FS1=" VLR-SQFS1-COUNT    ST1394.2
+087100     "  SQ-FS2=" VLR-SQFS2-COUNT                                  ST1394.2
+087110     "  SQ-FS3=" VLR-SQFS3-COUNT                                  ST1394.2
+087120     "  EXPECTED=" VLR-EXPECTED-TOTAL                             ST1394.2
+087130     "  RESULT=" VLR-RESULT                                       ST1394.2
+087140     DELIMITED BY SIZE INTO VLR-LINE.                             ST1394.2
+087150     MOVE     VLR-LINE TO DUMMY-RECORD.                           ST1394.2
+087160     PERFORM  WRITE-LINE.                                         ST1394.2
+088000 SECT-ST139A-ACT SECTION.                                         ST1394.2
+088010 ACT-CHECK-ORDER.                                                 ST1394.2
+088020     IF       ACT-PREV-KEY NOT EQUAL TO LOW-VALUE                 ST1394.2
+088030     IF ALPHAN-KEY OF KEY-8 IS LESS THAN ACT-PREV-KEY             ST1394.2
+088040     MOVE "BROKEN   " TO ACT-ORDER-SW.                            ST1394.2
+088050     MOVE     ALPHAN-KEY OF KEY-8 TO ACT-PREV-KEY.                ST1394.2
+088060 PRINT-AUDIT-TRAIL.                                               ST1394.2
+088070     MOVE     SPACE TO ACT-LINE.                                  ST1394.2
+088080     STRING   "CHAIN-OF-CUSTODY SRC1=" ACT-SRC1-NAME              ST1394.2
+088090     " CNT=" VLR-SQFS2-COUNT                                      ST1394.2
+088100     " SRC2=" ACT-SRC2-NAME " CNT=" VLR-SQFS1-COUNT               ST1394.2
+088110     " DEST=" ACT-DEST-NAME " CNT=" VLR-SQFS3-COUNT               ST1394.2
+088120     " ORDER=" ACT-ORDER-SW                                       ST1394.2
+088130     DELIMITED BY SIZE INTO ACT-LINE.                             ST1394.2
+088140     MOVE     ACT-LINE TO DUMMY-RECORD.                           ST1394.2
+088150     PERFORM  WRITE-LINE.                                         ST1394.2
+089000 SECT-ST139A-SCM SECTION.                                         ST1394.2
+089010 SCM-LOG-ENTRY.                                                   ST1394.2
+089020     ADD      1 TO SCM-SUB.                                       ST1394.2
+089030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1394.2
+089040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1394.2
+089050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1394.2
+089060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1394.2
+089070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1394.2
+089080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1394.2
+089090     IF       SCM-SUB EQUAL TO ZERO                               ST1394.2
+089100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1394.2
+089110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1394.2
+089120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1394.2
+089130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1394.2
+089140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1394.2
+089150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1394.2
+089160     EXIT.                                                        ST1394.2
+089170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1394.2
+089180     MOVE     SPACE TO SCM-LINE.                                  ST1394.2
+089190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1394.2
+089200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1394.2
+089210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1394.2
+089220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1394.2
+089230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1394.2
+089240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1394.2
+089250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1394.2
+089260     PERFORM  WRITE-LINE.                                         ST1394.2
