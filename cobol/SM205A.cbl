@@ -39,6 +39,10 @@
 003900     XXXXX027.                                                    SM2054.2
 004000     SELECT SORTOUT-2E ASSIGN TO                                  SM2054.2
 004100     XXXXX001.                                                    SM2054.2
+004110     SELECT   SCN-PARM-FILE ASSIGN TO                             SM2054.2
+004120     XXXXX036                                                     SM2054.2
+004130     ORGANIZATION IS SEQUENTIAL                                   SM2054.2
+004140     FILE STATUS IS SCN-PARM-STATUS.                              SM2054.2
 004200 DATA DIVISION.                                                   SM2054.2
 004300 FILE SECTION.                                                    SM2054.2
 004400 FD  PRINT-FILE.                                                  SM2054.2
@@ -86,6 +90,11 @@
 008600G    XXXXX069                                                     SM2054.2
 008700     DATA RECORD SORTED.                                          SM2054.2
 008800 01  SORTED PICTURE X(120).                                       SM2054.2
+008810 FD  SCN-PARM-FILE                                                SM2054.2
+008820     LABEL RECORDS STANDARD.                                      SM2054.2
+008830 01  SCN-PARM-REC.                                                SM2054.2
+008840     02  SCN-PARM-NO    PICTURE 99.                               SM2054.2
+008850     02  SCN-PARM-EXP   PICTURE 9(15).                            SM2054.2
 008900 WORKING-STORAGE SECTION.                                         SM2054.2
 009000 77  C0 PICTURE 9 VALUE 0.                                        SM2054.2
 009100 77  C1 PICTURE 9 VALUE 1.                                        SM2054.2
@@ -99,6 +108,18 @@
 009900     02  WKEY-4  PICTURE 9999.                                    SM2054.2
 010000     02  WKEY-5 PICTURE 9(5).                                     SM2054.2
 010100 01  WKEYS-RDF REDEFINES WKEYS-GROUP PICTURE 9(15).               SM2054.2
+010110 01  PHASE-START-TIME.                                            SM2054.2
+010120     02  PST-HRS  PIC 99.                                         SM2054.2
+010130     02  PST-MINS PIC 99.                                         SM2054.2
+010140     02  PST-SECS PIC 99V99.                                      SM2054.2
+010150 01  PHASE-END-TIME.                                              SM2054.2
+010160     02  PET-HRS  PIC 99.                                         SM2054.2
+010170     02  PET-MINS PIC 99.                                         SM2054.2
+010180     02  PET-SECS PIC 99V99.                                      SM2054.2
+010190 01  PHASE-ELAPSED    PIC 9(5)V99.                                SM2054.2
+010192 01  PHASE-NAME       PIC X(8) VALUE SPACE.                       SM2054.2
+010194 01  PHASE-LINE       PIC X(120) VALUE SPACE.                     SM2054.2
+010196 01  OUTP3-ELAPSED    PIC 9(5)V99 VALUE ZERO.                     SM2054.2
 010200 01  TEST-RESULTS.                                                SM2054.2
 010300     02 FILLER                   PIC X      VALUE SPACE.          SM2054.2
 010400     02 FEATURE                  PIC X(20)  VALUE SPACE.          SM2054.2
@@ -200,6 +221,15 @@
 020000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SM2054.2
 020100     02 ID-AGAIN                     PIC X(9).                    SM2054.2
 020200     02 FILLER                       PIC X(45)  VALUE SPACES.     SM2054.2
+020210 01  FDIFF-EXPECTED-GROUP.                                        SM2054.2
+020220     02  FDIFF-EXP-1  PIC 9.                                      SM2054.2
+020230     02  FDIFF-EXP-2  PIC 99.                                     SM2054.2
+020240     02  FDIFF-EXP-3  PIC 999.                                    SM2054.2
+020250     02  FDIFF-EXP-4  PIC 9999.                                   SM2054.2
+020260     02  FDIFF-EXP-5  PIC 9(5).                                   SM2054.2
+020270 01  FDIFF-EXPECTED-RDF REDEFINES                                 SM2054.2
+020280     FDIFF-EXPECTED-GROUP PIC 9(15).                              SM2054.2
+020290 01  FDIFF-LINE       PIC X(120) VALUE SPACE.                     SM2054.2
 020300 01  CCVS-E-2.                                                    SM2054.2
 020400     02  FILLER                      PIC X(31)  VALUE SPACE.      SM2054.2
 020500     02  FILLER                      PIC X(21)  VALUE SPACE.      SM2054.2
@@ -238,12 +268,22 @@
 023800-    "*****************************************".                 SM2054.2
 023900     02 FILLER  PIC IS X(54)    VALUE IS "************************SM2054.2
 024000-    "******************************".                            SM2054.2
+024010 01  SCN-PARM-EOF          PICTURE X VALUE "N".                   SM2054.2
+024020     88  SCN-PARM-DONE   VALUE "Y".                               SM2054.2
+024030 01  SCN-EXPECTED-TABLE.                                          SM2054.2
+024040     02  SCN-EXPECTED-ENTRY OCCURS 8 TIMES                        SM2054.2
+024050     INDEXED BY SCN-IDX.                                          SM2054.2
+024060     03  SCN-EXPECTED    PICTURE 9(15).                           SM2054.2
+024070 01  SCN-PARM-STATUS       PICTURE XX.                            SM2054.2
 024100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             SM2054.2
 024200     "SM205A".                                                    SM2054.2
 024300 PROCEDURE DIVISION.                                              SM2054.2
 024400 CCVS1 SECTION.                                                   SM2054.2
 024500 OPEN-FILES.                                                      SM2054.2
 024600     OPEN     OUTPUT PRINT-FILE.                                  SM2054.2
+024610     PERFORM  LOAD-SCENARIO-DEFAULTS.                             SM2054.2
+024620     PERFORM LOAD-SCENARIO-PARMS                                  SM2054.2
+024621         THRU LOAD-SCENARIO-PARMS-EX.                             SM2054.2
 024700     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SM2054.2
 024800     MOVE    SPACE TO TEST-RESULTS.                               SM2054.2
 024900     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SM2054.2
@@ -368,6 +408,8 @@
 036800     GO TO    CLOSE-FILES.                                        SM2054.2
 036900 INSORT SECTION.                                                  SM2054.2
 037000 IN-1.                                                            SM2054.2
+037010     MOVE     "INSORT  " TO PHASE-NAME.                           SM2054.2
+037020     PERFORM  TAKE-PHASE-START.                                   SM2054.2
 037100*        NOTE TESTS ORDINARY COPYING OF ENTRIES WHICH ARE ALSO    SM2054.2
 037200*             COPIED WITH REPLACEMENT.                            SM2054.2
 037300 IN-2.                                                            SM2054.2
@@ -409,15 +451,18 @@
 040900     MOVE WKEYS-RDF TO RDF-KEYS.                                  SM2054.2
 041000     RELEASE S-RECORD.                                            SM2054.2
 041100 IN-EXIT.                                                         SM2054.2
+041110     PERFORM  PRINT-PHASE-TIME.                                   SM2054.2
 041200     EXIT.                                                        SM2054.2
 041300 OUTP1 SECTION.                                                   SM2054.2
 041400 WOUTPT1.                                                         SM2054.2
 041500     OPEN     OUTPUT SORTOUT-2E.                                  SM2054.2
 041600     MOVE     SPACE TO TEST-RESULTS.                              SM2054.2
 041700     MOVE     "COPY SD REPLACING" TO FEATURE.                     SM2054.2
+041710     MOVE     "OUTP1   " TO PHASE-NAME.                           SM2054.2
+041720     PERFORM  TAKE-PHASE-START.                                   SM2054.2
 041800 COPY-TEST-1.                                                     SM2054.2
 041900     PERFORM  RET-1.                                              SM2054.2
-042000     IF       RDF-KEYS EQUAL TO 009000000900009                   SM2054.2
+042000     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(1)                   SM2054.2
 042100              PERFORM PASS-1 GO TO COPY-WRITE-1.                  SM2054.2
 042200     GO       TO COPY-FAIL-1-1.                                   SM2054.2
 042300 COPY-DELETE-1.                                                   SM2054.2
@@ -425,14 +470,16 @@
 042500     GO       TO COPY-WRITE-1.                                    SM2054.2
 042600 COPY-FAIL-1-1.                                                   SM2054.2
 042700     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-042800     MOVE     009000000900009 TO CORRECT-18V0.                    SM2054.2
+042800     MOVE     SCN-EXPECTED(1) TO CORRECT-18V0.                    SM2054.2
+042810     MOVE     SCN-EXPECTED(1) TO FDIFF-EXPECTED-RDF.              SM2054.2
+042815     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 042900     PERFORM  FAIL-1.                                             SM2054.2
 043000 COPY-WRITE-1.                                                    SM2054.2
 043100     MOVE     "COPY-TEST-1 " TO PAR-NAME.                         SM2054.2
 043200     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 043300 COPY-TEST-2.                                                     SM2054.2
 043400     PERFORM  RET-1.                                              SM2054.2
-043500     IF       RDF-KEYS EQUAL TO 009000000900008                   SM2054.2
+043500     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(2)                   SM2054.2
 043600              PERFORM PASS-1 GO TO COPY-WRITE-2.                  SM2054.2
 043700     GO       TO COPY-FAIL-1-2.                                   SM2054.2
 043800 COPY-DELETE-2.                                                   SM2054.2
@@ -440,14 +487,16 @@
 044000     GO       TO COPY-WRITE-2.                                    SM2054.2
 044100 COPY-FAIL-1-2.                                                   SM2054.2
 044200     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-044300     MOVE     009000000900008 TO CORRECT-18V0.                    SM2054.2
+044300     MOVE     SCN-EXPECTED(2) TO CORRECT-18V0.                    SM2054.2
+044310     MOVE     SCN-EXPECTED(2) TO FDIFF-EXPECTED-RDF.              SM2054.2
+044315     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 044400     PERFORM  FAIL-1.                                             SM2054.2
 044500 COPY-WRITE-2.                                                    SM2054.2
 044600     MOVE     "COPY-TEST-2 " TO PAR-NAME.                         SM2054.2
 044700     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 044800 COPY-TEST-3.                                                     SM2054.2
 044900     PERFORM  RET-1.                                              SM2054.2
-045000     IF       RDF-KEYS EQUAL TO 106001000200002                   SM2054.2
+045000     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(3)                   SM2054.2
 045100              PERFORM PASS-1 GO TO COPY-WRITE-3.                  SM2054.2
 045200     GO       TO COPY-FAIL-1-3.                                   SM2054.2
 045300 COPY-DELETE-3.                                                   SM2054.2
@@ -455,14 +504,16 @@
 045500     GO       TO COPY-WRITE-3.                                    SM2054.2
 045600 COPY-FAIL-1-3.                                                   SM2054.2
 045700     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-045800     MOVE     106001000200002 TO CORRECT-18V0.                    SM2054.2
+045800     MOVE     SCN-EXPECTED(3) TO CORRECT-18V0.                    SM2054.2
+045810     MOVE     SCN-EXPECTED(3) TO FDIFF-EXPECTED-RDF.              SM2054.2
+045815     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 045900     PERFORM  FAIL-1.                                             SM2054.2
 046000 COPY-WRITE-3.                                                    SM2054.2
 046100     MOVE     "COPY-TEST-3 " TO PAR-NAME.                         SM2054.2
 046200     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 046300 COPY-TEST-4.                                                     SM2054.2
 046400     PERFORM  RET-2 48 TIMES.                                     SM2054.2
-046500     IF       RDF-KEYS EQUAL TO 206001000200002                   SM2054.2
+046500     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(4)                   SM2054.2
 046600              PERFORM PASS-1 GO TO COPY-WRITE-4.                  SM2054.2
 046700     GO       TO COPY-FAIL-1-4.                                   SM2054.2
 046800 COPY-DELETE-4.                                                   SM2054.2
@@ -470,7 +521,9 @@
 047000     GO       TO COPY-WRITE-4.                                    SM2054.2
 047100 COPY-FAIL-1-4.                                                   SM2054.2
 047200     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-047300     MOVE     206001000200002 TO CORRECT-18V0.                    SM2054.2
+047300     MOVE     SCN-EXPECTED(4) TO CORRECT-18V0.                    SM2054.2
+047310     MOVE     SCN-EXPECTED(4) TO FDIFF-EXPECTED-RDF.              SM2054.2
+047315     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 047400     PERFORM  FAIL-1.                                             SM2054.2
 047500 COPY-WRITE-4.                                                    SM2054.2
 047600*        NOTE COPYING OF A PROCEDURE WHICH REFERENCES COPIED DATA.SM2054.2
@@ -478,7 +531,7 @@
 047800     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 047900 COPY-TEST-5.                                                     SM2054.2
 048000     PERFORM  RET-2 40 TIMES.                                     SM2054.2
-048100     IF       RDF-KEYS EQUAL TO 201001000200002                   SM2054.2
+048100     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(5)                   SM2054.2
 048200              PERFORM PASS-1 GO TO COPY-WRITE-5.                  SM2054.2
 048300     GO       TO COPY-FAIL-1-5.                                   SM2054.2
 048400 COPY-DELETE-5.                                                   SM2054.2
@@ -486,14 +539,16 @@
 048600     GO       TO COPY-WRITE-5.                                    SM2054.2
 048700 COPY-FAIL-1-5.                                                   SM2054.2
 048800     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-048900     MOVE     201001000200002 TO CORRECT-18V0.                    SM2054.2
+048900     MOVE     SCN-EXPECTED(5) TO CORRECT-18V0.                    SM2054.2
+048910     MOVE     SCN-EXPECTED(5) TO FDIFF-EXPECTED-RDF.              SM2054.2
+048915     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 049000     PERFORM  FAIL-1.                                             SM2054.2
 049100 COPY-WRITE-5.                                                    SM2054.2
 049200     MOVE     "COPY-TEST-5 " TO PAR-NAME.                         SM2054.2
 049300     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 049400 COPY-TEST-6.                                                     SM2054.2
 049500     PERFORM  RET-2  7 TIMES.                                     SM2054.2
-049600     IF       RDF-KEYS EQUAL TO 201002000100001                   SM2054.2
+049600     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(6)                   SM2054.2
 049700              PERFORM PASS-1 GO TO COPY-WRITE-6.                  SM2054.2
 049800     GO       TO COPY-FAIL-1-6.                                   SM2054.2
 049900 COPY-DELETE-6.                                                   SM2054.2
@@ -501,14 +556,16 @@
 050100     GO       TO COPY-WRITE-6.                                    SM2054.2
 050200 COPY-FAIL-1-6.                                                   SM2054.2
 050300     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-050400     MOVE     201002000100001 TO CORRECT-18V0.                    SM2054.2
+050400     MOVE     SCN-EXPECTED(6) TO CORRECT-18V0.                    SM2054.2
+050410     MOVE     SCN-EXPECTED(6) TO FDIFF-EXPECTED-RDF.              SM2054.2
+050415     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 050500     PERFORM  FAIL-1.                                             SM2054.2
 050600 COPY-WRITE-6.                                                    SM2054.2
 050700     MOVE     "COPY-TEST-6 " TO PAR-NAME.                         SM2054.2
 050800     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 050900 COPY-TEST-7.                                                     SM2054.2
 051000     PERFORM  RET-2.                                              SM2054.2
-051100     IF       RDF-KEYS EQUAL TO 900008000000000                   SM2054.2
+051100     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(7)                   SM2054.2
 051200              PERFORM PASS-1 GO TO COPY-WRITE-7.                  SM2054.2
 051300     GO       TO COPY-FAIL-1-7.                                   SM2054.2
 051400 COPY-DELETE-7.                                                   SM2054.2
@@ -516,14 +573,16 @@
 051600     GO       TO COPY-WRITE-7.                                    SM2054.2
 051700 COPY-FAIL-1-7.                                                   SM2054.2
 051800     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-051900     MOVE     900008000000000 TO CORRECT-18V0.                    SM2054.2
+051900     MOVE     SCN-EXPECTED(7) TO CORRECT-18V0.                    SM2054.2
+051910     MOVE     SCN-EXPECTED(7) TO FDIFF-EXPECTED-RDF.              SM2054.2
+051915     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 052000     PERFORM  FAIL-1.                                             SM2054.2
 052100 COPY-WRITE-7.                                                    SM2054.2
 052200     MOVE     "COPY-TEST-7 " TO PAR-NAME.                         SM2054.2
 052300     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
 052400 COPY-TEST-8.                                                     SM2054.2
 052500     PERFORM  RET-2.                                              SM2054.2
-052600     IF       RDF-KEYS EQUAL TO 900009000000000                   SM2054.2
+052600     IF       RDF-KEYS EQUAL TO SCN-EXPECTED(8)                   SM2054.2
 052700              PERFORM PASS-1 GO TO COPY-WRITE-8.                  SM2054.2
 052800     GO       TO COPY-FAIL-1-8.                                   SM2054.2
 052900 COPY-DELETE-8.                                                   SM2054.2
@@ -531,13 +590,18 @@
 053100     GO       TO COPY-WRITE-8.                                    SM2054.2
 053200 COPY-FAIL-1-8.                                                   SM2054.2
 053300     MOVE     RDF-KEYS TO COMPUTED-18V0.                          SM2054.2
-053400     MOVE     900009000000000 TO CORRECT-18V0.                    SM2054.2
+053400     MOVE     SCN-EXPECTED(8) TO CORRECT-18V0.                    SM2054.2
+053410     MOVE     SCN-EXPECTED(8) TO FDIFF-EXPECTED-RDF.              SM2054.2
+053415     PERFORM  FIELD-DIFF-REPORT.                                  SM2054.2
 053500     PERFORM  FAIL-1.                                             SM2054.2
 053600 COPY-WRITE-8.                                                    SM2054.2
 053700     MOVE     "COPY-TEST-8 " TO PAR-NAME.                         SM2054.2
 053800     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
+053810     MOVE     "OUTP1   " TO PHASE-NAME.                           SM2054.2
+053820     PERFORM  PRINT-PHASE-TIME.                                   SM2054.2
 053900 OUTP2 SECTION.                                                   SM2054.2
 054000 COPY-TEST-9.                                                     SM2054.2
+054010     ACCEPT   PHASE-START-TIME FROM TIME.                         SM2054.2
 054100     RETURN   SORTFILE-2E END                                     SM2054.2
 054200              PERFORM PASS-1 GO TO COPY-WRITE-9.                  SM2054.2
 054300*    NOTE     THE FOLLOWING STATEMENTS SHOULD NOT BE EXECUTED.    SM2054.2
@@ -548,17 +612,24 @@
 054800 COPY-WRITE-9.                                                    SM2054.2
 054900     MOVE     "COPY-TEST-9 " TO PAR-NAME.                         SM2054.2
 055000     PERFORM  PRINT-DETAIL-1.                                     SM2054.2
+055010     MOVE     "OUTP2   " TO PHASE-NAME.                           SM2054.2
+055020     PERFORM  PRINT-PHASE-TIME.                                   SM2054.2
+055030     PERFORM  PRINT-OUTP3-TIME.                                   SM2054.2
 055100     CLOSE    SORTOUT-2E.                                         SM2054.2
 055200     GO       TO LIB2E-EXIT.                                      SM2054.2
 055300 OUTP3 SECTION.                                                   SM2054.2
 055400 RET-1.                                                           SM2054.2
+055410     ACCEPT   PHASE-START-TIME FROM TIME.                         SM2054.2
 055500     RETURN   SORTFILE-2E RECORD AT END GO TO BAD-FILE.           SM2054.2
 055600     MOVE     S-RECORD TO SORTED.                                 SM2054.2
 055700     WRITE    SORTED.                                             SM2054.2
+055710     PERFORM  ACCUM-OUTP3-TIME.                                   SM2054.2
 055800 RET-2.                                                           SM2054.2
+055810     ACCEPT   PHASE-START-TIME FROM TIME.                         SM2054.2
 055900     RETURN   SORTFILE-2E           END GO TO BAD-FILE.           SM2054.2
 056000     MOVE     S-RECORD TO SORTED.                                 SM2054.2
 056100     WRITE    SORTED.                                             SM2054.2
+056110     PERFORM  ACCUM-OUTP3-TIME.                                   SM2054.2
 056200 BAD-FILE.                                                        SM2054.2
 056300     PERFORM  FAIL-1.                                             SM2054.2
 056400     MOVE     "BAD-FILE" TO PAR-NAME.                             SM2054.2
@@ -618,4 +689,107 @@
 061800     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE-1 2 TIMES.   SM2054.2
 061900 BAIL-OUT-EX-1. EXIT.                                             SM2054.2
 062000 LIB2E-EXIT.                                                      SM2054.2
-062100     EXIT.                                                        SM2054.2
\ No newline at end of file
+062100     EXIT.                                                        SM2054.2
+062200 SECT-SM205A-TIME SECTION.                                        SM2054.2
+062210 TAKE-PHASE-START.                                                SM2054.2
+062220     ACCEPT   PHASE-START-TIME FROM TIME.                         SM2054.2
+062230 PRINT-PHASE-TIME.                                                SM2054.2
+062240     ACCEPT   PHASE-END-TIME FROM TIME.                           SM2054.2
+062250     COMPUTE  PHASE-ELAPSED =                                     SM2054.2
+062260     (PET-HRS * 3600 + PET-MINS * 60 + PET-SECS) -                SM2054.2
+062270     (PST-HRS * 3600 + PST-MINS * 60 + PST-SECS).                 SM2054.2
+062280     MOVE     SPACE TO PHASE-LINE.                                SM2054.2
+062290     STRING   "PHASE="                       DELIMITED BY SIZE    SM2054.2
+062300     PHASE-NAME                           DELIMITED BY SIZE       SM2054.2
+062310     " ELAPSED="                           DELIMITED BY SIZE      SM2054.2
+062320     PHASE-ELAPSED                        DELIMITED BY SIZE       SM2054.2
+062330     INTO     PHASE-LINE.                                         SM2054.2
+062340     MOVE     PHASE-LINE TO DUMMY-RECORD.                         SM2054.2
+062350     PERFORM  WRITE-LINE.                                         SM2054.2
+062360 ACCUM-OUTP3-TIME.                                                SM2054.2
+062370     ACCEPT   PHASE-END-TIME FROM TIME.                           SM2054.2
+062380     COMPUTE  PHASE-ELAPSED =                                     SM2054.2
+062390     (PET-HRS * 3600 + PET-MINS * 60 + PET-SECS) -                SM2054.2
+062400     (PST-HRS * 3600 + PST-MINS * 60 + PST-SECS).                 SM2054.2
+062410     ADD      PHASE-ELAPSED TO OUTP3-ELAPSED.                     SM2054.2
+062420 PRINT-OUTP3-TIME.                                                SM2054.2
+062430     MOVE     "OUTP3   " TO PHASE-NAME.                           SM2054.2
+062440     MOVE     SPACE TO PHASE-LINE.                                SM2054.2
+062450     STRING   "PHASE="                       DELIMITED BY SIZE    SM2054.2
+062460     PHASE-NAME                           DELIMITED BY SIZE       SM2054.2
+062470     " ELAPSED="                           DELIMITED BY SIZE      SM2054.2
+062480     OUTP3-ELAPSED                        DELIMITED BY SIZE       SM2054.2
+062490     INTO     PHASE-LINE.                                         SM2054.2
+062500     MOVE     PHASE-LINE TO DUMMY-RECORD.                         SM2054.2
+062510     PERFORM  WRITE-LINE.                                         SM2054.2
+062520 FIELD-DIFF-REPORT.                                               SM2054.2
+062530     IF       RDF-KEYS(1:1) NOT EQUAL TO FDIFF-EXP-1              SM2054.2
+062540     MOVE     SPACE TO FDIFF-LINE                                 SM2054.2
+062550     STRING   "FIELD=KEY-1 EXPECTED="            DELIMITED BY SIZESM2054.2
+062560     FDIFF-EXP-1                          DELIMITED BY SIZE       SM2054.2
+062570     " ACTUAL="                            DELIMITED BY SIZE      SM2054.2
+062580     RDF-KEYS(1:1)                        DELIMITED BY SIZE       SM2054.2
+062590     INTO     FDIFF-LINE                                          SM2054.2
+062600     MOVE     FDIFF-LINE TO DUMMY-RECORD                          SM2054.2
+062610     PERFORM  WRITE-LINE.                                         SM2054.2
+062620     IF       RDF-KEYS(2:2) NOT EQUAL TO FDIFF-EXP-2              SM2054.2
+062630     MOVE     SPACE TO FDIFF-LINE                                 SM2054.2
+062640     STRING   "FIELD=KEY-2 EXPECTED="            DELIMITED BY SIZESM2054.2
+062650     FDIFF-EXP-2                          DELIMITED BY SIZE       SM2054.2
+062660     " ACTUAL="                            DELIMITED BY SIZE      SM2054.2
+062670     RDF-KEYS(2:2)                        DELIMITED BY SIZE       SM2054.2
+062680     INTO     FDIFF-LINE                                          SM2054.2
+062690     MOVE     FDIFF-LINE TO DUMMY-RECORD                          SM2054.2
+062700     PERFORM  WRITE-LINE.                                         SM2054.2
+062710     IF       RDF-KEYS(4:3) NOT EQUAL TO FDIFF-EXP-3              SM2054.2
+062720     MOVE     SPACE TO FDIFF-LINE                                 SM2054.2
+062730     STRING   "FIELD=KEY-3 EXPECTED="            DELIMITED BY SIZESM2054.2
+062740     FDIFF-EXP-3                          DELIMITED BY SIZE       SM2054.2
+062750     " ACTUAL="                            DELIMITED BY SIZE      SM2054.2
+062760     RDF-KEYS(4:3)                        DELIMITED BY SIZE       SM2054.2
+062770     INTO     FDIFF-LINE                                          SM2054.2
+062780     MOVE     FDIFF-LINE TO DUMMY-RECORD                          SM2054.2
+062790     PERFORM  WRITE-LINE.                                         SM2054.2
+062800     IF       RDF-KEYS(7:4) NOT EQUAL TO FDIFF-EXP-4              SM2054.2
+062810     MOVE     SPACE TO FDIFF-LINE                                 SM2054.2
+062820     STRING   "FIELD=KEY-4 EXPECTED="            DELIMITED BY SIZESM2054.2
+062830     FDIFF-EXP-4                          DELIMITED BY SIZE       SM2054.2
+062840     " ACTUAL="                            DELIMITED BY SIZE      SM2054.2
+062850     RDF-KEYS(7:4)                        DELIMITED BY SIZE       SM2054.2
+062860     INTO     FDIFF-LINE                                          SM2054.2
+062870     MOVE     FDIFF-LINE TO DUMMY-RECORD                          SM2054.2
+062880     PERFORM  WRITE-LINE.                                         SM2054.2
+062890     IF       RDF-KEYS(11:5) NOT EQUAL TO FDIFF-EXP-5             SM2054.2
+062900     MOVE     SPACE TO FDIFF-LINE                                 SM2054.2
+062910     STRING   "FIELD=KEY-5 EXPECTED="            DELIMITED BY SIZESM2054.2
+062920     FDIFF-EXP-5                          DELIMITED BY SIZE       SM2054.2
+062930     " ACTUAL="                            DELIMITED BY SIZE      SM2054.2
+062940     RDF-KEYS(11:5)                       DELIMITED BY SIZE       SM2054.2
+062950     INTO     FDIFF-LINE                                          SM2054.2
+062960     MOVE     FDIFF-LINE TO DUMMY-RECORD                          SM2054.2
+062970     PERFORM  WRITE-LINE.                                         SM2054.2
+062980 LOAD-SCENARIO-DEFAULTS.                                          SM2054.2
+062990     MOVE     009000000900009 TO SCN-EXPECTED(1).                 SM2054.2
+063000     MOVE     009000000900008 TO SCN-EXPECTED(2).                 SM2054.2
+063010     MOVE     106001000200002 TO SCN-EXPECTED(3).                 SM2054.2
+063020     MOVE     206001000200002 TO SCN-EXPECTED(4).                 SM2054.2
+063030     MOVE     201001000200002 TO SCN-EXPECTED(5).                 SM2054.2
+063040     MOVE     201002000100001 TO SCN-EXPECTED(6).                 SM2054.2
+063050     MOVE     900008000000000 TO SCN-EXPECTED(7).                 SM2054.2
+063060     MOVE     900009000000000 TO SCN-EXPECTED(8).                 SM2054.2
+063070 LOAD-SCENARIO-PARMS.                                             SM2054.2
+063080     OPEN     INPUT SCN-PARM-FILE.                                SM2054.2
+063090     IF       SCN-PARM-STATUS NOT EQUAL TO "00"                   SM2054.2
+063100     GO TO    LOAD-SCENARIO-PARMS-EX.                             SM2054.2
+063110 LOAD-SCENARIO-PARMS-R.                                           SM2054.2
+063120     READ     SCN-PARM-FILE                                       SM2054.2
+063130     AT END   GO TO LOAD-SCENARIO-PARMS-CLOSE.                    SM2054.2
+063132     IF       SCN-PARM-NO LESS THAN 1                             SM2054.2
+063133     OR       SCN-PARM-NO GREATER THAN 8                          SM2054.2
+063134              GO TO LOAD-SCENARIO-PARMS-R.                        SM2054.2
+063140     MOVE     SCN-PARM-EXP TO SCN-EXPECTED(SCN-PARM-NO).          SM2054.2
+063150     GO       TO LOAD-SCENARIO-PARMS-R.                           SM2054.2
+063160 LOAD-SCENARIO-PARMS-CLOSE.                                       SM2054.2
+063170     CLOSE    SCN-PARM-FILE.                                      SM2054.2
+063180 LOAD-SCENARIO-PARMS-EX.                                          SM2054.2
+063190     EXIT.                                                        SM2054.2
