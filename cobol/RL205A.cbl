@@ -119,6 +119,9 @@
 011900        ACCESS MODE IS SEQUENTIAL                                 RL2054.2
 012000       RELATIVE KEY IS RL-FS2-KEY                                 RL2054.2
 012100         ORGANIZATION IS RELATIVE.                                RL2054.2
+012110 SELECT   MU-TRANS-FILE ASSIGN TO                                 RL2054.2
+012120     "RL205MTF"                                                   RL2054.2
+012130     ORGANIZATION IS SEQUENTIAL.                                  RL2054.2
 012200 DATA DIVISION.                                                   RL2054.2
 012300 FILE SECTION.                                                    RL2054.2
 012400 FD  PRINT-FILE.                                                  RL2054.2
@@ -167,6 +170,14 @@
 016700       10 FILLER                 PICTURE 9(5).                    RL2054.2
 016800        10 FILLER                 PICTURE X(19).                  RL2054.2
 016900        10 FILLER                 PICTURE X(45).                  RL2054.2
+016910 FD  MU-TRANS-FILE                                                RL2054.2
+016920     LABEL RECORDS STANDARD.                                      RL2054.2
+016930 01  MU-TRANS-REC.                                                RL2054.2
+016940     02  MU-TRANS-KEY     PICTURE 9(6).                           RL2054.2
+016950     02  MU-TRANS-ACTION  PICTURE X(1).                           RL2054.2
+016960     88  MU-ACTION-WRITE  VALUE "W".                              RL2054.2
+016970     88  MU-ACTION-REWRITE VALUE "R".                             RL2054.2
+016980     02  MU-TRANS-DATA    PICTURE X(120).                         RL2054.2
 017000 WORKING-STORAGE SECTION.                                         RL2054.2
 017100 01  WRK-XN-00001    PIC X.                                       RL2054.2
 017200 01  WRK-XN-00002    PIC X.                                       RL2054.2
@@ -188,6 +199,12 @@
 018800 01  ASCEND-DESEND-SWITCH        PICTURE XX   VALUE "UP".         RL2054.2
 018900             88 ASCEND VALUE "UP".                                RL2054.2
 019000             88 DSCEND VALUE "DN".                                RL2054.2
+019010 01  CAP-ACTUAL-COUNT             PICTURE 9(6) VALUE ZERO.        RL2054.2
+019020 01  CAP-EXPECTED-COUNT           PICTURE 9(6) VALUE ZERO.        RL2054.2
+019030 01  CAP-UTIL-PCT                 PICTURE 999  VALUE ZERO.        RL2054.2
+019031 01  MU-TOTAL-COUNT           PICTURE 9(6) VALUE ZERO.            RL2054.2
+019032 01  MU-APPLIED-COUNT         PICTURE 9(6) VALUE ZERO.            RL2054.2
+019033 01  MU-ERROR-COUNT           PICTURE 9(6) VALUE ZERO.            RL2054.2
 019100 01  FILE-RECORD-INFORMATION-REC.                                 RL2054.2
 019200     03 FILE-RECORD-INFO-SKELETON.                                RL2054.2
 019300        05 FILLER                 PICTURE X(48)       VALUE       RL2054.2
@@ -581,6 +598,10 @@
 058100*    01                                                           RL2054.2
 058200*                                                                 RL2054.2
 058300     PERFORM  PASS.                                               RL2054.2
+058310     MOVE     "CAPACITY UTILIZATION" TO FEATURE.                  RL2054.2
+058320     MOVE     EXCUT-COUNTER-06V00 TO CAP-ACTUAL-COUNT.            RL2054.2
+058330     MOVE     RECORDS-IN-FILE (1) TO CAP-EXPECTED-COUNT.          RL2054.2
+058340     PERFORM  CAPACITY-CHECK.                                     RL2054.2
 058400     PERFORM  REL-WRITE-001.                                      RL2054.2
 058500 REL-INIT-001-R2.                                                 RL2054.2
 058600     MOVE     ZERO   TO INV-KEY-COUNTER.                          RL2054.2
@@ -621,6 +642,10 @@
 062100              GO TO     REL-EXIT-001.                             RL2054.2
 062200     PERFORM  PASS.                                               RL2054.2
 062300     PERFORM  REL-WRITE-001.                                      RL2054.2
+062310     MOVE     "CAPACITY UTILIZATION" TO FEATURE.                  RL2054.2
+062320     MOVE     EXCUT-COUNTER-06V00 TO CAP-ACTUAL-COUNT.            RL2054.2
+062330     MOVE     RECORDS-IN-FILE (2) TO CAP-EXPECTED-COUNT.          RL2054.2
+062340     PERFORM  CAPACITY-CHECK.                                     RL2054.2
 062400     GO TO    REL-EXIT-001.                                       RL2054.2
 062500 REL-WRITE-001.                                                   RL2054.2
 062600     PERFORM  PRINT-DETAIL.                                       RL2054.2
@@ -629,6 +654,18 @@
 062900     PERFORM  PRINT-DETAIL.                                       RL2054.2
 063000 REL-EXIT-001.                                                    RL2054.2
 063100     EXIT.                                                        RL2054.2
+063102 CAPACITY-CHECK.                                                  RL2054.2
+063105     MOVE     01 TO REC-CT.                                       RL2054.2
+063108     COMPUTE  CAP-UTIL-PCT = (CAP-ACTUAL-COUNT * 100) /           RL2054.2
+063111     CAP-EXPECTED-COUNT.                                          RL2054.2
+063114     MOVE     CAP-UTIL-PCT TO COMPUTED-N.                         RL2054.2
+063117     MOVE     100 TO CORRECT-N.                                   RL2054.2
+063120     IF       CAP-UTIL-PCT NOT EQUAL TO 100                       RL2054.2
+063123     MOVE  "FILE UNDERUTILIZED" TO RE-MARK                        RL2054.2
+063126     PERFORM FAIL                                                 RL2054.2
+063129     ELSE                                                         RL2054.2
+063132     PERFORM PASS.                                                RL2054.2
+063135     PERFORM  PRINT-DETAIL.                                       RL2054.2
 063200 REL-INIT-002.                                                    RL2054.2
 063300     PERFORM  BLANK-LINE-PRINT.                                   RL2054.2
 063400     MOVE     "THE FOLLOWING  TESTS ACCESS A FILE DEFINED AS      RL2054.2
@@ -2405,6 +2442,71 @@
 240500 REL-8X-EXIT.                                                     RL2054.2
 240600     EXIT.                                                        RL2054.2
 240700*                                                                 RL2054.2
-240800 CCVS-EXIT SECTION.                                               RL2054.2
-240900 CCVS-999999.                                                     RL2054.2
-241000     GO TO CLOSE-FILES.                                           RL2054.2
\ No newline at end of file
+241100 SECT-RL205-0002 SECTION.                                         RL2054.2
+241110 REL-INIT-MU.                                                     RL2054.2
+241120     MOVE     "MASS UPDATE DRIVER" TO FEATURE.                    RL2054.2
+241130     MOVE     "REL-TEST-MU" TO PAR-NAME.                          RL2054.2
+241140     MOVE     ZERO TO MU-TOTAL-COUNT.                             RL2054.2
+241150     MOVE     ZERO TO MU-APPLIED-COUNT.                           RL2054.2
+241160     MOVE     ZERO TO MU-ERROR-COUNT.                             RL2054.2
+241170     MOVE     01 TO REC-CT.                                       RL2054.2
+241180     OPEN     OUTPUT MU-TRANS-FILE.                               RL2054.2
+241190     MOVE     000001 TO MU-TRANS-KEY.                             RL2054.2
+241200     MOVE     "W" TO MU-TRANS-ACTION.                             RL2054.2
+241210     MOVE     "MASS UPDATE TRANS 000001" TO MU-TRANS-DATA.        RL2054.2
+241220     WRITE    MU-TRANS-REC.                                       RL2054.2
+241230     MOVE     000001 TO MU-TRANS-KEY.                             RL2054.2
+241240     MOVE     "R" TO MU-TRANS-ACTION.                             RL2054.2
+241250     MOVE     "MASS UPDATE TRANS 000001 REWRITE" TO MU-TRANS-DATA.RL2054.2
+241260     WRITE    MU-TRANS-REC.                                       RL2054.2
+241270     MOVE     000002 TO MU-TRANS-KEY.                             RL2054.2
+241280     MOVE     "W" TO MU-TRANS-ACTION.                             RL2054.2
+241290     MOVE     "MASS UPDATE TRANS 000002" TO MU-TRANS-DATA.        RL2054.2
+241300     WRITE    MU-TRANS-REC.                                       RL2054.2
+241310     CLOSE    MU-TRANS-FILE.                                      RL2054.2
+241320     OPEN     INPUT MU-TRANS-FILE.                                RL2054.2
+241330     OPEN     I-O RL-FD1.                                         RL2054.2
+241340 REL-TEST-MU-R.                                                   RL2054.2
+241350     READ     MU-TRANS-FILE AT END GO TO REL-TEST-MU-3.           RL2054.2
+241360     ADD      1 TO MU-TOTAL-COUNT.                                RL2054.2
+241370     MOVE     MU-TRANS-KEY TO RL-FD1-KEY.                         RL2054.2
+241380     MOVE     SPACES TO RL-FD1R1-F-G-240.                         RL2054.2
+241390     MOVE     MU-TRANS-DATA TO RL-FD1-REC-001-120.                RL2054.2
+241400     IF       MU-ACTION-REWRITE                                   RL2054.2
+241410     GO TO REL-TEST-MU-REWRITE.                                   RL2054.2
+241420     WRITE    RL-FD1R1-F-G-240                                    RL2054.2
+241430     INVALID KEY GO TO REL-TEST-MU-ERROR.                         RL2054.2
+241440     ADD      1 TO MU-APPLIED-COUNT.                              RL2054.2
+241450     GO TO    REL-TEST-MU-R.                                      RL2054.2
+241460 REL-TEST-MU-REWRITE.                                             RL2054.2
+241470     REWRITE  RL-FD1R1-F-G-240                                    RL2054.2
+241480     INVALID KEY GO TO REL-TEST-MU-ERROR.                         RL2054.2
+241490     ADD      1 TO MU-APPLIED-COUNT.                              RL2054.2
+241500     GO TO    REL-TEST-MU-R.                                      RL2054.2
+241510 REL-TEST-MU-ERROR.                                               RL2054.2
+241520     ADD      1 TO MU-ERROR-COUNT.                                RL2054.2
+241530     GO TO    REL-TEST-MU-R.                                      RL2054.2
+241540 REL-TEST-MU-3.                                                   RL2054.2
+241550     CLOSE    MU-TRANS-FILE.                                      RL2054.2
+241560     CLOSE    RL-FD1.                                             RL2054.2
+241570     IF       MU-ERROR-COUNT NOT EQUAL TO ZERO                    RL2054.2
+241580     MOVE  "MASS UPDATE TRANSACTION ERRORS" TO RE-MARK            RL2054.2
+241590     MOVE     MU-ERROR-COUNT TO COMPUTED-18V0                     RL2054.2
+241600     MOVE     ZERO TO CORRECT-18V0                                RL2054.2
+241610     PERFORM FAIL                                                 RL2054.2
+241620     ELSE                                                         RL2054.2
+241630     PERFORM PASS.                                                RL2054.2
+241640     PERFORM  PRINT-DETAIL.                                       RL2054.2
+241650     ADD      1 TO REC-CT.                                        RL2054.2
+241660     IF       MU-APPLIED-COUNT NOT EQUAL TO MU-TOTAL-COUNT        RL2054.2
+241670     MOVE  "TRANSACTIONS NOT ALL APPLIED" TO RE-MARK              RL2054.2
+241680     MOVE     MU-APPLIED-COUNT TO COMPUTED-18V0                   RL2054.2
+241690     MOVE     MU-TOTAL-COUNT TO CORRECT-18V0                      RL2054.2
+241700     PERFORM FAIL                                                 RL2054.2
+241710     ELSE                                                         RL2054.2
+241720     PERFORM PASS.                                                RL2054.2
+241730     PERFORM  PRINT-DETAIL.                                       RL2054.2
+242000 CCVS-EXIT SECTION.                                               RL2054.2
+242010 CCVS-999999.                                                     RL2054.2
+242020     GO TO CLOSE-FILES.                                           RL2054.2
+
