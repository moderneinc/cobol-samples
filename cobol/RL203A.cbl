@@ -48,6 +48,9 @@
 004800       ACCESS MODE IS DYNAMIC                                     RL2034.2
 004900             RELATIVE KEY IS RL-FD1-KEY                           RL2034.2
 005000       ORGANIZATION IS RELATIVE.                                  RL2034.2
+005010     SELECT   RL-FD1-CMP ASSIGN TO                                RL2034.2
+005020     "RL203CMP"                                                   RL2034.2
+005030     ORGANIZATION IS RELATIVE.                                    RL2034.2
 005100 DATA DIVISION.                                                   RL2034.2
 005200 FILE SECTION.                                                    RL2034.2
 005300 FD  PRINT-FILE.                                                  RL2034.2
@@ -64,6 +67,9 @@
 006400     RECORD CONTAINS 120.                                         RL2034.2
 006500 01  RL-FD1R1-F-G-120.                                            RL2034.2
 006600     02 RL-WRK-120 PIC X(120).                                    RL2034.2
+006610 FD  RL-FD1-CMP                                                   RL2034.2
+006620     LABEL RECORDS STANDARD.                                      RL2034.2
+006630 01  RL-FD1-CMP-REC PIC X(120).                                   RL2034.2
 006700 WORKING-STORAGE SECTION.                                         RL2034.2
 006800 01  RL-FD1-KEY        PIC 9(08)  USAGE COMP VALUE ZERO.          RL2034.2
 006900 01  WRK-CS-09V00-006 PIC S9(09) USAGE COMP VALUE ZERO.           RL2034.2
@@ -72,7 +78,20 @@
 007200 01  WRK-CS-09V00-009 PIC S9(09) USAGE COMP VALUE ZERO.           RL2034.2
 007300 01  WRK-CS-09V00-010 PIC S9(09) USAGE COMP VALUE ZERO.           RL2034.2
 007400 01  WRK-CS-09V00-011 PIC S9(09) USAGE COMP VALUE ZERO.           RL2034.2
-007500 01  I-O-ERROR-RL-FD1 PIC X(3) VALUE "NO ".                       RL2034.2
+007410 01  WRK-CS-09V00-012 PIC S9(09) USAGE COMP VALUE ZERO.           RL2034.2
+007421 01  DELTA-SUB       PIC 99 VALUE ZERO.                           RL2034.2
+007422 01  DELTA-PRT-SUB   PIC 99 VALUE ZERO.                           RL2034.2
+007423 01  DELTA-WK-NAME   PIC X(8) VALUE SPACE.                        RL2034.2
+007424 01  DELTA-WK-EXPECTED PIC 9(6) VALUE ZERO.                       RL2034.2
+007425 01  DELTA-WK-ACTUAL   PIC 9(6) VALUE ZERO.                       RL2034.2
+007426 01  DELTA-TABLE.                                                 RL2034.2
+007427     02  DELTA-ENTRY OCCURS 5 TIMES.                              RL2034.2
+007428     03  DELTA-FILE-NAME PIC X(8).                                RL2034.2
+007429     03  DELTA-EXPECTED  PIC 9(6).                                RL2034.2
+007430     03  DELTA-ACTUAL    PIC 9(6).                                RL2034.2
+007431     03  DELTA-DIFF      PIC S9(6).                               RL2034.2
+007432 01  DELTA-LINE      PIC X(120) VALUE SPACE.                      RL2034.2
+007433 01  I-O-ERROR-RL-FD1 PIC X(3) VALUE "NO ".                       RL2034.2
 007600 01  FILE-RECORD-INFORMATION-REC.                                 RL2034.2
 007700     03 FILE-RECORD-INFO-SKELETON.                                RL2034.2
 007800        05 FILLER                 PICTURE X(48)       VALUE       RL2034.2
@@ -281,6 +300,7 @@
 028100 CCVS-INIT-EXIT.                                                  RL2034.2
 028200     GO TO CCVS1-EXIT.                                            RL2034.2
 028300 CLOSE-FILES.                                                     RL2034.2
+028310     PERFORM  PRINT-DELTA-REPORT.                                 RL2034.2
 028400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2034.2
 028500 TERMINATE-CCVS.                                                  RL2034.2
 028600S    EXIT PROGRAM.                                                RL2034.2
@@ -431,6 +451,10 @@
 043100              ELSE                                                RL2034.2
 043200              PERFORM PASS.                                       RL2034.2
 043300     PERFORM  PRINT-DETAIL.                                       RL2034.2
+043310     MOVE     "RL-FD1" TO DELTA-WK-NAME.                          RL2034.2
+043320     MOVE     WRK-CS-09V00-006 TO DELTA-WK-ACTUAL.                RL2034.2
+043330     MOVE     501 TO DELTA-WK-EXPECTED.                           RL2034.2
+043340     PERFORM  RECORD-DELTA.                                       RL2034.2
 043400*    .01                                                          RL2034.2
 043500     ADD      1 TO REC-CT.                                        RL2034.2
 043600     IF       WRK-CS-09V00-007 EQUAL TO 400                       RL2034.2
@@ -577,6 +601,10 @@
 057700              ELSE                                                RL2034.2
 057800              PERFORM  PASS.                                      RL2034.2
 057900     PERFORM  PRINT-DETAIL.                                       RL2034.2
+057910     MOVE     "RL-FD1" TO DELTA-WK-NAME.                          RL2034.2
+057920     MOVE     WRK-CS-09V00-006 TO DELTA-WK-ACTUAL.                RL2034.2
+057930     MOVE     376 TO DELTA-WK-EXPECTED.                           RL2034.2
+057940     PERFORM  RECORD-DELTA.                                       RL2034.2
 058000     ADD      01 TO REC-CT.                                       RL2034.2
 058100*    .01                                                          RL2034.2
 058200     IF       WRK-CS-09V00-009 NOT EQUAL TO ZERO                  RL2034.2
@@ -609,6 +637,59 @@
 060900     PERFORM   PRINT-DETAIL.                                      RL2034.2
 061000*04                                                               RL2034.2
 061100     CLOSE    RL-FD1.                                             RL2034.2
-061200 CCVS-EXIT SECTION.                                               RL2034.2
-061300 CCVS-999999.                                                     RL2034.2
-061400     GO TO CLOSE-FILES.                                           RL2034.2
\ No newline at end of file
+061110 SECT-RL-03-002 SECTION.                                          RL2034.2
+061120 REL-INIT-009.                                                    RL2034.2
+061130     MOVE     "REL-TEST-009" TO PAR-NAME.                         RL2034.2
+061140     MOVE     ZERO TO WRK-CS-09V00-012.                           RL2034.2
+061160     MOVE     01 TO REC-CT.                                       RL2034.2
+061170     MOVE     "RECLAIM DELETED SPACE" TO FEATURE.                 RL2034.2
+061180     OPEN     INPUT RL-FD1.                                       RL2034.2
+061190     OPEN     OUTPUT RL-FD1-CMP.                                  RL2034.2
+061200 REL-TEST-009-R.                                                  RL2034.2
+061210     READ     RL-FD1 NEXT RECORD                                  RL2034.2
+061220     AT END GO TO REL-TEST-009-3.                                 RL2034.2
+061230     ADD      1 TO WRK-CS-09V00-012.                              RL2034.2
+061240     WRITE    RL-FD1-CMP-REC FROM RL-WRK-120.                     RL2034.2
+061260     GO TO    REL-TEST-009-R.                                     RL2034.2
+061270 REL-TEST-009-3.                                                  RL2034.2
+061280     CLOSE    RL-FD1.                                             RL2034.2
+061290     CLOSE    RL-FD1-CMP.                                         RL2034.2
+061382     MOVE     "SPACE RECLAIMED FOR REUSE" TO FEATURE.             RL2034.2
+061384     IF       WRK-CS-09V00-012 NOT EQUAL TO 376                   RL2034.2
+061386              MOVE WRK-CS-09V00-012 TO COMPUTED-18V0              RL2034.2
+061388              MOVE              376 TO CORRECT-18V0               RL2034.2
+061390              MOVE "DELETED SPACE NOT RECLAIMED" TO RE-MARK       RL2034.2
+061392              PERFORM FAIL                                        RL2034.2
+061394     ELSE                                                         RL2034.2
+061396              PERFORM PASS.                                       RL2034.2
+061398     PERFORM  PRINT-DETAIL.                                       RL2034.2
+061399     ADD      01 TO REC-CT.                                       RL2034.2
+061400     GO TO    CLOSE-FILES.                                        RL2034.2
+069000 SECT-RL-03-003 SECTION.                                          RL2034.2
+069010 RECORD-DELTA.                                                    RL2034.2
+069020     ADD      1 TO DELTA-SUB.                                     RL2034.2
+069030     MOVE     DELTA-WK-NAME TO DELTA-FILE-NAME (DELTA-SUB).       RL2034.2
+069040     MOVE     DELTA-WK-EXPECTED TO DELTA-EXPECTED (DELTA-SUB).    RL2034.2
+069050     MOVE     DELTA-WK-ACTUAL TO DELTA-ACTUAL (DELTA-SUB).        RL2034.2
+069060     SUBTRACT DELTA-WK-EXPECTED FROM DELTA-WK-ACTUAL              RL2034.2
+069070     GIVING   DELTA-DIFF (DELTA-SUB).                             RL2034.2
+069080 PRINT-DELTA-REPORT.                                              RL2034.2
+069090     PERFORM  PRINT-DELTA-LINE VARYING DELTA-PRT-SUB              RL2034.2
+069100     FROM 1 BY 1 UNTIL DELTA-PRT-SUB GREATER DELTA-SUB.           RL2034.2
+069110 PRINT-DELTA-LINE.                                                RL2034.2
+069120     MOVE     SPACE TO DELTA-LINE.                                RL2034.2
+069130     STRING   "FILE="                       DELIMITED BY SIZE     RL2034.2
+069140     DELTA-FILE-NAME (DELTA-PRT-SUB)      DELIMITED BY SIZE       RL2034.2
+069150     " EXPECTED="                          DELIMITED BY SIZE      RL2034.2
+069160     DELTA-EXPECTED (DELTA-PRT-SUB)        DELIMITED BY SIZE      RL2034.2
+069170     " ACTUAL="                            DELIMITED BY SIZE      RL2034.2
+069180     DELTA-ACTUAL (DELTA-PRT-SUB)          DELIMITED BY SIZE      RL2034.2
+069190     " DELTA="                             DELIMITED BY SIZE      RL2034.2
+069200     DELTA-DIFF (DELTA-PRT-SUB)            DELIMITED BY SIZE      RL2034.2
+069210     INTO     DELTA-LINE.                                         RL2034.2
+069220     MOVE     DELTA-LINE TO DUMMY-RECORD.                         RL2034.2
+069230     PERFORM  WRITE-LINE.                                         RL2034.2
+070000 CCVS-EXIT SECTION.                                               RL2034.2
+070010 CCVS-999999.                                                     RL2034.2
+070020     GO TO CLOSE-FILES.                                           RL2034.2
+
