@@ -264,6 +264,39 @@
 026400-    "******************************".                            ST1354.2
 026500 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1354.2
 026600     "ST135A".                                                    ST1354.2
+026603 01  SPF-SUB              PIC 9(2) VALUE ZERO.                    ST1354.2
+026606 01  SPF-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1354.2
+026609 01  SPF-START-TIME.                                              ST1354.2
+026612     02  SPF-S-HRS         PIC 99.                                ST1354.2
+026615     02  SPF-S-MINS        PIC 99.                                ST1354.2
+026618     02  SPF-S-SECS        PIC 99V99.                             ST1354.2
+026621 01  SPF-END-TIME.                                                ST1354.2
+026624     02  SPF-E-HRS         PIC 99.                                ST1354.2
+026627     02  SPF-E-MINS        PIC 99.                                ST1354.2
+026630     02  SPF-E-SECS        PIC 99V99.                             ST1354.2
+026633 01  SPF-WK-ELAPSED       PIC S9(5)V99 VALUE ZERO.                ST1354.2
+026636 01  SPF-WK-NAME          PIC X(10) VALUE SPACE.                  ST1354.2
+026639 01  SPF-TABLE.                                                   ST1354.2
+026642     02  SPF-ENTRY OCCURS 5 TIMES.                                ST1354.2
+026645     03  SPF-NAME       PIC X(10).                                ST1354.2
+026648     03  SPF-ELAPSED    PIC S9(5)V99.                             ST1354.2
+026649 01  SPF-ELAPSED-EDIT     PIC ZZZZ9.99.                            ST1354.2
+026651 01  SPF-LINE             PIC X(120) VALUE SPACE.                 ST1354.2
+026654 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1354.2
+026657 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1354.2
+026660 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1354.2
+026663 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1354.2
+026666 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1354.2
+026669 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1354.2
+026672 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1354.2
+026675 01  SCM-TABLE.                                                   ST1354.2
+026678     02  SCM-ENTRY OCCURS 3 TIMES.                                ST1354.2
+026681     03  SCM-NAME       PIC X(12).                                ST1354.2
+026684     03  SCM-VERB       PIC X(6).                                 ST1354.2
+026687     03  SCM-SOURCE     PIC X(12).                                ST1354.2
+026690     03  SCM-DEST       PIC X(12).                                ST1354.2
+026693     03  SCM-KEYDIR     PIC X(8).                                 ST1354.2
+026696 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1354.2
 026700 PROCEDURE DIVISION.                                              ST1354.2
 026800 CCVS1 SECTION.                                                   ST1354.2
 026900 OPEN-FILES.                                                      ST1354.2
@@ -273,6 +306,10 @@
 027300     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1354.2
 027400     GO TO CCVS1-EXIT.                                            ST1354.2
 027500 CLOSE-FILES.                                                     ST1354.2
+027550     PERFORM PRINT-SORT-PERFORMANCE-REPORT                        ST1354.2
+027551         THRU PRINT-SORT-PERFORMANCE-EX.                          ST1354.2
+027560     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1354.2
+027561         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1354.2
 027600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1354.2
 027700 TERMINATE-CCVS.                                                  ST1354.2
 027800S    EXIT PROGRAM.                                                ST1354.2
@@ -417,10 +454,19 @@
 041700     MOVE     "BUILD-TEST" TO PAR-NAME.                           ST1354.2
 041800     PERFORM  PRINT-DETAIL.                                       ST1354.2
 041900 SORT-PARAGRAPH.                                                  ST1354.2
+041950     PERFORM  SPF-TAKE-START.                                     ST1354.2
 042000     SORT     SORTFILE-2E ON ASCENDING                            ST1354.2
 042100              SORTFILE-KEY                                        ST1354.2
 042200              USING SORTIN-2E                                     ST1354.2
 042300              OUTPUT PROCEDURE OUTPROC.                           ST1354.2
+042310     MOVE     "SORT-PARAGRAPH" TO SPF-WK-NAME.                    ST1354.2
+042320     PERFORM  SPF-LOG-ELAPSED.                                    ST1354.2
+042330     MOVE     "SORT-PARAGRAPH" TO SCM-WK-NAME.                    ST1354.2
+042340     MOVE     "SORT" TO SCM-WK-VERB.                              ST1354.2
+042350     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1354.2
+042360     MOVE     "OUTPUT-PROC" TO SCM-WK-DEST.                       ST1354.2
+042370     MOVE     "ASCEND" TO SCM-WK-KEYDIR.                          ST1354.2
+042380     PERFORM  SCM-LOG-ENTRY.                                      ST1354.2
 042400 SORT-INIT.                                                       ST1354.2
 042500     OPEN     INPUT SORTOUT-2E.                                   ST1354.2
 042600     OPEN     INPUT USELESS-FILE.                                 ST1354.2
@@ -590,4 +636,59 @@
 059000     CLOSE    SORTOUT-2E.                                         ST1354.2
 059100 CCVS-EXIT SECTION.                                               ST1354.2
 059200 CCVS-999999.                                                     ST1354.2
-059300     GO TO CLOSE-FILES.                                           ST1354.2
\ No newline at end of file
+059300     GO TO CLOSE-FILES.                                           ST1354.2
+080000 SECT-ST135A-SPF SECTION.                                         ST1354.2
+080010 SPF-TAKE-START.                                                  ST1354.2
+080020     ACCEPT   SPF-START-TIME FROM TIME.                           ST1354.2
+080030 SPF-LOG-ELAPSED.                                                 ST1354.2
+080040     ACCEPT   SPF-END-TIME FROM TIME.                             ST1354.2
+080050     COMPUTE  SPF-WK-ELAPSED =                                    ST1354.2
+080060     (SPF-E-HRS * 3600 + SPF-E-MINS * 60 + SPF-E-SECS) -          ST1354.2
+080070     (SPF-S-HRS * 3600 + SPF-S-MINS * 60 + SPF-S-SECS).           ST1354.2
+080080     ADD      1 TO SPF-SUB.                                       ST1354.2
+080090     MOVE     SPF-WK-NAME TO SPF-NAME (SPF-SUB).                  ST1354.2
+080100     MOVE     SPF-WK-ELAPSED TO SPF-ELAPSED (SPF-SUB).            ST1354.2
+080110 PRINT-SORT-PERFORMANCE-REPORT.                                   ST1354.2
+080120     IF       SPF-SUB EQUAL TO ZERO                               ST1354.2
+080130     GO TO PRINT-SORT-PERFORMANCE-EX.                             ST1354.2
+080140     MOVE     ZERO TO SPF-PRT-SUB.                                ST1354.2
+080150     PERFORM  PRINT-SORT-PERFORMANCE-LINE                         ST1354.2
+080160     VARYING SPF-PRT-SUB FROM 1 BY 1                              ST1354.2
+080170     UNTIL SPF-PRT-SUB GREATER SPF-SUB.                           ST1354.2
+080180 PRINT-SORT-PERFORMANCE-EX.                                       ST1354.2
+080190     EXIT.                                                        ST1354.2
+080200 PRINT-SORT-PERFORMANCE-LINE.                                     ST1354.2
+080205     MOVE     SPACE TO SPF-LINE.                                  ST1354.2
+080212     MOVE     SPF-ELAPSED (SPF-PRT-SUB) TO SPF-ELAPSED-EDIT.      ST1354.2
+080220     STRING   "SORT PERFORMANCE: " SPF-NAME (SPF-PRT-SUB)         ST1354.2
+080230     "  ELAPSED-SECONDS=" SPF-ELAPSED-EDIT                        ST1354.2
+080240     DELIMITED BY SIZE INTO SPF-LINE.                             ST1354.2
+080250     MOVE     SPF-LINE TO DUMMY-RECORD.                           ST1354.2
+080260     PERFORM  WRITE-LINE.                                         ST1354.2
+090000 SECT-ST135A-SCM SECTION.                                         ST1354.2
+090010 SCM-LOG-ENTRY.                                                   ST1354.2
+090020     ADD      1 TO SCM-SUB.                                       ST1354.2
+090030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1354.2
+090040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1354.2
+090050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1354.2
+090060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1354.2
+090070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1354.2
+090080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1354.2
+090090     IF       SCM-SUB EQUAL TO ZERO                               ST1354.2
+090100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1354.2
+090110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1354.2
+090120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1354.2
+090130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1354.2
+090140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1354.2
+090150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1354.2
+090160     EXIT.                                                        ST1354.2
+090170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1354.2
+090180     MOVE     SPACE TO SCM-LINE.                                  ST1354.2
+090190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1354.2
+090200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1354.2
+090210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1354.2
+090220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1354.2
+090230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1354.2
+090240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1354.2
+090250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1354.2
+090260     PERFORM  WRITE-LINE.                                         ST1354.2
