@@ -6,6 +6,16 @@
        01 FILLER PIC X(10) VALUE 'PGM WORKING-STORAGE: EXEC_SQL_READ'.
        01 DCL_EXEC_SQL_READ_VAR PIC X(3).
 
+      * Row buffers and end-of-cursor switch for the bulk FETCH loops
+      * below, used to walk both declared cursors row by row.
+       01 DCL_EXEC_SQL_READ_ROW_NUM_1 PIC X(3).
+       01 DCL_EXEC_SQL_READ_ROW_NUM_2 PIC X(3).
+       01 EXEC-SQL-READ-EOF-SW  PIC X(3) VALUE 'NO'.
+           88 EXEC-SQL-READ-AT-END       VALUE 'YES'.
+
+      * Include SQLCA so SQLCODE is available for error checking.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       * Create SQL table in the COBOL source.
            EXEC SQL DECLARE EXEC_SQL_READ_TBL TABLE
            ( NUM_1                  CHAR(3) NOT NULL,
@@ -16,17 +26,6 @@
       * These SQL tables are created through copybooks.
        EXEC SQL INCLUDE SQL_TBL END-EXEC.
 
-      * Read from included table AND the declared table.
-       EXEC SQL
-           SELECT COUNT(*)
-           INTO :DCL_EXEC_SQL_READ_VAR
-           FROM SQL_TBL
-           WHERE EXISTS (
-               SELECT *
-               FROM EXEC_SQL_READ_TBL
-           )
-       END-EXEC.
-
       * Create cursor for declared table
        EXEC SQL
            DECLARE EXEC_SQL_READ_DECLARED_TABLE_CURSOR CURSOR FOR
@@ -45,13 +44,101 @@
            FOR FETCH ONLY
        END-EXEC.
 
+       PROCEDURE DIVISION.
+       MAINLINE.
+
+      * A non-zero SQLCODE on any statement below branches to
+      * SQL-ERROR-PARA instead of falling through as if it succeeded.
+           EXEC SQL
+               WHENEVER SQLERROR GO TO SQL-ERROR-PARA
+           END-EXEC.
+
+      * Read from included table AND the declared table.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :DCL_EXEC_SQL_READ_VAR
+               FROM SQL_TBL
+               WHERE EXISTS (
+                   SELECT *
+                   FROM EXEC_SQL_READ_TBL
+               )
+           END-EXEC.
+
       * Read from cursors for included table AND the declared table.
-       EXEC SQL
-           SELECT COUNT(*)
-           INTO :DCL_EXEC_SQL_READ_VAR
-           FROM EXEC_SQL_READ_INCLUDED_TABLE_CURSOR
-           WHERE EXISTS (
-               SELECT *
-               FROM EXEC_SQL_READ_DECLARED_TABLE_CURSOR
-           )
-       END-EXEC.
\ No newline at end of file
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :DCL_EXEC_SQL_READ_VAR
+               FROM EXEC_SQL_READ_INCLUDED_TABLE_CURSOR
+               WHERE EXISTS (
+                   SELECT *
+                   FROM EXEC_SQL_READ_DECLARED_TABLE_CURSOR
+               )
+           END-EXEC.
+
+      * Walk both declared cursors and report every row, so this
+      * program serves as a row-by-row SQL_TBL reconciliation report
+      * and not just the yes/no EXISTS check above.
+           PERFORM FETCH-DECLARED-CURSOR-ROWS
+               THRU FETCH-DECLARED-CURSOR-ROWS-EX.
+
+           PERFORM FETCH-INCLUDED-CURSOR-ROWS
+               THRU FETCH-INCLUDED-CURSOR-ROWS-EX.
+
+           GOBACK.
+
+       SQL-ERROR-PARA.
+           DISPLAY 'EXEC_SQL_READ: SQL ERROR, SQLCODE=' SQLCODE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       FETCH-DECLARED-CURSOR-ROWS.
+           MOVE 'NO' TO EXEC-SQL-READ-EOF-SW.
+           EXEC SQL
+               OPEN EXEC_SQL_READ_DECLARED_TABLE_CURSOR
+           END-EXEC.
+           PERFORM FETCH-DECLARED-CURSOR-ROW
+               UNTIL EXEC-SQL-READ-AT-END.
+           EXEC SQL
+               CLOSE EXEC_SQL_READ_DECLARED_TABLE_CURSOR
+           END-EXEC.
+       FETCH-DECLARED-CURSOR-ROWS-EX.
+           EXIT.
+
+       FETCH-DECLARED-CURSOR-ROW.
+           EXEC SQL
+               FETCH EXEC_SQL_READ_DECLARED_TABLE_CURSOR
+               INTO :DCL_EXEC_SQL_READ_ROW_NUM_1,
+                    :DCL_EXEC_SQL_READ_ROW_NUM_2
+           END-EXEC.
+           IF SQLCODE EQUAL TO 100
+               SET EXEC-SQL-READ-AT-END TO TRUE
+           ELSE
+               DISPLAY 'DECLARED CURSOR: NUM_1='
+                   DCL_EXEC_SQL_READ_ROW_NUM_1
+                   ' NUM_2=' DCL_EXEC_SQL_READ_ROW_NUM_2.
+
+       FETCH-INCLUDED-CURSOR-ROWS.
+           MOVE 'NO' TO EXEC-SQL-READ-EOF-SW.
+           EXEC SQL
+               OPEN EXEC_SQL_READ_INCLUDED_TABLE_CURSOR
+           END-EXEC.
+           PERFORM FETCH-INCLUDED-CURSOR-ROW
+               UNTIL EXEC-SQL-READ-AT-END.
+           EXEC SQL
+               CLOSE EXEC_SQL_READ_INCLUDED_TABLE_CURSOR
+           END-EXEC.
+       FETCH-INCLUDED-CURSOR-ROWS-EX.
+           EXIT.
+
+       FETCH-INCLUDED-CURSOR-ROW.
+           EXEC SQL
+               FETCH EXEC_SQL_READ_INCLUDED_TABLE_CURSOR
+               INTO :DCL_EXEC_SQL_READ_ROW_NUM_1,
+                    :DCL_EXEC_SQL_READ_ROW_NUM_2
+           END-EXEC.
+           IF SQLCODE EQUAL TO 100
+               SET EXEC-SQL-READ-AT-END TO TRUE
+           ELSE
+               DISPLAY 'INCLUDED CURSOR: NUM_1='
+                   DCL_EXEC_SQL_READ_ROW_NUM_1
+                   ' NUM_2=' DCL_EXEC_SQL_READ_ROW_NUM_2.
\ No newline at end of file
