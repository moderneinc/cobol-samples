@@ -55,6 +55,8 @@
 005500 FILE-CONTROL.                                                    RL2044.2
 005600     SELECT PRINT-FILE ASSIGN TO                                  RL2044.2
 005700     XXXXX055.                                                    RL2044.2
+005710     SELECT AUDIT-FILE ASSIGN TO                                  RL2044.2
+005720     "RL204AUD".                                                  RL2044.2
 005800     SELECT   RL-FD2 ASSIGN                                       RL2044.2
 005900     XXXXX022                                                     RL2044.2
 006000              ORGANIZATION RELATIVE                               RL2044.2
@@ -80,6 +82,9 @@
 008000     05 RL-FD2-GRP-120.                                           RL2044.2
 008100        10 RL-FD2-WRK-XN-0001-O120F                               RL2044.2
 008200                        PICTURE X OCCURS 120 TIMES.               RL2044.2
+008210 FD  AUDIT-FILE                                                   RL2044.2
+008220     LABEL RECORDS STANDARD.                                      RL2044.2
+008230 01  AUDIT-REC PIC X(80).                                         RL2044.2
 008300 WORKING-STORAGE SECTION.                                         RL2044.2
 008400 01  GRP-0001.                                                    RL2044.2
 008500     05 RL-FD2-KEY   PIC 9(8)  VALUE ZERO.                        RL2044.2
@@ -100,6 +105,9 @@
 010000     05 WRK-XN-0002-007   PIC  X(2) VALUE  SPACE.                 RL2044.2
 010100     05 WRK-XN-0002-008   PIC  X(2) VALUE  SPACE.                 RL2044.2
 010200     05 WRK-XN-0002-009   PIC  X(2) VALUE  SPACE.                 RL2044.2
+010250     05 AUDIT-EVENT       PIC  X(16) VALUE SPACE.                 RL2044.2
+010260     05 AUDIT-STATUS      PIC  XX    VALUE SPACE.                 RL2044.2
+010270     05 AUDIT-LINE        PIC  X(80) VALUE SPACE.                 RL2044.2
 010300 01  FILE-RECORD-INFORMATION-REC.                                 RL2044.2
 010400     03 FILE-RECORD-INFO-SKELETON.                                RL2044.2
 010500        05 FILLER                 PICTURE X(48)       VALUE       RL2044.2
@@ -317,6 +325,7 @@
 031700 CCVS1 SECTION.                                                   RL2044.2
 031800 OPEN-FILES.                                                      RL2044.2
 031900     OPEN    OUTPUT PRINT-FILE.                                   RL2044.2
+031910     OPEN    OUTPUT AUDIT-FILE.                                   RL2044.2
 032000     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2044.2
 032100     MOVE    SPACE TO TEST-RESULTS.                               RL2044.2
 032200     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2044.2
@@ -330,6 +339,7 @@
 033000     GO TO CCVS1-EXIT.                                            RL2044.2
 033100 CLOSE-FILES.                                                     RL2044.2
 033200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2044.2
+033210     CLOSE   AUDIT-FILE.                                          RL2044.2
 033300 TERMINATE-CCVS.                                                  RL2044.2
 033400S    EXIT PROGRAM.                                                RL2044.2
 033500STERMINATE-CALL.                                                  RL2044.2
@@ -434,6 +444,14 @@
 043400     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2044.2
 043500     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2044.2
 043600 BAIL-OUT-EX. EXIT.                                               RL2044.2
+043610 WRITE-AUDIT-RECORD.                                              RL2044.2
+043620     STRING   PAR-NAME        DELIMITED BY SIZE                   RL2044.2
+043630              " "             DELIMITED BY SIZE                   RL2044.2
+043640     AUDIT-EVENT      DELIMITED BY SIZE                           RL2044.2
+043650              " STATUS="      DELIMITED BY SIZE                   RL2044.2
+043660     AUDIT-STATUS     DELIMITED BY SIZE                           RL2044.2
+043670     INTO AUDIT-LINE.                                             RL2044.2
+043680     WRITE    AUDIT-REC FROM AUDIT-LINE.                          RL2044.2
 043700 CCVS1-EXIT.                                                      RL2044.2
 043800     EXIT.                                                        RL2044.2
 043900 SECT-RL204-001 SECTION.                                          RL2044.2
@@ -502,6 +520,9 @@
 050200              PERFORM  FAIL                                       RL2044.2
 050300              ELSE                                                RL2044.2
 050400              PERFORM  PASS.                                      RL2044.2
+050495     MOVE "OPEN-CREATE" TO AUDIT-EVENT.                           RL2044.2
+050496     MOVE WRK-XN-0002-001 TO AUDIT-STATUS.                        RL2044.2
+050497     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 050500     PERFORM  PRINT-DETAIL.                                       RL2044.2
 050600     ADD      01 TO REC-CT.                                       RL2044.2
 050700*    .03                                                          RL2044.2
@@ -512,6 +533,9 @@
 051200              PERFORM   FAIL                                      RL2044.2
 051300              ELSE                                                RL2044.2
 051400              PERFORM   PASS.                                     RL2044.2
+051495     MOVE "WRITE" TO AUDIT-EVENT.                                 RL2044.2
+051496     MOVE RL-FD2-STATUS TO AUDIT-STATUS.                          RL2044.2
+051497     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 051500     PERFORM  PRINT-DETAIL.                                       RL2044.2
 051600     ADD      01 TO REC-CT.                                       RL2044.2
 051700*    .04                                                          RL2044.2
@@ -524,6 +548,9 @@
 052400              PERFORM FAIL                                        RL2044.2
 052500              ELSE                                                RL2044.2
 052600              PERFORM PASS.                                       RL2044.2
+052695     MOVE "CLOSE" TO AUDIT-EVENT.                                 RL2044.2
+052696     MOVE RL-FD2-STATUS TO AUDIT-STATUS.                          RL2044.2
+052697     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 052700     PERFORM  PRINT-DETAIL.                                       RL2044.2
 052800     ADD      01 TO REC-CT.                                       RL2044.2
 052900*    .05                                                          RL2044.2
@@ -594,6 +621,9 @@
 059400              PERFORM FAIL                                        RL2044.2
 059500              ELSE                                                RL2044.2
 059600              PERFORM PASS.                                       RL2044.2
+059695     MOVE "OPEN-UPDATE" TO AUDIT-EVENT.                           RL2044.2
+059696     MOVE WRK-XN-0002-001 TO AUDIT-STATUS.                        RL2044.2
+059697     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 059700     PERFORM  PRINT-DETAIL.                                       RL2044.2
 059800     ADD      01 TO REC-CT.                                       RL2044.2
 059900*    .03                                                          RL2044.2
@@ -604,6 +634,9 @@
 060400              PERFORM FAIL                                        RL2044.2
 060500              ELSE                                                RL2044.2
 060600              PERFORM PASS.                                       RL2044.2
+060695     MOVE "READ-ATEND" TO AUDIT-EVENT.                            RL2044.2
+060696     MOVE RL-FD2-STATUS TO AUDIT-STATUS.                          RL2044.2
+060697     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 060700     PERFORM  PRINT-DETAIL.                                       RL2044.2
 060800     ADD      01 TO REC-CT.                                       RL2044.2
 060900*    .04                                                          RL2044.2
@@ -614,6 +647,9 @@
 061400              PERFORM FAIL                                        RL2044.2
 061500              ELSE                                                RL2044.2
 061600              PERFORM PASS.                                       RL2044.2
+061695     MOVE "USE-EXCEPTION" TO AUDIT-EVENT.                         RL2044.2
+061696     MOVE WRK-XN-0002-002 TO AUDIT-STATUS.                        RL2044.2
+061697     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 061700     PERFORM  PRINT-DETAIL.                                       RL2044.2
 061800     ADD      01 TO REC-CT.                                       RL2044.2
 061900*    .05                                                          RL2044.2
@@ -624,6 +660,9 @@
 062400              PERFORM FAIL                                        RL2044.2
 062500              ELSE                                                RL2044.2
 062600              PERFORM PASS.                                       RL2044.2
+062695     MOVE "USE-NOEXCEPTION" TO AUDIT-EVENT.                       RL2044.2
+062696     MOVE WRK-XN-0002-003 TO AUDIT-STATUS.                        RL2044.2
+062697     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 062700     PERFORM  PRINT-DETAIL                                        RL2044.2
 062800     ADD      01 TO REC-CT.                                       RL2044.2
 062900*    .06                                                          RL2044.2
@@ -636,9 +675,12 @@
 063600              PERFORM FAIL                                        RL2044.2
 063700              ELSE                                                RL2044.2
 063800              PERFORM PASS.                                       RL2044.2
+063895     MOVE "CLOSE" TO AUDIT-EVENT.                                 RL2044.2
+063896     MOVE RL-FD2-STATUS TO AUDIT-STATUS.                          RL2044.2
+063897     PERFORM WRITE-AUDIT-RECORD.                                  RL2044.2
 063900     PERFORM  PRINT-DETAIL.                                       RL2044.2
 064000     ADD      01 TO REC-CT.                                       RL2044.2
 064100*    .07                                                          RL2044.2
 064200 CCVS-EXIT SECTION.                                               RL2044.2
 064300 CCVS-999999.                                                     RL2044.2
-064400     GO TO CLOSE-FILES.                                           RL2044.2
\ No newline at end of file
+064400     GO TO CLOSE-FILES.                                           RL2044.2
