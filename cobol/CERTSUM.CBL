@@ -0,0 +1,125 @@
+000000 IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CERTSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-IN ASSIGN TO SUMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUMMARY-OUT ASSIGN TO SUMOUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-IN
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-IN-REC.
+
+      * Every CM/DB/IX/NC/RL/SM/SQ/ST certification program ends its
+      * own PRINT-FILE with these four lines, built from CCVS-E-2 and
+      * CCVS-E-4 (see END-ROUTINE in, e.g., ST139A.cbl): a PASS line
+      * carrying "OF " at CERTSUM-DESC's start, and FAILED/DELETED/
+      * REQUIRE INSPECTION lines carrying their count in CERTSUM-VALUE
+      * and their label in CERTSUM-DESC. SUMMARY-IN is a concatenation
+      * of every program's PRINT-FILE output for the night's run (see
+      * CERTRUN.JCL), so scanning for this one fixed layout is enough
+      * to roll every program's sign-off numbers into one total.
+           02 FILLER               PIC X(52).
+           02 CERTSUM-VALUE        PIC X(3).
+           02 CERTSUM-VALUE-NUM REDEFINES CERTSUM-VALUE PIC 9(3).
+           02 FILLER               PIC X(1).
+           02 CERTSUM-DESC         PIC X(44).
+           02 FILLER               PIC X(20).
+
+       FD  SUMMARY-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-OUT-REC         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CERTSUM-EOF-SW          PIC X(3) VALUE 'NO'.
+           88 CERTSUM-AT-EOF             VALUE 'YES'.
+       01  CERTSUM-TOTAL-PASS       PIC 9(7) VALUE ZERO.
+       01  CERTSUM-TOTAL-FAIL       PIC 9(7) VALUE ZERO.
+       01  CERTSUM-TOTAL-DELETE     PIC 9(7) VALUE ZERO.
+       01  CERTSUM-TOTAL-INSPECT    PIC 9(7) VALUE ZERO.
+       01  CERTSUM-LINE-COUNT       PIC 9(7) VALUE ZERO.
+       01  CERTSUM-REPORT-LINE      PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT SUMMARY-IN OUTPUT SUMMARY-OUT.
+           PERFORM SCAN-SUMMARY-LINE UNTIL CERTSUM-AT-EOF.
+           PERFORM WRITE-CONSOLIDATED-REPORT.
+           CLOSE SUMMARY-IN SUMMARY-OUT.
+           IF CERTSUM-TOTAL-FAIL NOT EQUAL TO ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       SCAN-SUMMARY-LINE.
+           READ SUMMARY-IN
+               AT END SET CERTSUM-AT-EOF TO TRUE
+               NOT AT END PERFORM CLASSIFY-SUMMARY-LINE.
+
+       CLASSIFY-SUMMARY-LINE.
+           ADD 1 TO CERTSUM-LINE-COUNT.
+           IF CERTSUM-DESC(1:14) EQUAL TO 'TEST(S) FAILED'
+               IF CERTSUM-VALUE NOT EQUAL TO 'NO '
+                   ADD CERTSUM-VALUE-NUM TO CERTSUM-TOTAL-FAIL
+               END-IF
+           ELSE IF CERTSUM-DESC(1:15) EQUAL TO 'TEST(S) DELETED'
+               IF CERTSUM-VALUE NOT EQUAL TO 'NO '
+                   ADD CERTSUM-VALUE-NUM TO CERTSUM-TOTAL-DELETE
+               END-IF
+           ELSE IF CERTSUM-DESC(1:26) EQUAL TO
+                   'TEST(S) REQUIRE INSPECTION'
+               IF CERTSUM-VALUE NOT EQUAL TO 'NO '
+                   ADD CERTSUM-VALUE-NUM TO CERTSUM-TOTAL-INSPECT
+               END-IF
+           ELSE IF CERTSUM-DESC(1:3) EQUAL TO 'OF '
+               ADD CERTSUM-VALUE-NUM TO CERTSUM-TOTAL-PASS
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       WRITE-CONSOLIDATED-REPORT.
+           MOVE SPACE TO SUMMARY-OUT-REC.
+           MOVE 'CONSOLIDATED CERTIFICATION SIGN-OFF SUMMARY'
+               TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           MOVE SPACE TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           MOVE SPACE TO CERTSUM-REPORT-LINE.
+           STRING 'TOTAL TESTS PASSED             = '
+               CERTSUM-TOTAL-PASS
+               DELIMITED BY SIZE INTO CERTSUM-REPORT-LINE.
+           MOVE CERTSUM-REPORT-LINE TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           MOVE SPACE TO CERTSUM-REPORT-LINE.
+           STRING 'TOTAL TESTS FAILED              = '
+               CERTSUM-TOTAL-FAIL
+               DELIMITED BY SIZE INTO CERTSUM-REPORT-LINE.
+           MOVE CERTSUM-REPORT-LINE TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           MOVE SPACE TO CERTSUM-REPORT-LINE.
+           STRING 'TOTAL TESTS DELETED             = '
+               CERTSUM-TOTAL-DELETE
+               DELIMITED BY SIZE INTO CERTSUM-REPORT-LINE.
+           MOVE CERTSUM-REPORT-LINE TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           MOVE SPACE TO CERTSUM-REPORT-LINE.
+           STRING 'TOTAL TESTS REQUIRING INSPECTION = '
+               CERTSUM-TOTAL-INSPECT
+               DELIMITED BY SIZE INTO CERTSUM-REPORT-LINE.
+           MOVE CERTSUM-REPORT-LINE TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           MOVE SPACE TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+           IF CERTSUM-TOTAL-FAIL EQUAL TO ZERO
+               MOVE 'BUILD CERTIFIED - NO FAILURES ACROSS SUITE'
+                   TO SUMMARY-OUT-REC
+           ELSE
+               MOVE 'BUILD NOT CERTIFIED - FAILURES PRESENT'
+                   TO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
