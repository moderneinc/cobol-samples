@@ -308,6 +308,53 @@
 030800-    "******************************".                            ST1464.2
 030900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1464.2
 031000     "ST146A".                                                    ST1464.2
+031002 01  CHK-WK-IDX          PIC 9(4) VALUE ZERO.                     ST1464.2
+031004 01  CHK-WK-QUOT         PIC 9(4) VALUE ZERO.                     ST1464.2
+031006 01  CHK-WK-REM          PIC 9(4) VALUE ZERO.                     ST1464.2
+031008 01  CHK-SUB             PIC 9(2) VALUE ZERO.                     ST1464.2
+031010 01  CHK-PRT-SUB         PIC 9(2) VALUE ZERO.                     ST1464.2
+031012 01  CHK-TABLE.                                                   ST1464.2
+031014     02  CHK-ENTRY OCCURS 10 TIMES.                               ST1464.2
+031016     03  CHK-RECORD-NUMBER  PIC 9(4).                             ST1464.2
+031018 01  CHK-LINE            PIC X(120) VALUE SPACE.                  ST1464.2
+031020 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1464.2
+031022 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1464.2
+031024 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1464.2
+031026 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1464.2
+031028 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1464.2
+031030 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1464.2
+031032 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1464.2
+031034 01  SCM-TABLE.                                                   ST1464.2
+031036     02  SCM-ENTRY OCCURS 3 TIMES.                                ST1464.2
+031038     03  SCM-NAME       PIC X(12).                                ST1464.2
+031040     03  SCM-VERB       PIC X(6).                                 ST1464.2
+031042     03  SCM-SOURCE     PIC X(12).                                ST1464.2
+031044     03  SCM-DEST       PIC X(12).                                ST1464.2
+031046     03  SCM-KEYDIR     PIC X(8).                                 ST1464.2
+031048 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1464.2
+031050 01  MVH-WK-RULE          PIC X(12) VALUE SPACE.                  ST1464.2
+031052 01  MVH-WK-RESULT        PIC X(8) VALUE SPACE.                   ST1464.2
+031054 01  MVH-VALID-SW         PIC X(3) VALUE "YES".                   ST1464.2
+031056     88  MVH-RECORD-VALID   VALUE "YES".                          ST1464.2
+031058     88  MVH-RECORD-INVALID VALUE "NO ".                          ST1464.2
+031060 01  MVH-REJECT-COUNT     PIC 9(4) VALUE ZERO.                    ST1464.2
+031062 01  MVH-FLAG-COUNT       PIC 9(4) VALUE ZERO.                    ST1464.2
+031064 01  MVH-SUB              PIC 9(2) VALUE ZERO.                    ST1464.2
+031066 01  MVH-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1464.2
+031068 01  MVH-TABLE.                                                   ST1464.2
+031070     02  MVH-ENTRY OCCURS 10 TIMES.                               ST1464.2
+031072     03  MVH-RULE-NAME  PIC X(12).                                ST1464.2
+031074     03  MVH-RESULT     PIC X(8).                                 ST1464.2
+031076 01  MVH-LINE             PIC X(120) VALUE SPACE.                 ST1464.2
+031078 01  MVH-SUMMARY-LINE     PIC X(120) VALUE SPACE.                 ST1464.2
+031079 01  ORT-WK-TEST-NAME     PIC X(14) VALUE SPACE.                  ST1464.2
+031080 01  ORT-SUB              PIC 9(2) VALUE ZERO.                    ST1464.2
+031082 01  ORT-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1464.2
+031084 01  ORT-TABLE.                                                   ST1464.2
+031086     02  ORT-ENTRY OCCURS 10 TIMES.                               ST1464.2
+031088     03  ORT-TEST-NAME  PIC X(14).                                ST1464.2
+031090     03  ORT-STATUS     PIC X(9).                                 ST1464.2
+031092 01  ORT-LINE             PIC X(120) VALUE SPACE.                 ST1464.2
 031100 PROCEDURE DIVISION.                                              ST1464.2
 031200 CCVS1 SECTION.                                                   ST1464.2
 031300 OPEN-FILES.                                                      ST1464.2
@@ -324,6 +371,14 @@
 032400 CCVS-INIT-EXIT.                                                  ST1464.2
 032500     GO TO CCVS1-EXIT.                                            ST1464.2
 032600 CLOSE-FILES.                                                     ST1464.2
+032660     PERFORM PRINT-CHECKPOINT-LOG                                 ST1464.2
+032661         THRU PRINT-CHECKPOINT-LOG-EX.                            ST1464.2
+032670     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1464.2
+032671         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1464.2
+032680     PERFORM PRINT-VALIDATION-HOOK-LOG                            ST1464.2
+032681         THRU PRINT-VALIDATION-HOOK-LOG-EX.                       ST1464.2
+032690     PERFORM PRINT-ODO-TRUNCATION-REPORT                          ST1464.2
+032691         THRU PRINT-ODO-TRUNCATION-REPORT-EX.                     ST1464.2
 032700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1464.2
 032800 TERMINATE-CCVS.                                                  ST1464.2
 032900S    EXIT PROGRAM.                                                ST1464.2
@@ -469,6 +524,12 @@
 046900     MOVE FILE-RECORD-INFO-P1-120 (1) TO ODO-RECORD.              ST1464.2
 047000     PERFORM INIT-WRK-AREA.                                       ST1464.2
 047100     WRITE SQ-FS1R1-F-G-140 FROM ODO-RECORD.                      ST1464.2
+047110     SET      CHK-WK-IDX TO ODO-IX.                               ST1464.2
+047120     DIVIDE   CHK-WK-IDX BY 250 GIVING CHK-WK-QUOT                ST1464.2
+047130     REMAINDER CHK-WK-REM.                                        ST1464.2
+047140     IF       CHK-WK-REM EQUAL TO ZERO                            ST1464.2
+047150     ADD 1 TO CHK-SUB                                             ST1464.2
+047160     MOVE CHK-WK-IDX TO CHK-RECORD-NUMBER (CHK-SUB).              ST1464.2
 047200 BUILD-SQ-FS1-PARA3.                                              ST1464.2
 047300     CLOSE SQ-FS1.                                                ST1464.2
 047400 END-OF-BUILD-SQ-FS1 SECTION.                                     ST1464.2
@@ -476,6 +537,12 @@
 047600     SORT ST-FR1 ON ASCENDING KEY SORT-KEY-FIELD-XN-00006         ST1464.2
 047700         INPUT PROCEDURE IS SORT-INPUT-PROCEDURES                 ST1464.2
 047800         OUTPUT PROCEDURE IS SORT-OUTPUT-PROCEDURES.              ST1464.2
+047810     MOVE     "SORT-ST-FR1" TO SCM-WK-NAME.                       ST1464.2
+047820     MOVE     "SORT" TO SCM-WK-VERB.                              ST1464.2
+047830     MOVE     "INPUT-PROC" TO SCM-WK-SOURCE.                      ST1464.2
+047840     MOVE     "OUTPUT-PROC" TO SCM-WK-DEST.                       ST1464.2
+047850     MOVE     "ASCEND" TO SCM-WK-KEYDIR.                          ST1464.2
+047860     PERFORM  SCM-LOG-ENTRY.                                      ST1464.2
 047900XFILE-DUMP SECTION.                                               ST1464.2
 048000XF-D-1.                                                           ST1464.2
 048100X    PERFORM END-ROUTINE.                                         ST1464.2
@@ -511,26 +578,35 @@
 051100 CCVS-999999.                                                     ST1464.2
 051200     GO TO CLOSE-FILES.                                           ST1464.2
 051300 SORT-INPUT-PROCEDURES SECTION.                                   ST1464.2
-051400 S-I-P-1.                                                         ST1464.2
-051500     OPEN INPUT SQ-FS1.                                           ST1464.2
-051600     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
-051700     READ SQ-FS1 INTO ODO-RECORD AT END GO TO S-I-P-3.            ST1464.2
-051800     MOVE 3 TO ODO-NUMBER (1).                                    ST1464.2
-051900     MOVE 3 TO DOI-DU-01V00.                                      ST1464.2
-052000     RELEASE ST-FR1R1-F-G-140 FROM ODO-RECORD.                    ST1464.2
-052100     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
-052200     READ SQ-FS1 INTO ODO-RECORD AT END GO TO S-I-P-3.            ST1464.2
-052300     MOVE 7 TO ODO-NUMBER (1).                                    ST1464.2
-052400     MOVE 7 TO DOI-DU-01V00.                                      ST1464.2
-052500     RELEASE ST-FR1R1-F-G-140 FROM ODO-RECORD.                    ST1464.2
-052600 S-I-P-2.                                                         ST1464.2
-052700     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
-052800     READ SQ-FS1 INTO ODO-RECORD AT END GO TO S-I-P-3.            ST1464.2
-052900     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
-053000     RELEASE ST-FR1R1-F-G-140 FROM ODO-RECORD.                    ST1464.2
-053100     GO TO S-I-P-2.                                               ST1464.2
-053200 S-I-P-3.                                                         ST1464.2
-053300     CLOSE SQ-FS1.                                                ST1464.2
+051350 S-I-P-1.                                                         ST1464.2
+051400     OPEN INPUT SQ-FS1.                                           ST1464.2
+051450     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
+051500     READ SQ-FS1 INTO ODO-RECORD AT END GO TO S-I-P-3.            ST1464.2
+051550     MOVE 3 TO ODO-NUMBER (1).                                    ST1464.2
+051600     MOVE 3 TO DOI-DU-01V00.                                      ST1464.2
+051650     MOVE "S-I-P-1-REC1" TO MVH-WK-RULE.                          ST1464.2
+051700     PERFORM MVH-VALIDATE-RECORD.                                 ST1464.2
+051750     IF MVH-RECORD-VALID                                          ST1464.2
+051800         RELEASE ST-FR1R1-F-G-140 FROM ODO-RECORD.                ST1464.2
+051850     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
+051900     READ SQ-FS1 INTO ODO-RECORD AT END GO TO S-I-P-3.            ST1464.2
+051950     MOVE 7 TO ODO-NUMBER (1).                                    ST1464.2
+052000     MOVE 7 TO DOI-DU-01V00.                                      ST1464.2
+052050     MOVE "S-I-P-1-REC2" TO MVH-WK-RULE.                          ST1464.2
+052100     PERFORM MVH-VALIDATE-RECORD.                                 ST1464.2
+052150     IF MVH-RECORD-VALID                                          ST1464.2
+052200         RELEASE ST-FR1R1-F-G-140 FROM ODO-RECORD.                ST1464.2
+052250 S-I-P-2.                                                         ST1464.2
+052300     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
+052350     READ SQ-FS1 INTO ODO-RECORD AT END GO TO S-I-P-3.            ST1464.2
+052400     MOVE 9 TO DOI-DU-01V00.                                      ST1464.2
+052450     MOVE "S-I-P-2-LOOP" TO MVH-WK-RULE.                          ST1464.2
+052500     PERFORM MVH-VALIDATE-RECORD.                                 ST1464.2
+052550     IF MVH-RECORD-VALID                                          ST1464.2
+052600         RELEASE ST-FR1R1-F-G-140 FROM ODO-RECORD.                ST1464.2
+052650     GO TO S-I-P-2.                                               ST1464.2
+052700 S-I-P-3.                                                         ST1464.2
+052750     CLOSE SQ-FS1.                                                ST1464.2
 053400 SORT-OUTPUT-PROCEDURES SECTION.                                  ST1464.2
 053500 S-O-P-1.                                                         ST1464.2
 053600     OPEN OUTPUT SQ-FS2.                                          ST1464.2
@@ -560,6 +636,8 @@
 056000 RELEASE-WRITE-1.                                                 ST1464.2
 056100     MOVE "RELEASE-TEST-1" TO PAR-NAME.                           ST1464.2
 056200     MOVE "RELEASE 3 ODO - RETURN 9 ODO" TO RE-MARK.              ST1464.2
+056210     MOVE "RELEASE-TEST-1" TO ORT-WK-TEST-NAME.                   ST1464.2
+056220     PERFORM ORT-LOG-ENTRY.                                       ST1464.2
 056300     PERFORM PRINT-DETAIL-1.                                      ST1464.2
 056400 RETURN-TEST-1.                                                   ST1464.2
 056500     PERFORM CLEAR-ODO-RECORD.                                    ST1464.2
@@ -584,6 +662,8 @@
 058400 RETURN-WRITE-1.                                                  ST1464.2
 058500     MOVE "RETURN-TEST-1" TO PAR-NAME.                            ST1464.2
 058600     MOVE "RELEASE 7 ODO - RETURN 5 ODO" TO RE-MARK.              ST1464.2
+058610     MOVE "RETURN-TEST-1" TO ORT-WK-TEST-NAME.                    ST1464.2
+058620     PERFORM ORT-LOG-ENTRY.                                       ST1464.2
 058700     PERFORM PRINT-DETAIL-1.                                      ST1464.2
 058800 RELEASE-TEST-2.                                                  ST1464.2
 058900     PERFORM CLEAR-ODO-RECORD.                                    ST1464.2
@@ -603,6 +683,8 @@
 060300 RELEASE-WRITE-2.                                                 ST1464.2
 060400     MOVE "RELEASE-TEST-2" TO PAR-NAME.                           ST1464.2
 060500     MOVE "RELEASE 9 ODO - RETURN 9 ODO" TO RE-MARK.              ST1464.2
+060510     MOVE "RELEASE-TEST-2" TO ORT-WK-TEST-NAME.                   ST1464.2
+060520     PERFORM ORT-LOG-ENTRY.                                       ST1464.2
 060600     PERFORM PRINT-DETAIL-1.                                      ST1464.2
 060700 RETURN-TEST-2.                                                   ST1464.2
 060800     PERFORM CLEAR-ODO-RECORD.                                    ST1464.2
@@ -626,6 +708,8 @@
 062600 RETURN-WRITE-2.                                                  ST1464.2
 062700     MOVE "RETURN-TEST-2" TO PAR-NAME.                            ST1464.2
 062800     MOVE "RELEASE 9 ODO - RETURN 6 ODO" TO RE-MARK.              ST1464.2
+062810     MOVE "RETURN-TEST-2" TO ORT-WK-TEST-NAME.                    ST1464.2
+062820     PERFORM ORT-LOG-ENTRY.                                       ST1464.2
 062900     PERFORM PRINT-DETAIL-1.                                      ST1464.2
 063000 S-O-P-2.                                                         ST1464.2
 063100     PERFORM CLEAR-ODO-RECORD.                                    ST1464.2
@@ -685,4 +769,114 @@
 068500     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE-1 2 TIMES.   ST1464.2
 068600 BAIL-OUT-EX-1. EXIT.                                             ST1464.2
 068700 S-O-P-3.                                                         ST1464.2
-068800     CLOSE SQ-FS2.                                                ST1464.2
\ No newline at end of file
+068800     CLOSE SQ-FS2.                                                ST1464.2
+069000 SECT-ST146A-CHK SECTION.                                         ST1464.2
+069010 PRINT-CHECKPOINT-LOG.                                            ST1464.2
+069020     IF       CHK-SUB EQUAL TO ZERO                               ST1464.2
+069030     GO TO PRINT-CHECKPOINT-LOG-EX.                               ST1464.2
+069040     MOVE     ZERO TO CHK-PRT-SUB.                                ST1464.2
+069050     PERFORM  PRINT-CHECKPOINT-LINE                               ST1464.2
+069060     VARYING CHK-PRT-SUB FROM 1 BY 1                              ST1464.2
+069070     UNTIL CHK-PRT-SUB GREATER CHK-SUB.                           ST1464.2
+069080 PRINT-CHECKPOINT-LOG-EX.                                         ST1464.2
+069090     EXIT.                                                        ST1464.2
+069100 PRINT-CHECKPOINT-LINE.                                           ST1464.2
+069110     MOVE     SPACE TO CHK-LINE.                                  ST1464.2
+069120     STRING   "CHECKPOINT: SQ-FS1 RECORD-NUMBER="                 ST1464.2
+069130     CHK-RECORD-NUMBER (CHK-PRT-SUB)                              ST1464.2
+069140     DELIMITED BY SIZE INTO CHK-LINE.                             ST1464.2
+069150     MOVE     CHK-LINE TO DUMMY-RECORD.                           ST1464.2
+069160     PERFORM  WRITE-LINE.                                         ST1464.2
+085000 SECT-ST146A-SCM SECTION.                                         ST1464.2
+085010 SCM-LOG-ENTRY.                                                   ST1464.2
+085020     ADD      1 TO SCM-SUB.                                       ST1464.2
+085030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1464.2
+085040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1464.2
+085050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1464.2
+085060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1464.2
+085070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1464.2
+085080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1464.2
+085090     IF       SCM-SUB EQUAL TO ZERO                               ST1464.2
+085100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1464.2
+085110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1464.2
+085120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1464.2
+085130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1464.2
+085140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1464.2
+085150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1464.2
+085160     EXIT.                                                        ST1464.2
+085170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1464.2
+085180     MOVE     SPACE TO SCM-LINE.                                  ST1464.2
+085190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1464.2
+085200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1464.2
+085210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1464.2
+085220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1464.2
+085230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1464.2
+085240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1464.2
+085250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1464.2
+085260     PERFORM  WRITE-LINE.                                         ST1464.2
+086000 SECT-ST146A-MVH SECTION.                                         ST1464.2
+086010 MVH-VALIDATE-RECORD.                                             ST1464.2
+086020     MOVE     "YES" TO MVH-VALID-SW.                              ST1464.2
+086030     IF       DOI-DU-01V00 IS LESS THAN 1 OR                      ST1464.2
+086040     DOI-DU-01V00 IS GREATER THAN 9                               ST1464.2
+086050         MOVE "NO " TO MVH-VALID-SW                               ST1464.2
+086060         ADD  1 TO MVH-REJECT-COUNT                               ST1464.2
+086070         MOVE "REJECTED" TO MVH-WK-RESULT                         ST1464.2
+086080     ELSE                                                         ST1464.2
+086090         IF   DOI-DU-01V00 EQUAL TO 9                             ST1464.2
+086100             ADD 1 TO MVH-FLAG-COUNT                              ST1464.2
+086110             MOVE "FLAGGED " TO MVH-WK-RESULT                     ST1464.2
+086120         ELSE                                                     ST1464.2
+086130             MOVE "ACCEPTED" TO MVH-WK-RESULT.                    ST1464.2
+086140     PERFORM  MVH-LOG-ENTRY.                                      ST1464.2
+086150 MVH-LOG-ENTRY.                                                   ST1464.2
+086160     ADD      1 TO MVH-SUB.                                       ST1464.2
+086170     MOVE     MVH-WK-RULE TO MVH-RULE-NAME (MVH-SUB).             ST1464.2
+086180     MOVE     MVH-WK-RESULT TO MVH-RESULT (MVH-SUB).              ST1464.2
+086190 PRINT-VALIDATION-HOOK-LOG.                                       ST1464.2
+086200     IF       MVH-SUB EQUAL TO ZERO                               ST1464.2
+086210     GO TO PRINT-VALIDATION-HOOK-LOG-EX.                          ST1464.2
+086220     MOVE     ZERO TO MVH-PRT-SUB.                                ST1464.2
+086230     PERFORM  PRINT-VALIDATION-HOOK-LINE                          ST1464.2
+086240     VARYING MVH-PRT-SUB FROM 1 BY 1                              ST1464.2
+086250     UNTIL MVH-PRT-SUB GREATER MVH-SUB.                           ST1464.2
+086251     MOVE     SPACE TO MVH-SUMMARY-LINE.                          ST1464.2
+086252     STRING   "VALIDATION HOOK TOTALS: REJECTED=" MVH-REJECT-COUNT ST1464.2
+086253     "  FLAGGED=" MVH-FLAG-COUNT                                  ST1464.2
+086254     DELIMITED BY SIZE INTO MVH-SUMMARY-LINE.                     ST1464.2
+086255     MOVE     MVH-SUMMARY-LINE TO DUMMY-RECORD.                   ST1464.2
+086256     PERFORM  WRITE-LINE.                                         ST1464.2
+086257 PRINT-VALIDATION-HOOK-LOG-EX.                                    ST1464.2
+086270     EXIT.                                                        ST1464.2
+086280 PRINT-VALIDATION-HOOK-LINE.                                      ST1464.2
+086290     MOVE     SPACE TO MVH-LINE.                                  ST1464.2
+086300     STRING   "VALIDATION HOOK: RULE=" MVH-RULE-NAME (MVH-PRT-SUB)ST1464.2
+086310     "  RESULT=" MVH-RESULT (MVH-PRT-SUB)                         ST1464.2
+086320     DELIMITED BY SIZE INTO MVH-LINE.                             ST1464.2
+086330     MOVE     MVH-LINE TO DUMMY-RECORD.                           ST1464.2
+086340     PERFORM  WRITE-LINE.                                         ST1464.2
+087000 SECT-ST146A-ORT SECTION.                                         ST1464.2
+087010 ORT-LOG-ENTRY.                                                   ST1464.2
+087020     ADD      1 TO ORT-SUB.                                       ST1464.2
+087030     MOVE     ORT-WK-TEST-NAME TO ORT-TEST-NAME (ORT-SUB).        ST1464.2
+087040     IF       P-OR-F EQUAL TO "FAIL*"                             ST1464.2
+087050         MOVE "TRUNCATED" TO ORT-STATUS (ORT-SUB)                 ST1464.2
+087060     ELSE                                                         ST1464.2
+087070         MOVE "OK       " TO ORT-STATUS (ORT-SUB).                ST1464.2
+087080 PRINT-ODO-TRUNCATION-REPORT.                                     ST1464.2
+087090     IF       ORT-SUB EQUAL TO ZERO                               ST1464.2
+087100     GO TO PRINT-ODO-TRUNCATION-REPORT-EX.                        ST1464.2
+087110     MOVE     ZERO TO ORT-PRT-SUB.                                ST1464.2
+087120     PERFORM  PRINT-ODO-TRUNCATION-LINE                           ST1464.2
+087130     VARYING ORT-PRT-SUB FROM 1 BY 1                              ST1464.2
+087140     UNTIL ORT-PRT-SUB GREATER ORT-SUB.                           ST1464.2
+087150 PRINT-ODO-TRUNCATION-REPORT-EX.                                  ST1464.2
+087160     EXIT.                                                        ST1464.2
+087170 PRINT-ODO-TRUNCATION-LINE.                                       ST1464.2
+087180     MOVE     SPACE TO ORT-LINE.                                  ST1464.2
+087190     STRING   "ODO TRUNCATION CHECK: TEST="                       ST1464.2
+087200     ORT-TEST-NAME (ORT-PRT-SUB)                                  ST1464.2
+087210     "  STATUS=" ORT-STATUS (ORT-PRT-SUB)                         ST1464.2
+087220     DELIMITED BY SIZE INTO ORT-LINE.                             ST1464.2
+087230     MOVE     ORT-LINE TO DUMMY-RECORD.                           ST1464.2
+087240     PERFORM  WRITE-LINE.                                         ST1464.2
