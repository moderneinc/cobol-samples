@@ -476,6 +476,27 @@
 047600-    "******************************".                            ST1444.2
 047700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1444.2
 047800     "ST144A".                                                    ST1444.2
+047805 01  VLR-SQFS2-COUNT      PIC 9(5) VALUE ZERO.                    ST1444.2
+047810 01  VLR-SQFS3-COUNT      PIC 9(5) VALUE ZERO.                    ST1444.2
+047815 01  VLR-SQFS4-COUNT      PIC 9(5) VALUE ZERO.                    ST1444.2
+047820 01  VLR-EXPECTED-TOTAL   PIC 9(5) VALUE ZERO.                    ST1444.2
+047825 01  VLR-RESULT           PIC X(10) VALUE SPACE.                  ST1444.2
+047830 01  VLR-LINE             PIC X(120) VALUE SPACE.                 ST1444.2
+047832 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1444.2
+047834 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1444.2
+047836 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1444.2
+047838 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1444.2
+047840 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1444.2
+047842 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1444.2
+047844 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1444.2
+047846 01  SCM-TABLE.                                                   ST1444.2
+047848     02  SCM-ENTRY OCCURS 1 TIMES.                                ST1444.2
+047850     03  SCM-NAME       PIC X(12).                                ST1444.2
+047852     03  SCM-VERB       PIC X(6).                                 ST1444.2
+047854     03  SCM-SOURCE     PIC X(12).                                ST1444.2
+047856     03  SCM-DEST       PIC X(12).                                ST1444.2
+047858     03  SCM-KEYDIR     PIC X(8).                                 ST1444.2
+047860 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1444.2
 047900 PROCEDURE DIVISION.                                              ST1444.2
 048000 DECLARATIVES.                                                    ST1444.2
 048100 SECT-ST214-DEC SECTION.                                          ST1444.2
@@ -501,6 +522,9 @@
 050100 CCVS-INIT-EXIT.                                                  ST1444.2
 050200     GO TO CCVS1-EXIT.                                            ST1444.2
 050300 CLOSE-FILES.                                                     ST1444.2
+050350     PERFORM  PRINT-VOLUME-RECONCILIATION.                        ST1444.2
+050370     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1444.2
+050371         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1444.2
 050400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1444.2
 050500 TERMINATE-CCVS.                                                  ST1444.2
 050600S    EXIT PROGRAM.                                                ST1444.2
@@ -694,6 +718,7 @@
 069400     MOVE "BLD-TEST-002" TO PAR-NAME.                             ST1444.2
 069500     MOVE "2ND FILE CREATED" TO COMPUTED-A.                       ST1444.2
 069600     MOVE XRECORD-NUMBER (1) TO CORRECT-18V0.                     ST1444.2
+069605     SUBTRACT 1 FROM XRECORD-NUMBER (1) GIVING VLR-SQFS2-COUNT.   ST1444.2
 069700     PERFORM PRINT-DETAIL.                                        ST1444.2
 069800X    MOVE    SPACES TO PRINT-REC.                                 ST1444.2
 069900X    WRITE   PRINT-REC.                                           ST1444.2
@@ -731,6 +756,7 @@
 073100     MOVE "BLD-TEST-003" TO PAR-NAME.                             ST1444.2
 073200     MOVE "3RD FILE CREATED" TO COMPUTED-A.                       ST1444.2
 073300     MOVE XRECORD-NUMBER (1) TO CORRECT-18V0.                     ST1444.2
+073305     SUBTRACT 1 FROM XRECORD-NUMBER (1) GIVING VLR-SQFS3-COUNT.   ST1444.2
 073400     PERFORM PRINT-DETAIL.                                        ST1444.2
 073500X    MOVE    SPACES TO PRINT-REC.                                 ST1444.2
 073600X    WRITE   PRINT-REC.                                           ST1444.2
@@ -741,6 +767,12 @@
 074100         ASCENDING N-KEY OF NON-KEY-2                             ST1444.2
 074200         USING SQ-FS2, SQ-FS3                                     ST1444.2
 074300     OUTPUT PROCEDURE IS SECT-ST214-0002.                         ST1444.2
+074310     MOVE     "MRG-INIT-001" TO SCM-WK-NAME.                      ST1444.2
+074320     MOVE     "MERGE" TO SCM-WK-VERB.                             ST1444.2
+074330     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1444.2
+074340     MOVE     "OUT-PROC" TO SCM-WK-DEST.                          ST1444.2
+074350     MOVE     "DESC" TO SCM-WK-KEYDIR.                            ST1444.2
+074360     PERFORM  SCM-LOG-ENTRY.                                      ST1444.2
 074400 SRT-TEST-003.                                                    ST1444.2
 074500     MOVE SPACES TO WRK-XN-X-0001.                                ST1444.2
 074600     OPEN INPUT SQ-FS4.                                           ST1444.2
@@ -912,6 +944,7 @@
 091200 SRT-FAIL-010.                                                    ST1444.2
 091300     MOVE LAST-REC-NUM TO COMPUTED-18V0.                          ST1444.2
 091400     MOVE 102 TO CR-18V0.                                         ST1444.2
+091410     MOVE     LAST-REC-NUM TO VLR-SQFS4-COUNT.                    ST1444.2
 091500 SRT-WRITE-010.                                                   ST1444.2
 091600     MOVE "NUMER. SEQ. CHECK" TO FEATURE.                         ST1444.2
 091700     MOVE "MRG-TEST-010" TO PAR-NAME.                             ST1444.2
@@ -948,4 +981,48 @@
 094800     CLOSE SQ-FS4.                                                ST1444.2
 094900 CCVS-EXIT SECTION.                                               ST1444.2
 095000 CCVS-999999.                                                     ST1444.2
-095100     GO TO CLOSE-FILES.                                           ST1444.2
\ No newline at end of file
+095100     GO TO CLOSE-FILES.                                           ST1444.2
+096000 SECT-ST144A-VLR SECTION.                                         ST1444.2
+096010 PRINT-VOLUME-RECONCILIATION.                                     ST1444.2
+096020     ADD      VLR-SQFS2-COUNT VLR-SQFS3-COUNT                     ST1444.2
+096030     GIVING VLR-EXPECTED-TOTAL.                                   ST1444.2
+096040     IF       VLR-EXPECTED-TOTAL EQUAL TO VLR-SQFS4-COUNT         ST1444.2
+096050     MOVE "BALANCED" TO VLR-RESULT                                ST1444.2
+096060     ELSE                                                         ST1444.2
+096070     MOVE "OUT-OF-BAL" TO VLR-RESULT.                             ST1444.2
+096080     MOVE     SPACE TO VLR-LINE.                                  ST1444.2
+096090     STRING   "VOLUME RECONCILIATION: SQ-FS2=" VLR-SQFS2-COUNT    ST1444.2
+096100     "  SQ-FS3=" VLR-SQFS3-COUNT                                  ST1444.2
+096110     "  SQ-FS4=" VLR-SQFS4-COUNT                                  ST1444.2
+096120     "  EXPECTED=" VLR-EXPECTED-TOTAL                             ST1444.2
+096130     "  RESULT=" VLR-RESULT                                       ST1444.2
+096140     DELIMITED BY SIZE INTO VLR-LINE.                             ST1444.2
+096150     MOVE     VLR-LINE TO DUMMY-RECORD.                           ST1444.2
+096160     PERFORM  WRITE-LINE.                                         ST1444.2
+097000 SECT-ST144A-SCM SECTION.                                         ST1444.2
+097010 SCM-LOG-ENTRY.                                                   ST1444.2
+097020     ADD      1 TO SCM-SUB.                                       ST1444.2
+097030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1444.2
+097040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1444.2
+097050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1444.2
+097060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1444.2
+097070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1444.2
+097080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1444.2
+097090     IF       SCM-SUB EQUAL TO ZERO                               ST1444.2
+097100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1444.2
+097110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1444.2
+097120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1444.2
+097130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1444.2
+097140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1444.2
+097150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1444.2
+097160     EXIT.                                                        ST1444.2
+097170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1444.2
+097180     MOVE     SPACE TO SCM-LINE.                                  ST1444.2
+097190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1444.2
+097200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1444.2
+097210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1444.2
+097220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1444.2
+097230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1444.2
+097240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1444.2
+097250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1444.2
+097260     PERFORM  WRITE-LINE.                                         ST1444.2
