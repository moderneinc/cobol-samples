@@ -6,11 +6,41 @@
        01 FILLER PIC X(10) VALUE 'PGM WORKING-STORAGE: EXEC_SQL_DELETE'.
        01 DCL_EXEC_SQL_DELETE_VAR PIC X(3).
 
+      * Include SQLCA so SQLCODE is available for error checking.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       * Include SQL table from another COBOL source.
       * These SQL tables are created through copybooks.
        EXEC SQL INCLUDE SQL_TBL END-EXEC.
 
-       EXEC SQL
-           DELETE FROM SQL_TBL
-           WHERE NUM_1 = :DCL_EXEC_SQL_DELETE_VAR
-       END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE.
+
+      * A non-zero SQLCODE on any statement below branches to
+      * SQL-ERROR-PARA instead of falling through as if it succeeded.
+           EXEC SQL
+               WHENEVER SQLERROR GO TO SQL-ERROR-PARA
+           END-EXEC.
+
+           EXEC SQL
+               DELETE FROM SQL_TBL
+               WHERE NUM_1 = :DCL_EXEC_SQL_DELETE_VAR
+           END-EXEC.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           GOBACK.
+
+       SQL-ERROR-PARA.
+           DISPLAY 'EXEC_SQL_DELETE: SQL ERROR, SQLCODE=' SQLCODE.
+      * Stop chasing our own tail if the ROLLBACK itself fails.
+           EXEC SQL
+               WHENEVER SQLERROR CONTINUE
+           END-EXEC.
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
