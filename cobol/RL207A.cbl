@@ -78,6 +78,25 @@
 007800 01  WRK-CS-09V00-004 PIC S9(09)       USAGE COMP VALUE ZERO.     RL2074.2
 007900 01  WRK-CS-09V00-005 PIC S9(09)       USAGE COMP VALUE ZERO.     RL2074.2
 008000 01  WRK-DS-09V00-001 PIC S9(09)      VALUE ZERO.                 RL2074.2
+008010 01  RL-FD1-CAPACITY   PICTURE 9(6) VALUE 500.                    RL2074.2
+008020 01  CAP-ACTUAL-COUNT  PICTURE 9(6) VALUE ZERO.                   RL2074.2
+008030 01  CAP-EXPECTED-COUNT PICTURE 9(6) VALUE ZERO.                  RL2074.2
+008040 01  CAP-UTIL-PCT      PICTURE 999 VALUE ZERO.                    RL2074.2
+008041 01  DELTA-SUB       PIC 99 VALUE ZERO.                           RL2074.2
+008042 01  DELTA-PRT-SUB   PIC 99 VALUE ZERO.                           RL2074.2
+008043 01  DELTA-WK-NAME   PIC X(8) VALUE SPACE.                        RL2074.2
+008044 01  DELTA-WK-EXPECTED PIC 9(6) VALUE ZERO.                       RL2074.2
+008045 01  DELTA-WK-ACTUAL   PIC 9(6) VALUE ZERO.                       RL2074.2
+008046 01  DELTA-TABLE.                                                 RL2074.2
+008047     02  DELTA-ENTRY OCCURS 5 TIMES.                              RL2074.2
+008048     03  DELTA-FILE-NAME PIC X(8).                                RL2074.2
+008049     03  DELTA-EXPECTED  PIC 9(6).                                RL2074.2
+008051     03  DELTA-ACTUAL    PIC 9(6).                                RL2074.2
+008052     03  DELTA-DIFF      PIC S9(6).                               RL2074.2
+008053 01  DELTA-LINE      PIC X(120) VALUE SPACE.                      RL2074.2
+008060 01  INTEG-CHECKED-COUNT PICTURE 9(6) VALUE ZERO.                 RL2074.2
+008070 01  INTEG-CONFLICT-COUNT PICTURE 9(6) VALUE ZERO.                RL2074.2
+008080 01  INTEG-KEY-SUB       PICTURE 9(6) VALUE ZERO.                 RL2074.2
 008100 01  FILE-RECORD-INFORMATION-REC.                                 RL2074.2
 008200     03 FILE-RECORD-INFO-SKELETON.                                RL2074.2
 008300        05 FILLER                 PICTURE X(48)       VALUE       RL2074.2
@@ -310,6 +329,7 @@
 031000 CCVS-INIT-EXIT.                                                  RL2074.2
 031100     GO TO CCVS1-EXIT.                                            RL2074.2
 031200 CLOSE-FILES.                                                     RL2074.2
+031210     PERFORM  PRINT-DELTA-REPORT.                                 RL2074.2
 031300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2074.2
 031400 TERMINATE-CCVS.                                                  RL2074.2
 031500S    EXIT PROGRAM.                                                RL2074.2
@@ -477,6 +497,15 @@
 047700              ELSE                                                RL2074.2
 047800              PERFORM PASS.                                       RL2074.2
 047900     PERFORM PRINT-DETAIL.                                        RL2074.2
+047905     MOVE     "RL-FD1" TO DELTA-WK-NAME.                          RL2074.2
+047906     MOVE     WRK-CS-09V00-003 TO DELTA-WK-ACTUAL.                RL2074.2
+047907     SUBTRACT 1 FROM DELTA-WK-ACTUAL.                             RL2074.2
+047908     MOVE     RL-FD1-CAPACITY TO DELTA-WK-EXPECTED.               RL2074.2
+047909     PERFORM  RECORD-DELTA.                                       RL2074.2
+047910     MOVE     WRK-CS-09V00-003 TO CAP-ACTUAL-COUNT.               RL2074.2
+047920     SUBTRACT 1 FROM CAP-ACTUAL-COUNT.                            RL2074.2
+047930     MOVE     RL-FD1-CAPACITY TO CAP-EXPECTED-COUNT.              RL2074.2
+047940     PERFORM  CAPACITY-CHECK.                                     RL2074.2
 048000*                                                                 RL2074.2
 048100*03                                                               RL2074.2
 048200*                                                                 RL2074.2
@@ -493,6 +522,18 @@
 049300*                                                                 RL2074.2
 049400     ADD      1 TO REC-CT.                                        RL2074.2
 049500     CLOSE    RL-FD1.                                             RL2074.2
+049510 CAPACITY-CHECK.                                                  RL2074.2
+049520     MOVE     01 TO REC-CT.                                       RL2074.2
+049530     COMPUTE  CAP-UTIL-PCT = (CAP-ACTUAL-COUNT * 100) /           RL2074.2
+049540     CAP-EXPECTED-COUNT.                                          RL2074.2
+049550     MOVE     CAP-UTIL-PCT TO COMPUTED-N.                         RL2074.2
+049560     MOVE     100 TO CORRECT-N.                                   RL2074.2
+049570     IF       CAP-UTIL-PCT NOT EQUAL TO 100                       RL2074.2
+049580     MOVE  "FILE UNDERUTILIZED" TO RE-MARK                        RL2074.2
+049590     PERFORM FAIL                                                 RL2074.2
+049592     ELSE                                                         RL2074.2
+049594     PERFORM PASS.                                                RL2074.2
+049596     PERFORM  PRINT-DETAIL.                                       RL2074.2
 049600 REL-INIT-004-R .                                                 RL2074.2
 049700     MOVE     "REL-TEST-004" TO PAR-NAME.                         RL2074.2
 049800     OPEN I-O RL-FD1.                                             RL2074.2
@@ -1058,7 +1099,65 @@
 105800             MOVE    WRK-SIZE TO COMPUTED-18V0                    RL2074.2
 105900             PERFORM FAIL                                         RL2074.2
 106000             PERFORM PRINT-DETAIL.                                RL2074.2
+106040     PERFORM REL-INIT-INTEG THRU REL-TEST-INTEG-3.                RL2074.2
+106050     GO TO   CLOSE-FILES.                                         RL2074.2
 106100*                                                                 RL2074.2
-106200 CCVS-EXIT SECTION.                                               RL2074.2
-106300 CCVS-999999.                                                     RL2074.2
-106400     GO TO CLOSE-FILES.                                           RL2074.2
\ No newline at end of file
+110000 SECT-RL207A-002 SECTION.                                         RL2074.2
+110010 RECORD-DELTA.                                                    RL2074.2
+110020     ADD      1 TO DELTA-SUB.                                     RL2074.2
+110030     MOVE     DELTA-WK-NAME TO DELTA-FILE-NAME (DELTA-SUB).       RL2074.2
+110040     MOVE     DELTA-WK-EXPECTED TO DELTA-EXPECTED (DELTA-SUB).    RL2074.2
+110050     MOVE     DELTA-WK-ACTUAL TO DELTA-ACTUAL (DELTA-SUB).        RL2074.2
+110060     SUBTRACT DELTA-WK-EXPECTED FROM DELTA-WK-ACTUAL              RL2074.2
+110070     GIVING   DELTA-DIFF (DELTA-SUB).                             RL2074.2
+110080 PRINT-DELTA-REPORT.                                              RL2074.2
+110090     PERFORM  PRINT-DELTA-LINE VARYING DELTA-PRT-SUB              RL2074.2
+110100     FROM 1 BY 1 UNTIL DELTA-PRT-SUB GREATER DELTA-SUB.           RL2074.2
+110110 PRINT-DELTA-LINE.                                                RL2074.2
+110120     MOVE     SPACE TO DELTA-LINE.                                RL2074.2
+110130     STRING   "FILE="                       DELIMITED BY SIZE     RL2074.2
+110140     DELTA-FILE-NAME (DELTA-PRT-SUB)      DELIMITED BY SIZE       RL2074.2
+110150     " EXPECTED="                          DELIMITED BY SIZE      RL2074.2
+110160     DELTA-EXPECTED (DELTA-PRT-SUB)        DELIMITED BY SIZE      RL2074.2
+110170     " ACTUAL="                            DELIMITED BY SIZE      RL2074.2
+110180     DELTA-ACTUAL (DELTA-PRT-SUB)          DELIMITED BY SIZE      RL2074.2
+110190     " DELTA="                             DELIMITED BY SIZE      RL2074.2
+110200     DELTA-DIFF (DELTA-PRT-SUB)            DELIMITED BY SIZE      RL2074.2
+110210     INTO     DELTA-LINE.                                         RL2074.2
+110220     MOVE     DELTA-LINE TO DUMMY-RECORD.                         RL2074.2
+110230     PERFORM  WRITE-LINE.                                         RL2074.2
+120000 SECT-RL207A-003 SECTION.                                         RL2074.2
+120010 REL-INIT-INTEG.                                                  RL2074.2
+120020     MOVE     "REL-TEST-INTEG" TO PAR-NAME.                       RL2074.2
+120030     MOVE     "REWRITE CONFLICT INTEGRITY CHECK" TO FEATURE.      RL2074.2
+120040     MOVE     ZERO TO INTEG-CHECKED-COUNT.                        RL2074.2
+120050     MOVE     ZERO TO INTEG-CONFLICT-COUNT.                       RL2074.2
+120060     MOVE     ZERO TO INTEG-KEY-SUB.                              RL2074.2
+120070 REL-TEST-INTEG-R.                                                RL2074.2
+120080     ADD      1 TO INTEG-KEY-SUB.                                 RL2074.2
+120090     IF       INTEG-KEY-SUB GREATER RL-FD1-CAPACITY               RL2074.2
+120100     GO TO    REL-TEST-INTEG-3.                                   RL2074.2
+120110     MOVE     INTEG-KEY-SUB TO RL-FD1-KEY.                        RL2074.2
+120120     READ     RL-FD1                                              RL2074.2
+120130     INVALID KEY GO TO REL-TEST-INTEG-R.                          RL2074.2
+120140     ADD      1 TO INTEG-CHECKED-COUNT.                           RL2074.2
+120150     REWRITE  RL-FD1R1-F-G-140                                    RL2074.2
+120160     INVALID KEY GO TO REL-TEST-INTEG-CONFLICT.                   RL2074.2
+120170     GO TO    REL-TEST-INTEG-R.                                   RL2074.2
+120180 REL-TEST-INTEG-CONFLICT.                                         RL2074.2
+120190     ADD      1 TO INTEG-CONFLICT-COUNT.                          RL2074.2
+120200     GO TO    REL-TEST-INTEG-R.                                   RL2074.2
+120210 REL-TEST-INTEG-3.                                                RL2074.2
+120220     IF       INTEG-CONFLICT-COUNT EQUAL TO ZERO                  RL2074.2
+120230     PERFORM PASS                                                 RL2074.2
+120240     ELSE                                                         RL2074.2
+120250     MOVE  "REWRITE CONFLICT ON EXISTING RECORD" TO RE-MARK       RL2074.2
+120260     MOVE     INTEG-CONFLICT-COUNT TO COMPUTED-18V0               RL2074.2
+120270     MOVE     ZERO TO CORRECT-18V0                                RL2074.2
+120280     PERFORM FAIL.                                                RL2074.2
+120290     PERFORM  PRINT-DETAIL.                                       RL2074.2
+120300     ADD      1 TO REC-CT.                                        RL2074.2
+120400 CCVS-EXIT SECTION.                                               RL2074.2
+120410 CCVS-999999.                                                     RL2074.2
+120420     GO TO CLOSE-FILES.                                           RL2074.2
+
