@@ -295,6 +295,17 @@
 029500-    "******************************".                            SQ1304.2
 029600 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1304.2
 029700     "SQ130A".                                                    SQ1304.2
+029705 01  FSX-SUB               PIC 9(2) VALUE ZERO.                   SQ1304.2
+029710 01  FSX-PRT-SUB           PIC 9(2) VALUE ZERO.                   SQ1304.2
+029715 01  FSX-WK-PAR-NAME       PIC X(17) VALUE SPACE.                 SQ1304.2
+029720 01  FSX-WK-EXPECTED       PIC XX VALUE SPACE.                    SQ1304.2
+029725 01  FSX-WK-ACTUAL         PIC XX VALUE SPACE.                    SQ1304.2
+029730 01  FSX-TABLE.                                                   SQ1304.2
+029735     02  FSX-ENTRY OCCURS 10 TIMES.                               SQ1304.2
+029740     03  FSX-PAR-NAME  PIC X(17).                                 SQ1304.2
+029745     03  FSX-EXPECTED  PIC XX.                                    SQ1304.2
+029750     03  FSX-ACTUAL    PIC XX.                                    SQ1304.2
+029755 01  FSX-LINE              PIC X(120) VALUE SPACE.                SQ1304.2
 029800*                                                                 SQ1304.2
 029900*                                                                 SQ1304.2
 030000 PROCEDURE DIVISION.                                              SQ1304.2
@@ -325,6 +336,8 @@
 032500                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1304.2
 032600*                                                                 SQ1304.2
 032700 CLOSE-FILES.                                                     SQ1304.2
+032710     PERFORM PRINT-FS-EXCEPTION-REPORT                            SQ1304.2
+032711         THRU PRINT-FS-EXCEPTION-EX.                              SQ1304.2
 032800     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1304.2
 032900     CLOSE   PRINT-FILE.                                          SQ1304.2
 033000P    OPEN    I-O RAW-DATA.                                        SQ1304.2
@@ -514,6 +527,10 @@
 051400         MOVE   "VII-4, 1.5.3(3)C" TO ANSI-REFERENCE              SQ1304.2
 051500         MOVE   "35" TO CORRECT-A                                 SQ1304.2
 051600         MOVE    SQ-FS1-STATUS TO COMPUTED-A                      SQ1304.2
+051610     MOVE     PAR-NAME TO FSX-WK-PAR-NAME                         SQ1304.2
+051620     MOVE     CORRECT-A (1:2) TO FSX-WK-EXPECTED                  SQ1304.2
+051630     MOVE     COMPUTED-A (1:2) TO FSX-WK-ACTUAL                   SQ1304.2
+051640     PERFORM  LOG-FS-EXCEPTION                                    SQ1304.2
 051700         PERFORM FAIL                                             SQ1304.2
 051800     ELSE                                                         SQ1304.2
 051900         PERFORM PASS.                                            SQ1304.2
@@ -521,4 +538,27 @@
 052100*                                                                 SQ1304.2
 052200 CCVS-EXIT SECTION.                                               SQ1304.2
 052300 CCVS-999999.                                                     SQ1304.2
-052400     GO TO   CLOSE-FILES.                                         SQ1304.2
\ No newline at end of file
+052400     GO TO   CLOSE-FILES.                                         SQ1304.2
+052500 SECT-SQ130A-FSX SECTION.                                         SQ1304.2
+052510 LOG-FS-EXCEPTION.                                                SQ1304.2
+052520     ADD      1 TO FSX-SUB.                                       SQ1304.2
+052530     MOVE     FSX-WK-PAR-NAME TO FSX-PAR-NAME (FSX-SUB).          SQ1304.2
+052540     MOVE     FSX-WK-EXPECTED TO FSX-EXPECTED (FSX-SUB).          SQ1304.2
+052550     MOVE     FSX-WK-ACTUAL TO FSX-ACTUAL (FSX-SUB).              SQ1304.2
+052560 PRINT-FS-EXCEPTION-REPORT.                                       SQ1304.2
+052570     IF       FSX-SUB EQUAL TO ZERO                               SQ1304.2
+052580     GO TO PRINT-FS-EXCEPTION-EX.                                 SQ1304.2
+052590     MOVE     ZERO TO FSX-PRT-SUB.                                SQ1304.2
+052600     PERFORM  PRINT-FS-EXCEPTION-LINE                             SQ1304.2
+052610     VARYING FSX-PRT-SUB FROM 1 BY 1                              SQ1304.2
+052620     UNTIL FSX-PRT-SUB GREATER FSX-SUB.                           SQ1304.2
+052630 PRINT-FS-EXCEPTION-EX.                                           SQ1304.2
+052640     EXIT.                                                        SQ1304.2
+052650 PRINT-FS-EXCEPTION-LINE.                                         SQ1304.2
+052660     MOVE     SPACE TO FSX-LINE.                                  SQ1304.2
+052670     STRING   "TEST=" FSX-PAR-NAME (FSX-PRT-SUB)                  SQ1304.2
+052680     "  EXPECTED=" FSX-EXPECTED (FSX-PRT-SUB)                     SQ1304.2
+052690     "  ACTUAL=" FSX-ACTUAL (FSX-PRT-SUB)                         SQ1304.2
+052700     DELIMITED BY SIZE INTO FSX-LINE.                             SQ1304.2
+052710     MOVE     FSX-LINE TO DUMMY-RECORD.                           SQ1304.2
+052720     PERFORM  WRITE-LINE.                                         SQ1304.2
