@@ -47,6 +47,7 @@
 004700     02  NAME-1 PIC X(30).                                        DB2054.2
 004800     02  UNQUAL-NAME-1 PIC X(30).                                 DB2054.2
 004900     02  CONTENTS-1 PIC X(87).                                    DB2054.2
+004950     02  TRANS-ID-1 PIC 9(4).                                     DB2054.2
 005000 01  TEST-RESULTS.                                                DB2054.2
 005100     02 FILLER                    PICTURE X VALUE SPACE.          DB2054.2
 005200     02 FEATURE                   PICTURE X(20) VALUE SPACE.      DB2054.2
@@ -107,6 +108,7 @@
 010700 01  ERROR-HOLD PIC 999 VALUE ZERO.                               DB2054.2
 010800 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           DB2054.2
 010900 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            DB2054.2
+010950 01  CURRENT-TRANS-ID PIC 9(4) VALUE ZERO.                        DB2054.2
 011000 01  CCVS-H-1.                                                    DB2054.2
 011100     02  FILLER   PICTURE X(27)  VALUE SPACE.                     DB2054.2
 011200     02 FILLER PICTURE X(67) VALUE                                DB2054.2
@@ -191,6 +193,7 @@
 019100     MOVE DEBUG-LINE TO LINE-1.                                   DB2054.2
 019200     MOVE DEBUG-NAME TO NAME-1  UNQUAL-NAME-1.                    DB2054.2
 019300     MOVE DEBUG-CONTENTS TO CONTENTS-1.                           DB2054.2
+019350     MOVE CURRENT-TRANS-ID TO TRANS-ID-1.                          DB2054.2
 019400     INSPECT UNQUAL-NAME-1 REPLACING CHARACTERS BY SPACES         DB2054.2
 019500         AFTER INITIAL SPACE.                                     DB2054.2
 019600 END DECLARATIVES.                                                DB2054.2
@@ -305,6 +308,7 @@
 030500 DISABLE-TEST-1-INIT.                                             DB2054.2
 030600     MOVE SPACES TO ITEM-1.                                       DB2054.2
 030700     MOVE 0 TO KEY-1.                                             DB2054.2
+030750     ADD 1 TO CURRENT-TRANS-ID.                                   DB2054.2
 030800     MOVE "DISABLE-TEST-1" TO PAR-NAME.                           DB2054.2
 030900     MOVE "DISABLE CD-NAME" TO FEATURE.                           DB2054.2
 031000 DISABLE-TEST-1.                                                  DB2054.2
@@ -348,6 +352,7 @@
 034800 ENABLE-TEST-1-INIT.                                              DB2054.2
 034900     MOVE SPACES TO ITEM-1.                                       DB2054.2
 035000     MOVE 0 TO KEY-1.                                             DB2054.2
+035050     ADD 1 TO CURRENT-TRANS-ID.                                   DB2054.2
 035100     MOVE "ENABLE-TEST-1" TO PAR-NAME.                            DB2054.2
 035200     MOVE "ENABLE CD-NAME" TO FEATURE.                            DB2054.2
 035300 ENABLE-TEST-1.                                                   DB2054.2
@@ -390,6 +395,7 @@
 039000 ACCEPT-TEST-1-INIT.                                              DB2054.2
 039100     MOVE SPACES TO ITEM-1.                                       DB2054.2
 039200     MOVE 0 TO KEY-1.                                             DB2054.2
+039250     ADD 1 TO CURRENT-TRANS-ID.                                   DB2054.2
 039300     MOVE "ACCEPT-TEST-1" TO PAR-NAME.                            DB2054.2
 039400     MOVE "ACCEPT CD-NAME" TO FEATURE.                            DB2054.2
 039500 ACCEPT-TEST-1.                                                   DB2054.2
@@ -431,6 +437,7 @@
 043100 RECEIVE-TEST-1-INIT.                                             DB2054.2
 043200     MOVE SPACES TO ITEM-1.                                       DB2054.2
 043300     MOVE 0 TO KEY-1.                                             DB2054.2
+043350     ADD 1 TO CURRENT-TRANS-ID.                                   DB2054.2
 043400     MOVE "RECEIVE-TEST-1" TO PAR-NAME.                           DB2054.2
 043500     MOVE "RECEIVE W/ NO DATA" TO FEATURE.                        DB2054.2
 043600 RECEIVE-TEST-1.                                                  DB2054.2
@@ -453,6 +460,7 @@
 045300     XXXXX031.                                                    DB2054.2
 045400     MOVE SPACES TO ITEM-1.                                       DB2054.2
 045500     MOVE 0 TO KEY-1.                                             DB2054.2
+045550     ADD 1 TO CURRENT-TRANS-ID.                                   DB2054.2
 045600     MOVE "SEND-TEST-1" TO PAR-NAME.                              DB2054.2
 045700     MOVE "SEND CD-NAME" TO FEATURE.                              DB2054.2
 045800 SEND-TEST-1.                                                     DB2054.2
@@ -489,6 +497,9 @@
 048900     MOVE "SEND-TEST-1C" TO PAR-NAME.                             DB2054.2
 049000     PERFORM DE-LETE.                                             DB2054.2
 049100     PERFORM PRINT-DETAIL.                                        DB2054.2
+049150     MOVE "SEND-TEST-1D" TO PAR-NAME.                             DB2054.2
+049170     PERFORM DE-LETE.                                             DB2054.2
+049190     PERFORM PRINT-DETAIL.                                        DB2054.2
 049200 SEND-TEST-1A.                                                    DB2054.2
 049300     MOVE "SEND-TEST-1A" TO PAR-NAME.                             DB2054.2
 049400     MOVE "DEBUG-LINE; SEE NEXT LINE" TO RE-MARK.                 DB2054.2
@@ -511,7 +522,7 @@
 051100     IF CONTENTS-1 IS EQUAL TO OUTQUE-SPECS                       DB2054.2
 051200         PERFORM PASS                                             DB2054.2
 051300         PERFORM PRINT-DETAIL                                     DB2054.2
-051400         GO TO RECEIVE-TEST-2-INIT                                DB2054.2
+051350         GO TO SEND-TEST-1D                                       DB2054.2
 051500     ELSE  PERFORM FAIL                                           DB2054.2
 051600         MOVE "1ST LINE FOLLOWING" TO CORRECT-A                   DB2054.2
 051700         MOVE "2ND LINE FOLLOWING" TO COMPUTED-A                  DB2054.2
@@ -520,9 +531,22 @@
 052000     PERFORM WRITE-LINE.                                          DB2054.2
 052100     MOVE CONTENTS-1 TO PRINT-REC.                                DB2054.2
 052200     PERFORM WRITE-LINE.                                          DB2054.2
+052210 SEND-TEST-1D.                                                    DB2054.2
+052212     MOVE "SEND-TEST-1D" TO PAR-NAME.                             DB2054.2
+052214     MOVE "DEBUG-PROC CORRELATION ID" TO RE-MARK.                 DB2054.2
+052216     IF TRANS-ID-1 IS EQUAL TO CURRENT-TRANS-ID                   DB2054.2
+052218         PERFORM PASS                                             DB2054.2
+052220         PERFORM PRINT-DETAIL                                     DB2054.2
+052222         GO TO RECEIVE-TEST-2-INIT                                DB2054.2
+052224     ELSE  PERFORM FAIL                                           DB2054.2
+052226         MOVE CURRENT-TRANS-ID TO CORRECT-18V0                    DB2054.2
+052228         MOVE TRANS-ID-1 TO COMPUTED-18V0                         DB2054.2
+052230         PERFORM PRINT-DETAIL.                                    DB2054.2
+052240     GO TO RECEIVE-TEST-2-INIT.                                   DB2054.2
 052300 RECEIVE-TEST-2-INIT.                                             DB2054.2
 052400     MOVE SPACES TO ITEM-1.                                       DB2054.2
 052500     MOVE 0 TO KEY-1.                                             DB2054.2
+052550     ADD 1 TO CURRENT-TRANS-ID.                                   DB2054.2
 052600     MOVE "RECEIVE-TEST-2" TO PAR-NAME.                           DB2054.2
 052700     MOVE "RECEIVE W/O NO DATA" TO FEATURE.                       DB2054.2
 052800******************************************************************DB2054.2
