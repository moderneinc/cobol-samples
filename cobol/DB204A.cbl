@@ -56,6 +56,8 @@
 005600     XXXXX016.                                                    DB2044.2
 005700     SELECT ST-FS4  ASSIGN TO                                     DB2044.2
 005800     XXXXX027.                                                    DB2044.2
+005810     SELECT DEBUG-LOG-FILE ASSIGN TO XXXXX034                     DB2044.2
+005820         ORGANIZATION IS SEQUENTIAL.                              DB2044.2
 005900 DATA DIVISION.                                                   DB2044.2
 006000 FILE SECTION.                                                    DB2044.2
 006100 FD  PRINT-FILE                                                   DB2044.2
@@ -102,6 +104,9 @@
 010200     02  FILLER PIC X(34).                                        DB2044.2
 010300     02  SORT-KEY PIC X(6).                                       DB2044.2
 010400     02  FILLER PIC X(80).                                        DB2044.2
+010450 FD  DEBUG-LOG-FILE                                               DB2044.2
+010470     LABEL RECORDS ARE STANDARD.                                  DB2044.2
+010480 01  DEBUG-LOG-REC PIC X(80).                                     DB2044.2
 010500 WORKING-STORAGE SECTION.                                         DB2044.2
 010600 01  ITEM-1.                                                      DB2044.2
 010700     02  KEY-1 PIC 99.                                            DB2044.2
@@ -109,6 +114,10 @@
 010900     02  NAME-1 PIC X(30).                                        DB2044.2
 011000     02  UNQUAL-NAME-1 PIC X(30).                                 DB2044.2
 011100     02  CONTENTS-1 PIC X(30).                                    DB2044.2
+011130 01  KEY-2 PIC 9(4) VALUE ZERO.                                   DB2044.2
+011140 01  TOTAL-MERGE-RECORDS PIC 9(4) VALUE ZERO.                     DB2044.2
+011150 01  MERGE-DUMP-SWITCH PIC X VALUE "N".                           DB2044.2
+011160     88  DUMP-FILES-ON-FAILURE VALUE "Y".                         DB2044.2
 011200 01  FILE-RECORD-INFORMATION-REC.                                 DB2044.2
 011300     03 FILE-RECORD-INFO-SKELETON.                                DB2044.2
 011400        05 FILLER                 PICTURE X(48)       VALUE       DB2044.2
@@ -293,16 +302,22 @@
 029300     MOVE DEBUG-CONTENTS TO CONTENTS-1.                           DB2044.2
 029400     INSPECT UNQUAL-NAME-1 REPLACING CHARACTERS BY SPACES         DB2044.2
 029500         AFTER INITIAL SPACE.                                     DB2044.2
+029510     PERFORM WRITE-DEBUG-LOG-RECORD.                              DB2044.2
+029520 RETURN-PROC SECTION.                                             DB2044.2
+029530     USE FOR DEBUGGING ON RETURN-RECORDS.                         DB2044.2
+029540 RETURN-1.                                                        DB2044.2
+029550     ADD 1 TO KEY-2.                                              DB2044.2
 029600 END DECLARATIVES.                                                DB2044.2
 029700 CCVS1 SECTION.                                                   DB2044.2
 029800 OPEN-FILES.                                                      DB2044.2
-029900     OPEN     OUTPUT PRINT-FILE.                                  DB2044.2
+029900     OPEN     OUTPUT PRINT-FILE DEBUG-LOG-FILE.                   DB2044.2
 030000     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   DB2044.2
 030100     MOVE    SPACE TO TEST-RESULTS.                               DB2044.2
 030200     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             DB2044.2
 030300     GO TO CCVS1-EXIT.                                            DB2044.2
 030400 CLOSE-FILES.                                                     DB2044.2
-030500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   DB2044.2
+030500     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     DB2044.2
+030520     CLOSE PRINT-FILE DEBUG-LOG-FILE.                             DB2044.2
 030600 TERMINATE-CCVS.                                                  DB2044.2
 030700S    EXIT PROGRAM.                                                DB2044.2
 030800STERMINATE-CALL.                                                  DB2044.2
@@ -401,154 +416,190 @@
 040100 BAIL-OUT-EX. EXIT.                                               DB2044.2
 040200 CCVS1-EXIT.                                                      DB2044.2
 040300     EXIT.                                                        DB2044.2
-040400 CREATE-INPUT-FILES SECTION.                                      DB2044.2
-040500 SET-UP-REC-AREAS.                                                DB2044.2
-040600     MOVE FILE-RECORD-INFO-SKELETON TO FILE-RECORD-INFO (1)       DB2044.2
-040700                                       FILE-RECORD-INFO (2).      DB2044.2
-040800     MOVE "SQ-FS1" TO XFILE-NAME (1).                             DB2044.2
-040900     MOVE "SQ-FS2" TO XFILE-NAME (2).                             DB2044.2
-041000     MOVE "REC-1" TO XRECORD-NAME (1).                            DB2044.2
-041100     MOVE "REC-2" TO XRECORD-NAME (2).                            DB2044.2
-041200     MOVE ".XXX." TO XPROGRAM-NAME (1)                            DB2044.2
-041300                     XPROGRAM-NAME (2).                           DB2044.2
-041400     MOVE 120 TO XRECORD-LENGTH (1)                               DB2044.2
-041500                 XRECORD-LENGTH (2).                              DB2044.2
-041600     MOVE "RC" TO CHARS-OR-RECORDS (1)                            DB2044.2
-041700                  CHARS-OR-RECORDS (2).                           DB2044.2
-041800     MOVE 1 TO XBLOCK-SIZE (1)                                    DB2044.2
-041900               XBLOCK-SIZE (2).                                   DB2044.2
-042000     MOVE 10 TO RECORDS-IN-FILE (1)                               DB2044.2
-042100                RECORDS-IN-FILE (2).                              DB2044.2
-042200     MOVE "SQ" TO XFILE-ORGANIZATION (1)                          DB2044.2
-042300                  XFILE-ORGANIZATION (2).                         DB2044.2
-042400     MOVE "S" TO XLABEL-TYPE (1)                                  DB2044.2
-042500                 XLABEL-TYPE (2).                                 DB2044.2
-042600     OPEN OUTPUT SQ-FS1  SQ-FS2.                                  DB2044.2
-042700 WRITE-FILES.                                                     DB2044.2
-042800     MOVE 1 TO XRECORD-NUMBER (1).                                DB2044.2
-042900     MOVE 2 TO XRECORD-NUMBER (2).                                DB2044.2
-043000     PERFORM WRITE-FILES-SUBROUTINE 10 TIMES.                     DB2044.2
-043100     CLOSE SQ-FS1  SQ-FS2.                                        DB2044.2
-043200      GO TO BEGIN-DB204A-TESTS.                                   DB2044.2
-043300 WRITE-FILES-SUBROUTINE.                                          DB2044.2
-043400     MOVE FILE-RECORD-INFO (1) TO REC-1.                          DB2044.2
-043500     WRITE REC-1.                                                 DB2044.2
-043600     ADD 2 TO XRECORD-NUMBER (1).                                 DB2044.2
-043700     MOVE FILE-RECORD-INFO (2) TO REC-2.                          DB2044.2
-043800     WRITE REC-2.                                                 DB2044.2
-043900     ADD 2 TO XRECORD-NUMBER (2).                                 DB2044.2
-044000 BEGIN-DB204A-TESTS SECTION.                                      DB2044.2
-044100 MERGE-TEST-INIT.                                                 DB2044.2
-044200     MOVE "MERGE-TEST" TO PAR-NAME.                               DB2044.2
-044300     MOVE "MERGE OUTPUT PROC" TO FEATURE.                         DB2044.2
-044400     MOVE SPACES TO ITEM-1.                                       DB2044.2
-044500     MOVE 0 TO KEY-1.                                             DB2044.2
-044600******************************************************************DB2044.2
-044700*    THE DEBUG-LINE (INSPT) TEST NAMED IN THE OUTPUT REPORT AS   *DB2044.2
-044800*    "MERGE-TEST-A" SHOULD POINT TO THE EXECUTABLE STATEMENT     *DB2044.2
-044900*    WHICH FOLLOWS THIS COMMENT SET AND WHICH READS, "MERGE      *DB2044.2
-045000*    ST-FS4  ON ASCENDING KEY SORT-KEY  USING SQ-FS1 SQ-FS2      *DB2044.2
-045100*    OUTPUT PROCEDURE IS MERGE-OUTPUT-PROC.".                    *DB2044.2
-045200******************************************************************DB2044.2
-045300 MERGE-TEST.                                                      DB2044.2
-045400     MERGE ST-FS4  ON ASCENDING KEY SORT-KEY                      DB2044.2
-045500         USING  SQ-FS1  SQ-FS2                                    DB2044.2
-045600         OUTPUT PROCEDURE IS MERGE-OUTPUT-PROC.                   DB2044.2
-045700     IF KEY-1 IS EQUAL TO 1                                       DB2044.2
-045800         PERFORM PASS                                             DB2044.2
-045900         MOVE "DEBUG PROC WAS EXECUTED" TO RE-MARK                DB2044.2
-046000     ELSE  PERFORM FAIL                                           DB2044.2
-046100         MOVE "NO. TIMES DEBUG PROC EXECUTED" TO RE-MARK          DB2044.2
-046200         MOVE 1 TO CORRECT-18V0                                   DB2044.2
-046300         MOVE KEY-1 TO COMPUTED-18V0.                             DB2044.2
-046400     PERFORM PRINT-DETAIL                                         DB2044.2
-046500     IF KEY-1 IS EQUAL TO 0                                       DB2044.2
-046600         PERFORM DELETE-MERGE-TEST-SUBTESTS                       DB2044.2
-046700         GO TO END-OF-DB204A                                      DB2044.2
-046800     ELSE GO TO MERGE-TEST-A.                                     DB2044.2
-046900 MERGE-TEST-DELETE.                                               DB2044.2
-047000     PERFORM DE-LETE.                                             DB2044.2
-047100     PERFORM PRINT-DETAIL.                                        DB2044.2
-047200     PERFORM DELETE-MERGE-TEST-SUBTESTS.                          DB2044.2
-047300     GO TO END-OF-DB204A.                                         DB2044.2
-047400 DELETE-MERGE-TEST-SUBTESTS.                                      DB2044.2
-047500     MOVE "MERGE-TEST-A" TO PAR-NAME.                             DB2044.2
-047600     PERFORM DE-LETE.                                             DB2044.2
-047700     PERFORM PRINT-DETAIL.                                        DB2044.2
-047800     MOVE "MERGE-TEST-B" TO PAR-NAME.                             DB2044.2
-047900     PERFORM DE-LETE.                                             DB2044.2
-048000     PERFORM PRINT-DETAIL.                                        DB2044.2
-048100     MOVE "MERGE-TEST-C" TO PAR-NAME.                             DB2044.2
-048200     PERFORM DE-LETE.                                             DB2044.2
-048300     PERFORM PRINT-DETAIL.                                        DB2044.2
-048400 MERGE-TEST-A.                                                    DB2044.2
-048500     MOVE "MERGE-TEST-A" TO PAR-NAME.                             DB2044.2
-048600     MOVE "DEBUG-LINE; SEE NEXT LINE" TO RE-MARK.                 DB2044.2
-048700     MOVE "<===  DEBUG-LINE" TO CORRECT-A.                        DB2044.2
-048800     MOVE LINE-1 TO COMPUTED-A.                                   DB2044.2
-048900     PERFORM INSPT.                                               DB2044.2
-049000     PERFORM PRINT-DETAIL.                                        DB2044.2
-049100 MERGE-TEST-B.                                                    DB2044.2
-049200     MOVE "MERGE-TEST-B" TO PAR-NAME.                             DB2044.2
-049300     IF UNQUAL-NAME-1 IS EQUAL TO "MERGE-OUTPUT-PROC"             DB2044.2
-049400         PERFORM PASS                                             DB2044.2
-049500     ELSE  PERFORM FAIL                                           DB2044.2
-049600         MOVE "MERGE-OUTPUT-PROC" TO CORRECT-A                    DB2044.2
-049700         MOVE NAME-1 TO COMPUTED-A.                               DB2044.2
-049800     MOVE "DEBUG-NAME" TO RE-MARK                                 DB2044.2
-049900     PERFORM PRINT-DETAIL.                                        DB2044.2
-050000 MERGE-TEST-C.                                                    DB2044.2
+040350 DEBUG-LOG-ROUTINES SECTION.                                      DB2044.2
+040450 WRITE-DEBUG-LOG-RECORD.                                          DB2044.2
+040650     MOVE SPACES TO DEBUG-LOG-REC.                                DB2044.2
+040750     STRING "KEY="              DELIMITED BY SIZE                 DB2044.2
+040850            KEY-1               DELIMITED BY SIZE                 DB2044.2
+040950            " LINE="            DELIMITED BY SIZE                 DB2044.2
+041050            LINE-1              DELIMITED BY SIZE                 DB2044.2
+041150            " NAME="            DELIMITED BY SIZE                 DB2044.2
+041250            UNQUAL-NAME-1       DELIMITED BY SIZE                 DB2044.2
+041350            " CONTENTS="        DELIMITED BY SIZE                 DB2044.2
+041450            CONTENTS-1          DELIMITED BY SIZE                 DB2044.2
+041550         INTO DEBUG-LOG-REC.                                      DB2044.2
+041650     WRITE DEBUG-LOG-REC.                                         DB2044.2
+041750 DEBUG-LOG-ROUTINES-EXIT.                                         DB2044.2
+041850     EXIT.                                                        DB2044.2
+042400 CREATE-INPUT-FILES SECTION.                                      DB2044.2
+042500 SET-UP-REC-AREAS.                                                DB2044.2
+042600     MOVE FILE-RECORD-INFO-SKELETON TO FILE-RECORD-INFO (1)       DB2044.2
+042700                                       FILE-RECORD-INFO (2).      DB2044.2
+042800     MOVE "SQ-FS1" TO XFILE-NAME (1).                             DB2044.2
+042900     MOVE "SQ-FS2" TO XFILE-NAME (2).                             DB2044.2
+043000     MOVE "REC-1" TO XRECORD-NAME (1).                            DB2044.2
+043100     MOVE "REC-2" TO XRECORD-NAME (2).                            DB2044.2
+043200     MOVE ".XXX." TO XPROGRAM-NAME (1)                            DB2044.2
+043300                     XPROGRAM-NAME (2).                           DB2044.2
+043400     MOVE 120 TO XRECORD-LENGTH (1)                               DB2044.2
+043500                 XRECORD-LENGTH (2).                              DB2044.2
+043600     MOVE "RC" TO CHARS-OR-RECORDS (1)                            DB2044.2
+043700                  CHARS-OR-RECORDS (2).                           DB2044.2
+043800     MOVE 1 TO XBLOCK-SIZE (1)                                    DB2044.2
+043900               XBLOCK-SIZE (2).                                   DB2044.2
+044000     MOVE 10 TO RECORDS-IN-FILE (1)                               DB2044.2
+044100                RECORDS-IN-FILE (2).                              DB2044.2
+044200     MOVE "SQ" TO XFILE-ORGANIZATION (1)                          DB2044.2
+044300                  XFILE-ORGANIZATION (2).                         DB2044.2
+044400     MOVE "S" TO XLABEL-TYPE (1)                                  DB2044.2
+044500                 XLABEL-TYPE (2).                                 DB2044.2
+044600     OPEN OUTPUT SQ-FS1  SQ-FS2.                                  DB2044.2
+044700 WRITE-FILES.                                                     DB2044.2
+044800     MOVE 1 TO XRECORD-NUMBER (1).                                DB2044.2
+044900     MOVE 2 TO XRECORD-NUMBER (2).                                DB2044.2
+045000     PERFORM WRITE-FILES-SUBROUTINE 10 TIMES.                     DB2044.2
+045100     CLOSE SQ-FS1  SQ-FS2.                                        DB2044.2
+045200      GO TO BEGIN-DB204A-TESTS.                                   DB2044.2
+045300 WRITE-FILES-SUBROUTINE.                                          DB2044.2
+045400     MOVE FILE-RECORD-INFO (1) TO REC-1.                          DB2044.2
+045500     WRITE REC-1.                                                 DB2044.2
+045600     ADD 2 TO XRECORD-NUMBER (1).                                 DB2044.2
+045700     MOVE FILE-RECORD-INFO (2) TO REC-2.                          DB2044.2
+045800     WRITE REC-2.                                                 DB2044.2
+045900     ADD 2 TO XRECORD-NUMBER (2).                                 DB2044.2
+046000 BEGIN-DB204A-TESTS SECTION.                                      DB2044.2
+046100 MERGE-TEST-INIT.                                                 DB2044.2
+046200     MOVE "MERGE-TEST" TO PAR-NAME.                               DB2044.2
+046300     MOVE "MERGE OUTPUT PROC" TO FEATURE.                         DB2044.2
+046400     MOVE SPACES TO ITEM-1.                                       DB2044.2
+046500     MOVE 0 TO KEY-1.                                             DB2044.2
+046520     MOVE 0 TO KEY-2.                                             DB2044.2
+046540     COMPUTE TOTAL-MERGE-RECORDS =                                DB2044.2
+046560         RECORDS-IN-FILE (1) + RECORDS-IN-FILE (2).               DB2044.2
+046600******************************************************************DB2044.2
+046700*    THE DEBUG-LINE (INSPT) TEST NAMED IN THE OUTPUT REPORT AS   *DB2044.2
+046800*    "MERGE-TEST-A" SHOULD POINT TO THE EXECUTABLE STATEMENT     *DB2044.2
+046900*    WHICH FOLLOWS THIS COMMENT SET AND WHICH READS, "MERGE      *DB2044.2
+047000*    ST-FS4  ON ASCENDING KEY SORT-KEY  USING SQ-FS1 SQ-FS2      *DB2044.2
+047100*    OUTPUT PROCEDURE IS MERGE-OUTPUT-PROC.".                    *DB2044.2
+047200******************************************************************DB2044.2
+047300 MERGE-TEST.                                                      DB2044.2
+047400     MERGE ST-FS4  ON ASCENDING KEY SORT-KEY                      DB2044.2
+047500         USING  SQ-FS1  SQ-FS2                                    DB2044.2
+047600         OUTPUT PROCEDURE IS MERGE-OUTPUT-PROC.                   DB2044.2
+047700     IF KEY-1 IS EQUAL TO 1                                       DB2044.2
+047800         PERFORM PASS                                             DB2044.2
+047900         MOVE "DEBUG PROC WAS EXECUTED" TO RE-MARK                DB2044.2
+048000     ELSE  PERFORM FAIL                                           DB2044.2
+048100         MOVE "NO. TIMES DEBUG PROC EXECUTED" TO RE-MARK          DB2044.2
+048200         MOVE 1 TO CORRECT-18V0                                   DB2044.2
+048300         MOVE KEY-1 TO COMPUTED-18V0                              DB2044.2
+048320         MOVE "Y" TO MERGE-DUMP-SWITCH.                           DB2044.2
+048400     PERFORM PRINT-DETAIL                                         DB2044.2
+048500     IF KEY-1 IS EQUAL TO 0                                       DB2044.2
+048600         PERFORM DELETE-MERGE-TEST-SUBTESTS                       DB2044.2
+048700         GO TO END-OF-DB204A                                      DB2044.2
+048800     ELSE GO TO MERGE-TEST-A.                                     DB2044.2
+048900 MERGE-TEST-DELETE.                                               DB2044.2
+049000     PERFORM DE-LETE.                                             DB2044.2
+049100     PERFORM PRINT-DETAIL.                                        DB2044.2
+049200     PERFORM DELETE-MERGE-TEST-SUBTESTS.                          DB2044.2
+049300     GO TO END-OF-DB204A.                                         DB2044.2
+049400 DELETE-MERGE-TEST-SUBTESTS.                                      DB2044.2
+049500     MOVE "MERGE-TEST-A" TO PAR-NAME.                             DB2044.2
+049600     PERFORM DE-LETE.                                             DB2044.2
+049700     PERFORM PRINT-DETAIL.                                        DB2044.2
+049800     MOVE "MERGE-TEST-B" TO PAR-NAME.                             DB2044.2
+049900     PERFORM DE-LETE.                                             DB2044.2
+050000     PERFORM PRINT-DETAIL.                                        DB2044.2
 050100     MOVE "MERGE-TEST-C" TO PAR-NAME.                             DB2044.2
-050200     IF CONTENTS-1 IS EQUAL TO "MERGE OUTPUT"                     DB2044.2
-050300         PERFORM PASS                                             DB2044.2
-050400     ELSE  PERFORM FAIL                                           DB2044.2
-050500         MOVE "MERGE OUTPUT" TO CORRECT-A                         DB2044.2
-050600         MOVE CONTENTS-1 TO COMPUTED-A.                           DB2044.2
-050700     MOVE "DEBUG-CONTENTS" TO RE-MARK.                            DB2044.2
-050800     PERFORM PRINT-DETAIL.                                        DB2044.2
-050900     GO TO END-OF-DB204A.                                         DB2044.2
-051000 MERGE-OUTPUT-PROC SECTION.                                       DB2044.2
-051100 OPEN-OUTPUT-FILE.                                                DB2044.2
-051200     OPEN OUTPUT SQ-FS3.                                          DB2044.2
-051300 RETURN-RECORDS.                                                  DB2044.2
-051400     RETURN ST-FS4 RECORD INTO REC-3                              DB2044.2
-051500         AT END GO TO CLOSE-OUTPUT-FILE.                          DB2044.2
-051600     WRITE REC-3.                                                 DB2044.2
-051700     GO TO RETURN-RECORDS.                                        DB2044.2
-051800 CLOSE-OUTPUT-FILE.                                               DB2044.2
-051900     CLOSE SQ-FS3.                                                DB2044.2
-052000 END-OF-DB204A SECTION.                                           DB2044.2
-052100XDUMP-SQ-FS1.                                                     DB2044.2
-052200X    OPEN INPUT SQ-FS1.                                           DB2044.2
-052300X    MOVE "DUMP OF SQ-FS1 FOLLOWS:" TO PRINT-REC.                 DB2044.2
-052400X    PERFORM WRITE-LINE.                                          DB2044.2
-052500XREAD-SQ-FS1.                                                     DB2044.2
-052600X    READ SQ-FS1  AT END GO TO DUMP-SQ-FS2.                       DB2044.2
-052700X    MOVE REC-1 TO PRINT-REC.                                     DB2044.2
-052800X    PERFORM WRITE-LINE.                                          DB2044.2
-052900X    GO TO READ-SQ-FS1.                                           DB2044.2
-053000XDUMP-SQ-FS2.                                                     DB2044.2
-053100X    CLOSE SQ-FS1.                                                DB2044.2
-053200X    OPEN INPUT SQ-FS2.                                           DB2044.2
-053300X    MOVE "DUMP OF SQ-FS2 FOLLOWS:" TO PRINT-REC.                 DB2044.2
-053400X    PERFORM WRITE-LINE.                                          DB2044.2
-053500XREAD-SQ-FS2.                                                     DB2044.2
-053600X    READ SQ-FS2 AT END GO TO DUMP-SQ-FS3.                        DB2044.2
-053700X    MOVE REC-2 TO PRINT-REC.                                     DB2044.2
-053800X    PERFORM WRITE-LINE.                                          DB2044.2
-053900X    GO TO READ-SQ-FS2.                                           DB2044.2
-054000XDUMP-SQ-FS3.                                                     DB2044.2
-054100X    CLOSE SQ-FS2.                                                DB2044.2
-054200X    OPEN INPUT SQ-FS3.                                           DB2044.2
-054300X    MOVE "DUMP OF SQ-FS3 FOLLOWS:" TO PRINT-REC.                 DB2044.2
-054400X    PERFORM WRITE-LINE.                                          DB2044.2
-054500XREAD-SQ-FS3.                                                     DB2044.2
-054600X    READ SQ-FS3 AT END GO TO END-OF-TESTS.                       DB2044.2
-054700X    MOVE REC-3 TO PRINT-REC.                                     DB2044.2
-054800X    PERFORM WRITE-LINE.                                          DB2044.2
-054900X    GO TO READ-SQ-FS3.                                           DB2044.2
-055000 END-OF-TESTS.                                                    DB2044.2
-055100     EXIT.                                                        DB2044.2
-055200 CCVS-EXIT SECTION.                                               DB2044.2
-055300 CCVS-999999.                                                     DB2044.2
-055400     GO TO CLOSE-FILES.                                           DB2044.2
\ No newline at end of file
+050200     PERFORM DE-LETE.                                             DB2044.2
+050300     PERFORM PRINT-DETAIL.                                        DB2044.2
+050320     MOVE "MERGE-TEST-D" TO PAR-NAME.                             DB2044.2
+050340     PERFORM DE-LETE.                                             DB2044.2
+050360     PERFORM PRINT-DETAIL.                                        DB2044.2
+050400 MERGE-TEST-A.                                                    DB2044.2
+050500     MOVE "MERGE-TEST-A" TO PAR-NAME.                             DB2044.2
+050600     MOVE "DEBUG-LINE; SEE NEXT LINE" TO RE-MARK.                 DB2044.2
+050700     MOVE "<===  DEBUG-LINE" TO CORRECT-A.                        DB2044.2
+050800     MOVE LINE-1 TO COMPUTED-A.                                   DB2044.2
+050900     PERFORM INSPT.                                               DB2044.2
+051000     PERFORM PRINT-DETAIL.                                        DB2044.2
+051100 MERGE-TEST-B.                                                    DB2044.2
+051200     MOVE "MERGE-TEST-B" TO PAR-NAME.                             DB2044.2
+051300     IF UNQUAL-NAME-1 IS EQUAL TO "MERGE-OUTPUT-PROC"             DB2044.2
+051400         PERFORM PASS                                             DB2044.2
+051500     ELSE  PERFORM FAIL                                           DB2044.2
+051600         MOVE "MERGE-OUTPUT-PROC" TO CORRECT-A                    DB2044.2
+051700         MOVE NAME-1 TO COMPUTED-A.                               DB2044.2
+051800     MOVE "DEBUG-NAME" TO RE-MARK                                 DB2044.2
+051900     PERFORM PRINT-DETAIL.                                        DB2044.2
+052000 MERGE-TEST-C.                                                    DB2044.2
+052100     MOVE "MERGE-TEST-C" TO PAR-NAME.                             DB2044.2
+052200     IF CONTENTS-1 IS EQUAL TO "MERGE OUTPUT"                     DB2044.2
+052300         PERFORM PASS                                             DB2044.2
+052400     ELSE  PERFORM FAIL                                           DB2044.2
+052500         MOVE "MERGE OUTPUT" TO CORRECT-A                         DB2044.2
+052600         MOVE CONTENTS-1 TO COMPUTED-A.                           DB2044.2
+052700     MOVE "DEBUG-CONTENTS" TO RE-MARK.                            DB2044.2
+052800     PERFORM PRINT-DETAIL.                                        DB2044.2
+052820 MERGE-TEST-D.                                                    DB2044.2
+052830     MOVE "MERGE-TEST-D" TO PAR-NAME.                             DB2044.2
+052840     MOVE "DEBUG PROC FIRED PER RETURN" TO RE-MARK.               DB2044.2
+052850     COMPUTE CORRECT-18V0 = TOTAL-MERGE-RECORDS + 1.              DB2044.2
+052860     IF KEY-2 IS EQUAL TO TOTAL-MERGE-RECORDS + 1                 DB2044.2
+052870         PERFORM PASS                                             DB2044.2
+052880     ELSE  PERFORM FAIL                                           DB2044.2
+052890         MOVE "Y" TO MERGE-DUMP-SWITCH                            DB2044.2
+052895         MOVE KEY-2 TO COMPUTED-18V0.                             DB2044.2
+052898     PERFORM PRINT-DETAIL.                                        DB2044.2
+052900     GO TO END-OF-DB204A.                                         DB2044.2
+053000 MERGE-OUTPUT-PROC SECTION.                                       DB2044.2
+053100 OPEN-OUTPUT-FILE.                                                DB2044.2
+053200     OPEN OUTPUT SQ-FS3.                                          DB2044.2
+053300 RETURN-RECORDS.                                                  DB2044.2
+053400     RETURN ST-FS4 RECORD INTO REC-3                              DB2044.2
+053500         AT END GO TO CLOSE-OUTPUT-FILE.                          DB2044.2
+053600     WRITE REC-3.                                                 DB2044.2
+053700     GO TO RETURN-RECORDS.                                        DB2044.2
+053800 CLOSE-OUTPUT-FILE.                                               DB2044.2
+053900     CLOSE SQ-FS3.                                                DB2044.2
+054000 END-OF-DB204A SECTION.                                           DB2044.2
+054020 DUMP-CHECK.                                                      DB2044.2
+054040     IF DUMP-FILES-ON-FAILURE                                     DB2044.2
+054060         GO TO DUMP-SQ-FS1.                                       DB2044.2
+054080     GO TO END-OF-TESTS.                                          DB2044.2
+054100 DUMP-SQ-FS1.                                                     DB2044.2
+054200     OPEN INPUT SQ-FS1.                                           DB2044.2
+054300     MOVE "DUMP OF SQ-FS1 FOLLOWS:" TO PRINT-REC.                 DB2044.2
+054400     PERFORM WRITE-LINE.                                          DB2044.2
+054500 READ-SQ-FS1.                                                     DB2044.2
+054600     READ SQ-FS1  AT END GO TO DUMP-SQ-FS2.                       DB2044.2
+054700     MOVE REC-1 TO PRINT-REC.                                     DB2044.2
+054800     PERFORM WRITE-LINE.                                          DB2044.2
+054900     GO TO READ-SQ-FS1.                                           DB2044.2
+055000 DUMP-SQ-FS2.                                                     DB2044.2
+055100     CLOSE SQ-FS1.                                                DB2044.2
+055200     OPEN INPUT SQ-FS2.                                           DB2044.2
+055300     MOVE "DUMP OF SQ-FS2 FOLLOWS:" TO PRINT-REC.                 DB2044.2
+055400     PERFORM WRITE-LINE.                                          DB2044.2
+055500 READ-SQ-FS2.                                                     DB2044.2
+055600     READ SQ-FS2 AT END GO TO DUMP-SQ-FS3.                        DB2044.2
+055700     MOVE REC-2 TO PRINT-REC.                                     DB2044.2
+055800     PERFORM WRITE-LINE.                                          DB2044.2
+055900     GO TO READ-SQ-FS2.                                           DB2044.2
+056000 DUMP-SQ-FS3.                                                     DB2044.2
+056100     CLOSE SQ-FS2.                                                DB2044.2
+056200     OPEN INPUT SQ-FS3.                                           DB2044.2
+056300     MOVE "DUMP OF SQ-FS3 FOLLOWS:" TO PRINT-REC.                 DB2044.2
+056400     PERFORM WRITE-LINE.                                          DB2044.2
+056500 READ-SQ-FS3.                                                     DB2044.2
+056600     READ SQ-FS3 AT END GO TO END-OF-TESTS.                       DB2044.2
+056700     MOVE REC-3 TO PRINT-REC.                                     DB2044.2
+056800     PERFORM WRITE-LINE.                                          DB2044.2
+056900     GO TO READ-SQ-FS3.                                           DB2044.2
+057000 END-OF-TESTS.                                                    DB2044.2
+057100     EXIT.                                                        DB2044.2
+057200 CCVS-EXIT SECTION.                                               DB2044.2
+057300 CCVS-999999.                                                     DB2044.2
+057400     GO TO CLOSE-FILES.                                           DB2044.2
\ No newline at end of file
