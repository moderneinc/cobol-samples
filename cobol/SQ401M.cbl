@@ -26,7 +26,8 @@
 002600         RECORD DELIMITER IS STANDARD-1                           SQ4014.2
 002700*Message expected for above statement: NON-CONFORMING STANDARD    SQ4014.2
 002800                                                                  SQ4014.2
-002900         ACCESS MODE IS SEQUENTIAL.                               SQ4014.2
+002900         ACCESS MODE IS SEQUENTIAL                                SQ4014.2
+002905         FILE STATUS IS TFIL-STATUS.                              SQ4014.2
 003000                                                                  SQ4014.2
 003100     SELECT TFIL2 ASSIGN                                          SQ4014.2
 003200     XXXXX008                                                     SQ4014.2
@@ -82,10 +83,14 @@
 008200     XXXXX086.                                                    SQ4014.2
 008300                                                                  SQ4014.2
 008400                                                                  SQ4014.2
+008410 01 TFIL-STATUS PIC XX VALUE "00".                                SQ4014.2
 008500 PROCEDURE DIVISION.                                              SQ4014.2
 008600                                                                  SQ4014.2
 008700 SQ401M-CONTROL.                                                  SQ4014.2
 008800     OPEN INPUT TFIL.                                             SQ4014.2
+008805     IF       TFIL-STATUS = "05"                                  SQ4014.2
+008806     DISPLAY "SQ401M - TFIL NOT PRESENT, OPTIONAL FILE"           SQ4014.2
+008807     " OMITTED" UPON CONSOLE.                                     SQ4014.2
 008900     PERFORM SQ401M-CLOSEREMOV THRU SQ401M-WRITEEOP.              SQ4014.2
 009000     CLOSE TFIL.                                                  SQ4014.2
 009100     CLOSE TFIL2.                                                 SQ4014.2
