@@ -500,7 +500,22 @@
 050000     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1474.2
 050100-    "******************************".                            ST1474.2
 050200 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1474.2
-050300     "ST147A".                                                    ST1474.2
+050310     "ST147A".                                                    ST1474.2
+050320 01  SCM-SUB              PIC 9(2) VALUE ZERO.                    ST1474.2
+050330 01  SCM-PRT-SUB          PIC 9(2) VALUE ZERO.                    ST1474.2
+050340 01  SCM-WK-NAME          PIC X(12) VALUE SPACE.                  ST1474.2
+050341 01  SCM-WK-VERB          PIC X(6) VALUE SPACE.                   ST1474.2
+050342 01  SCM-WK-SOURCE        PIC X(12) VALUE SPACE.                  ST1474.2
+050343 01  SCM-WK-DEST          PIC X(12) VALUE SPACE.                  ST1474.2
+050344 01  SCM-WK-KEYDIR        PIC X(8) VALUE SPACE.                   ST1474.2
+050345 01  SCM-TABLE.                                                   ST1474.2
+050346     02  SCM-ENTRY OCCURS 3 TIMES.                                ST1474.2
+050347     03  SCM-NAME       PIC X(12).                                ST1474.2
+050348     03  SCM-VERB       PIC X(6).                                 ST1474.2
+050349     03  SCM-SOURCE     PIC X(12).                                ST1474.2
+050350     03  SCM-DEST       PIC X(12).                                ST1474.2
+050351     03  SCM-KEYDIR     PIC X(8).                                 ST1474.2
+050352 01  SCM-LINE             PIC X(120) VALUE SPACE.                 ST1474.2
 050400 PROCEDURE DIVISION.                                              ST1474.2
 050500 DECLARATIVES.                                                    ST1474.2
 050600 SECT-ST209-DEC SECTION.                                          ST1474.2
@@ -526,6 +541,8 @@
 052600 CCVS-INIT-EXIT.                                                  ST1474.2
 052700     GO TO CCVS1-EXIT.                                            ST1474.2
 052800 CLOSE-FILES.                                                     ST1474.2
+052810     PERFORM PRINT-SORT-COVERAGE-MATRIX                           ST1474.2
+052811         THRU PRINT-SORT-COVERAGE-MATRIX-EX.                      ST1474.2
 052900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1474.2
 053000 TERMINATE-CCVS.                                                  ST1474.2
 053100     STOP     RUN.                                                ST1474.2
@@ -731,7 +748,13 @@
 073100         ON DESCENDING KEY N-KEY OF NON-KEY-1                     ST1474.2
 073200         USING  SQ-FS2 SQ-FS1                                     ST1474.2
 073300         GIVING SQ-FS3 SQ-FS4 SQ-FS5.                             ST1474.2
-073400 MRG-TEST-003.                                                    ST1474.2
+073310     MOVE     "MERGE-ST-FS1" TO SCM-WK-NAME.                      ST1474.2
+073320     MOVE     "MERGE" TO SCM-WK-VERB.                             ST1474.2
+073330     MOVE     "USING" TO SCM-WK-SOURCE.                           ST1474.2
+073340     MOVE     "GIVING" TO SCM-WK-DEST.                            ST1474.2
+073350     MOVE     "DESCEND" TO SCM-WK-KEYDIR.                         ST1474.2
+073360     PERFORM  SCM-LOG-ENTRY.                                      ST1474.2
+073450 MRG-TEST-003.                                                    ST1474.2
 073500     OPEN INPUT SQ-FS3.                                           ST1474.2
 073600     PERFORM RD-1 THRU R1-EXIT VARYING WRK-DU-999-0001 FROM 1 BY 1ST1474.2
 073700         UNTIL WRK-DU-999-0001 IS GREATER THAN 20.                ST1474.2
@@ -1312,4 +1335,31 @@
 131200*                                                                 ST1474.2
 131300 CCVS-EXIT SECTION.                                               ST1474.2
 131400 CCVS-999999.                                                     ST1474.2
-131500     GO TO CLOSE-FILES.                                           ST1474.2
\ No newline at end of file
+131500     GO TO CLOSE-FILES.                                           ST1474.2
+140000 SECT-ST147A-SCM SECTION.                                         ST1474.2
+140010 SCM-LOG-ENTRY.                                                   ST1474.2
+140020     ADD      1 TO SCM-SUB.                                       ST1474.2
+140030     MOVE     SCM-WK-NAME TO SCM-NAME (SCM-SUB).                  ST1474.2
+140040     MOVE     SCM-WK-VERB TO SCM-VERB (SCM-SUB).                  ST1474.2
+140050     MOVE     SCM-WK-SOURCE TO SCM-SOURCE (SCM-SUB).              ST1474.2
+140060     MOVE     SCM-WK-DEST TO SCM-DEST (SCM-SUB).                  ST1474.2
+140070     MOVE     SCM-WK-KEYDIR TO SCM-KEYDIR (SCM-SUB).              ST1474.2
+140080 PRINT-SORT-COVERAGE-MATRIX.                                      ST1474.2
+140090     IF       SCM-SUB EQUAL TO ZERO                               ST1474.2
+140100     GO TO PRINT-SORT-COVERAGE-MATRIX-EX.                         ST1474.2
+140110     MOVE     ZERO TO SCM-PRT-SUB.                                ST1474.2
+140120     PERFORM  PRINT-SORT-COVERAGE-MATRIX-LINE                     ST1474.2
+140130     VARYING SCM-PRT-SUB FROM 1 BY 1                              ST1474.2
+140140     UNTIL SCM-PRT-SUB GREATER SCM-SUB.                           ST1474.2
+140150 PRINT-SORT-COVERAGE-MATRIX-EX.                                   ST1474.2
+140160     EXIT.                                                        ST1474.2
+140170 PRINT-SORT-COVERAGE-MATRIX-LINE.                                 ST1474.2
+140180     MOVE     SPACE TO SCM-LINE.                                  ST1474.2
+140190     STRING   "SORT COVERAGE: " SCM-NAME (SCM-PRT-SUB)            ST1474.2
+140200     "  VERB=" SCM-VERB (SCM-PRT-SUB)                             ST1474.2
+140210     "  SOURCE=" SCM-SOURCE (SCM-PRT-SUB)                         ST1474.2
+140220     "  DEST=" SCM-DEST (SCM-PRT-SUB)                             ST1474.2
+140230     "  KEYS=" SCM-KEYDIR (SCM-PRT-SUB)                           ST1474.2
+140240     DELIMITED BY SIZE INTO SCM-LINE.                             ST1474.2
+140250     MOVE     SCM-LINE TO DUMMY-RECORD.                           ST1474.2
+140260     PERFORM  WRITE-LINE.                                         ST1474.2
